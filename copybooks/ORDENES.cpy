@@ -9,6 +9,9 @@
           05 OT-HOA-CREACION    PIC X(8).
              *> HH:MM:SS
           05 OT-COD-BCO-ORIGEN  PIC X(3).
+          05 OT-COD-SUCURSAL-ORIGEN PIC X(4).
+             *> Copiada de CC-COD-SUCURSAL de la cuenta origen, para
+             *> poder reportar volumen de transferencias por sucursal.
           05 OT-COD-CTA-ORIGEN  PIC X(20).
           05 OT-NOM-CLI-ORIGEN  PIC X(50).
           05 OT-COD-BCO-DEST    PIC X(3).
@@ -23,4 +26,7 @@
           05 OT-FEC-ENVIO       PIC X(10).
           05 OT-FEC-CONFIRMAC   PIC X(10).
           05 OT-MCA-BLOQUEADA   PIC X(1).
+          05 OT-FEC-VALOR       PIC X(10).
+             *> YYYY-MM-DD; igual a OT-FEC-CREACION en transferencias
+             *> inmediatas, fecha futura en transferencias programadas.
           05 FILLER             PIC X(9).
