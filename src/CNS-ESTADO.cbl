@@ -0,0 +1,190 @@
+      *================================================================
+      * CNS-ESTADO.cbl - Consulta de Saldos y Estado de Ordenes
+      * Proyecto 1: Sistema Interbancario Bancario
+      *
+      * Programa de consulta para uso de taquilla: hoy la unica forma
+      * de ver el resultado de una transferencia es el comprobante que
+      * 9300-GENERAR-COMPROBANTE imprime por consola en la misma
+      * corrida que la creo, y la unica forma de ver el saldo de una
+      * cuenta es abrir CUENTAS.dat a mano. Este programa deja
+      * consultar, en cualquier momento, el saldo actual de una cuenta
+      * (CC-SAL-DISPONIBLE/CC-SAL-BLOQUEADO/CC-SAL-TOTAL) o el estado
+      * de una orden ya procesada (OT-EST-ORDEN), sin tocar nada.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNS-ESTADO.
+       AUTHOR. DARIEN.
+       DATE-WRITTEN. 2026-03-11.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARCHIVO-CUENTAS
+               ASSIGN TO 'data/CUENTAS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-COD-CUENTA
+               FILE STATUS IS WS-STAT-CUENTAS.
+
+           SELECT ARCHIVO-ORDENES
+               ASSIGN TO 'data/ORDENES.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-ORDENES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCHIVO-CUENTAS.
+       COPY 'copybooks/CUENTAS.cpy'.
+
+       FD ARCHIVO-ORDENES.
+       COPY 'copybooks/ORDENES.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'copybooks/CONSTANTES.cpy'.
+
+       01 WS-FILE-STATUS.
+          05 WS-STAT-CUENTAS      PIC X(2).
+          05 WS-STAT-ORDENES      PIC X(2).
+
+       01 WS-OPCION                PIC X(1).
+          88 OPCION-CUENTA            VALUE '1'.
+          88 OPCION-ORDEN             VALUE '2'.
+          88 OPCION-SALIR             VALUE '3'.
+
+       01 WS-COD-CTA-BUSCADA       PIC X(20).
+       01 WS-NUM-ORDEN-BUSCADA     PIC X(20).
+
+       01 WS-AUX.
+          05 WS-EOF-CUENTAS        PIC X VALUE 'N'.
+          05 WS-EOF-ORDENES        PIC X VALUE 'N'.
+          05 WS-ENCONTRADO         PIC X VALUE 'N'.
+             88 REGISTRO-ENCONTRADO   VALUE 'S'.
+          05 WS-FIN-CONSULTA       PIC X VALUE 'N'.
+             88 FIN-CONSULTAS         VALUE 'S'.
+
+       01 WS-DISP-MONTO            PIC ZZ.ZZZ.ZZZ.ZZZ,99.
+
+       01 WS-LINEA PIC X(50)
+           VALUE '=================================================='.
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * 0000 - MAINLINE
+      *================================================================
+       0000-INICIO.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  CONSULTA DE SALDOS Y ESTADO DE ORDENES'
+           DISPLAY WS-LINEA
+
+           PERFORM UNTIL FIN-CONSULTAS
+               PERFORM 0200-MOSTRAR-MENU
+               EVALUATE TRUE
+                   WHEN OPCION-CUENTA
+                       PERFORM 1000-CONSULTAR-CUENTA
+                   WHEN OPCION-ORDEN
+                       PERFORM 2000-CONSULTAR-ORDEN
+                   WHEN OPCION-SALIR
+                       MOVE 'S' TO WS-FIN-CONSULTA
+                   WHEN OTHER
+                       DISPLAY '  Opcion invalida.'
+               END-EVALUATE
+           END-PERFORM
+
+           DISPLAY ' '
+           DISPLAY '  Fin de la consulta.'
+           STOP RUN.
+
+      *================================================================
+      * 0200 - MOSTRAR MENU Y CAPTURAR OPCION
+      *================================================================
+       0200-MOSTRAR-MENU.
+           DISPLAY ' '
+           DISPLAY '  1. Consultar saldo de una cuenta'
+           DISPLAY '  2. Consultar estado de una orden'
+           DISPLAY '  3. Salir'
+           DISPLAY '  Opcion: ' WITH NO ADVANCING
+           ACCEPT WS-OPCION.
+
+      *================================================================
+      * 1000 - CONSULTAR SALDO DE CUENTA
+      *================================================================
+       1000-CONSULTAR-CUENTA.
+           DISPLAY '  Codigo de cuenta: ' WITH NO ADVANCING
+           ACCEPT WS-COD-CTA-BUSCADA
+
+           MOVE 'N' TO WS-ENCONTRADO
+           MOVE WS-COD-CTA-BUSCADA TO CC-COD-CUENTA
+
+           OPEN INPUT ARCHIVO-CUENTAS
+           READ ARCHIVO-CUENTAS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-ENCONTRADO
+           END-READ
+           CLOSE ARCHIVO-CUENTAS
+
+           IF NOT REGISTRO-ENCONTRADO
+               DISPLAY '  ERROR: No existe una cuenta con ese codigo.'
+           ELSE
+               DISPLAY ' '
+               DISPLAY '  Cuenta        : ' CC-COD-CUENTA
+               DISPLAY '  Cliente       : ' CC-NOM-CLIENTE
+               DISPLAY '  Tipo de cuenta: ' CC-TIP-CUENTA
+               MOVE CC-SAL-DISPONIBLE TO WS-DISP-MONTO
+               DISPLAY '  Saldo disponible: $' WS-DISP-MONTO
+               MOVE CC-SAL-BLOQUEADO TO WS-DISP-MONTO
+               DISPLAY '  Saldo bloqueado : $' WS-DISP-MONTO
+               MOVE CC-SAL-TOTAL TO WS-DISP-MONTO
+               DISPLAY '  Saldo total     : $' WS-DISP-MONTO
+               DISPLAY '  Cuenta activa   : ' CC-MCA-ACTIVA
+               DISPLAY '  Cuenta congelada: ' CC-MCA-CONGELADA
+           END-IF.
+
+      *================================================================
+      * 2000 - CONSULTAR ESTADO DE ORDEN
+      *================================================================
+       2000-CONSULTAR-ORDEN.
+           DISPLAY '  Numero de orden: ' WITH NO ADVANCING
+           ACCEPT WS-NUM-ORDEN-BUSCADA
+
+           MOVE 'N' TO WS-ENCONTRADO
+           MOVE 'N' TO WS-EOF-ORDENES
+
+           OPEN INPUT ARCHIVO-ORDENES
+           PERFORM UNTIL WS-EOF-ORDENES = 'S'
+               READ ARCHIVO-ORDENES
+                   AT END MOVE 'S' TO WS-EOF-ORDENES
+                   NOT AT END
+                       IF OT-NUM-ORDEN = WS-NUM-ORDEN-BUSCADA
+                           MOVE 'S' TO WS-ENCONTRADO
+                           MOVE 'S' TO WS-EOF-ORDENES
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ARCHIVO-ORDENES
+
+           IF NOT REGISTRO-ENCONTRADO
+               DISPLAY '  ERROR: No existe una orden con ese numero.'
+           ELSE
+               DISPLAY ' '
+               DISPLAY '  Orden          : ' OT-NUM-ORDEN
+               DISPLAY '  Fecha creacion : ' OT-FEC-CREACION
+               DISPLAY '  Cuenta origen  : ' OT-COD-CTA-ORIGEN
+               DISPLAY '  Banco destino  : ' OT-COD-BCO-DEST
+               DISPLAY '  Cuenta destino : ' OT-COD-CTA-DEST
+               MOVE OT-MTO-TOTAL TO WS-DISP-MONTO
+               DISPLAY '  Monto total    : $' WS-DISP-MONTO
+               DISPLAY '  Estado actual  : ' OT-EST-ORDEN
+           END-IF.
