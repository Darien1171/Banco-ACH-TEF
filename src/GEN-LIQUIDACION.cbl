@@ -0,0 +1,284 @@
+      *================================================================
+      * PROGRAM-ID: GEN-LIQUIDACION
+      * AUTHOR:     DARIEN
+      * DATE-WRITTEN: 2026-08-09
+      *
+      * Genera el archivo de liquidacion interbancaria de fin de dia,
+      * a partir de las ordenes CONFIRMADA de ORDENES.dat con fecha de
+      * confirmacion igual a la fecha de proceso. Agrupa las ordenes
+      * por OT-COD-BCO-DEST en lotes, con encabezado de archivo,
+      * encabezado y control por lote, y control de archivo al final.
+      *
+      * 8700-SIMULAR-ENVIO-BANCO-DESTINO en MAIN-ACH sigue simulando la
+      * confirmacion del banco destino con un DISPLAY; este programa es
+      * el que arma el archivo de salida real que en su momento se
+      * transmitiria a la camara de compensacion. No se ordena
+      * ORDENES.dat: se hace un barrido completo por cada banco activo
+      * de BANCOS.dat, igual que ARC-HISTORICO hace dos barridas
+      * completas y CNC-DIARIO busca dentro de un barrido externo.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GEN-LIQUIDACION.
+       AUTHOR. DARIEN.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-BANCOS ASSIGN TO 'data/BANCOS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-BANCOS.
+
+           SELECT ARCHIVO-ORDENES ASSIGN TO 'data/ORDENES.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-ORDENES.
+
+           SELECT ARCHIVO-LIQUIDACION ASSIGN TO 'data/LIQUIDACION.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-LIQUIDACION.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-BANCOS.
+       COPY 'copybooks/BANCOS.cpy'.
+
+       FD  ARCHIVO-ORDENES.
+       COPY 'copybooks/ORDENES.cpy'.
+
+       FD  ARCHIVO-LIQUIDACION.
+       COPY 'copybooks/LIQUIDACION.cpy'.
+
+       WORKING-STORAGE SECTION.
+       COPY 'copybooks/CONSTANTES.cpy'.
+
+       01 WS-FILE-STATUS.
+          05 WS-STAT-BANCOS         PIC X(2).
+          05 WS-STAT-ORDENES        PIC X(2).
+          05 WS-STAT-LIQUIDACION    PIC X(2).
+
+       01 WS-FECHA-HOY.
+          05 WS-ANO                 PIC 9(4).
+          05 WS-MES                 PIC 9(2).
+          05 WS-DIA                 PIC 9(2).
+       01 WS-HORA-ACTUAL.
+          05 WS-HH                  PIC 9(2).
+          05 WS-MM                  PIC 9(2).
+          05 WS-SS                  PIC 9(2).
+          05 WS-CC                  PIC 9(2).
+       01 WS-FECHA-STR               PIC X(10).
+       01 WS-HORA-STR                PIC X(8).
+
+       01 WS-AUX.
+          05 WS-EOF-BANCOS          PIC X(1) VALUE 'N'.
+             88 FIN-BANCOS                   VALUE 'S'.
+          05 WS-EOF-ORDENES         PIC X(1) VALUE 'N'.
+             88 FIN-ORDENES                  VALUE 'S'.
+          05 WS-HAY-ENTRADAS-LOTE   PIC X(1) VALUE 'N'.
+             88 HAY-ENTRADAS-LOTE            VALUE 'S'.
+
+       01 WS-CONTADORES-LOTE.
+          05 WS-CANT-ENTRADAS-LOTE  PIC 9(6) VALUE ZERO.
+          05 WS-TOTAL-DEBITO-LOTE   PIC 9(15)V99 VALUE ZERO.
+          05 WS-TOTAL-CREDITO-LOTE  PIC 9(15)V99 VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * OT-MTO-TRANSF queda en la moneda solicitada (ver comentario en
+      * MAIN-ACH.cbl junto a 8500-CREAR-ORDEN-TRANSFERENCIA); los
+      * totales de lote/archivo tienen que sumar siempre en COP para
+      * que la camara de compensacion no reciba un total sin sentido
+      * cuando un mismo banco tuvo ordenes en varias monedas el mismo
+      * dia. Usa la misma tabla TASAS-CAMBIO que 3500-CONVERTIR-MONEDA
+      * de MAIN-ACH.
+      *----------------------------------------------------------------
+       01 WS-TASA-CAMBIO            PIC 9(7).
+       01 WS-MTO-TRANSF-COP         PIC 9(15)V99.
+
+       01 WS-CONTADORES-ARCHIVO.
+          05 WS-CANT-LOTES          PIC 9(6) VALUE ZERO.
+          05 WS-CANT-ENTRADAS-ARCH  PIC 9(6) VALUE ZERO.
+          05 WS-TOTAL-DEBITO-ARCH   PIC 9(15)V99 VALUE ZERO.
+          05 WS-TOTAL-CREDITO-ARCH  PIC 9(15)V99 VALUE ZERO.
+
+       01 WS-LINEA                  PIC X(200).
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+       0000-INICIO.
+           PERFORM 0100-OBTENER-FECHA-HORA
+           PERFORM 0300-ABRIR-ARCHIVOS
+           PERFORM 1000-ESCRIBIR-ENCABEZADO
+           PERFORM 2000-PROCESAR-BANCOS
+           PERFORM 3000-ESCRIBIR-CONTROL-ARCHIVO
+           PERFORM 9900-CERRAR-ARCHIVOS
+
+           DISPLAY 'GEN-LIQUIDACION: lotes generados: ' WS-CANT-LOTES
+           DISPLAY 'GEN-LIQUIDACION: entradas totales: '
+               WS-CANT-ENTRADAS-ARCH
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+       0100-OBTENER-FECHA-HORA.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-ACTUAL FROM TIME
+
+           STRING WS-ANO '-' WS-MES '-' WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-STR
+           STRING WS-HH ':' WS-MM ':' WS-SS
+               DELIMITED SIZE INTO WS-HORA-STR.
+
+      *----------------------------------------------------------------
+       0300-ABRIR-ARCHIVOS.
+           OPEN INPUT ARCHIVO-BANCOS
+           IF WS-STAT-BANCOS NOT = '00'
+               DISPLAY 'ERROR ABRIENDO BANCOS.dat: ' WS-STAT-BANCOS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ARCHIVO-LIQUIDACION
+           IF WS-STAT-LIQUIDACION NOT = '00'
+               DISPLAY 'ERROR ABRIENDO LIQUIDACION.dat: '
+                   WS-STAT-LIQUIDACION
+               STOP RUN
+           END-IF.
+
+      *----------------------------------------------------------------
+       1000-ESCRIBIR-ENCABEZADO.
+           MOVE SPACES TO REG-LIQUIDACION
+           MOVE '1' TO LQ-ENC-TIPO
+           MOVE COD-BANCO-PROPIO TO LQ-ENC-COD-BCO-ORIGEN
+           MOVE NOM-BANCO-PROPIO TO LQ-ENC-NOM-BCO-ORIGEN
+           MOVE WS-FECHA-STR TO LQ-ENC-FEC-ARCHIVO
+           MOVE WS-HORA-STR TO LQ-ENC-HOA-ARCHIVO
+
+           WRITE REG-LIQUIDACION FROM REG-LIQ-ENCABEZADO.
+
+      *----------------------------------------------------------------
+       2000-PROCESAR-BANCOS.
+           MOVE 'N' TO WS-EOF-BANCOS
+
+           PERFORM UNTIL FIN-BANCOS
+               READ ARCHIVO-BANCOS
+                   AT END MOVE 'S' TO WS-EOF-BANCOS
+                   NOT AT END
+                       IF BN-MCA-ACTIVA = FLAG-SI
+                           PERFORM 2100-PROCESAR-LOTE-BANCO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+       2100-PROCESAR-LOTE-BANCO.
+           MOVE 'N' TO WS-HAY-ENTRADAS-LOTE
+           MOVE ZERO TO WS-CANT-ENTRADAS-LOTE
+           MOVE ZERO TO WS-TOTAL-DEBITO-LOTE
+           MOVE ZERO TO WS-TOTAL-CREDITO-LOTE
+
+           OPEN INPUT ARCHIVO-ORDENES
+           IF WS-STAT-ORDENES NOT = '00'
+               DISPLAY 'ERROR ABRIENDO ORDENES.dat: ' WS-STAT-ORDENES
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-EOF-ORDENES
+           PERFORM UNTIL FIN-ORDENES
+               READ ARCHIVO-ORDENES
+                   AT END MOVE 'S' TO WS-EOF-ORDENES
+                   NOT AT END
+                       IF OT-COD-BCO-DEST = BN-COD-BANCO
+                               AND OT-EST-ORDEN = EST-CONFIRMADA
+                               AND OT-FEC-CONFIRMAC = WS-FECHA-STR
+                           IF NOT HAY-ENTRADAS-LOTE
+                               PERFORM 2200-ESCRIBIR-ENCABEZADO-LOTE
+                               MOVE 'S' TO WS-HAY-ENTRADAS-LOTE
+                           END-IF
+                           PERFORM 2300-ESCRIBIR-DETALLE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-ORDENES
+
+           IF HAY-ENTRADAS-LOTE
+               PERFORM 2400-ESCRIBIR-CONTROL-LOTE
+           END-IF.
+
+      *----------------------------------------------------------------
+       2200-ESCRIBIR-ENCABEZADO-LOTE.
+           MOVE SPACES TO REG-LIQUIDACION
+           MOVE '5' TO LQ-LOTE-TIPO
+           MOVE BN-COD-BANCO TO LQ-LOTE-COD-BCO-DEST
+           MOVE BN-NOM-BANCO TO LQ-LOTE-NOM-BCO-DEST
+           MOVE BN-COD-RUTA TO LQ-LOTE-COD-RUTA
+
+           WRITE REG-LIQUIDACION FROM REG-LIQ-LOTE.
+
+      *----------------------------------------------------------------
+       2300-ESCRIBIR-DETALLE.
+           MOVE SPACES TO REG-LIQUIDACION
+           MOVE '6' TO LQ-DET-TIPO
+           MOVE OT-NUM-ORDEN TO LQ-DET-NUM-ORDEN
+           MOVE OT-COD-CTA-ORIGEN TO LQ-DET-COD-CTA-ORIGEN
+           MOVE OT-COD-CTA-DEST TO LQ-DET-COD-CTA-DEST
+           MOVE OT-NOM-CLI-DEST TO LQ-DET-NOM-CLI-DEST
+           MOVE OT-MTO-TRANSF TO LQ-DET-MTO-TRANSF
+           MOVE OT-TIP-MONEDA TO LQ-DET-TIP-MONEDA
+
+           WRITE REG-LIQUIDACION FROM REG-LIQ-DETALLE
+
+           PERFORM 2350-CONVERTIR-MONTO-COP
+
+           ADD 1 TO WS-CANT-ENTRADAS-LOTE
+           ADD WS-MTO-TRANSF-COP TO WS-TOTAL-DEBITO-LOTE
+           ADD WS-MTO-TRANSF-COP TO WS-TOTAL-CREDITO-LOTE.
+
+      *----------------------------------------------------------------
+      * 2350 - CONVERTIR OT-MTO-TRANSF A SU EQUIVALENTE EN COP
+      *----------------------------------------------------------------
+       2350-CONVERTIR-MONTO-COP.
+           EVALUATE OT-TIP-MONEDA
+               WHEN MON-USD
+                   MOVE TC-USD TO WS-TASA-CAMBIO
+               WHEN MON-EUR
+                   MOVE TC-EUR TO WS-TASA-CAMBIO
+               WHEN OTHER
+                   MOVE TC-COP TO WS-TASA-CAMBIO
+           END-EVALUATE
+
+           COMPUTE WS-MTO-TRANSF-COP ROUNDED =
+               OT-MTO-TRANSF * WS-TASA-CAMBIO.
+
+      *----------------------------------------------------------------
+       2400-ESCRIBIR-CONTROL-LOTE.
+           MOVE SPACES TO REG-LIQUIDACION
+           MOVE '8' TO LQ-CTL-TIPO
+           MOVE BN-COD-BANCO TO LQ-CTL-COD-BCO-DEST
+           MOVE WS-CANT-ENTRADAS-LOTE TO LQ-CTL-CANT-ENTRADAS
+           MOVE WS-TOTAL-DEBITO-LOTE TO LQ-CTL-TOTAL-DEBITO
+           MOVE WS-TOTAL-CREDITO-LOTE TO LQ-CTL-TOTAL-CREDITO
+
+           WRITE REG-LIQUIDACION FROM REG-LIQ-CTRL-LOTE
+
+           ADD 1 TO WS-CANT-LOTES
+           ADD WS-CANT-ENTRADAS-LOTE TO WS-CANT-ENTRADAS-ARCH
+           ADD WS-TOTAL-DEBITO-LOTE TO WS-TOTAL-DEBITO-ARCH
+           ADD WS-TOTAL-CREDITO-LOTE TO WS-TOTAL-CREDITO-ARCH.
+
+      *----------------------------------------------------------------
+       3000-ESCRIBIR-CONTROL-ARCHIVO.
+           MOVE SPACES TO REG-LIQUIDACION
+           MOVE '9' TO LQ-FIN-TIPO
+           MOVE WS-CANT-LOTES TO LQ-FIN-CANT-LOTES
+           MOVE WS-CANT-ENTRADAS-ARCH TO LQ-FIN-CANT-ENTRADAS
+           MOVE WS-TOTAL-DEBITO-ARCH TO LQ-FIN-TOTAL-DEBITO
+           MOVE WS-TOTAL-CREDITO-ARCH TO LQ-FIN-TOTAL-CREDITO
+
+           WRITE REG-LIQUIDACION FROM REG-LIQ-CTRL-ARCHIVO.
+
+      *----------------------------------------------------------------
+       9900-CERRAR-ARCHIVOS.
+           CLOSE ARCHIVO-BANCOS
+           CLOSE ARCHIVO-LIQUIDACION.
