@@ -0,0 +1,155 @@
+      *================================================================
+      * RST-LIMITES.cbl - Reinicio Diario de Limites de Clientes
+      * Proyecto 1: Sistema Interbancario Bancario
+      *
+      * Job nocturno de fin de dia. Recorre LIMITES.dat y pone en cero
+      * LC-LIM-DIA-USADO de cada cliente para que el limite diario
+      * arranque libre al dia siguiente; cuando la fecha del sistema
+      * cae en el primer dia del mes, tambien pone en cero
+      * LC-LIM-MES-USADO. Sin este job los acumulados que
+      * 6000-VALIDAR-LIMITES escribe en MAIN-ACH nunca bajan y los
+      * clientes quedarian bloqueados de por vida.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RST-LIMITES.
+       AUTHOR. DARIEN.
+       DATE-WRITTEN. 2026-03-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARCHIVO-LIMITES
+               ASSIGN TO 'data/LIMITES.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-LIMITES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCHIVO-LIMITES.
+       COPY 'copybooks/LIMITES.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'copybooks/CONSTANTES.cpy'.
+
+       01 WS-FILE-STATUS.
+          05 WS-STAT-LIMITES      PIC X(2).
+
+       01 WS-FECHA-HOY.
+          05 WS-ANO               PIC 9(4).
+          05 WS-MES                PIC 9(2).
+          05 WS-DIA                PIC 9(2).
+
+       01 WS-FECHA-STR             PIC X(10).
+
+       01 WS-AUX.
+          05 WS-EOF-LIMITES       PIC X VALUE 'N'.
+             88 FIN-LIMITES          VALUE 'S'.
+          05 WS-ES-PRIMER-DIA     PIC X VALUE 'N'.
+             88 ES-PRIMER-DIA-MES    VALUE 'S'.
+
+       01 WS-CONTADORES.
+          05 WS-TOTAL-LEIDOS      PIC 9(7) VALUE 0.
+          05 WS-TOTAL-DIA-RESET   PIC 9(7) VALUE 0.
+          05 WS-TOTAL-MES-RESET   PIC 9(7) VALUE 0.
+
+       01 WS-LINEA PIC X(50)
+           VALUE '=================================================='.
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * 0000 - MAINLINE
+      *================================================================
+       0000-INICIO.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  REINICIO DIARIO DE LIMITES - BANCO ACH/TEF'
+           DISPLAY WS-LINEA
+
+           PERFORM 0100-OBTENER-FECHA-HOY
+           PERFORM 0300-ABRIR-ARCHIVOS
+
+           MOVE 'N' TO WS-EOF-LIMITES
+           PERFORM UNTIL FIN-LIMITES
+               READ ARCHIVO-LIMITES
+                   AT END MOVE 'S' TO WS-EOF-LIMITES
+                   NOT AT END
+                       PERFORM 2000-REINICIAR-LIMITE
+               END-READ
+           END-PERFORM
+
+           PERFORM 9900-CERRAR-ARCHIVOS
+           PERFORM 9800-MOSTRAR-RESUMEN
+           STOP RUN.
+
+      *================================================================
+      * 0100 - OBTENER FECHA DEL SISTEMA
+      *================================================================
+       0100-OBTENER-FECHA-HOY.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           STRING WS-ANO '-' WS-MES '-' WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-STR
+
+           MOVE 'N' TO WS-ES-PRIMER-DIA
+           IF WS-DIA = 1
+               MOVE 'S' TO WS-ES-PRIMER-DIA
+           END-IF
+
+           DISPLAY '  Fecha de proceso: ' WS-FECHA-STR
+           IF ES-PRIMER-DIA-MES
+               DISPLAY '  Primer dia del mes: tambien se reinicia '
+                   'el limite mensual.'
+           END-IF.
+
+      *================================================================
+      * 0300 - ABRIR ARCHIVOS
+      *================================================================
+       0300-ABRIR-ARCHIVOS.
+           OPEN I-O ARCHIVO-LIMITES.
+
+      *================================================================
+      * 2000 - REINICIAR UN RENGLON DE LIMITES.dat
+      *================================================================
+       2000-REINICIAR-LIMITE.
+           ADD 1 TO WS-TOTAL-LEIDOS
+
+           MOVE 0 TO LC-LIM-DIA-USADO
+           ADD 1 TO WS-TOTAL-DIA-RESET
+
+           IF ES-PRIMER-DIA-MES
+               MOVE 0 TO LC-LIM-MES-USADO
+               ADD 1 TO WS-TOTAL-MES-RESET
+           END-IF
+
+           MOVE WS-FECHA-STR TO LC-FEC-ACTUALIZAC
+
+           REWRITE REG-LIMITE.
+
+      *================================================================
+      * 9800 - MOSTRAR RESUMEN DE LA CORRIDA
+      *================================================================
+       9800-MOSTRAR-RESUMEN.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  RESUMEN'
+           DISPLAY '  Renglones leidos          : ' WS-TOTAL-LEIDOS
+           DISPLAY '  Limites diarios reiniciados : ' WS-TOTAL-DIA-RESET
+           DISPLAY '  Limites mensuales reiniciados: '
+               WS-TOTAL-MES-RESET
+           DISPLAY WS-LINEA.
+
+      *================================================================
+      * 9900 - CERRAR ARCHIVOS
+      *================================================================
+       9900-CERRAR-ARCHIVOS.
+           CLOSE ARCHIVO-LIMITES.
