@@ -0,0 +1,24 @@
+      *================================================================
+      * COMPROBANTES.cpy - Estructura de registro COMPROBANTES_EMITIDOS
+      *   Copia persistida del comprobante que 9300-GENERAR-COMPROBANTE
+      *   muestra por consola, para poder reimprimirla o entregarla al
+      *   cliente sin tener que rehacer la transferencia.
+      *================================================================
+
+       01 REG-COMPROBANTE.
+          05 CB-NUM-ORDEN       PIC X(20).
+          05 CB-FEC-EMISION     PIC X(10).
+             *> YYYY-MM-DD
+          05 CB-HOA-EMISION     PIC X(8).
+             *> HH:MM:SS
+          05 CB-NOM-CLI-ORIGEN  PIC X(50).
+          05 CB-COD-CTA-ORIGEN  PIC X(20).
+          05 CB-NOM-CLI-DEST    PIC X(50).
+          05 CB-COD-BCO-DEST    PIC X(3).
+          05 CB-COD-CTA-DEST    PIC X(20).
+          05 CB-MTO-TRANSF      PIC S9(13)V99.
+          05 CB-TIP-MONEDA      PIC X(3).
+          05 CB-MTO-COMISION    PIC S9(13)V99.
+          05 CB-MTO-TOTAL       PIC S9(13)V99.
+          05 CB-DES-CONCEPTO    PIC X(100).
+          05 FILLER             PIC X(10).
