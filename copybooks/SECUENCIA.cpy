@@ -0,0 +1,15 @@
+      *================================================================
+      * SECUENCIA.cpy - Estructura de registro CONSECUTIVOS_DIARIOS
+      * Un renglón por combinación FECHA + TIPO de consecutivo
+      * (TRF, BLQ, MOV, AUD, ASI), incrementado cada vez que se pide un
+      * número nuevo para esa fecha.
+      *================================================================
+
+       01 REG-SECUENCIA.
+          05 SC-CLAVE.
+             10 SC-FECHA           PIC X(8).
+                *> YYYYMMDD
+             10 SC-TIPO            PIC X(3).
+                *> TRF, BLQ, MOV, AUD
+          05 SC-ULTIMO-NUM         PIC 9(5).
+          05 FILLER                PIC X(4).
