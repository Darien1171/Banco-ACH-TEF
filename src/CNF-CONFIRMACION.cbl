@@ -0,0 +1,744 @@
+      *================================================================
+      * CNF-CONFIRMACION.cbl - Procesador de Confirmaciones del Banco
+      *   Destino
+      * Proyecto 1: Sistema Interbancario Bancario
+      *
+      * Job de barrido, hermano de LIB-BLOQUEOS.cbl: lee el buzon
+      * CONFIRMACION.cpy (ARCHIVO-CONFIRMACIONES) con los avisos que el
+      * banco destino manda de vuelta, ya no en linea, sobre ordenes
+      * que MAIN-ACH dejo en EST-ENVIADA (ver 8700-SIMULAR-ENVIO-BANCO-
+      * DESTINO). Por cada renglon del buzon:
+      *
+      *   - localiza la orden EST-ENVIADA con ese OT-NUM-ORDEN y el
+      *     bloqueo BLQ-ACTIVO asociado (BT-NUM-ORDEN);
+      *   - si el banco acepto (CF-COD-RESULTADO = 'A'), liquida la
+      *     transferencia: descuenta la cuenta origen, registra el
+      *     movimiento, el asiento contable de partida doble y el
+      *     comprobante, y cierra la auditoria como EXITOSA (mismos
+      *     pasos que 9100/9200/9210/9300/9400 en MAIN-ACH, duplicados
+      *     aqui porque el programa no llama subrutinas de MAIN-ACH);
+      *   - si el banco rechazo o no respondio a tiempo, libera los
+      *     fondos retenidos y cierra la auditoria como RECHAZADA
+      *     (equivalente a lo que 9150/9500 hacian en MAIN-ACH cuando
+      *     la confirmacion todavia llegaba en linea).
+      *
+      * Un renglon del buzon que no encuentra una orden EST-ENVIADA
+      * (ya procesado, o numero de orden desconocido) se reporta y se
+      * salta, para no procesar dos veces la misma confirmacion.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNF-CONFIRMACION.
+       AUTHOR. DARIEN.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARCHIVO-CONFIRMACIONES
+               ASSIGN TO 'data/CONFIRMACION.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-CONFIRMAC.
+
+           SELECT ARCHIVO-ORDENES
+               ASSIGN TO 'data/ORDENES.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-ORDENES.
+
+           SELECT ARCHIVO-BLOQUEOS
+               ASSIGN TO 'data/BLOQUEOS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-BLOQUEOS.
+
+           SELECT ARCHIVO-CUENTAS
+               ASSIGN TO 'data/CUENTAS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-COD-CUENTA
+               FILE STATUS IS WS-STAT-CUENTAS.
+
+           SELECT ARCHIVO-MOVIMIENTOS
+               ASSIGN TO 'data/MOVIMIENTOS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-MOVIM.
+
+           SELECT ARCHIVO-ASIENTOS
+               ASSIGN TO 'data/ASIENTOS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-ASIENTOS.
+
+           SELECT ARCHIVO-COMPROBANTES
+               ASSIGN TO 'data/COMPROBANTES.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-COMPROB.
+
+           SELECT ARCHIVO-AUDITORIA
+               ASSIGN TO 'data/AUDITORIA.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-AUDIT.
+
+           SELECT ARCHIVO-SECUENCIA
+               ASSIGN TO 'data/SECUENCIA.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-CLAVE
+               FILE STATUS IS WS-STAT-SECUENCIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCHIVO-CONFIRMACIONES.
+       COPY 'copybooks/CONFIRMACION.cpy'.
+
+       FD ARCHIVO-ORDENES.
+       COPY 'copybooks/ORDENES.cpy'.
+
+       FD ARCHIVO-BLOQUEOS.
+       COPY 'copybooks/BLOQUEOS.cpy'.
+
+       FD ARCHIVO-CUENTAS.
+       COPY 'copybooks/CUENTAS.cpy'.
+
+       FD ARCHIVO-MOVIMIENTOS.
+       COPY 'copybooks/MOVIMIENTOS.cpy'.
+
+       FD ARCHIVO-ASIENTOS.
+       COPY 'copybooks/ASIENTOS.cpy'.
+
+       FD ARCHIVO-COMPROBANTES.
+       COPY 'copybooks/COMPROBANTES.cpy'.
+
+       FD ARCHIVO-AUDITORIA.
+       COPY 'copybooks/AUDITORIA.cpy'.
+
+       FD ARCHIVO-SECUENCIA.
+       COPY 'copybooks/SECUENCIA.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'copybooks/CONSTANTES.cpy'.
+
+       COPY 'copybooks/MOVIMIENTOS.cpy'
+           REPLACING REG-MOVIMIENTO BY WS-MOVIM-NUEVO.
+
+       COPY 'copybooks/ASIENTOS.cpy'
+           REPLACING REG-ASIENTO BY WS-ASIENTO-NUEVO.
+
+       COPY 'copybooks/COMPROBANTES.cpy'
+           REPLACING REG-COMPROBANTE BY WS-COMPROBANTE-NUEVO.
+
+       COPY 'copybooks/AUDITORIA.cpy'
+           REPLACING REG-AUDITORIA BY WS-AUDIT-NUEVO.
+
+      *----------------------------------------------------------------
+      * Estados de archivo
+      *----------------------------------------------------------------
+       01 WS-FILE-STATUS.
+          05 WS-STAT-CONFIRMAC    PIC X(2).
+          05 WS-STAT-ORDENES      PIC X(2).
+          05 WS-STAT-BLOQUEOS     PIC X(2).
+          05 WS-STAT-CUENTAS      PIC X(2).
+          05 WS-STAT-MOVIM        PIC X(2).
+          05 WS-STAT-ASIENTOS     PIC X(2).
+          05 WS-STAT-COMPROB      PIC X(2).
+          05 WS-STAT-AUDIT        PIC X(2).
+          05 WS-STAT-SECUENCIA    PIC X(2).
+
+      *----------------------------------------------------------------
+      * Chequeo generico de estado de E/S: el que llama deja armados
+      * WS-CHK-ESTADO/WS-CHK-DESCRIPCION antes de invocar
+      * 9950-VERIFICAR-ESTADO-IO (igual que en MAIN-ACH).
+      *----------------------------------------------------------------
+       01 WS-CHK-IO.
+          05 WS-CHK-ESTADO        PIC X(2).
+          05 WS-CHK-DESCRIPCION   PIC X(40).
+
+      *----------------------------------------------------------------
+      * Fecha y hora del sistema
+      *----------------------------------------------------------------
+       01 WS-FECHA-HOY.
+          05 WS-ANO               PIC 9(4).
+          05 WS-MES               PIC 9(2).
+          05 WS-DIA                PIC 9(2).
+       01 WS-HORA-ACTUAL.
+          05 WS-HH                PIC 9(2).
+          05 WS-MM                 PIC 9(2).
+          05 WS-SS                 PIC 9(2).
+          05 WS-CC                 PIC 9(2).
+
+       01 WS-FECHA-STR             PIC X(10).
+       01 WS-HORA-STR              PIC X(8).
+       01 WS-FECHA-COMPACTA        PIC X(8).
+
+      *----------------------------------------------------------------
+      * Consecutivo diario de movimientos/asientos/auditoria
+      *----------------------------------------------------------------
+       01 WS-SEC-TIPO              PIC X(3).
+       01 WS-SEC-VALOR             PIC 9(5).
+       01 WS-NUM-MOVIM             PIC X(20).
+       01 WS-NUM-ASIENTO           PIC X(20).
+       01 WS-NUM-AUDIT             PIC X(20).
+
+      *----------------------------------------------------------------
+      * Datos de la confirmacion en curso y de la busqueda
+      *----------------------------------------------------------------
+       01 WS-AUX.
+          05 WS-EOF-CONFIRMAC     PIC X VALUE 'N'.
+             88 FIN-CONFIRMACIONES   VALUE 'S'.
+          05 WS-EOF-LOCAL         PIC X VALUE 'N'.
+          05 WS-ORDEN-ENCONTRADA  PIC X VALUE 'N'.
+             88 ORDEN-ENCONTRADA     VALUE 'S'.
+          05 WS-BLOQUEO-ENCONTRADO PIC X VALUE 'N'.
+             88 BLOQUEO-ENCONTRADO   VALUE 'S'.
+          05 WS-CUENTA-ENCONTRADA PIC X VALUE 'N'.
+             88 CUENTA-ENCONTRADA    VALUE 'S'.
+
+       01 WS-DATOS-ORDEN.
+          05 WS-NUM-ORDEN          PIC X(20).
+          05 WS-COD-CTA-ORIGEN     PIC X(20).
+          05 WS-COD-BCO-DEST       PIC X(3).
+          05 WS-MTO-TOTAL          PIC S9(13)V99.
+          05 WS-MTO-COMISION       PIC S9(13)V99.
+          05 WS-MTO-COP            PIC S9(13)V99.
+             *> OT-MTO-TOTAL - OT-MTO-COMISION; ORDENES.cpy no guarda
+             *> el equivalente en COP por separado, asi que se
+             *> reconstruye igual que WS-MONTO-TOTAL en MAIN-ACH.
+          05 WS-CONCEPTO           PIC X(100).
+
+       01 WS-CONTADORES.
+          05 WS-TOTAL-LEIDAS       PIC 9(7) VALUE 0.
+          05 WS-TOTAL-ACEPTADAS    PIC 9(7) VALUE 0.
+          05 WS-TOTAL-RECHAZADAS   PIC 9(7) VALUE 0.
+          05 WS-TOTAL-NO-HALLADAS  PIC 9(7) VALUE 0.
+
+       01 WS-SAL-ANT-ORIGEN        PIC S9(13)V99.
+       01 WS-DISP-TOTAL            PIC ZZ.ZZZ.ZZZ.ZZZ,99.
+
+       01 WS-LINEA PIC X(50)
+           VALUE '=================================================='.
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * 0000 - MAINLINE
+      *================================================================
+       0000-INICIO.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  CONFIRMACIONES DEL BANCO DESTINO - BANCO ACH/TEF'
+           DISPLAY WS-LINEA
+
+           PERFORM 0100-OBTENER-FECHA-HORA
+           PERFORM 0300-ABRIR-ARCHIVOS
+
+           MOVE 'N' TO WS-EOF-CONFIRMAC
+           PERFORM UNTIL FIN-CONFIRMACIONES
+               READ ARCHIVO-CONFIRMACIONES
+                   AT END MOVE 'S' TO WS-EOF-CONFIRMAC
+                   NOT AT END
+                       PERFORM 1000-PROCESAR-CONFIRMACION
+               END-READ
+           END-PERFORM
+
+           PERFORM 9900-CERRAR-ARCHIVOS
+           PERFORM 9800-MOSTRAR-RESUMEN
+           STOP RUN.
+
+      *================================================================
+      * 0100 - OBTENER FECHA Y HORA DEL SISTEMA
+      *================================================================
+       0100-OBTENER-FECHA-HORA.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-ACTUAL FROM TIME
+
+           STRING WS-ANO '-' WS-MES '-' WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-STR
+           STRING WS-HH ':' WS-MM ':' WS-SS
+               DELIMITED SIZE INTO WS-HORA-STR
+           STRING WS-ANO WS-MES WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-COMPACTA.
+
+      *================================================================
+      * 0300 - ABRIR ARCHIVOS
+      *   El buzon de confirmaciones se abre en INPUT y se agota en
+      *   una sola pasada; ORDENES y BLOQUEOS se abren I-O para poder
+      *   reescribir el renglon localizado; MOVIMIENTOS/ASIENTOS/
+      *   COMPROBANTES/AUDITORIA se abren EXTEND y quedan abiertos
+      *   toda la corrida, igual que en MAIN-ACH; CUENTAS se abre por
+      *   busqueda dentro de cada parrafo que la usa, igual que en
+      *   REV-ORDEN y LIB-BLOQUEOS.
+      *================================================================
+       0300-ABRIR-ARCHIVOS.
+           OPEN INPUT ARCHIVO-CONFIRMACIONES
+
+           OPEN I-O ARCHIVO-ORDENES
+           OPEN I-O ARCHIVO-BLOQUEOS
+           OPEN EXTEND ARCHIVO-MOVIMIENTOS
+           OPEN EXTEND ARCHIVO-ASIENTOS
+           OPEN EXTEND ARCHIVO-COMPROBANTES
+           OPEN EXTEND ARCHIVO-AUDITORIA
+
+           OPEN I-O ARCHIVO-SECUENCIA
+           IF WS-STAT-SECUENCIA = '35'
+               OPEN OUTPUT ARCHIVO-SECUENCIA
+               CLOSE ARCHIVO-SECUENCIA
+               OPEN I-O ARCHIVO-SECUENCIA
+           END-IF.
+
+      *================================================================
+      * 1000 - PROCESAR UN RENGLON DEL BUZON DE CONFIRMACIONES
+      *================================================================
+       1000-PROCESAR-CONFIRMACION.
+           ADD 1 TO WS-TOTAL-LEIDAS
+
+           MOVE CF-NUM-ORDEN TO WS-NUM-ORDEN
+
+           PERFORM 2000-BUSCAR-ORDEN-ENVIADA
+
+           IF NOT ORDEN-ENCONTRADA
+               ADD 1 TO WS-TOTAL-NO-HALLADAS
+               DISPLAY '  AVISO: orden ' WS-NUM-ORDEN
+                   ' no esta ENVIADA (ya procesada o inexistente); '
+                   'confirmacion ignorada.'
+           ELSE
+               PERFORM 2500-BUSCAR-BLOQUEO-ACTIVO
+
+               IF NOT BLOQUEO-ENCONTRADO
+                   ADD 1 TO WS-TOTAL-NO-HALLADAS
+                   DISPLAY '  AVISO: orden ' WS-NUM-ORDEN
+                       ' sin bloqueo ACTIVO; probablemente ya la '
+                       'liquido LIB-BLOQUEOS por vencida. '
+                       'Confirmacion ignorada.'
+               ELSE
+                   IF CF-RES-ACEPTADA
+                       PERFORM 3000-LIQUIDAR-TRANSFERENCIA
+                       ADD 1 TO WS-TOTAL-ACEPTADAS
+                   ELSE
+                       PERFORM 4000-LIBERAR-FONDOS
+                       ADD 1 TO WS-TOTAL-RECHAZADAS
+                   END-IF
+               END-IF
+           END-IF.
+
+      *================================================================
+      * 2000 - BUSCAR LA ORDEN ENVIADA CORRESPONDIENTE
+      *   Deja ARCHIVO-ORDENES posicionado en el renglon encontrado
+      *   para que 3000/4000 puedan hacer REWRITE.
+      *================================================================
+       2000-BUSCAR-ORDEN-ENVIADA.
+           MOVE 'N' TO WS-EOF-LOCAL
+           MOVE 'N' TO WS-ORDEN-ENCONTRADA
+
+           PERFORM UNTIL WS-EOF-LOCAL = 'S'
+               READ ARCHIVO-ORDENES
+                   AT END MOVE 'S' TO WS-EOF-LOCAL
+                   NOT AT END
+                       IF OT-NUM-ORDEN = WS-NUM-ORDEN
+                               AND OT-EST-ORDEN = EST-ENVIADA
+                           MOVE 'S' TO WS-ORDEN-ENCONTRADA
+                           MOVE 'S' TO WS-EOF-LOCAL
+                           MOVE OT-COD-CTA-ORIGEN TO WS-COD-CTA-ORIGEN
+                           MOVE OT-COD-BCO-DEST TO WS-COD-BCO-DEST
+                           MOVE OT-MTO-TOTAL TO WS-MTO-TOTAL
+                           MOVE OT-MTO-COMISION TO WS-MTO-COMISION
+                           COMPUTE WS-MTO-COP =
+                               OT-MTO-TOTAL - OT-MTO-COMISION
+                           MOVE OT-DES-CONCEPTO TO WS-CONCEPTO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *================================================================
+      * 2500 - BUSCAR EL BLOQUEO ACTIVO DE LA ORDEN
+      *================================================================
+       2500-BUSCAR-BLOQUEO-ACTIVO.
+           MOVE 'N' TO WS-EOF-LOCAL
+           MOVE 'N' TO WS-BLOQUEO-ENCONTRADO
+
+           PERFORM UNTIL WS-EOF-LOCAL = 'S'
+               READ ARCHIVO-BLOQUEOS
+                   AT END MOVE 'S' TO WS-EOF-LOCAL
+                   NOT AT END
+                       IF BT-NUM-ORDEN = WS-NUM-ORDEN
+                               AND BT-EST-BLOQUEO = BLQ-ACTIVO
+                           MOVE 'S' TO WS-BLOQUEO-ENCONTRADO
+                           MOVE 'S' TO WS-EOF-LOCAL
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF NOT BLOQUEO-ENCONTRADO
+               DISPLAY '  AVISO: orden ' WS-NUM-ORDEN
+                   ' no tiene un bloqueo ACTIVO asociado.'
+           END-IF.
+
+      *================================================================
+      * 3000 - LIQUIDAR LA TRANSFERENCIA (BANCO DESTINO ACEPTO)
+      *   Equivalente a 9100/9200/9210/9300/9400 en MAIN-ACH: descuenta
+      *   la cuenta origen, registra el movimiento y el asiento
+      *   contable, deja el comprobante y cierra la auditoria.
+      *================================================================
+       3000-LIQUIDAR-TRANSFERENCIA.
+           IF BLOQUEO-ENCONTRADO
+               MOVE BLQ-EJECUTADO TO BT-EST-BLOQUEO
+               REWRITE REG-BLOQUEO
+           END-IF
+
+           MOVE EST-CONFIRMADA TO OT-EST-ORDEN
+           MOVE CF-FEC-CONFIRMAC TO OT-FEC-CONFIRMAC
+           REWRITE REG-ORDEN
+
+           PERFORM 3100-DESCONTAR-CUENTA-ORIGEN
+           PERFORM 3200-REGISTRAR-MOVIMIENTO
+           PERFORM 3300-CONTABILIZAR-ASIENTO
+           PERFORM 3400-GRABAR-COMPROBANTE
+           PERFORM 3500-REGISTRAR-AUDITORIA-EXITO
+
+           MOVE WS-MTO-TOTAL TO WS-DISP-TOTAL
+           DISPLAY '  Orden ' WS-NUM-ORDEN
+               ' -> CONFIRMADA, liquidada por $' WS-DISP-TOTAL.
+
+      *================================================================
+      * 3100 - DESCONTAR LA CUENTA ORIGEN
+      *================================================================
+       3100-DESCONTAR-CUENTA-ORIGEN.
+           MOVE 'N' TO WS-CUENTA-ENCONTRADA
+
+           OPEN I-O ARCHIVO-CUENTAS
+           MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-CUENTAS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           MOVE WS-COD-CTA-ORIGEN TO CC-COD-CUENTA
+
+           READ ARCHIVO-CUENTAS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CUENTA-ENCONTRADA
+                   MOVE CC-SAL-DISPONIBLE TO WS-SAL-ANT-ORIGEN
+                   SUBTRACT WS-MTO-TOTAL FROM CC-SAL-TOTAL
+                   SUBTRACT WS-MTO-TOTAL FROM CC-SAL-BLOQUEADO
+                   MOVE WS-FECHA-STR TO CC-FEC-ULT-TRANS
+                   REWRITE REG-CUENTA
+                   MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+                   MOVE 'REESCRIBIR CUENTA ORIGEN (DESCUENTO)'
+                       TO WS-CHK-DESCRIPCION
+                   PERFORM 9950-VERIFICAR-ESTADO-IO
+           END-READ
+
+           CLOSE ARCHIVO-CUENTAS
+
+           IF NOT CUENTA-ENCONTRADA
+               DISPLAY '  AVISO: cuenta origen ' WS-COD-CTA-ORIGEN
+                   ' no encontrada; no se pudo descontar.'
+           END-IF.
+
+      *================================================================
+      * 3200 - REGISTRAR EL MOVIMIENTO DE SALIDA
+      *================================================================
+       3200-REGISTRAR-MOVIMIENTO.
+           MOVE 'MOV' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'MOV' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-MOVIM
+
+           MOVE WS-NUM-MOVIM TO MC-NUM-MOVIMIENTO OF WS-MOVIM-NUEVO
+           MOVE WS-COD-CTA-ORIGEN TO MC-COD-CUENTA OF WS-MOVIM-NUEVO
+           MOVE WS-FECHA-STR TO MC-FEC-MOVIMIENTO OF WS-MOVIM-NUEVO
+           MOVE WS-HORA-STR TO MC-HOA-MOVIMIENTO OF WS-MOVIM-NUEVO
+           MOVE MOV-SALIDA TO MC-TIP-MOVIMIENTO OF WS-MOVIM-NUEVO
+           COMPUTE MC-MTO-MOVIMIENTO OF WS-MOVIM-NUEVO =
+               WS-MTO-TOTAL * -1
+           MOVE WS-SAL-ANT-ORIGEN TO MC-SAL-ANTERIOR OF WS-MOVIM-NUEVO
+           COMPUTE MC-SAL-POSTERIOR OF WS-MOVIM-NUEVO =
+               WS-SAL-ANT-ORIGEN - WS-MTO-TOTAL
+           MOVE WS-CONCEPTO TO MC-DES-DETALLE OF WS-MOVIM-NUEVO
+           MOVE WS-NUM-ORDEN TO MC-NUM-ORDEN OF WS-MOVIM-NUEVO
+
+           WRITE REG-MOVIMIENTO FROM WS-MOVIM-NUEVO
+
+      *================================================================
+      * 3300 - CONTABILIZAR EL ASIENTO DE PARTIDA DOBLE
+      *   Misma logica que 9210-CONTABILIZAR-ASIENTO en MAIN-ACH: se
+      *   debita el pasivo del cliente ordenante y se acredita, del
+      *   otro lado, la cuenta de fondos en transito interbancario
+      *   (la transferencia ya salio, nunca es ON-US), mas la comision
+      *   como ingreso del banco cuando la hubo.
+      *================================================================
+       3300-CONTABILIZAR-ASIENTO.
+           MOVE 'ASI' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'ASI' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-ASIENTO
+
+           MOVE GL-PASIVO-CLIENTES
+               TO AC-COD-CTA-CONTABLE OF WS-ASIENTO-NUEVO
+           MOVE GL-NOM-PASIVO-CLIENTES
+               TO AC-NOM-CTA-CONTABLE OF WS-ASIENTO-NUEVO
+           MOVE 'D' TO AC-TIP-MOVIMIENTO OF WS-ASIENTO-NUEVO
+           MOVE WS-MTO-TOTAL TO AC-MTO-ASIENTO OF WS-ASIENTO-NUEVO
+           MOVE 'Cargo a cuenta del cliente ordenante'
+               TO AC-DES-CONCEPTO OF WS-ASIENTO-NUEVO
+           PERFORM 3350-ESCRIBIR-ASIENTO
+
+           MOVE GL-CLEARING-INTERBANC
+               TO AC-COD-CTA-CONTABLE OF WS-ASIENTO-NUEVO
+           MOVE GL-NOM-CLEARING-INTERBANC
+               TO AC-NOM-CTA-CONTABLE OF WS-ASIENTO-NUEVO
+           MOVE 'C' TO AC-TIP-MOVIMIENTO OF WS-ASIENTO-NUEVO
+           MOVE WS-MTO-COP TO AC-MTO-ASIENTO OF WS-ASIENTO-NUEVO
+           MOVE 'Fondos en transito hacia el banco destino'
+               TO AC-DES-CONCEPTO OF WS-ASIENTO-NUEVO
+           PERFORM 3350-ESCRIBIR-ASIENTO
+
+           IF WS-MTO-COMISION > 0
+               MOVE GL-INGRESO-COMISION
+                   TO AC-COD-CTA-CONTABLE OF WS-ASIENTO-NUEVO
+               MOVE GL-NOM-INGRESO-COMISION
+                   TO AC-NOM-CTA-CONTABLE OF WS-ASIENTO-NUEVO
+               MOVE 'C' TO AC-TIP-MOVIMIENTO OF WS-ASIENTO-NUEVO
+               MOVE WS-MTO-COMISION
+                   TO AC-MTO-ASIENTO OF WS-ASIENTO-NUEVO
+               MOVE 'Ingreso por comision de la transferencia'
+                   TO AC-DES-CONCEPTO OF WS-ASIENTO-NUEVO
+               PERFORM 3350-ESCRIBIR-ASIENTO
+           END-IF.
+
+      *================================================================
+      * 3350 - ESCRIBIR UNA PATA DEL ASIENTO CONTABLE
+      *================================================================
+       3350-ESCRIBIR-ASIENTO.
+           MOVE WS-NUM-ASIENTO TO AC-NUM-ASIENTO OF WS-ASIENTO-NUEVO
+           MOVE WS-NUM-ORDEN TO AC-NUM-ORDEN OF WS-ASIENTO-NUEVO
+           MOVE WS-FECHA-STR TO AC-FEC-ASIENTO OF WS-ASIENTO-NUEVO
+           MOVE WS-HORA-STR TO AC-HOA-ASIENTO OF WS-ASIENTO-NUEVO
+
+           WRITE REG-ASIENTO FROM WS-ASIENTO-NUEVO
+
+      *================================================================
+      * 3400 - GRABAR EL COMPROBANTE DE LA TRANSFERENCIA
+      *================================================================
+       3400-GRABAR-COMPROBANTE.
+           MOVE WS-NUM-ORDEN TO CB-NUM-ORDEN OF WS-COMPROBANTE-NUEVO
+           MOVE WS-FECHA-STR TO CB-FEC-EMISION OF WS-COMPROBANTE-NUEVO
+           MOVE WS-HORA-STR TO CB-HOA-EMISION OF WS-COMPROBANTE-NUEVO
+           MOVE OT-NOM-CLI-ORIGEN
+               TO CB-NOM-CLI-ORIGEN OF WS-COMPROBANTE-NUEVO
+           MOVE WS-COD-CTA-ORIGEN
+               TO CB-COD-CTA-ORIGEN OF WS-COMPROBANTE-NUEVO
+           MOVE OT-NOM-CLI-DEST
+               TO CB-NOM-CLI-DEST OF WS-COMPROBANTE-NUEVO
+           MOVE WS-COD-BCO-DEST
+               TO CB-COD-BCO-DEST OF WS-COMPROBANTE-NUEVO
+           MOVE OT-COD-CTA-DEST
+               TO CB-COD-CTA-DEST OF WS-COMPROBANTE-NUEVO
+           MOVE OT-MTO-TRANSF TO CB-MTO-TRANSF OF WS-COMPROBANTE-NUEVO
+           MOVE OT-TIP-MONEDA TO CB-TIP-MONEDA OF WS-COMPROBANTE-NUEVO
+           MOVE WS-MTO-COMISION
+               TO CB-MTO-COMISION OF WS-COMPROBANTE-NUEVO
+           MOVE WS-MTO-TOTAL TO CB-MTO-TOTAL OF WS-COMPROBANTE-NUEVO
+           MOVE WS-CONCEPTO TO CB-DES-CONCEPTO OF WS-COMPROBANTE-NUEVO
+
+           WRITE REG-COMPROBANTE FROM WS-COMPROBANTE-NUEVO
+
+      *================================================================
+      * 3500 - REGISTRAR EN AUDITORIA (EXITOSA)
+      *================================================================
+       3500-REGISTRAR-AUDITORIA-EXITO.
+           MOVE 'AUD' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'AUD' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-AUDIT
+
+           MOVE WS-NUM-AUDIT TO AT-NUM-AUDITORIA OF WS-AUDIT-NUEVO
+           MOVE WS-NUM-ORDEN TO AT-NUM-ORDEN OF WS-AUDIT-NUEVO
+           MOVE WS-FECHA-STR TO AT-FEC-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-INICIO OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-FIN OF WS-AUDIT-NUEVO
+           MOVE 'CONFIRMACION_ACH' TO AT-TIP-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE 'SISTEMA' TO AT-COD-USUARIO OF WS-AUDIT-NUEVO
+           MOVE 'CNF-CONFIRMACION' TO AT-TERMINAL OF WS-AUDIT-NUEVO
+           MOVE 'EXITOSA' TO AT-ESTADO-FINAL OF WS-AUDIT-NUEVO
+           MOVE WS-MTO-TOTAL TO AT-MTO-PROCESADO OF WS-AUDIT-NUEVO
+           MOVE 'Confirmacion ACEPTADA del banco destino'
+               TO AT-OBSERVACION OF WS-AUDIT-NUEVO
+
+           PERFORM 3550-ESCRIBIR-AUDITORIA.
+
+      *================================================================
+      * 3550 - ESCRIBIR EL RENGLON DE AUDITORIA
+      *================================================================
+       3550-ESCRIBIR-AUDITORIA.
+           WRITE REG-AUDITORIA FROM WS-AUDIT-NUEVO
+
+      *================================================================
+      * 4000 - LIBERAR LOS FONDOS RETENIDOS (BANCO DESTINO RECHAZO O
+      *   NO RESPONDIO)
+      *   Equivalente a 9150/9500 en MAIN-ACH cuando esa confirmacion
+      *   todavia llegaba en linea: el monto nunca se debito, vuelve
+      *   integro a CC-SAL-DISPONIBLE.
+      *================================================================
+       4000-LIBERAR-FONDOS.
+           IF BLOQUEO-ENCONTRADO
+               MOVE BLQ-LIBERADO TO BT-EST-BLOQUEO
+               REWRITE REG-BLOQUEO
+           END-IF
+
+           IF CF-RES-RECHAZADA
+               MOVE EST-RECHAZADA TO OT-EST-ORDEN
+           ELSE
+               MOVE EST-TIMEOUT TO OT-EST-ORDEN
+           END-IF
+           MOVE SPACES TO OT-FEC-CONFIRMAC
+           REWRITE REG-ORDEN
+
+           PERFORM 4100-ACREDITAR-CUENTA-ORIGEN
+           PERFORM 4200-REGISTRAR-AUDITORIA-RECHAZO
+
+           MOVE WS-MTO-TOTAL TO WS-DISP-TOTAL
+           DISPLAY '  Orden ' WS-NUM-ORDEN ' -> ' OT-EST-ORDEN
+               ', fondos liberados: $' WS-DISP-TOTAL.
+
+      *================================================================
+      * 4100 - DEVOLVER LOS FONDOS RETENIDOS A LA CUENTA ORIGEN
+      *================================================================
+       4100-ACREDITAR-CUENTA-ORIGEN.
+           MOVE 'N' TO WS-CUENTA-ENCONTRADA
+
+           OPEN I-O ARCHIVO-CUENTAS
+           MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-CUENTAS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           MOVE WS-COD-CTA-ORIGEN TO CC-COD-CUENTA
+
+           READ ARCHIVO-CUENTAS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CUENTA-ENCONTRADA
+                   ADD WS-MTO-TOTAL TO CC-SAL-DISPONIBLE
+                   SUBTRACT WS-MTO-TOTAL FROM CC-SAL-BLOQUEADO
+                   REWRITE REG-CUENTA
+                   MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+                   MOVE 'REESCRIBIR CUENTA ORIGEN (ACREDITAR)'
+                       TO WS-CHK-DESCRIPCION
+                   PERFORM 9950-VERIFICAR-ESTADO-IO
+           END-READ
+
+           CLOSE ARCHIVO-CUENTAS
+
+           IF NOT CUENTA-ENCONTRADA
+               DISPLAY '  AVISO: cuenta origen ' WS-COD-CTA-ORIGEN
+                   ' no encontrada; no se pudieron liberar los fondos.'
+           END-IF.
+
+      *================================================================
+      * 4200 - REGISTRAR EN AUDITORIA EL RECHAZO O TIMEOUT
+      *================================================================
+       4200-REGISTRAR-AUDITORIA-RECHAZO.
+           MOVE 'AUD' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'AUD' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-AUDIT
+
+           MOVE WS-NUM-AUDIT TO AT-NUM-AUDITORIA OF WS-AUDIT-NUEVO
+           MOVE WS-NUM-ORDEN TO AT-NUM-ORDEN OF WS-AUDIT-NUEVO
+           MOVE WS-FECHA-STR TO AT-FEC-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-INICIO OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-FIN OF WS-AUDIT-NUEVO
+           MOVE 'CONFIRMACION_ACH' TO AT-TIP-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE 'SISTEMA' TO AT-COD-USUARIO OF WS-AUDIT-NUEVO
+           MOVE 'CNF-CONFIRMACION' TO AT-TERMINAL OF WS-AUDIT-NUEVO
+           MOVE 'RECHAZADA' TO AT-ESTADO-FINAL OF WS-AUDIT-NUEVO
+           MOVE WS-MTO-TOTAL TO AT-MTO-PROCESADO OF WS-AUDIT-NUEVO
+           IF CF-RES-RECHAZADA
+               MOVE 'Banco destino rechazo la transaccion'
+                   TO AT-OBSERVACION OF WS-AUDIT-NUEVO
+           ELSE
+               MOVE CF-DES-MOTIVO TO AT-OBSERVACION OF WS-AUDIT-NUEVO
+               IF AT-OBSERVACION OF WS-AUDIT-NUEVO = SPACES
+                   MOVE 'Timeout esperando confirmacion del banco'
+                       TO AT-OBSERVACION OF WS-AUDIT-NUEVO
+               END-IF
+           END-IF
+
+           PERFORM 3550-ESCRIBIR-AUDITORIA.
+
+      *================================================================
+      * 0150 - OBTENER SIGUIENTE CONSECUTIVO DIARIO
+      *================================================================
+       0150-SIGUIENTE-SECUENCIA.
+           MOVE WS-FECHA-COMPACTA TO SC-FECHA
+           MOVE WS-SEC-TIPO       TO SC-TIPO
+
+           READ ARCHIVO-SECUENCIA
+               INVALID KEY
+                   MOVE 1 TO SC-ULTIMO-NUM
+                   WRITE REG-SECUENCIA
+               NOT INVALID KEY
+                   ADD 1 TO SC-ULTIMO-NUM
+                   REWRITE REG-SECUENCIA
+           END-READ
+
+           MOVE SC-ULTIMO-NUM TO WS-SEC-VALOR.
+
+      *================================================================
+      * 9800 - MOSTRAR RESUMEN DE LA CORRIDA
+      *================================================================
+       9800-MOSTRAR-RESUMEN.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  RESUMEN'
+           DISPLAY '  Confirmaciones leidas   : ' WS-TOTAL-LEIDAS
+           DISPLAY '  Liquidadas (ACEPTADA)   : ' WS-TOTAL-ACEPTADAS
+           DISPLAY '  Rechazadas/Timeout      : ' WS-TOTAL-RECHAZADAS
+           DISPLAY '  Sin orden ENVIADA       : ' WS-TOTAL-NO-HALLADAS
+           DISPLAY WS-LINEA.
+
+      *================================================================
+      * 9900 - CERRAR ARCHIVOS
+      *================================================================
+       9900-CERRAR-ARCHIVOS.
+           CLOSE ARCHIVO-CONFIRMACIONES
+           CLOSE ARCHIVO-ORDENES
+           CLOSE ARCHIVO-BLOQUEOS
+           CLOSE ARCHIVO-MOVIMIENTOS
+           CLOSE ARCHIVO-ASIENTOS
+           CLOSE ARCHIVO-COMPROBANTES
+           CLOSE ARCHIVO-AUDITORIA
+           CLOSE ARCHIVO-SECUENCIA.
+
+      *================================================================
+      * 9950 - VERIFICAR ESTADO DE UNA OPERACION DE E/S
+      *   Chequeo generico de FILE STATUS, igual que 9950-VERIFICAR-
+      *   ESTADO-IO en MAIN-ACH. El que llama deja armados
+      *   WS-CHK-ESTADO (el WS-STAT-* del archivo) y
+      *   WS-CHK-DESCRIPCION antes de invocar este parrafo. '00' es
+      *   exitoso; cualquier otro codigo es un error fatal de E/S que
+      *   detiene la corrida (no es un rechazo de negocio, es una
+      *   falla del sistema de archivos) - en particular, no puede
+      *   dejarse pasar en el descuento/acreditacion de la cuenta
+      *   origen, porque ahi es donde este programa mueve dinero real.
+      *================================================================
+       9950-VERIFICAR-ESTADO-IO.
+           IF WS-CHK-ESTADO NOT = '00'
+               DISPLAY ' '
+               DISPLAY '  *** ERROR FATAL DE E/S ***'
+               DISPLAY '  Operacion : ' WS-CHK-DESCRIPCION
+               DISPLAY '  Codigo    : ' WS-CHK-ESTADO
+               STOP RUN
+           END-IF.
