@@ -0,0 +1,482 @@
+      *================================================================
+      * MNT-LIMITES.cbl - Alta y Ajuste de Limites Diario/Mensual
+      * por Cliente
+      * Proyecto 1: Sistema Interbancario Bancario
+      *
+      * Programa interactivo de uso ocasional: 6000-VALIDAR-LIMITES en
+      * MAIN-ACH busca LC-COD-CLIENTE en LIMITES.dat y, si no encuentra
+      * nada, se limita a avisar "Sin limite configurado, se permite"
+      * y deja pasar la transferencia sin tope alguno. Este programa
+      * cierra ese hueco por el lado de mantenimiento, dejando que un
+      * supervisor:
+      *
+      *   - dar de ALTA el limite de un cliente que todavia no tiene
+      *     renglon en LIMITES.dat (arranca LC-LIM-DIA-USADO y
+      *     LC-LIM-MES-USADO en cero, igual que si nunca hubiera
+      *     transferido); o
+      *
+      *   - AJUSTAR el LC-LIMITE-DIARIO/LC-LIMITE-MENSUAL de un cliente
+      *     que ya tiene limite, lo cual exige capturar el codigo del
+      *     supervisor que autoriza el cambio y el motivo; sin esos dos
+      *     datos no se aplica el ajuste. Cada ajuste, igual que cada
+      *     alta, queda asentado en AUDITORIA.dat.
+      *
+      * No toca LC-LIM-DIA-USADO/LC-LIM-MES-USADO de un cliente
+      * existente (eso es responsabilidad exclusiva de 6000-VALIDAR-
+      * LIMITES en MAIN-ACH conforme se van consumiendo).
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MNT-LIMITES.
+       AUTHOR. DARIEN.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARCHIVO-LIMITES
+               ASSIGN TO 'data/LIMITES.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-LIMITES.
+
+           SELECT ARCHIVO-AUDITORIA
+               ASSIGN TO 'data/AUDITORIA.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-AUDIT.
+
+           SELECT ARCHIVO-SECUENCIA
+               ASSIGN TO 'data/SECUENCIA.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-CLAVE
+               FILE STATUS IS WS-STAT-SECUENCIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCHIVO-LIMITES.
+       COPY 'copybooks/LIMITES.cpy'.
+
+       FD ARCHIVO-AUDITORIA.
+       COPY 'copybooks/AUDITORIA.cpy'.
+
+       FD ARCHIVO-SECUENCIA.
+       COPY 'copybooks/SECUENCIA.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'copybooks/CONSTANTES.cpy'.
+
+       COPY 'copybooks/AUDITORIA.cpy'
+           REPLACING REG-AUDITORIA BY WS-AUDIT-NUEVO.
+
+      *----------------------------------------------------------------
+      * Estados de archivo
+      *----------------------------------------------------------------
+       01 WS-FILE-STATUS.
+          05 WS-STAT-LIMITES      PIC X(2).
+          05 WS-STAT-AUDIT        PIC X(2).
+          05 WS-STAT-SECUENCIA    PIC X(2).
+
+      *----------------------------------------------------------------
+      * Fecha y hora del sistema
+      *----------------------------------------------------------------
+       01 WS-FECHA-HOY.
+          05 WS-ANO               PIC 9(4).
+          05 WS-MES                PIC 9(2).
+          05 WS-DIA                PIC 9(2).
+       01 WS-HORA-ACTUAL.
+          05 WS-HH                 PIC 9(2).
+          05 WS-MM                 PIC 9(2).
+          05 WS-SS                 PIC 9(2).
+          05 WS-CC                 PIC 9(2).
+
+       01 WS-FECHA-STR             PIC X(10).
+       01 WS-HORA-STR              PIC X(8).
+       01 WS-FECHA-COMPACTA        PIC X(8).
+
+      *----------------------------------------------------------------
+      * Consecutivos (LIM para el numero de limite, AUD para auditoria)
+      *----------------------------------------------------------------
+       01 WS-SEC-TIPO              PIC X(3).
+       01 WS-SEC-VALOR             PIC 9(5).
+       01 WS-NUM-LIMITE-NUEVO      PIC X(20).
+       01 WS-NUM-AUDIT             PIC X(20).
+
+      *----------------------------------------------------------------
+      * Opcion elegida por el operador
+      *----------------------------------------------------------------
+       01 WS-OPCION                PIC X(1).
+          88 OPCION-ALTA              VALUE 'N'.
+          88 OPCION-AJUSTE            VALUE 'E'.
+
+      *----------------------------------------------------------------
+      * Datos capturados
+      *----------------------------------------------------------------
+       01 WS-DATOS-CAPTURADOS.
+          05 WS-COD-CLIENTE-BUSCADO PIC X(10).
+          05 WS-CAP-LIM-DIARIO      PIC S9(13)V99.
+          05 WS-CAP-LIM-MENSUAL     PIC S9(13)V99.
+          05 WS-COD-AUTORIZA        PIC X(10).
+          05 WS-MOTIVO-AUTORIZA     PIC X(100).
+
+       01 WS-LIMITE-ANTERIOR.
+          05 WS-ANT-LIM-DIARIO      PIC S9(13)V99.
+          05 WS-ANT-LIM-MENSUAL     PIC S9(13)V99.
+
+      *----------------------------------------------------------------
+      * Auxiliares
+      *----------------------------------------------------------------
+       01 WS-AUX.
+          05 WS-EOF-LIMITES        PIC X VALUE 'N'.
+             88 FIN-LIMITES           VALUE 'S'.
+          05 WS-HAY-LIMITES        PIC X VALUE 'N'.
+             88 HAY-LIMITES           VALUE 'S'.
+          05 WS-CLIENTE-ENCONTRADO PIC X VALUE 'N'.
+             88 CLIENTE-ENCONTRADO    VALUE 'S'.
+
+       01 WS-DISP-MONTO PIC ZZ.ZZZ.ZZZ.ZZZ,99.
+
+       01 WS-DISP-AUDITORIA.
+          05 WS-DISP-ANT-DIARIO   PIC Z.ZZZ.ZZZ.ZZZ,99.
+          05 WS-DISP-ANT-MENSUAL  PIC Z.ZZZ.ZZZ.ZZZ,99.
+          05 WS-DISP-NVO-DIARIO   PIC Z.ZZZ.ZZZ.ZZZ,99.
+          05 WS-DISP-NVO-MENSUAL  PIC Z.ZZZ.ZZZ.ZZZ,99.
+
+       01 WS-LINEA PIC X(50)
+           VALUE '=================================================='.
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * 0000 - MAINLINE
+      *================================================================
+       0000-INICIO.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  MANTENIMIENTO DE LIMITES DIARIO/MENSUAL POR '
+               'CLIENTE'
+           DISPLAY WS-LINEA
+
+           PERFORM 0100-OBTENER-FECHA-HORA
+           PERFORM 0300-ABRIR-ARCHIVOS
+           PERFORM 1000-LISTAR-LIMITES
+           PERFORM 2000-CAPTURAR-OPCION
+
+           EVALUATE TRUE
+               WHEN OPCION-ALTA
+                   PERFORM 3000-DAR-DE-ALTA
+               WHEN OPCION-AJUSTE
+                   PERFORM 4000-AJUSTAR-LIMITE
+               WHEN OTHER
+                   DISPLAY ' '
+                   DISPLAY '  Sin cambios.'
+           END-EVALUATE
+
+           PERFORM 9900-CERRAR-ARCHIVOS
+           STOP RUN.
+
+      *================================================================
+      * 0100 - OBTENER FECHA Y HORA DEL SISTEMA
+      *================================================================
+       0100-OBTENER-FECHA-HORA.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-ACTUAL FROM TIME
+
+           STRING WS-ANO '-' WS-MES '-' WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-STR
+           STRING WS-HH ':' WS-MM ':' WS-SS
+               DELIMITED SIZE INTO WS-HORA-STR
+           STRING WS-ANO WS-MES WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-COMPACTA.
+
+      *================================================================
+      * 0150 - OBTENER SIGUIENTE CONSECUTIVO DIARIO
+      *================================================================
+       0150-SIGUIENTE-SECUENCIA.
+           MOVE WS-FECHA-COMPACTA TO SC-FECHA
+           MOVE WS-SEC-TIPO TO SC-TIPO
+
+           READ ARCHIVO-SECUENCIA
+               INVALID KEY
+                   MOVE 1 TO SC-ULTIMO-NUM
+                   WRITE REG-SECUENCIA
+               NOT INVALID KEY
+                   ADD 1 TO SC-ULTIMO-NUM
+                   REWRITE REG-SECUENCIA
+           END-READ
+
+           MOVE SC-ULTIMO-NUM TO WS-SEC-VALOR.
+
+      *================================================================
+      * 0300 - ABRIR ARCHIVOS
+      *   LIMITES.dat puede no existir todavia en un sistema nuevo,
+      *   pues 6000-VALIDAR-LIMITES en MAIN-ACH nunca lo crea (solo
+      *   avisa y deja pasar); se aplica el mismo respaldo de EXTEND/
+      *   '35' que ya usan ARC-HISTORICO y MNT-COMISION.
+      *================================================================
+       0300-ABRIR-ARCHIVOS.
+           OPEN EXTEND ARCHIVO-LIMITES
+           IF WS-STAT-LIMITES = '35'
+               OPEN OUTPUT ARCHIVO-LIMITES
+               CLOSE ARCHIVO-LIMITES
+               OPEN EXTEND ARCHIVO-LIMITES
+           END-IF
+           CLOSE ARCHIVO-LIMITES
+
+           OPEN EXTEND ARCHIVO-AUDITORIA
+
+           OPEN I-O ARCHIVO-SECUENCIA
+           IF WS-STAT-SECUENCIA = '35'
+               OPEN OUTPUT ARCHIVO-SECUENCIA
+               CLOSE ARCHIVO-SECUENCIA
+               OPEN I-O ARCHIVO-SECUENCIA
+           END-IF.
+
+      *================================================================
+      * 1000 - LISTAR LOS LIMITES CONFIGURADOS
+      *================================================================
+       1000-LISTAR-LIMITES.
+           MOVE 'N' TO WS-EOF-LIMITES
+           MOVE 'N' TO WS-HAY-LIMITES
+
+           DISPLAY ' '
+           DISPLAY '  Limites configurados:'
+           DISPLAY '  ------------------------------------------------'
+
+           OPEN INPUT ARCHIVO-LIMITES
+
+           PERFORM UNTIL FIN-LIMITES
+               READ ARCHIVO-LIMITES
+                   AT END MOVE 'S' TO WS-EOF-LIMITES
+                   NOT AT END
+                       MOVE 'S' TO WS-HAY-LIMITES
+                       PERFORM 1100-MOSTRAR-LIMITE
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-LIMITES
+
+           IF NOT HAY-LIMITES
+               DISPLAY '  (ningun cliente tiene limite configurado)'
+           END-IF.
+
+       1100-MOSTRAR-LIMITE.
+           DISPLAY '  ' LC-NUM-LIMITE ' | Cliente: ' LC-COD-CLIENTE
+           MOVE LC-LIMITE-DIARIO TO WS-DISP-MONTO
+           DISPLAY '      Limite diario: $' WS-DISP-MONTO
+           MOVE LC-LIMITE-MENSUAL TO WS-DISP-MONTO
+           DISPLAY '      Limite mensual: $' WS-DISP-MONTO
+           MOVE LC-LIM-DIA-USADO TO WS-DISP-MONTO
+           DISPLAY '      Usado hoy: $' WS-DISP-MONTO
+           MOVE LC-LIM-MES-USADO TO WS-DISP-MONTO
+           DISPLAY '      Usado este mes: $' WS-DISP-MONTO
+               ' (al ' LC-FEC-ACTUALIZAC ')'.
+
+      *================================================================
+      * 2000 - CAPTURAR LA OPCION DEL OPERADOR
+      *================================================================
+       2000-CAPTURAR-OPCION.
+           DISPLAY ' '
+           DISPLAY '  (N)uevo cliente sin limite, (E) ajustar limite '
+               'existente: ' WITH NO ADVANCING
+           ACCEPT WS-OPCION.
+
+      *================================================================
+      * 3000 - DAR DE ALTA EL LIMITE DE UN CLIENTE NUEVO
+      *================================================================
+       3000-DAR-DE-ALTA.
+           DISPLAY ' '
+           DISPLAY '  Codigo del cliente: ' WITH NO ADVANCING
+           ACCEPT WS-COD-CLIENTE-BUSCADO
+
+           PERFORM 3100-VERIFICAR-NO-EXISTE
+
+           IF CLIENTE-ENCONTRADO
+               DISPLAY ' '
+               DISPLAY '  ERROR: El cliente ' WS-COD-CLIENTE-BUSCADO
+                   ' ya tiene limite configurado; use la opcion '
+                   'de ajuste.'
+           ELSE
+               DISPLAY '  Limite diario (sin decimales, Ej: 5000000): '
+                   WITH NO ADVANCING
+               ACCEPT WS-CAP-LIM-DIARIO
+               DISPLAY '  Limite mensual (sin decimales, Ej: '
+                   '30000000): ' WITH NO ADVANCING
+               ACCEPT WS-CAP-LIM-MENSUAL
+
+               MOVE 'LIM' TO WS-SEC-TIPO
+               PERFORM 0150-SIGUIENTE-SECUENCIA
+               STRING 'LIM' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+                   DELIMITED SIZE INTO WS-NUM-LIMITE-NUEVO
+
+               OPEN EXTEND ARCHIVO-LIMITES
+               MOVE WS-NUM-LIMITE-NUEVO TO LC-NUM-LIMITE
+               MOVE WS-COD-CLIENTE-BUSCADO TO LC-COD-CLIENTE
+               MOVE WS-CAP-LIM-DIARIO TO LC-LIMITE-DIARIO
+               MOVE WS-CAP-LIM-MENSUAL TO LC-LIMITE-MENSUAL
+               MOVE ZERO TO LC-LIM-DIA-USADO
+               MOVE ZERO TO LC-LIM-MES-USADO
+               MOVE WS-FECHA-STR TO LC-FEC-ACTUALIZAC
+               WRITE REG-LIMITE
+               CLOSE ARCHIVO-LIMITES
+
+               MOVE ZERO TO WS-ANT-LIM-DIARIO
+               MOVE ZERO TO WS-ANT-LIM-MENSUAL
+               STRING 'Alta de limite para cliente nuevo '
+                   WS-COD-CLIENTE-BUSCADO
+                   DELIMITED SIZE INTO WS-MOTIVO-AUTORIZA
+               PERFORM 9100-REGISTRAR-AUDITORIA
+
+               DISPLAY ' '
+               DISPLAY '  Limite ' WS-NUM-LIMITE-NUEVO ' dado de '
+                   'alta para el cliente ' WS-COD-CLIENTE-BUSCADO '.'
+           END-IF.
+
+       3100-VERIFICAR-NO-EXISTE.
+           OPEN INPUT ARCHIVO-LIMITES
+
+           MOVE 'N' TO WS-EOF-LIMITES
+           MOVE 'N' TO WS-CLIENTE-ENCONTRADO
+
+           PERFORM UNTIL FIN-LIMITES
+               READ ARCHIVO-LIMITES
+                   AT END MOVE 'S' TO WS-EOF-LIMITES
+                   NOT AT END
+                       IF LC-COD-CLIENTE = WS-COD-CLIENTE-BUSCADO
+                           MOVE 'S' TO WS-CLIENTE-ENCONTRADO
+                           MOVE 'S' TO WS-EOF-LIMITES
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-LIMITES.
+
+      *================================================================
+      * 4000 - AJUSTAR EL LIMITE DE UN CLIENTE EXISTENTE
+      *   Exige codigo de supervisor y motivo; sin ambos no se aplica
+      *   el ajuste. LC-LIM-DIA-USADO/LC-LIM-MES-USADO no se tocan.
+      *================================================================
+       4000-AJUSTAR-LIMITE.
+           DISPLAY ' '
+           DISPLAY '  Codigo del cliente a ajustar: ' WITH NO ADVANCING
+           ACCEPT WS-COD-CLIENTE-BUSCADO
+
+           PERFORM 3100-VERIFICAR-NO-EXISTE
+
+           IF NOT CLIENTE-ENCONTRADO
+               DISPLAY ' '
+               DISPLAY '  ERROR: El cliente ' WS-COD-CLIENTE-BUSCADO
+                   ' no tiene limite configurado; use la opcion de '
+                   'alta.'
+           ELSE
+               DISPLAY '  Nuevo limite diario (sin decimales): '
+                   WITH NO ADVANCING
+               ACCEPT WS-CAP-LIM-DIARIO
+               DISPLAY '  Nuevo limite mensual (sin decimales): '
+                   WITH NO ADVANCING
+               ACCEPT WS-CAP-LIM-MENSUAL
+
+               DISPLAY '  Codigo del supervisor que autoriza: '
+                   WITH NO ADVANCING
+               ACCEPT WS-COD-AUTORIZA
+               DISPLAY '  Motivo del ajuste: ' WITH NO ADVANCING
+               ACCEPT WS-MOTIVO-AUTORIZA
+
+               IF WS-COD-AUTORIZA = SPACES
+                   DISPLAY ' '
+                   DISPLAY '  ERROR: Se requiere codigo de '
+                       'supervisor que autorice el ajuste; no se '
+                       'aplico ningun cambio.'
+               ELSE
+                   PERFORM 4200-REESCRIBIR-LIMITE
+                   PERFORM 9100-REGISTRAR-AUDITORIA
+
+                   DISPLAY ' '
+                   DISPLAY '  Limite del cliente '
+                       WS-COD-CLIENTE-BUSCADO ' actualizado.'
+               END-IF
+           END-IF.
+
+       4200-REESCRIBIR-LIMITE.
+           OPEN I-O ARCHIVO-LIMITES
+
+           MOVE 'N' TO WS-EOF-LIMITES
+           MOVE 'N' TO WS-CLIENTE-ENCONTRADO
+
+           PERFORM UNTIL FIN-LIMITES OR CLIENTE-ENCONTRADO
+               READ ARCHIVO-LIMITES
+                   AT END MOVE 'S' TO WS-EOF-LIMITES
+                   NOT AT END
+                       IF LC-COD-CLIENTE = WS-COD-CLIENTE-BUSCADO
+                           MOVE 'S' TO WS-CLIENTE-ENCONTRADO
+                           MOVE LC-LIMITE-DIARIO
+                               TO WS-ANT-LIM-DIARIO
+                           MOVE LC-LIMITE-MENSUAL
+                               TO WS-ANT-LIM-MENSUAL
+                           MOVE WS-CAP-LIM-DIARIO TO LC-LIMITE-DIARIO
+                           MOVE WS-CAP-LIM-MENSUAL TO LC-LIMITE-MENSUAL
+                           MOVE WS-FECHA-STR TO LC-FEC-ACTUALIZAC
+                           REWRITE REG-LIMITE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-LIMITES.
+
+      *================================================================
+      * 9100 - REGISTRAR EN AUDITORIA EL ALTA O AJUSTE
+      *================================================================
+       9100-REGISTRAR-AUDITORIA.
+           MOVE 'AUD' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'AUD' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-AUDIT
+
+           MOVE WS-NUM-AUDIT TO AT-NUM-AUDITORIA OF WS-AUDIT-NUEVO
+           MOVE SPACES TO AT-NUM-ORDEN OF WS-AUDIT-NUEVO
+           MOVE WS-FECHA-STR TO AT-FEC-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-INICIO OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-FIN OF WS-AUDIT-NUEVO
+           MOVE 'MANTENIMIENTO_LIMITE' TO AT-TIP-TRANSAC
+               OF WS-AUDIT-NUEVO
+
+           IF OPCION-ALTA
+               MOVE 'SUPERVISOR' TO AT-COD-USUARIO OF WS-AUDIT-NUEVO
+           ELSE
+               MOVE WS-COD-AUTORIZA TO AT-COD-USUARIO OF WS-AUDIT-NUEVO
+           END-IF
+
+           MOVE 'MNT_LIMITES' TO AT-TERMINAL OF WS-AUDIT-NUEVO
+           MOVE 'LIMITE_ACTUALIZADO' TO AT-ESTADO-FINAL
+               OF WS-AUDIT-NUEVO
+           MOVE WS-CAP-LIM-DIARIO TO AT-MTO-PROCESADO OF WS-AUDIT-NUEVO
+
+           MOVE WS-ANT-LIM-DIARIO TO WS-DISP-ANT-DIARIO
+           MOVE WS-ANT-LIM-MENSUAL TO WS-DISP-ANT-MENSUAL
+           MOVE WS-CAP-LIM-DIARIO TO WS-DISP-NVO-DIARIO
+           MOVE WS-CAP-LIM-MENSUAL TO WS-DISP-NVO-MENSUAL
+
+           STRING 'Cliente ' WS-COD-CLIENTE-BUSCADO
+               ': limite diario de $' WS-DISP-ANT-DIARIO
+               ' a $' WS-DISP-NVO-DIARIO
+               '; mensual de $' WS-DISP-ANT-MENSUAL
+               ' a $' WS-DISP-NVO-MENSUAL
+               '. ' WS-MOTIVO-AUTORIZA
+               DELIMITED SIZE INTO AT-OBSERVACION OF WS-AUDIT-NUEVO
+
+           WRITE REG-AUDITORIA FROM WS-AUDIT-NUEVO.
+
+      *================================================================
+      * 9900 - CERRAR ARCHIVOS
+      *================================================================
+       9900-CERRAR-ARCHIVOS.
+           CLOSE ARCHIVO-AUDITORIA
+           CLOSE ARCHIVO-SECUENCIA.
