@@ -0,0 +1,25 @@
+      *================================================================
+      * RECURRENTES.cpy - Estructura de registro ORDENES_RECURRENTES
+      *   Instrucciones permanentes de clientes (mismo origen/destino/
+      *   monto/concepto en cada ciclo) que el batch de 0280/0285
+      *   reclama y alimenta a la misma tuberia de 0400 en adelante.
+      *================================================================
+
+       01 REG-RECURRENTE.
+          05 RC-COD-RECURRENTE  PIC X(15).
+          05 RC-COD-CTA-ORIGEN  PIC X(20).
+          05 RC-COD-BCO-DEST    PIC X(3).
+          05 RC-COD-CTA-DEST    PIC X(20).
+          05 RC-MONTO           PIC S9(13)V99.
+          05 RC-TIP-MONEDA      PIC X(3).
+          05 RC-CONCEPTO        PIC X(100).
+          05 RC-FRECUENCIA      PIC X(10).
+             88 FREC-SEMANAL       VALUE 'SEMANAL   '.
+             88 FREC-QUINCENAL     VALUE 'QUINCENAL '.
+             88 FREC-MENSUAL       VALUE 'MENSUAL   '.
+          05 RC-FEC-PROX-EJEC   PIC X(10).
+             *> YYYY-MM-DD; se recalcula tras cada reclamo segun
+             *> RC-FRECUENCIA (ver 0290-CALCULAR-PROXIMA-EJECUCION).
+          05 RC-MCA-ACTIVA      PIC X(1).
+             *> S=Activa N=Suspendida por el cliente
+          05 FILLER             PIC X(10).
