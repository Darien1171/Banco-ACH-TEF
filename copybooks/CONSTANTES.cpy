@@ -10,6 +10,8 @@
           05 EST-RECHAZADA      PIC X(22) VALUE 'RECHAZADA             '.
           05 EST-TIMEOUT        PIC X(22) VALUE 'TIMEOUT               '.
           05 EST-REVISION       PIC X(22) VALUE 'PENDIENTE_REVISION    '.
+          05 EST-REVERSADA      PIC X(22) VALUE 'REVERSADA             '.
+          05 EST-PROGRAMADA     PIC X(22) VALUE 'PROGRAMADA            '.
 
       * --- ESTADOS DE BLOQUEO ---
        01 ESTADOS-BLOQUEO.
@@ -23,6 +25,7 @@
           05 MOV-DEPOSITO       PIC X(22) VALUE 'DEPOSITO              '.
           05 MOV-COMISION       PIC X(22) VALUE 'COMISION              '.
           05 MOV-REVERSO        PIC X(22) VALUE 'REVERSO               '.
+          05 MOV-INTERES        PIC X(22) VALUE 'INTERES               '.
 
       * --- CÓDIGOS DE RESULTADO ---
        01 CODIGOS-RESULTADO.
@@ -35,6 +38,9 @@
           05 COD-FRAUDE         PIC 9(2)  VALUE 06.
           05 COD-BCO-RECHAZA    PIC 9(2)  VALUE 07.
           05 COD-TIMEOUT-BCO    PIC 9(2)  VALUE 08.
+          05 COD-LIMITE-MES     PIC 9(2)  VALUE 09.
+          05 COD-BCO-INVALIDO   PIC 9(2)  VALUE 10.
+          05 COD-AUTENTICACION  PIC 9(2)  VALUE 11.
           05 COD-ERROR-SIS      PIC 9(2)  VALUE 99.
 
       * --- LIMITES DEL SISTEMA ---
@@ -44,6 +50,14 @@
           05 LIM-INTENTOS-MAX   PIC 9(2)  VALUE 10.
           05 LIM-HORA-NOCT-INI  PIC X(8)  VALUE '23:00:00'.
           05 LIM-HORA-NOCT-FIN  PIC X(8)  VALUE '06:00:00'.
+          05 LIM-MONTO-STEP-UP  PIC 9(15) VALUE 10000000.
+             *> Umbral plano de autenticacion reforzada, usado cuando
+             *> el cliente no tiene limite configurado en LIMITES.dat.
+          05 LIM-HORA-CORTE-ACH PIC X(8)  VALUE '18:00:00'.
+             *> Hora de corte para envio de transferencias interbanc.
+             *> el mismo dia; despues de esta hora la orden se crea pero
+             *> queda para el siguiente dia habil (ver 0940-VALIDAR-
+             *> CORTE-ACH en MAIN-ACH). No aplica a transf. ON-US.
 
       * --- BANCO PROPIO ---
        01 DATOS-BANCO-PROPIO.
@@ -56,6 +70,31 @@
           05 MON-USD            PIC X(3)  VALUE 'USD'.
           05 MON-EUR            PIC X(3)  VALUE 'EUR'.
 
+      * --- TASAS DE CAMBIO (pesos COP por unidad de moneda extranjera)
+      *     Las cuentas de CUENTAS.dat no llevan moneda propia: todo
+      *     saldo esta en COP, asi que estas tasas son las que usa
+      *     MAIN-ACH para convertir una solicitud en moneda extranjera
+      *     antes de tocar fondos, limites o comisiones. ---
+       01 TASAS-CAMBIO.
+          05 TC-COP             PIC 9(7)  VALUE 1.
+          05 TC-USD             PIC 9(7)  VALUE 4000.
+          05 TC-EUR             PIC 9(7)  VALUE 4300.
+
+      * --- CUENTAS CONTABLES (LIBRO MAYOR) ---
+      *     Codigos de las cuentas del catalogo contable que usa
+      *     9200-REGISTRAR-MOVIMIENTO para el asiento de partida doble
+      *     de cada transferencia. ---
+       01 CUENTAS-CONTABLES.
+          05 GL-PASIVO-CLIENTES PIC X(6)  VALUE '210500'.
+          05 GL-NOM-PASIVO-CLIENTES PIC X(30)
+             VALUE 'DEPOSITOS DE CLIENTES'.
+          05 GL-INGRESO-COMISION PIC X(6) VALUE '410500'.
+          05 GL-NOM-INGRESO-COMISION PIC X(30)
+             VALUE 'INGRESOS POR COMISIONES'.
+          05 GL-CLEARING-INTERBANC PIC X(6) VALUE '190500'.
+          05 GL-NOM-CLEARING-INTERBANC PIC X(30)
+             VALUE 'FONDOS EN TRANSITO INTERBANCO'.
+
       * --- FLAGS GENERALES ---
        01 FLAGS-SISTEMA.
           05 FLAG-SI            PIC X     VALUE 'S'.
