@@ -0,0 +1,23 @@
+      *================================================================
+      * ASIENTOS.cpy - Estructura de registro ASIENTOS_CONTABLES
+      *   Un renglon por cada pata (debito o credito) de un asiento de
+      *   partida doble. Cada asiento contable queda representado por
+      *   dos o mas renglones que comparten AC-NUM-ASIENTO y cuya suma
+      *   de debitos es igual a la suma de creditos.
+      *================================================================
+
+       01 REG-ASIENTO.
+          05 AC-NUM-ASIENTO     PIC X(20).
+          05 AC-NUM-ORDEN       PIC X(20).
+          05 AC-FEC-ASIENTO     PIC X(10).
+             *> YYYY-MM-DD
+          05 AC-HOA-ASIENTO     PIC X(8).
+             *> HH:MM:SS
+          05 AC-COD-CTA-CONTABLE PIC X(6).
+          05 AC-NOM-CTA-CONTABLE PIC X(30).
+          05 AC-TIP-MOVIMIENTO  PIC X(1).
+             88 AC-ES-DEBITO       VALUE 'D'.
+             88 AC-ES-CREDITO      VALUE 'C'.
+          05 AC-MTO-ASIENTO     PIC S9(13)V99.
+          05 AC-DES-CONCEPTO    PIC X(100).
+          05 FILLER             PIC X(9).
