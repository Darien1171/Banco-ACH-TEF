@@ -0,0 +1,367 @@
+      *================================================================
+      * SUP-RETENIDAS.cbl - Aprobacion/Rechazo de Transacciones
+      * Retenidas por Sospecha de Fraude
+      * Proyecto 1: Sistema Interbancario Bancario
+      *
+      * Programa interactivo de uso ocasional por el supervisor: lista
+      * las retenciones que 0975-RETENER-PARA-SUPERVISOR (en MAIN-ACH)
+      * dejo en RT-ESTADO = PENDIENTE y deja que el supervisor:
+      *
+      *   - la RECHACE, lo que la marca RT-ESTADO = RECHAZADA y cierra
+      *     el caso con un registro de auditoria de denegacion
+      *     permanente (nunca se toco un fondo, asi que no hay nada
+      *     que reversar); o
+      *
+      *   - la APRUEBE, lo que solo la marca RT-ESTADO = APROBADA; la
+      *     ejecucion real (bloqueo de fondos en adelante, por la misma
+      *     tuberia que usa cualquier otra transferencia) queda para la
+      *     siguiente corrida de MAIN-ACH en modo (A)probadas.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUP-RETENIDAS.
+       AUTHOR. DARIEN.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARCHIVO-RETENIDAS
+               ASSIGN TO 'data/RETENIDAS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-RETENIDAS.
+
+           SELECT ARCHIVO-AUDITORIA
+               ASSIGN TO 'data/AUDITORIA.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-AUDIT.
+
+           SELECT ARCHIVO-SECUENCIA
+               ASSIGN TO 'data/SECUENCIA.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-CLAVE
+               FILE STATUS IS WS-STAT-SECUENCIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCHIVO-RETENIDAS.
+       COPY 'copybooks/RETENIDAS.cpy'.
+
+       FD ARCHIVO-AUDITORIA.
+       COPY 'copybooks/AUDITORIA.cpy'.
+
+       FD ARCHIVO-SECUENCIA.
+       COPY 'copybooks/SECUENCIA.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'copybooks/CONSTANTES.cpy'.
+
+       COPY 'copybooks/AUDITORIA.cpy'
+           REPLACING REG-AUDITORIA BY WS-AUDIT-NUEVO.
+
+      *----------------------------------------------------------------
+      * Estados de archivo
+      *----------------------------------------------------------------
+       01 WS-FILE-STATUS.
+          05 WS-STAT-RETENIDAS    PIC X(2).
+          05 WS-STAT-AUDIT        PIC X(2).
+          05 WS-STAT-SECUENCIA    PIC X(2).
+
+      *----------------------------------------------------------------
+      * Fecha y hora del sistema
+      *----------------------------------------------------------------
+       01 WS-FECHA-HOY.
+          05 WS-ANO               PIC 9(4).
+          05 WS-MES                PIC 9(2).
+          05 WS-DIA                PIC 9(2).
+       01 WS-HORA-ACTUAL.
+          05 WS-HH                 PIC 9(2).
+          05 WS-MM                 PIC 9(2).
+          05 WS-SS                 PIC 9(2).
+          05 WS-CC                 PIC 9(2).
+
+       01 WS-FECHA-STR             PIC X(10).
+       01 WS-HORA-STR              PIC X(8).
+       01 WS-FECHA-COMPACTA        PIC X(8).
+
+      *----------------------------------------------------------------
+      * Consecutivo diario de auditoria
+      *----------------------------------------------------------------
+       01 WS-SEC-TIPO              PIC X(3).
+       01 WS-SEC-VALOR             PIC 9(5).
+       01 WS-NUM-AUDIT             PIC X(20).
+
+      *----------------------------------------------------------------
+      * Datos capturados y auxiliares
+      *----------------------------------------------------------------
+       01 WS-DATOS-CAPTURADOS.
+          05 WS-RETENIDA-BUSCADA  PIC X(20).
+          05 WS-DECISION          PIC X(1).
+             88 DECISION-APRUEBA     VALUE 'A'.
+             88 DECISION-RECHAZA     VALUE 'R'.
+          05 WS-MOTIVO-DECISION   PIC X(100).
+
+       01 WS-AUX.
+          05 WS-EOF-RETENIDAS      PIC X VALUE 'N'.
+          05 WS-RETENIDA-ENCONTRADA PIC X VALUE 'N'.
+             88 RETENIDA-ENCONTRADA   VALUE 'S'.
+          05 WS-HAY-PENDIENTES     PIC X VALUE 'N'.
+             88 HAY-PENDIENTES        VALUE 'S'.
+
+       01 WS-DISP-MONTO PIC ZZ.ZZZ.ZZZ.ZZZ,99.
+
+       01 WS-LINEA PIC X(50)
+           VALUE '=================================================='.
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * 0000 - MAINLINE
+      *================================================================
+       0000-INICIO.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  SUPERVISOR - TRANSACCIONES RETENIDAS POR FRAUDE'
+           DISPLAY WS-LINEA
+
+           PERFORM 0100-OBTENER-FECHA-HORA
+           PERFORM 0300-ABRIR-ARCHIVOS
+           PERFORM 1000-LISTAR-PENDIENTES
+
+           IF HAY-PENDIENTES
+               PERFORM 2000-CAPTURAR-DECISION
+               PERFORM 3000-BUSCAR-RETENIDA
+
+               IF NOT RETENIDA-ENCONTRADA
+                   DISPLAY '  ERROR: No existe una retencion pendiente '
+                       'con ese codigo.'
+               ELSE
+                   EVALUATE TRUE
+                       WHEN DECISION-APRUEBA
+                           PERFORM 4000-APROBAR-RETENIDA
+                       WHEN DECISION-RECHAZA
+                           PERFORM 5000-RECHAZAR-RETENIDA
+                       WHEN OTHER
+                           DISPLAY '  ERROR: Decision invalida, no se '
+                               'aplico ningun cambio.'
+                   END-EVALUATE
+               END-IF
+           ELSE
+               DISPLAY '  No hay retenciones pendientes de revision.'
+           END-IF
+
+           PERFORM 9900-CERRAR-ARCHIVOS
+           STOP RUN.
+
+      *================================================================
+      * 0100 - OBTENER FECHA Y HORA DEL SISTEMA
+      *================================================================
+       0100-OBTENER-FECHA-HORA.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-ACTUAL FROM TIME
+
+           STRING WS-ANO '-' WS-MES '-' WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-STR
+           STRING WS-HH ':' WS-MM ':' WS-SS
+               DELIMITED SIZE INTO WS-HORA-STR
+           STRING WS-ANO WS-MES WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-COMPACTA.
+
+      *================================================================
+      * 0300 - ABRIR ARCHIVOS
+      *   RETENIDAS se abre I-O para poder reescribir el estado una
+      *   vez capturada la decision del supervisor.
+      *================================================================
+       0300-ABRIR-ARCHIVOS.
+           OPEN I-O ARCHIVO-RETENIDAS
+
+           OPEN EXTEND ARCHIVO-AUDITORIA
+
+           OPEN I-O ARCHIVO-SECUENCIA
+           IF WS-STAT-SECUENCIA = '35'
+               OPEN OUTPUT ARCHIVO-SECUENCIA
+               CLOSE ARCHIVO-SECUENCIA
+               OPEN I-O ARCHIVO-SECUENCIA
+           END-IF.
+
+      *================================================================
+      * 1000 - LISTAR LAS RETENCIONES PENDIENTES
+      *   Recorre ARCHIVO-RETENIDAS una vez solo para mostrarlas en
+      *   pantalla; la busqueda real (3000) vuelve a leer desde el
+      *   principio una vez que el supervisor elige un codigo.
+      *================================================================
+       1000-LISTAR-PENDIENTES.
+           MOVE 'N' TO WS-EOF-RETENIDAS
+           MOVE 'N' TO WS-HAY-PENDIENTES
+
+           DISPLAY ' '
+           DISPLAY '  Retenciones pendientes de revision:'
+           DISPLAY '  ------------------------------------------------'
+
+           PERFORM UNTIL WS-EOF-RETENIDAS = 'S'
+               READ ARCHIVO-RETENIDAS
+                   AT END MOVE 'S' TO WS-EOF-RETENIDAS
+                   NOT AT END
+                       IF RET-PENDIENTE
+                           MOVE 'S' TO WS-HAY-PENDIENTES
+                           MOVE RT-MONTO TO WS-DISP-MONTO
+                           DISPLAY '  ' RT-COD-RETENIDA
+                               ' | ' RT-COD-CTA-ORIGEN
+                               ' -> ' RT-COD-BCO-DEST '/'
+                               RT-COD-CTA-DEST
+                           DISPLAY '      Monto: $' WS-DISP-MONTO
+                               ' ' RT-TIP-MONEDA
+                           DISPLAY '      Razon: ' RT-RAZON-FRAUDE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *================================================================
+      * 2000 - CAPTURAR EL CODIGO Y LA DECISION DEL SUPERVISOR
+      *================================================================
+       2000-CAPTURAR-DECISION.
+           DISPLAY ' '
+           DISPLAY '  Codigo de la retencion a resolver: '
+               WITH NO ADVANCING
+           ACCEPT WS-RETENIDA-BUSCADA
+
+           DISPLAY '  Decision, (A)prueba o (R)echaza: '
+               WITH NO ADVANCING
+           ACCEPT WS-DECISION
+
+           DISPLAY '  Motivo / observacion: ' WITH NO ADVANCING
+           ACCEPT WS-MOTIVO-DECISION.
+
+      *================================================================
+      * 3000 - BUSCAR LA RETENCION PENDIENTE ELEGIDA
+      *   Deja ARCHIVO-RETENIDAS posicionado en el renglon encontrado
+      *   para que 4000/5000 puedan hacer REWRITE.
+      *================================================================
+       3000-BUSCAR-RETENIDA.
+           CLOSE ARCHIVO-RETENIDAS
+           OPEN I-O ARCHIVO-RETENIDAS
+
+           MOVE 'N' TO WS-EOF-RETENIDAS
+           MOVE 'N' TO WS-RETENIDA-ENCONTRADA
+
+           PERFORM UNTIL WS-EOF-RETENIDAS = 'S'
+               READ ARCHIVO-RETENIDAS
+                   AT END MOVE 'S' TO WS-EOF-RETENIDAS
+                   NOT AT END
+                       IF RT-COD-RETENIDA = WS-RETENIDA-BUSCADA
+                               AND RET-PENDIENTE
+                           MOVE 'S' TO WS-RETENIDA-ENCONTRADA
+                           MOVE 'S' TO WS-EOF-RETENIDAS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *================================================================
+      * 4000 - APROBAR LA RETENCION
+      *   Solo cambia el estado a APROBADA; MAIN-ACH en modo (A)probadas
+      *   es quien la reclama y la corre por 8000 en adelante.
+      *================================================================
+       4000-APROBAR-RETENIDA.
+           MOVE 'APROBADA  ' TO RT-ESTADO OF REG-RETENIDA
+           REWRITE REG-RETENIDA
+
+           MOVE 'AUD' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'AUD' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-AUDIT
+
+           MOVE WS-NUM-AUDIT TO AT-NUM-AUDITORIA OF WS-AUDIT-NUEVO
+           MOVE SPACES TO AT-NUM-ORDEN OF WS-AUDIT-NUEVO
+           MOVE WS-FECHA-STR TO AT-FEC-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-INICIO OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-FIN OF WS-AUDIT-NUEVO
+           MOVE 'TRANSFERENCIA_ACH' TO AT-TIP-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE 'SUPERVISOR' TO AT-COD-USUARIO OF WS-AUDIT-NUEVO
+           MOVE 'SUP_RETENIDAS' TO AT-TERMINAL OF WS-AUDIT-NUEVO
+           MOVE 'APROBADA_SUPERVISOR'
+               TO AT-ESTADO-FINAL OF WS-AUDIT-NUEVO
+           MOVE RT-MTO-TOTAL OF REG-RETENIDA
+               TO AT-MTO-PROCESADO OF WS-AUDIT-NUEVO
+           STRING 'Retencion ' RT-COD-RETENIDA OF REG-RETENIDA
+               ' aprobada por supervisor: ' WS-MOTIVO-DECISION
+               DELIMITED SIZE INTO AT-OBSERVACION OF WS-AUDIT-NUEVO
+
+           WRITE REG-AUDITORIA FROM WS-AUDIT-NUEVO
+
+           DISPLAY ' '
+           DISPLAY '  Retencion ' RT-COD-RETENIDA OF REG-RETENIDA
+               ' aprobada. Se ejecutara en el proximo lote de '
+               'MAIN-ACH modo (A)probadas.'.
+
+      *================================================================
+      * 5000 - RECHAZAR LA RETENCION
+      *   Cierra el caso de forma permanente: nunca se toco un fondo,
+      *   asi que no hay nada que reversar, solo se deja constancia en
+      *   auditoria de la denegacion.
+      *================================================================
+       5000-RECHAZAR-RETENIDA.
+           MOVE 'RECHAZADA ' TO RT-ESTADO OF REG-RETENIDA
+           REWRITE REG-RETENIDA
+
+           MOVE 'AUD' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'AUD' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-AUDIT
+
+           MOVE WS-NUM-AUDIT TO AT-NUM-AUDITORIA OF WS-AUDIT-NUEVO
+           MOVE SPACES TO AT-NUM-ORDEN OF WS-AUDIT-NUEVO
+           MOVE WS-FECHA-STR TO AT-FEC-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-INICIO OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-FIN OF WS-AUDIT-NUEVO
+           MOVE 'TRANSFERENCIA_ACH' TO AT-TIP-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE 'SUPERVISOR' TO AT-COD-USUARIO OF WS-AUDIT-NUEVO
+           MOVE 'SUP_RETENIDAS' TO AT-TERMINAL OF WS-AUDIT-NUEVO
+           MOVE 'RECHAZADA_SUPERVISOR'
+               TO AT-ESTADO-FINAL OF WS-AUDIT-NUEVO
+           MOVE RT-MTO-TOTAL OF REG-RETENIDA
+               TO AT-MTO-PROCESADO OF WS-AUDIT-NUEVO
+           STRING 'Retencion ' RT-COD-RETENIDA OF REG-RETENIDA
+               ' rechazada por supervisor: ' WS-MOTIVO-DECISION
+               DELIMITED SIZE INTO AT-OBSERVACION OF WS-AUDIT-NUEVO
+
+           WRITE REG-AUDITORIA FROM WS-AUDIT-NUEVO
+
+           DISPLAY ' '
+           DISPLAY '  Retencion ' RT-COD-RETENIDA OF REG-RETENIDA
+               ' rechazada de forma permanente.'.
+
+      *================================================================
+      * 0150 - OBTENER SIGUIENTE CONSECUTIVO DIARIO
+      *================================================================
+       0150-SIGUIENTE-SECUENCIA.
+           MOVE WS-FECHA-COMPACTA TO SC-FECHA
+           MOVE WS-SEC-TIPO       TO SC-TIPO
+
+           READ ARCHIVO-SECUENCIA
+               INVALID KEY
+                   MOVE 1 TO SC-ULTIMO-NUM
+                   WRITE REG-SECUENCIA
+               NOT INVALID KEY
+                   ADD 1 TO SC-ULTIMO-NUM
+                   REWRITE REG-SECUENCIA
+           END-READ
+
+           MOVE SC-ULTIMO-NUM TO WS-SEC-VALOR.
+
+      *================================================================
+      * 9900 - CERRAR ARCHIVOS
+      *================================================================
+       9900-CERRAR-ARCHIVOS.
+           CLOSE ARCHIVO-RETENIDAS
+           CLOSE ARCHIVO-AUDITORIA
+           CLOSE ARCHIVO-SECUENCIA.
