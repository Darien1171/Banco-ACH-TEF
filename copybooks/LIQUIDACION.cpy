@@ -0,0 +1,57 @@
+      *================================================================
+      * LIQUIDACION.cpy - Estructura de registro del archivo de
+      * liquidacion interbancaria, formato de lote fijo (encabezado
+      * de archivo / encabezado de lote / detalle / control de lote /
+      * control de archivo), longitud fija de 200 bytes por renglon.
+      * LQ-TIP-REGISTRO distingue el tipo de renglon:
+      *   '1' Encabezado de archivo (uno por corrida)
+      *   '5' Encabezado de lote (uno por banco destino con envios)
+      *   '6' Detalle de entrada (una por orden confirmada)
+      *   '8' Control de lote (uno por banco destino, cierra el lote)
+      *   '9' Control de archivo (uno, cierra la corrida)
+      *================================================================
+
+       01 REG-LIQUIDACION.
+          05 LQ-TIP-REGISTRO       PIC X(1).
+          05 FILLER                PIC X(199).
+
+       01 REG-LIQ-ENCABEZADO REDEFINES REG-LIQUIDACION.
+          05 LQ-ENC-TIPO           PIC X(1).
+          05 LQ-ENC-COD-BCO-ORIGEN PIC X(3).
+          05 LQ-ENC-NOM-BCO-ORIGEN PIC X(30).
+          05 LQ-ENC-FEC-ARCHIVO    PIC X(10).
+          05 LQ-ENC-HOA-ARCHIVO    PIC X(8).
+          05 FILLER                PIC X(148).
+
+       01 REG-LIQ-LOTE REDEFINES REG-LIQUIDACION.
+          05 LQ-LOTE-TIPO          PIC X(1).
+          05 LQ-LOTE-COD-BCO-DEST  PIC X(3).
+          05 LQ-LOTE-NOM-BCO-DEST  PIC X(30).
+          05 LQ-LOTE-COD-RUTA      PIC X(15).
+          05 FILLER                PIC X(151).
+
+       01 REG-LIQ-DETALLE REDEFINES REG-LIQUIDACION.
+          05 LQ-DET-TIPO           PIC X(1).
+          05 LQ-DET-NUM-ORDEN      PIC X(20).
+          05 LQ-DET-COD-CTA-ORIGEN PIC X(20).
+          05 LQ-DET-COD-CTA-DEST   PIC X(20).
+          05 LQ-DET-NOM-CLI-DEST   PIC X(50).
+          05 LQ-DET-MTO-TRANSF     PIC 9(13)V99.
+          05 LQ-DET-TIP-MONEDA     PIC X(3).
+          05 FILLER                PIC X(71).
+
+       01 REG-LIQ-CTRL-LOTE REDEFINES REG-LIQUIDACION.
+          05 LQ-CTL-TIPO           PIC X(1).
+          05 LQ-CTL-COD-BCO-DEST   PIC X(3).
+          05 LQ-CTL-CANT-ENTRADAS  PIC 9(6).
+          05 LQ-CTL-TOTAL-DEBITO   PIC 9(15)V99.
+          05 LQ-CTL-TOTAL-CREDITO  PIC 9(15)V99.
+          05 FILLER                PIC X(156).
+
+       01 REG-LIQ-CTRL-ARCHIVO REDEFINES REG-LIQUIDACION.
+          05 LQ-FIN-TIPO           PIC X(1).
+          05 LQ-FIN-CANT-LOTES     PIC 9(6).
+          05 LQ-FIN-CANT-ENTRADAS  PIC 9(6).
+          05 LQ-FIN-TOTAL-DEBITO   PIC 9(15)V99.
+          05 LQ-FIN-TOTAL-CREDITO  PIC 9(15)V99.
+          05 FILLER                PIC X(153).
