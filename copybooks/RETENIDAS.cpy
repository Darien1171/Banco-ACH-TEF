@@ -0,0 +1,30 @@
+      *================================================================
+      * RETENIDAS.cpy - Estructura de registro TRANSFERENCIAS_RETENIDAS
+      *   Una solicitud que 7000-VALIDAR-FRAUDE marco como sospechosa
+      *   queda aqui, con el monto ya convertido y la comision ya
+      *   calculada, a la espera de que un supervisor la apruebe o la
+      *   rechace (ver SUP-RETENIDAS.cbl y, para la aprobada, el modo
+      *   MODO-APROBADAS de MAIN-ACH).
+      *================================================================
+
+       01 REG-RETENIDA.
+          05 RT-COD-RETENIDA    PIC X(20).
+          05 RT-FEC-CREACION    PIC X(10).
+          05 RT-HOA-CREACION    PIC X(8).
+          05 RT-COD-CTA-ORIGEN  PIC X(20).
+          05 RT-COD-BCO-DEST    PIC X(3).
+          05 RT-COD-CTA-DEST    PIC X(20).
+          05 RT-MONTO           PIC S9(13)V99.
+          05 RT-TIP-MONEDA      PIC X(3).
+          05 RT-CONCEPTO        PIC X(100).
+          05 RT-COD-USUARIO     PIC X(20).
+          05 RT-TERMINAL        PIC X(20).
+          05 RT-MTO-COMISION    PIC S9(13)V99.
+          05 RT-MTO-TOTAL       PIC S9(13)V99.
+          05 RT-RAZON-FRAUDE    PIC X(100).
+          05 RT-ESTADO          PIC X(10).
+             88 RET-PENDIENTE      VALUE 'PENDIENTE '.
+             88 RET-APROBADA       VALUE 'APROBADA  '.
+             88 RET-RECHAZADA      VALUE 'RECHAZADA '.
+             88 RET-EJECUTADA      VALUE 'EJECUTADA '.
+          05 FILLER             PIC X(10).
