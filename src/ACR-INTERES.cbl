@@ -0,0 +1,305 @@
+      *================================================================
+      * ACR-INTERES.cbl - Acreditar Interes Mensual a Cuentas
+      * de Ahorros
+      * Proyecto 1: Sistema Interbancario Bancario
+      *
+      * CC-TIP-CUENTA distingue cuentas de Ahorros ('A') de Corriente
+      * ('C') en CUENTAS.cpy, pero nada en el sistema abona interes:
+      * CC-SAL-TOTAL solo se mueve por los descuentos de 9100-
+      * DESCUENTO-FINAL en MAIN-ACH. Este es un programa de fin de
+      * mes que recorre CUENTAS.dat, calcula el interes de cada cuenta
+      * de ahorros activa sobre su CC-SAL-TOTAL a la tasa mensual
+      * configurada (WS-TASA-INTERES-MENSUAL), abona el interes a
+      * CC-SAL-TOTAL/CC-SAL-DISPONIBLE, y deja constancia en
+      * MOVIMIENTOS.dat con MC-TIP-MOVIMIENTO = MOV-INTERES para que
+      * aparezca en el historial de movimientos del cliente igual que
+      * cualquier otra transferencia.
+      *
+      * Cuentas congeladas (CC-MCA-CONGELADA = 'S') o inactivas
+      * (CC-MCA-ACTIVA = 'N') no acumulan interes mientras esten en
+      * ese estado, igual que 1000-VALIDAR-CUENTA-ORIGEN les impide
+      * transferir.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACR-INTERES.
+       AUTHOR. DARIEN.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARCHIVO-CUENTAS
+               ASSIGN TO 'data/CUENTAS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-COD-CUENTA
+               FILE STATUS IS WS-STAT-CUENTAS.
+
+           SELECT ARCHIVO-MOVIMIENTOS
+               ASSIGN TO 'data/MOVIMIENTOS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-MOVIM.
+
+           SELECT ARCHIVO-SECUENCIA
+               ASSIGN TO 'data/SECUENCIA.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-CLAVE
+               FILE STATUS IS WS-STAT-SECUENCIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCHIVO-CUENTAS.
+       COPY 'copybooks/CUENTAS.cpy'.
+
+       FD ARCHIVO-MOVIMIENTOS.
+       COPY 'copybooks/MOVIMIENTOS.cpy'.
+
+       FD ARCHIVO-SECUENCIA.
+       COPY 'copybooks/SECUENCIA.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'copybooks/CONSTANTES.cpy'.
+
+       COPY 'copybooks/MOVIMIENTOS.cpy'
+           REPLACING REG-MOVIMIENTO BY WS-MOVIM-NUEVO.
+
+      *----------------------------------------------------------------
+      * Tasa de interes mensual configurada (en porcentaje)
+      *----------------------------------------------------------------
+       01 WS-TASA-INTERES-MENSUAL PIC 9(3)V99 VALUE 0,50.
+
+      *----------------------------------------------------------------
+      * Estados de archivo
+      *----------------------------------------------------------------
+       01 WS-FILE-STATUS.
+          05 WS-STAT-CUENTAS      PIC X(2).
+          05 WS-STAT-MOVIM        PIC X(2).
+          05 WS-STAT-SECUENCIA    PIC X(2).
+
+      *----------------------------------------------------------------
+      * Chequeo generico de estado de E/S: el que llama deja armados
+      * WS-CHK-ESTADO/WS-CHK-DESCRIPCION antes de invocar
+      * 9950-VERIFICAR-ESTADO-IO (igual que en MAIN-ACH).
+      *----------------------------------------------------------------
+       01 WS-CHK-IO.
+          05 WS-CHK-ESTADO        PIC X(2).
+          05 WS-CHK-DESCRIPCION   PIC X(40).
+
+      *----------------------------------------------------------------
+      * Fecha y hora del sistema
+      *----------------------------------------------------------------
+       01 WS-FECHA-HOY.
+          05 WS-ANO               PIC 9(4).
+          05 WS-MES                PIC 9(2).
+          05 WS-DIA                PIC 9(2).
+       01 WS-HORA-ACTUAL.
+          05 WS-HH                 PIC 9(2).
+          05 WS-MM                 PIC 9(2).
+          05 WS-SS                 PIC 9(2).
+          05 WS-CC                 PIC 9(2).
+
+       01 WS-FECHA-STR             PIC X(10).
+       01 WS-HORA-STR              PIC X(8).
+       01 WS-FECHA-COMPACTA        PIC X(8).
+
+      *----------------------------------------------------------------
+      * Consecutivo diario de movimientos
+      *----------------------------------------------------------------
+       01 WS-SEC-TIPO              PIC X(3).
+       01 WS-SEC-VALOR             PIC 9(5).
+       01 WS-NUM-MOVIM             PIC X(20).
+
+      *----------------------------------------------------------------
+      * Calculo del interes de la cuenta en turno
+      *----------------------------------------------------------------
+       01 WS-MTO-INTERES           PIC S9(13)V99.
+       01 WS-SAL-ANTERIOR          PIC S9(13)V99.
+
+      *----------------------------------------------------------------
+      * Auxiliares y contadores
+      *----------------------------------------------------------------
+       01 WS-AUX.
+          05 WS-EOF-CUENTAS        PIC X VALUE 'N'.
+             88 FIN-CUENTAS           VALUE 'S'.
+
+       01 WS-CONTADORES.
+          05 WS-CTA-LEIDAS         PIC 9(7) VALUE ZERO.
+          05 WS-CTA-ACREDITADAS    PIC 9(7) VALUE ZERO.
+
+       01 WS-DISP-MONTO PIC ZZ.ZZZ.ZZZ.ZZZ,99.
+
+       01 WS-LINEA PIC X(50)
+           VALUE '=================================================='.
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * 0000 - MAINLINE
+      *================================================================
+       0000-INICIO.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  ACREDITAR INTERES MENSUAL A CUENTAS DE AHORROS'
+           DISPLAY WS-LINEA
+
+           PERFORM 0100-OBTENER-FECHA-HORA
+           PERFORM 0300-ABRIR-ARCHIVOS
+           PERFORM 1000-PROCESAR-CUENTAS
+           PERFORM 9900-CERRAR-ARCHIVOS
+
+           DISPLAY ' '
+           DISPLAY '  Cuentas leidas     : ' WS-CTA-LEIDAS
+           DISPLAY '  Cuentas acreditadas: ' WS-CTA-ACREDITADAS
+           STOP RUN.
+
+      *================================================================
+      * 0100 - OBTENER FECHA Y HORA DEL SISTEMA
+      *================================================================
+       0100-OBTENER-FECHA-HORA.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-ACTUAL FROM TIME
+
+           STRING WS-ANO '-' WS-MES '-' WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-STR
+           STRING WS-HH ':' WS-MM ':' WS-SS
+               DELIMITED SIZE INTO WS-HORA-STR
+           STRING WS-ANO WS-MES WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-COMPACTA.
+
+      *================================================================
+      * 0150 - OBTENER SIGUIENTE CONSECUTIVO DIARIO
+      *================================================================
+       0150-SIGUIENTE-SECUENCIA.
+           MOVE WS-FECHA-COMPACTA TO SC-FECHA
+           MOVE WS-SEC-TIPO TO SC-TIPO
+
+           READ ARCHIVO-SECUENCIA
+               INVALID KEY
+                   MOVE 1 TO SC-ULTIMO-NUM
+                   WRITE REG-SECUENCIA
+               NOT INVALID KEY
+                   ADD 1 TO SC-ULTIMO-NUM
+                   REWRITE REG-SECUENCIA
+           END-READ
+
+           MOVE SC-ULTIMO-NUM TO WS-SEC-VALOR.
+
+      *================================================================
+      * 0300 - ABRIR ARCHIVOS
+      *================================================================
+       0300-ABRIR-ARCHIVOS.
+           OPEN I-O ARCHIVO-CUENTAS
+
+           OPEN EXTEND ARCHIVO-MOVIMIENTOS
+
+           OPEN I-O ARCHIVO-SECUENCIA
+           IF WS-STAT-SECUENCIA = '35'
+               OPEN OUTPUT ARCHIVO-SECUENCIA
+               CLOSE ARCHIVO-SECUENCIA
+               OPEN I-O ARCHIVO-SECUENCIA
+           END-IF.
+
+      *================================================================
+      * 1000 - RECORRER CUENTAS.dat Y ACREDITAR INTERES
+      *================================================================
+       1000-PROCESAR-CUENTAS.
+           MOVE 'N' TO WS-EOF-CUENTAS
+
+           PERFORM UNTIL FIN-CUENTAS
+               READ ARCHIVO-CUENTAS NEXT RECORD
+                   AT END MOVE 'S' TO WS-EOF-CUENTAS
+                   NOT AT END
+                       ADD 1 TO WS-CTA-LEIDAS
+                       IF CC-TIP-CUENTA = 'A'
+                               AND CC-MCA-ACTIVA = 'S'
+                               AND CC-MCA-CONGELADA = 'N'
+                           PERFORM 1100-ACREDITAR-INTERES
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *================================================================
+      * 1100 - CALCULAR Y ABONAR EL INTERES DE LA CUENTA EN TURNO
+      *================================================================
+       1100-ACREDITAR-INTERES.
+           COMPUTE WS-MTO-INTERES ROUNDED =
+               CC-SAL-TOTAL * WS-TASA-INTERES-MENSUAL / 100
+
+           IF WS-MTO-INTERES > ZERO
+               MOVE CC-SAL-TOTAL TO WS-SAL-ANTERIOR
+               ADD WS-MTO-INTERES TO CC-SAL-TOTAL
+               ADD WS-MTO-INTERES TO CC-SAL-DISPONIBLE
+
+               REWRITE REG-CUENTA
+               MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+               MOVE 'REESCRIBIR CUENTA (INTERES)' TO WS-CHK-DESCRIPCION
+               PERFORM 9950-VERIFICAR-ESTADO-IO
+
+               ADD 1 TO WS-CTA-ACREDITADAS
+               PERFORM 1200-REGISTRAR-MOVIMIENTO
+
+               MOVE CC-SAL-TOTAL TO WS-DISP-MONTO
+               DISPLAY '  ' CC-COD-CUENTA ': interes $' WS-MTO-INTERES
+                   ' acreditado, nuevo saldo $' WS-DISP-MONTO
+           END-IF.
+
+      *================================================================
+      * 1200 - REGISTRAR EL MOVIMIENTO DE INTERES
+      *================================================================
+       1200-REGISTRAR-MOVIMIENTO.
+           MOVE 'MOV' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'MOV' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-MOVIM
+
+           MOVE WS-NUM-MOVIM TO MC-NUM-MOVIMIENTO OF WS-MOVIM-NUEVO
+           MOVE CC-COD-CUENTA TO MC-COD-CUENTA OF WS-MOVIM-NUEVO
+           MOVE WS-FECHA-STR TO MC-FEC-MOVIMIENTO OF WS-MOVIM-NUEVO
+           MOVE WS-HORA-STR TO MC-HOA-MOVIMIENTO OF WS-MOVIM-NUEVO
+           MOVE MOV-INTERES TO MC-TIP-MOVIMIENTO OF WS-MOVIM-NUEVO
+           MOVE WS-MTO-INTERES TO MC-MTO-MOVIMIENTO OF WS-MOVIM-NUEVO
+           MOVE WS-SAL-ANTERIOR TO MC-SAL-ANTERIOR OF WS-MOVIM-NUEVO
+           MOVE CC-SAL-TOTAL TO MC-SAL-POSTERIOR OF WS-MOVIM-NUEVO
+           MOVE 'Interes mensual de ahorros'
+               TO MC-DES-DETALLE OF WS-MOVIM-NUEVO
+           MOVE SPACES TO MC-NUM-ORDEN OF WS-MOVIM-NUEVO
+
+           WRITE REG-MOVIMIENTO FROM WS-MOVIM-NUEVO.
+
+      *================================================================
+      * 9900 - CERRAR ARCHIVOS
+      *================================================================
+       9900-CERRAR-ARCHIVOS.
+           CLOSE ARCHIVO-CUENTAS
+           CLOSE ARCHIVO-MOVIMIENTOS
+           CLOSE ARCHIVO-SECUENCIA.
+
+      *================================================================
+      * 9950 - VERIFICAR ESTADO DE UNA OPERACION DE E/S
+      *   Chequeo generico de FILE STATUS, igual que 9950-VERIFICAR-
+      *   ESTADO-IO en MAIN-ACH. El que llama deja armados
+      *   WS-CHK-ESTADO (el WS-STAT-* del archivo) y
+      *   WS-CHK-DESCRIPCION antes de invocar este parrafo. '00' es
+      *   exitoso; cualquier otro codigo es un error fatal de E/S que
+      *   detiene la corrida, para que un REWRITE fallido no deje el
+      *   movimiento de interes de 1200 grabado sin que el saldo de la
+      *   cuenta realmente haya cambiado.
+      *================================================================
+       9950-VERIFICAR-ESTADO-IO.
+           IF WS-CHK-ESTADO NOT = '00'
+               DISPLAY ' '
+               DISPLAY '  *** ERROR FATAL DE E/S ***'
+               DISPLAY '  Operacion : ' WS-CHK-DESCRIPCION
+               DISPLAY '  Codigo    : ' WS-CHK-ESTADO
+               STOP RUN
+           END-IF.
