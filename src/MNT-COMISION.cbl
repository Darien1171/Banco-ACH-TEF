@@ -0,0 +1,563 @@
+      *================================================================
+      * MNT-COMISION.cbl - Mantenimiento de PARAMETROS_COMISIONES
+      * Proyecto 1: Sistema Interbancario Bancario
+      *
+      * Programa interactivo de uso ocasional: hasta ahora la unica
+      * forma de agregar, ajustar o retirar un tramo de comision era
+      * editar COMISIONES.dat a mano con un editor de texto, que es
+      * justo lo que produce los tramos traslapados que
+      * 4000-CALCULAR-COMISION (en MAIN-ACH) no tiene forma de
+      * detectar - se queda con el primero que calce y ya. Este
+      * programa lista los tramos existentes, deja agregar uno nuevo o
+      * editar/retirar uno existente, y antes de escribir valida que el
+      * tramo (CP-RANGO-DESDE/CP-RANGO-HASTA) no se traslape con ningun
+      * otro tramo cuya vigencia (CP-VIGENTE-DESDE/CP-VIGENTE-HASTA) se
+      * cruce con la del tramo que se esta guardando. Los tramos nuevos
+      * reciben su CP-NUM-PARAMETRO de CONSECUTIVOS_DIARIOS igual que
+      * cualquier otro consecutivo del sistema. Como una comision mal
+      * cargada afecta a todas las transferencias que MAIN-ACH tase con
+      * ese tramo, agregar o editar uno exige codigo de supervisor y
+      * motivo, igual que MNT-LIMITES y MNT-CUENTA, y queda constancia
+      * en AUDITORIA.dat de quien lo autorizo y por que.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MNT-COMISION.
+       AUTHOR. DARIEN.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARCHIVO-COMISIONES
+               ASSIGN TO 'data/COMISIONES.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-COMISION.
+
+           SELECT ARCHIVO-AUDITORIA
+               ASSIGN TO 'data/AUDITORIA.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-AUDIT.
+
+           SELECT ARCHIVO-SECUENCIA
+               ASSIGN TO 'data/SECUENCIA.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-CLAVE
+               FILE STATUS IS WS-STAT-SECUENCIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCHIVO-COMISIONES.
+       COPY 'copybooks/COMISIONES.cpy'.
+
+       FD ARCHIVO-AUDITORIA.
+       COPY 'copybooks/AUDITORIA.cpy'.
+
+       FD ARCHIVO-SECUENCIA.
+       COPY 'copybooks/SECUENCIA.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'copybooks/CONSTANTES.cpy'.
+
+       COPY 'copybooks/AUDITORIA.cpy'
+           REPLACING REG-AUDITORIA BY WS-AUDIT-NUEVO.
+
+      *----------------------------------------------------------------
+      * Estados de archivo
+      *----------------------------------------------------------------
+       01 WS-FILE-STATUS.
+          05 WS-STAT-COMISION     PIC X(2).
+          05 WS-STAT-AUDIT        PIC X(2).
+          05 WS-STAT-SECUENCIA    PIC X(2).
+
+      *----------------------------------------------------------------
+      * Fecha y hora del sistema
+      *----------------------------------------------------------------
+       01 WS-FECHA-HOY.
+          05 WS-ANO               PIC 9(4).
+          05 WS-MES                PIC 9(2).
+          05 WS-DIA                PIC 9(2).
+       01 WS-HORA-ACTUAL.
+          05 WS-HH                 PIC 9(2).
+          05 WS-MM                 PIC 9(2).
+          05 WS-SS                 PIC 9(2).
+          05 WS-CC                 PIC 9(2).
+
+       01 WS-FECHA-STR             PIC X(10).
+       01 WS-HORA-STR              PIC X(8).
+       01 WS-FECHA-COMPACTA        PIC X(8).
+
+      *----------------------------------------------------------------
+      * Consecutivo diario para CP-NUM-PARAMETRO y para AUDITORIA
+      *----------------------------------------------------------------
+       01 WS-SEC-TIPO              PIC X(3).
+       01 WS-SEC-VALOR             PIC 9(5).
+       01 WS-NUM-PARAM-NUEVO       PIC X(20).
+       01 WS-NUM-AUDIT             PIC X(20).
+
+      *----------------------------------------------------------------
+      * Opcion del menu y datos capturados para agregar/editar
+      *----------------------------------------------------------------
+       01 WS-OPCION                PIC X(1).
+          88 OPCION-AGREGAR           VALUE 'A'.
+          88 OPCION-EDITAR            VALUE 'E'.
+
+       01 WS-DATOS-CAPTURADOS.
+          05 WS-NUM-PARAM-BUSCADO  PIC X(20).
+          05 WS-CAP-RANGO-DESDE    PIC S9(13)V99.
+          05 WS-CAP-RANGO-HASTA    PIC S9(13)V99.
+          05 WS-CAP-MTO-COMISION   PIC S9(13)V99.
+          05 WS-CAP-POR-COMISION   PIC 9(3)V99.
+          05 WS-CAP-VIG-DESDE      PIC X(10).
+          05 WS-CAP-VIG-HASTA      PIC X(10).
+
+      *----------------------------------------------------------------
+      * Autorizacion del cambio
+      *----------------------------------------------------------------
+       01 WS-COD-AUTORIZA          PIC X(10).
+       01 WS-MOTIVO-AUTORIZA       PIC X(100).
+       01 WS-ESTADO-FINAL-AUD      PIC X(20).
+       01 WS-NUM-PARAM-AUDITADO    PIC X(20).
+
+      *----------------------------------------------------------------
+      * Auxiliares de validacion de traslape
+      *----------------------------------------------------------------
+       01 WS-VALIDACION.
+          05 WS-HAY-TRASLAPE       PIC X VALUE 'N'.
+             88 HAY-TRASLAPE          VALUE 'S'.
+          05 WS-NUM-PARAM-TRASLAPE PIC X(20).
+
+       01 WS-AUX.
+          05 WS-EOF-COMISIONES    PIC X VALUE 'N'.
+             88 FIN-COMISIONES       VALUE 'S'.
+          05 WS-HAY-PARAMETROS    PIC X VALUE 'N'.
+             88 HAY-PARAMETROS       VALUE 'S'.
+          05 WS-PARAM-ENCONTRADO  PIC X VALUE 'N'.
+             88 PARAM-ENCONTRADO     VALUE 'S'.
+
+       01 WS-DISP-MONTO      PIC ZZ.ZZZ.ZZZ.ZZZ,99.
+       01 WS-DISP-RANGO-HASTA PIC ZZ.ZZZ.ZZZ.ZZZ,99.
+       01 WS-DISP-POR        PIC ZZ9,99.
+
+       01 WS-LINEA PIC X(50)
+           VALUE '=================================================='.
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * 0000 - MAINLINE
+      *================================================================
+       0000-INICIO.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  MANTENIMIENTO DE PARAMETROS DE COMISION'
+           DISPLAY WS-LINEA
+
+           PERFORM 0100-OBTENER-FECHA-HOY
+           PERFORM 0300-ABRIR-ARCHIVOS
+           PERFORM 1000-LISTAR-PARAMETROS
+           PERFORM 2000-CAPTURAR-OPCION
+
+           EVALUATE TRUE
+               WHEN OPCION-AGREGAR
+                   PERFORM 3000-AGREGAR-PARAMETRO
+               WHEN OPCION-EDITAR
+                   PERFORM 4000-EDITAR-PARAMETRO
+               WHEN OTHER
+                   DISPLAY ' '
+                   DISPLAY '  Sin cambios.'
+           END-EVALUATE
+
+           PERFORM 9900-CERRAR-ARCHIVOS
+           STOP RUN.
+
+      *================================================================
+      * 0100 - OBTENER FECHA Y HORA DEL SISTEMA
+      *================================================================
+       0100-OBTENER-FECHA-HOY.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-ACTUAL FROM TIME
+
+           STRING WS-ANO '-' WS-MES '-' WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-STR
+           STRING WS-HH ':' WS-MM ':' WS-SS
+               DELIMITED SIZE INTO WS-HORA-STR
+           STRING WS-ANO WS-MES WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-COMPACTA.
+
+      *================================================================
+      * 0300 - ABRIR ARCHIVOS
+      *   COMISIONES puede no existir todavia (banco recien
+      *   arrancando); si el primer OPEN EXTEND da estado '35' se crea
+      *   con OPEN OUTPUT y se vuelve a abrir en modo EXTEND.
+      *================================================================
+       0300-ABRIR-ARCHIVOS.
+           OPEN EXTEND ARCHIVO-COMISIONES
+           IF WS-STAT-COMISION = '35'
+               OPEN OUTPUT ARCHIVO-COMISIONES
+               CLOSE ARCHIVO-COMISIONES
+               OPEN EXTEND ARCHIVO-COMISIONES
+           END-IF
+           CLOSE ARCHIVO-COMISIONES
+
+           OPEN EXTEND ARCHIVO-AUDITORIA
+
+           OPEN I-O ARCHIVO-SECUENCIA
+           IF WS-STAT-SECUENCIA = '35'
+               OPEN OUTPUT ARCHIVO-SECUENCIA
+               CLOSE ARCHIVO-SECUENCIA
+               OPEN I-O ARCHIVO-SECUENCIA
+           END-IF.
+
+      *================================================================
+      * 1000 - LISTAR LOS TRAMOS DE COMISION EXISTENTES
+      *================================================================
+       1000-LISTAR-PARAMETROS.
+           OPEN INPUT ARCHIVO-COMISIONES
+
+           MOVE 'N' TO WS-EOF-COMISIONES
+           MOVE 'N' TO WS-HAY-PARAMETROS
+
+           DISPLAY ' '
+           DISPLAY '  Tramos de comision existentes:'
+           DISPLAY '  ------------------------------------------------'
+
+           PERFORM UNTIL FIN-COMISIONES
+               READ ARCHIVO-COMISIONES
+                   AT END MOVE 'S' TO WS-EOF-COMISIONES
+                   NOT AT END
+                       MOVE 'S' TO WS-HAY-PARAMETROS
+                       PERFORM 1100-MOSTRAR-PARAMETRO
+               END-READ
+           END-PERFORM
+
+           IF NOT HAY-PARAMETROS
+               DISPLAY '  (no hay tramos registrados todavia)'
+           END-IF
+
+           CLOSE ARCHIVO-COMISIONES.
+
+      *================================================================
+      * 1100 - MOSTRAR UN RENGLON DE COMISIONES.dat
+      *================================================================
+       1100-MOSTRAR-PARAMETRO.
+           MOVE CP-RANGO-DESDE TO WS-DISP-MONTO
+           MOVE CP-RANGO-HASTA TO WS-DISP-RANGO-HASTA
+           MOVE CP-POR-COMISION TO WS-DISP-POR
+
+           DISPLAY '  ' CP-NUM-PARAMETRO
+               ' | Desde: $' WS-DISP-MONTO
+           IF CP-RANGO-HASTA = 0
+               DISPLAY '        Hasta: sin limite'
+           ELSE
+               DISPLAY '        Hasta: $' WS-DISP-RANGO-HASTA
+           END-IF
+           IF CP-POR-COMISION NOT = 0
+               DISPLAY '        Comision: ' WS-DISP-POR '%'
+           ELSE
+               MOVE CP-MTO-COMISION TO WS-DISP-MONTO
+               DISPLAY '        Comision: $' WS-DISP-MONTO ' fijo'
+           END-IF
+           DISPLAY '        Vigencia: ' CP-VIGENTE-DESDE
+               ' a ' CP-VIGENTE-HASTA.
+
+      *================================================================
+      * 2000 - CAPTURAR LA OPCION DEL OPERADOR
+      *================================================================
+       2000-CAPTURAR-OPCION.
+           DISPLAY ' '
+           DISPLAY '  (A)gregar tramo nuevo, (E)ditar/retirar '
+               'existente, ENTER = salir: ' WITH NO ADVANCING
+           ACCEPT WS-OPCION.
+
+      *================================================================
+      * 2100 - CAPTURAR LA AUTORIZACION DEL CAMBIO
+      *================================================================
+       2100-CAPTURAR-AUTORIZACION.
+           DISPLAY '  Codigo del supervisor que autoriza: '
+               WITH NO ADVANCING
+           ACCEPT WS-COD-AUTORIZA
+           DISPLAY '  Razon del cambio: ' WITH NO ADVANCING
+           ACCEPT WS-MOTIVO-AUTORIZA.
+
+      *================================================================
+      * 3000 - AGREGAR UN TRAMO NUEVO
+      *================================================================
+       3000-AGREGAR-PARAMETRO.
+           PERFORM 3100-CAPTURAR-DATOS-TRAMO
+           PERFORM 2100-CAPTURAR-AUTORIZACION
+
+           IF WS-COD-AUTORIZA = SPACES
+               DISPLAY ' '
+               DISPLAY '  ERROR: Se requiere codigo de supervisor '
+                   'que autorice el tramo; no se agrego nada.'
+           ELSE
+               MOVE SPACES TO WS-NUM-PARAM-BUSCADO
+               PERFORM 9100-VALIDAR-TRASLAPE
+
+               IF HAY-TRASLAPE
+                   DISPLAY ' '
+                   DISPLAY '  ERROR: El tramo se traslapa con el '
+                       'parametro ' WS-NUM-PARAM-TRASLAPE
+                       '; no se agrego nada.'
+               ELSE
+                   MOVE 'COM' TO WS-SEC-TIPO
+                   PERFORM 0150-SIGUIENTE-SECUENCIA
+                   STRING 'COM' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+                       DELIMITED SIZE INTO WS-NUM-PARAM-NUEVO
+
+                   OPEN EXTEND ARCHIVO-COMISIONES
+                   MOVE WS-NUM-PARAM-NUEVO TO CP-NUM-PARAMETRO
+                   MOVE WS-CAP-RANGO-DESDE TO CP-RANGO-DESDE
+                   MOVE WS-CAP-RANGO-HASTA TO CP-RANGO-HASTA
+                   MOVE WS-CAP-MTO-COMISION TO CP-MTO-COMISION
+                   MOVE WS-CAP-POR-COMISION TO CP-POR-COMISION
+                   MOVE WS-CAP-VIG-DESDE TO CP-VIGENTE-DESDE
+                   MOVE WS-CAP-VIG-HASTA TO CP-VIGENTE-HASTA
+                   WRITE REG-COMISION-PARAM
+                   CLOSE ARCHIVO-COMISIONES
+
+                   MOVE 'TRAMO_AGREGADO' TO WS-ESTADO-FINAL-AUD
+                   MOVE WS-NUM-PARAM-NUEVO TO WS-NUM-PARAM-AUDITADO
+                   PERFORM 9200-REGISTRAR-AUDITORIA
+
+                   DISPLAY ' '
+                   DISPLAY '  Tramo ' WS-NUM-PARAM-NUEVO ' agregado.'
+               END-IF
+           END-IF.
+
+      *================================================================
+      * 3100 - CAPTURAR LOS DATOS DE UN TRAMO (alta o edicion)
+      *================================================================
+       3100-CAPTURAR-DATOS-TRAMO.
+           DISPLAY ' '
+           DISPLAY '  Rango desde (sin decimales, Ej: 0): '
+               WITH NO ADVANCING
+           ACCEPT WS-CAP-RANGO-DESDE
+
+           DISPLAY '  Rango hasta (sin decimales, 0 = sin limite): '
+               WITH NO ADVANCING
+           ACCEPT WS-CAP-RANGO-HASTA
+
+           DISPLAY '  Comision fija (sin decimales, 0 = usar '
+               'porcentaje): ' WITH NO ADVANCING
+           ACCEPT WS-CAP-MTO-COMISION
+
+           DISPLAY '  Porcentaje de comision (Ej: 250 = 2,50%, 0 = '
+               'usar monto fijo): ' WITH NO ADVANCING
+           ACCEPT WS-CAP-POR-COMISION
+
+           DISPLAY '  Vigente desde (YYYY-MM-DD): ' WITH NO ADVANCING
+           ACCEPT WS-CAP-VIG-DESDE
+
+           DISPLAY '  Vigente hasta (YYYY-MM-DD, 9999-12-31 = sin '
+               'vencimiento): ' WITH NO ADVANCING
+           ACCEPT WS-CAP-VIG-HASTA.
+
+      *================================================================
+      * 4000 - EDITAR O RETIRAR UN TRAMO EXISTENTE
+      *   Retirar un tramo es editarlo dejando CP-VIGENTE-HASTA en una
+      *   fecha ya pasada, para que 4000-CALCULAR-COMISION (MAIN-ACH)
+      *   deje de considerarlo vigente sin borrar el historial.
+      *================================================================
+       4000-EDITAR-PARAMETRO.
+           DISPLAY ' '
+           DISPLAY '  Numero de parametro a editar: ' WITH NO ADVANCING
+           ACCEPT WS-NUM-PARAM-BUSCADO
+
+           PERFORM 4100-VERIFICAR-EXISTE
+
+           IF NOT PARAM-ENCONTRADO
+               DISPLAY ' '
+               DISPLAY '  ERROR: No existe un tramo con ese numero de '
+                   'parametro.'
+           ELSE
+               DISPLAY '  Ingrese los nuevos datos del tramo:'
+               PERFORM 3100-CAPTURAR-DATOS-TRAMO
+               PERFORM 2100-CAPTURAR-AUTORIZACION
+
+               IF WS-COD-AUTORIZA = SPACES
+                   DISPLAY ' '
+                   DISPLAY '  ERROR: Se requiere codigo de '
+                       'supervisor que autorice el cambio; no se '
+                       'aplico ningun cambio.'
+               ELSE
+                   PERFORM 9100-VALIDAR-TRASLAPE
+
+                   IF HAY-TRASLAPE
+                       DISPLAY ' '
+                       DISPLAY '  ERROR: El tramo se traslapa con el '
+                           'parametro ' WS-NUM-PARAM-TRASLAPE
+                           '; no se aplico el cambio.'
+                   ELSE
+                       PERFORM 4200-REESCRIBIR-PARAMETRO
+
+                       MOVE 'TRAMO_EDITADO' TO WS-ESTADO-FINAL-AUD
+                       MOVE WS-NUM-PARAM-BUSCADO
+                           TO WS-NUM-PARAM-AUDITADO
+                       PERFORM 9200-REGISTRAR-AUDITORIA
+
+                       DISPLAY ' '
+                       DISPLAY '  Tramo ' WS-NUM-PARAM-BUSCADO
+                           ' actualizado.'
+                   END-IF
+               END-IF
+           END-IF.
+
+      *================================================================
+      * 4100 - VERIFICAR QUE EL TRAMO A EDITAR EXISTE
+      *   Solo confirma que el numero de parametro existe; no deja el
+      *   archivo posicionado, porque entre esto y el REWRITE todavia
+      *   falta capturar los datos nuevos y validar el traslape (9100),
+      *   que necesitan poder abrir ARCHIVO-COMISIONES por su cuenta.
+      *   4200 vuelve a buscar el renglon justo antes de reescribirlo.
+      *================================================================
+       4100-VERIFICAR-EXISTE.
+           OPEN INPUT ARCHIVO-COMISIONES
+
+           MOVE 'N' TO WS-EOF-COMISIONES
+           MOVE 'N' TO WS-PARAM-ENCONTRADO
+
+           PERFORM UNTIL FIN-COMISIONES
+               READ ARCHIVO-COMISIONES
+                   AT END MOVE 'S' TO WS-EOF-COMISIONES
+                   NOT AT END
+                       IF CP-NUM-PARAMETRO = WS-NUM-PARAM-BUSCADO
+                           MOVE 'S' TO WS-PARAM-ENCONTRADO
+                           MOVE 'S' TO WS-EOF-COMISIONES
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-COMISIONES.
+
+      *================================================================
+      * 4200 - VOLVER A BUSCAR EL TRAMO Y REESCRIBIRLO
+      *================================================================
+       4200-REESCRIBIR-PARAMETRO.
+           OPEN I-O ARCHIVO-COMISIONES
+
+           MOVE 'N' TO WS-EOF-COMISIONES
+           MOVE 'N' TO WS-PARAM-ENCONTRADO
+
+           PERFORM UNTIL FIN-COMISIONES OR PARAM-ENCONTRADO
+               READ ARCHIVO-COMISIONES
+                   AT END MOVE 'S' TO WS-EOF-COMISIONES
+                   NOT AT END
+                       IF CP-NUM-PARAMETRO = WS-NUM-PARAM-BUSCADO
+                           MOVE 'S' TO WS-PARAM-ENCONTRADO
+                           MOVE WS-CAP-RANGO-DESDE TO CP-RANGO-DESDE
+                           MOVE WS-CAP-RANGO-HASTA TO CP-RANGO-HASTA
+                           MOVE WS-CAP-MTO-COMISION TO CP-MTO-COMISION
+                           MOVE WS-CAP-POR-COMISION TO CP-POR-COMISION
+                           MOVE WS-CAP-VIG-DESDE TO CP-VIGENTE-DESDE
+                           MOVE WS-CAP-VIG-HASTA TO CP-VIGENTE-HASTA
+                           REWRITE REG-COMISION-PARAM
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-COMISIONES.
+
+      *================================================================
+      * 9100 - VALIDAR QUE EL TRAMO CAPTURADO NO SE TRASLAPE CON
+      *   NINGUN OTRO CUYA VIGENCIA SE CRUCE CON LA SUYA
+      *   WS-NUM-PARAM-BUSCADO viene en SPACES cuando se esta agregando
+      *   (nada que excluir); al editar trae el numero del tramo que
+      *   se esta reescribiendo, para no compararlo consigo mismo.
+      *================================================================
+       9100-VALIDAR-TRASLAPE.
+           MOVE 'N' TO WS-HAY-TRASLAPE
+
+           OPEN INPUT ARCHIVO-COMISIONES
+           MOVE 'N' TO WS-EOF-COMISIONES
+
+           PERFORM UNTIL FIN-COMISIONES
+               READ ARCHIVO-COMISIONES
+                   AT END MOVE 'S' TO WS-EOF-COMISIONES
+                   NOT AT END
+                       IF CP-NUM-PARAMETRO NOT = WS-NUM-PARAM-BUSCADO
+                           PERFORM 9110-COMPARAR-TRASLAPE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-COMISIONES.
+
+      *================================================================
+      * 9110 - COMPARAR EL TRAMO CAPTURADO CONTRA UN RENGLON LEIDO
+      *================================================================
+       9110-COMPARAR-TRASLAPE.
+           IF WS-CAP-VIG-DESDE <= CP-VIGENTE-HASTA
+                   AND CP-VIGENTE-DESDE <= WS-CAP-VIG-HASTA
+               IF (WS-CAP-RANGO-DESDE <= CP-RANGO-HASTA
+                       OR CP-RANGO-HASTA = 0)
+                   AND (CP-RANGO-DESDE <= WS-CAP-RANGO-HASTA
+                       OR WS-CAP-RANGO-HASTA = 0)
+                   MOVE 'S' TO WS-HAY-TRASLAPE
+                   MOVE CP-NUM-PARAMETRO TO WS-NUM-PARAM-TRASLAPE
+               END-IF
+           END-IF.
+
+      *================================================================
+      * 9200 - REGISTRAR EL CAMBIO EN AUDITORIA
+      *================================================================
+       9200-REGISTRAR-AUDITORIA.
+           MOVE 'AUD' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'AUD' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-AUDIT
+
+           MOVE WS-NUM-AUDIT TO AT-NUM-AUDITORIA OF WS-AUDIT-NUEVO
+           MOVE SPACES TO AT-NUM-ORDEN OF WS-AUDIT-NUEVO
+           MOVE WS-FECHA-STR TO AT-FEC-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-INICIO OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-FIN OF WS-AUDIT-NUEVO
+           MOVE 'MANTENIMIENTO_COMISION' TO AT-TIP-TRANSAC
+               OF WS-AUDIT-NUEVO
+           MOVE WS-COD-AUTORIZA TO AT-COD-USUARIO OF WS-AUDIT-NUEVO
+           MOVE 'MNT_COMISION' TO AT-TERMINAL OF WS-AUDIT-NUEVO
+           MOVE WS-ESTADO-FINAL-AUD TO AT-ESTADO-FINAL
+               OF WS-AUDIT-NUEVO
+           MOVE ZERO TO AT-MTO-PROCESADO OF WS-AUDIT-NUEVO
+
+           STRING 'Tramo ' WS-NUM-PARAM-AUDITADO ': '
+               WS-MOTIVO-AUTORIZA
+               DELIMITED SIZE INTO AT-OBSERVACION OF WS-AUDIT-NUEVO
+
+           WRITE REG-AUDITORIA FROM WS-AUDIT-NUEVO.
+
+      *================================================================
+      * 0150 - OBTENER SIGUIENTE CONSECUTIVO DIARIO
+      *================================================================
+       0150-SIGUIENTE-SECUENCIA.
+           MOVE WS-FECHA-COMPACTA TO SC-FECHA
+           MOVE WS-SEC-TIPO       TO SC-TIPO
+
+           READ ARCHIVO-SECUENCIA
+               INVALID KEY
+                   MOVE 1 TO SC-ULTIMO-NUM
+                   WRITE REG-SECUENCIA
+               NOT INVALID KEY
+                   ADD 1 TO SC-ULTIMO-NUM
+                   REWRITE REG-SECUENCIA
+           END-READ
+
+           MOVE SC-ULTIMO-NUM TO WS-SEC-VALOR.
+
+      *================================================================
+      * 9900 - CERRAR ARCHIVOS
+      *================================================================
+       9900-CERRAR-ARCHIVOS.
+           CLOSE ARCHIVO-AUDITORIA
+           CLOSE ARCHIVO-SECUENCIA.
