@@ -36,8 +36,9 @@
 
            SELECT ARCHIVO-CUENTAS
                ASSIGN TO 'data/CUENTAS.dat'
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-COD-CUENTA
                FILE STATUS IS WS-STAT-CUENTAS.
 
            SELECT ARCHIVO-LIMITES
@@ -76,6 +77,55 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-STAT-AUDIT.
 
+           SELECT ARCHIVO-SECUENCIA
+               ASSIGN TO 'data/SECUENCIA.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-CLAVE
+               FILE STATUS IS WS-STAT-SECUENCIA.
+
+           SELECT ARCHIVO-SOLICITUDES
+               ASSIGN TO 'data/SOLICITUDES.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-SOLIC.
+
+           SELECT ARCHIVO-COMPROBANTES
+               ASSIGN TO 'data/COMPROBANTES.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-COMPROB.
+
+           SELECT ARCHIVO-BANCOS
+               ASSIGN TO 'data/BANCOS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-BANCOS.
+
+           SELECT ARCHIVO-RECURRENTES
+               ASSIGN TO 'data/RECURRENTES.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-RECURRENTES.
+
+           SELECT ARCHIVO-RETENIDAS
+               ASSIGN TO 'data/RETENIDAS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-RETENIDAS.
+
+           SELECT ARCHIVO-ASIENTOS
+               ASSIGN TO 'data/ASIENTOS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-ASIENTOS.
+
+           SELECT ARCHIVO-LOTE-CTL
+               ASSIGN TO 'data/LOTECTL.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-LOTECTL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -100,6 +150,30 @@
        FD ARCHIVO-AUDITORIA.
        COPY 'copybooks/AUDITORIA.cpy'.
 
+       FD ARCHIVO-SECUENCIA.
+       COPY 'copybooks/SECUENCIA.cpy'.
+
+       FD ARCHIVO-SOLICITUDES.
+       COPY 'copybooks/SOLICITUD.cpy'.
+
+       FD ARCHIVO-COMPROBANTES.
+       COPY 'copybooks/COMPROBANTES.cpy'.
+
+       FD ARCHIVO-BANCOS.
+       COPY 'copybooks/BANCOS.cpy'.
+
+       FD ARCHIVO-RECURRENTES.
+       COPY 'copybooks/RECURRENTES.cpy'.
+
+       FD ARCHIVO-RETENIDAS.
+       COPY 'copybooks/RETENIDAS.cpy'.
+
+       FD ARCHIVO-ASIENTOS.
+       COPY 'copybooks/ASIENTOS.cpy'.
+
+       FD ARCHIVO-LOTE-CTL.
+       COPY 'copybooks/LOTECTL.cpy'.
+
        WORKING-STORAGE SECTION.
 
       *----------------------------------------------------------------
@@ -110,22 +184,30 @@
       *----------------------------------------------------------------
       * Registros de trabajo (copias para manipulación en memoria)
       *----------------------------------------------------------------
-       01 WS-CUENTA-ORIGEN.
-          COPY 'copybooks/CUENTAS.cpy'.
-       01 WS-CUENTA-DESTINO.
-          COPY 'copybooks/CUENTAS.cpy'.
-       01 WS-LIMITE-CLIENTE.
-          COPY 'copybooks/LIMITES.cpy'.
-       01 WS-COMISION-PARAM.
-          COPY 'copybooks/COMISIONES.cpy'.
-       01 WS-ORDEN-NUEVA.
-          COPY 'copybooks/ORDENES.cpy'.
-       01 WS-BLOQUEO-NUEVO.
-          COPY 'copybooks/BLOQUEOS.cpy'.
-       01 WS-MOVIM-NUEVO.
-          COPY 'copybooks/MOVIMIENTOS.cpy'.
-       01 WS-AUDIT-NUEVO.
-          COPY 'copybooks/AUDITORIA.cpy'.
+       COPY 'copybooks/CUENTAS.cpy' REPLACING REG-CUENTA BY
+           WS-CUENTA-ORIGEN.
+       COPY 'copybooks/CUENTAS.cpy' REPLACING REG-CUENTA BY
+           WS-CUENTA-DESTINO.
+       COPY 'copybooks/LIMITES.cpy' REPLACING REG-LIMITE BY
+           WS-LIMITE-CLIENTE.
+       COPY 'copybooks/COMISIONES.cpy' REPLACING REG-COMISION-PARAM BY
+           WS-COMISION-PARAM.
+       COPY 'copybooks/ORDENES.cpy' REPLACING REG-ORDEN BY
+           WS-ORDEN-NUEVA.
+       COPY 'copybooks/BLOQUEOS.cpy' REPLACING REG-BLOQUEO BY
+           WS-BLOQUEO-NUEVO.
+       COPY 'copybooks/MOVIMIENTOS.cpy' REPLACING REG-MOVIMIENTO BY
+           WS-MOVIM-NUEVO.
+       COPY 'copybooks/AUDITORIA.cpy' REPLACING REG-AUDITORIA BY
+           WS-AUDIT-NUEVO.
+       COPY 'copybooks/COMPROBANTES.cpy' REPLACING REG-COMPROBANTE BY
+           WS-COMPROBANTE-NUEVO.
+       COPY 'copybooks/RETENIDAS.cpy' REPLACING REG-RETENIDA BY
+           WS-RETENIDA-NUEVA.
+       COPY 'copybooks/ASIENTOS.cpy' REPLACING REG-ASIENTO BY
+           WS-ASIENTO-NUEVO.
+       COPY 'copybooks/LOTECTL.cpy' REPLACING REG-LOTE-CTL BY
+           WS-LOTE-CTL.
 
       *----------------------------------------------------------------
       * File Status (estado de archivos)
@@ -138,6 +220,14 @@
           05 WS-STAT-BLOQUEOS   PIC XX VALUE '  '.
           05 WS-STAT-MOVIM      PIC XX VALUE '  '.
           05 WS-STAT-AUDIT      PIC XX VALUE '  '.
+          05 WS-STAT-SECUENCIA  PIC XX VALUE '  '.
+          05 WS-STAT-SOLIC      PIC XX VALUE '  '.
+          05 WS-STAT-COMPROB    PIC XX VALUE '  '.
+          05 WS-STAT-BANCOS     PIC XX VALUE '  '.
+          05 WS-STAT-RECURRENTES PIC XX VALUE '  '.
+          05 WS-STAT-RETENIDAS  PIC XX VALUE '  '.
+          05 WS-STAT-ASIENTOS   PIC XX VALUE '  '.
+          05 WS-STAT-LOTECTL    PIC XX VALUE '  '.
 
       *----------------------------------------------------------------
       * Datos de entrada de la solicitud
@@ -147,9 +237,12 @@
           05 SOL-COD-BCO-DEST   PIC X(3).
           05 SOL-COD-CTA-DEST   PIC X(20).
           05 SOL-MONTO          PIC S9(13)V99.
+          05 SOL-TIP-MONEDA     PIC X(3).
           05 SOL-CONCEPTO       PIC X(100).
           05 SOL-COD-USUARIO    PIC X(20).
           05 SOL-TERMINAL       PIC X(20).
+          05 SOL-FEC-VALOR      PIC X(10).
+             *> YYYY-MM-DD; igual a WS-FECHA-STR = ejecucion inmediata.
 
       *----------------------------------------------------------------
       * Datos calculados en proceso
@@ -161,9 +254,25 @@
           05 WS-NUM-BLOQUEO     PIC X(20).
           05 WS-NUM-MOVIM       PIC X(20).
           05 WS-NUM-AUDIT       PIC X(20).
+          05 WS-NUM-RETENIDA    PIC X(20).
+          05 WS-NUM-ASIENTO     PIC X(20).
           05 WS-COD-RESULTADO   PIC 9(2).
           05 WS-ES-SOSPECHOSA   PIC X VALUE 'N'.
+          05 WS-RAZON-FRAUDE    PIC X(100).
           05 WS-PROMEDIO-CLI    PIC S9(13)V99.
+          05 WS-MCA-ON-US       PIC X VALUE 'N'.
+             88 ES-TRANSF-ON-US    VALUE 'S'.
+
+      *----------------------------------------------------------------
+      * Equivalente en COP de SOL-MONTO, usado por 3500-CONVERTIR-
+      * MONEDA en adelante para toda la tuberia de validacion y
+      * descuento: comisiones, fondos, limites y fraude siempre operan
+      * sobre el equivalente en COP, ya que CUENTAS.dat no distingue
+      * moneda por cuenta.
+      *----------------------------------------------------------------
+       01 WS-CAMBIO.
+          05 WS-MONTO-COP       PIC S9(13)V99.
+          05 WS-TASA-CAMBIO     PIC 9(7).
 
       *----------------------------------------------------------------
       * Fecha y hora del sistema
@@ -180,33 +289,206 @@
 
        01 WS-FECHA-STR         PIC X(10).
        01 WS-HORA-STR          PIC X(8).
+       01 WS-FECHA-COMPACTA    PIC X(8).
+
+      *----------------------------------------------------------------
+      * Hora real de inicio de la transaccion en curso, capturada al
+      * entrar a 0400-PROCESAR-TRANSFERENCIA, para que AT-HOA-INICIO y
+      * AT-HOA-FIN (9400/9500) reflejen el tiempo de proceso real en
+      * vez de repetir la misma hora en ambos campos.
+      *----------------------------------------------------------------
+       01 WS-HORA-INICIO-TRANS PIC X(8).
+
+      *----------------------------------------------------------------
+      * Consecutivos diarios (ORDENES/BLOQUEOS/MOVIMIENTOS/AUDITORIA)
+      *----------------------------------------------------------------
+       01 WS-SEC-TIPO          PIC X(3).
+       01 WS-SEC-VALOR         PIC 9(5).
+
+      *----------------------------------------------------------------
+      * Promedio de movimientos del cliente para 7000-VALIDAR-FRAUDE:
+      * promedio de sus MOV-SALIDA en MOVIMIENTOS.dat de los ultimos
+      * WS-DIAS-PROMEDIO-FRAUDE dias, en vez de un umbral fijo.
+      *----------------------------------------------------------------
+       01 WS-PROMEDIO-FRAUDE.
+          05 WS-DIAS-PROMEDIO-FRAUDE  PIC 9(3) VALUE 90.
+          05 WS-FECHA-HOY-NUM         PIC 9(8).
+          05 WS-FECHA-CORTE-FRAUDE-NUM PIC 9(8).
+          05 WS-FECHA-CORTE-FRAUDE    PIC X(10).
+          05 WS-SUMA-MOVS-CLIENTE     PIC S9(15)V99.
+          05 WS-CONT-MOVS-CLIENTE     PIC 9(7).
+          05 WS-ABS-MTO-MOVIMIENTO    PIC S9(13)V99.
+          05 WS-EOF-MOVIM-LOCAL       PIC X VALUE 'N'.
+
+      *----------------------------------------------------------------
+      * Deteccion de transferencia duplicada para 7500-VALIDAR-
+      * DUPLICADO: mismas cuentas origen/destino y mismo monto en
+      * ORDENES.dat dentro de los ultimos WS-MIN-VENTANA-DUPLICADO
+      * minutos (doble envio del cajero o intento de fraude).
+      *----------------------------------------------------------------
+       01 WS-DUPLICADO.
+          05 WS-MIN-VENTANA-DUPLICADO PIC 9(3) VALUE 5.
+          05 WS-SEG-ACTUAL-DUP        PIC 9(6).
+          05 WS-SEG-ORDEN-DUP         PIC 9(6).
+          05 WS-DIF-SEG-DUP           PIC S9(7).
+          05 WS-HH-ORDEN-DUP          PIC 9(2).
+          05 WS-MM-ORDEN-DUP          PIC 9(2).
+          05 WS-SS-ORDEN-DUP          PIC 9(2).
+          05 WS-HAY-DUPLICADO         PIC X VALUE 'N'.
+             88 HAY-DUPLICADO            VALUE 'S'.
+          05 WS-EOF-ORDEN-DUP         PIC X VALUE 'N'.
+
+      *----------------------------------------------------------------
+      * Autenticacion reforzada (step-up) para transferencias grandes,
+      * usada por 3700-VALIDAR-AUTENTICACION-REFORZADA: el umbral es
+      * la mitad del LC-LIMITE-DIARIO del cliente cuando existe
+      * limite configurado, o LIM-MONTO-STEP-UP si no. No hay pasarela
+      * real de SMS/push en este sistema, asi que el codigo de un solo
+      * uso se genera aqui mismo y se muestra en pantalla como lo
+      * veria el cajero en su canal de confirmacion.
+      *----------------------------------------------------------------
+       01 WS-STEP-UP.
+          05 WS-MTO-UMBRAL-2FA        PIC S9(13)V99.
+          05 WS-EOF-LIMITE-2FA        PIC X VALUE 'N'.
+          05 WS-COD-OTP                PIC 9(6).
+          05 WS-COD-OTP-INGRESADO      PIC 9(6).
+          05 WS-INTENTOS-OTP           PIC 9(1).
 
       *----------------------------------------------------------------
       * Contadores y auxiliares
       *----------------------------------------------------------------
        01 WS-AUX.
           05 WS-EOF-CUENTAS    PIC X VALUE 'N'.
+          05 WS-EOF-SOLIC      PIC X VALUE 'N'.
           05 WS-ENCONTRADO     PIC X VALUE 'N'.
           05 WS-CONTADOR       PIC 9(6) VALUE 0.
+             *> Registro de ARCHIVO-SOLICITUDES en curso dentro del
+             *> lote actual (0250-PROCESAR-LOTE); es el numero que se
+             *> graba en el punto de control para reinicio.
+          05 WS-NUM-REGISTRO-INICIO PIC 9(6) VALUE 0.
+             *> Registro desde donde reanudar un lote incompleto,
+             *> segun el ultimo punto de control (0252-VERIFICAR-
+             *> PUNTO-CONTROL); 0 cuando el lote arranca desde cero.
           05 WS-MULTIP-100     PIC S9(13)V99.
           05 WS-RESTO          PIC S9(13)V99.
           05 WS-IDX            PIC 9(6).
+          05 WS-SAL-ANT-DESTINO PIC S9(13)V99.
+
+      *----------------------------------------------------------------
+      * Datos del renglon de auditoria por rechazo (fraude o
+      * validacion), armados por el que llama a 9500 antes de
+      * invocarlo.
+      *----------------------------------------------------------------
+       01 WS-AUDIT-RECHAZO.
+          05 WS-AUDIT-ESTADO      PIC X(20).
+          05 WS-AUDIT-OBSERVAC    PIC X(200).
+
+
+      *----------------------------------------------------------------
+      * Chequeo generico de FILE STATUS despues de OPEN/WRITE/REWRITE.
+      * El que llama mueve el estado y una descripcion corta antes de
+      * invocar 9950-VERIFICAR-ESTADO-IO.
+      *----------------------------------------------------------------
+       01 WS-CHEQUEO-IO.
+          05 WS-CHK-ESTADO        PIC X(2).
+          05 WS-CHK-DESCRIPCION   PIC X(40).
+
+      *----------------------------------------------------------------
+      * Modo de operacion: (I)nteractivo, (B)atch, (P)rogramadas,
+      * (R)ecurrentes o (A)probadas por supervisor
+      *----------------------------------------------------------------
+       01 WS-MODO-PROCESO.
+          05 WS-MODO           PIC X VALUE 'I'.
+             88 MODO-INTERACTIVO      VALUE 'I'.
+             88 MODO-BATCH            VALUE 'B'.
+             88 MODO-PROGRAMADAS      VALUE 'P'.
+             88 MODO-RECURRENTES      VALUE 'R'.
+             88 MODO-APROBADAS        VALUE 'A'.
+
+      *----------------------------------------------------------------
+      * Identidad del operador que abrio la sesion (cajero/usuario y
+      * terminal), capturada una sola vez por corrida en
+      * 0190-CAPTURAR-IDENTIDAD-OPERADOR y usada por 0200/0270 para
+      * poblar SOL-COD-USUARIO/SOL-TERMINAL, de modo que AUDITORIA.dat
+      * quede con el operador real y no con un valor fijo.
+      *----------------------------------------------------------------
+       01 WS-IDENTIDAD-OPERADOR.
+          05 WS-COD-OPERADOR   PIC X(20) VALUE SPACES.
+          05 WS-TERMINAL-OPERADOR PIC X(20) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * Control de la sesion interactiva (una corrida = muchas
+      * transferencias, hasta que el cajero ingrese FIN).
+      *----------------------------------------------------------------
+       01 WS-SESION.
+          05 WS-FIN-SESION      PIC X VALUE 'N'.
+             88 FIN-SESION          VALUE 'S'.
+
+      *----------------------------------------------------------------
+      * Control del lote diario de transferencias programadas
+      * (0260/0265): se va reclamando una orden PROGRAMADA a la vez
+      * hasta que ya no queda ninguna vencida.
+      *----------------------------------------------------------------
+       01 WS-SESION-PROGRAMADAS.
+          05 WS-FIN-PROGRAMADAS   PIC X VALUE 'N'.
+             88 FIN-PROGRAMADAS       VALUE 'S'.
+          05 WS-PROGRAMADA-HALLADA PIC X VALUE 'N'.
+          05 WS-EOF-ORDENES-LOCAL PIC X VALUE 'N'.
+
+      *----------------------------------------------------------------
+      * Control del lote diario de ordenes recurrentes (0280/0285):
+      * mismo esquema de reclamo de a una que WS-SESION-PROGRAMADAS.
+      *----------------------------------------------------------------
+       01 WS-SESION-RECURRENTES.
+          05 WS-FIN-RECURRENTES     PIC X VALUE 'N'.
+             88 FIN-RECURRENTES         VALUE 'S'.
+          05 WS-RECURRENTE-HALLADA  PIC X VALUE 'N'.
+          05 WS-EOF-RECURRENTES-LOCAL PIC X VALUE 'N'.
+
+      *----------------------------------------------------------------
+      * Calculo de la proxima fecha de ejecucion de una orden
+      * recurrente (0290), segun su frecuencia.
+      *----------------------------------------------------------------
+       01 WS-CALCULO-FECHA.
+          05 WS-FEC-YYYYMMDD    PIC 9(8).
+          05 WS-FEC-INTEGER     PIC 9(9).
+          05 WS-FEC-NUEVA-INT   PIC 9(9).
+          05 WS-FEC-NUEVA-YMD   PIC 9(8).
+          05 WS-INCREMENTO-DIAS PIC 9(3).
+          05 WS-ANCLA-LUNES     PIC 9(9).
+             *> FUNCTION INTEGER-OF-DATE(01/01/2001), un lunes conocido;
+             *> sirve de referencia para ubicar el dia de la semana de
+             *> cualquier otra fecha sin depender de FUNCTION DAY-OF-
+             *> WEEK (no disponible en este dialecto).
+          05 WS-DESPLAZAMIENTO-DIA PIC S9(9).
+             *> 0=lunes ... 5=sabado, 6=domingo.
+
+      *----------------------------------------------------------------
+      * Control del lote de retenciones ya aprobadas por el supervisor
+      * (0295/0296): mismo esquema de reclamo de a una que
+      * WS-SESION-PROGRAMADAS, pero sobre ARCHIVO-RETENIDAS.
+      *----------------------------------------------------------------
+       01 WS-SESION-APROBADAS.
+          05 WS-FIN-APROBADAS       PIC X VALUE 'N'.
+             88 FIN-APROBADAS           VALUE 'S'.
+          05 WS-APROBADA-HALLADA    PIC X VALUE 'N'.
+          05 WS-EOF-RETENIDAS-LOCAL PIC X VALUE 'N'.
 
       *----------------------------------------------------------------
       * Variables para mostrar montos formateados
       *----------------------------------------------------------------
        01 WS-DISPLAY.
-          05 WS-DISP-MONTO     PIC ZZ,ZZZ,ZZZ,ZZZ.
-          05 WS-DISP-COMISION  PIC ZZ,ZZZ,ZZZ,ZZZ.
-          05 WS-DISP-TOTAL     PIC ZZ,ZZZ,ZZZ,ZZZ.
-          05 WS-DISP-SAL-ANT   PIC ZZ,ZZZ,ZZZ,ZZZ.
-          05 WS-DISP-SAL-POST  PIC ZZ,ZZZ,ZZZ,ZZZ.
+          05 WS-DISP-MONTO     PIC ZZ.ZZZ.ZZZ.ZZZ.
+          05 WS-DISP-COMISION  PIC ZZ.ZZZ.ZZZ.ZZZ.
+          05 WS-DISP-TOTAL     PIC ZZ.ZZZ.ZZZ.ZZZ.
+          05 WS-DISP-SAL-ANT   PIC ZZ.ZZZ.ZZZ.ZZZ.
+          05 WS-DISP-SAL-POST  PIC ZZ.ZZZ.ZZZ.ZZZ.
 
       *----------------------------------------------------------------
       * Separador visual
       *----------------------------------------------------------------
-       01 WS-LINEA             PIC X(68)
-           VALUE '════════════════════════════════════════════════════════════════════'.
+       01 WS-LINEA             PIC X(50)
+           VALUE '=================================================='.
 
       *================================================================
        PROCEDURE DIVISION.
@@ -219,66 +501,653 @@
            DISPLAY WS-LINEA
 
            PERFORM 0100-OBTENER-FECHA-HORA
-           PERFORM 0200-CAPTURAR-SOLICITUD
+           PERFORM 0180-SELECCIONAR-MODO
+           IF MODO-INTERACTIVO OR MODO-BATCH
+               PERFORM 0190-CAPTURAR-IDENTIDAD-OPERADOR
+           END-IF
            PERFORM 0300-ABRIR-ARCHIVOS
 
-           MOVE 0  TO WS-COD-RESULTADO
+           EVALUATE TRUE
+               WHEN MODO-BATCH
+                   PERFORM 0250-PROCESAR-LOTE
+               WHEN MODO-PROGRAMADAS
+                   PERFORM 0260-PROCESAR-PROGRAMADAS
+               WHEN MODO-RECURRENTES
+                   PERFORM 0280-PROCESAR-RECURRENTES
+               WHEN MODO-APROBADAS
+                   PERFORM 0295-PROCESAR-APROBADAS
+               WHEN OTHER
+                   MOVE 'N' TO WS-FIN-SESION
+                   PERFORM UNTIL FIN-SESION
+                       PERFORM 0200-CAPTURAR-SOLICITUD
+                       IF NOT FIN-SESION
+                           PERFORM 0400-PROCESAR-TRANSFERENCIA
+                       END-IF
+                   END-PERFORM
+           END-EVALUATE
+
+           PERFORM 9900-CERRAR-ARCHIVOS
+           STOP RUN.
+
+      *================================================================
+      * 0400 - PROCESAR UNA TRANSFERENCIA COMPLETA
+      *   Corre la solicitud cargada en WS-SOLICITUD por toda la
+      *   tuberia de validacion-hasta-auditoria. Se usa tanto en modo
+      *   interactivo (una vez) como en modo batch (una vez por
+      *   renglon de ARCHIVO-SOLICITUDES).
+      *================================================================
+       0400-PROCESAR-TRANSFERENCIA.
+           MOVE 0   TO WS-COD-RESULTADO
+           MOVE 'N' TO WS-ES-SOSPECHOSA
+
+           PERFORM 0100-OBTENER-FECHA-HORA
+           MOVE WS-HORA-STR TO WS-HORA-INICIO-TRANS
+
+           PERFORM 0900-VALIDAR-BANCO-DESTINO
+           IF WS-COD-RESULTADO NOT = 0
+               PERFORM 9000-ERROR-SALIDA
+               EXIT PARAGRAPH
+           END-IF
 
            PERFORM 1000-VALIDAR-CUENTA-ORIGEN
            IF WS-COD-RESULTADO NOT = 0
                PERFORM 9000-ERROR-SALIDA
-               STOP RUN
+               EXIT PARAGRAPH
            END-IF
 
            PERFORM 2000-VALIDAR-CUENTA-DESTINO
            IF WS-COD-RESULTADO NOT = 0
                PERFORM 9000-ERROR-SALIDA
-               STOP RUN
+               EXIT PARAGRAPH
            END-IF
 
            PERFORM 3000-VALIDAR-MONTO
            IF WS-COD-RESULTADO NOT = 0
                PERFORM 9000-ERROR-SALIDA
-               STOP RUN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 3500-CONVERTIR-MONEDA
+
+           PERFORM 3700-VALIDAR-AUTENTICACION-REFORZADA
+           IF WS-COD-RESULTADO NOT = 0
+               PERFORM 9000-ERROR-SALIDA
+               EXIT PARAGRAPH
            END-IF
 
            PERFORM 4000-CALCULAR-COMISION
 
+           PERFORM 0940-VALIDAR-CORTE-ACH
+
+           IF SOL-FEC-VALOR > WS-FECHA-STR
+               PERFORM 0950-PROGRAMAR-TRANSFERENCIA
+               EXIT PARAGRAPH
+           END-IF
+
            PERFORM 5000-VALIDAR-FONDOS
            IF WS-COD-RESULTADO NOT = 0
                PERFORM 9000-ERROR-SALIDA
-               STOP RUN
+               EXIT PARAGRAPH
            END-IF
 
            PERFORM 6000-VALIDAR-LIMITES
            IF WS-COD-RESULTADO NOT = 0
                PERFORM 9000-ERROR-SALIDA
-               STOP RUN
+               EXIT PARAGRAPH
            END-IF
 
            PERFORM 7000-VALIDAR-FRAUDE
+           IF WS-COD-RESULTADO NOT = 0
+               PERFORM 9000-ERROR-SALIDA
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 7500-VALIDAR-DUPLICADO
 
            IF WS-ES-SOSPECHOSA = 'S'
                DISPLAY ' '
                DISPLAY '  [!] AVISO: Transaccion sospechosa.'
                DISPLAY '      Requiere revision manual de supervisor.'
                DISPLAY '      Estado: PENDIENTE_REVISION'
+               PERFORM 0975-RETENER-PARA-SUPERVISOR
+               MOVE 'SOSPECHOSA' TO WS-AUDIT-ESTADO
+               MOVE 'Transaccion marcada para revision por fraude'
+                   TO WS-AUDIT-OBSERVAC
                PERFORM 9500-REGISTRAR-AUDITORIA-RECHAZO
-               PERFORM 9900-CERRAR-ARCHIVOS
-               STOP RUN
+               EXIT PARAGRAPH
            END-IF
 
+           PERFORM 0410-COMPLETAR-TRANSFERENCIA.
+
+      *================================================================
+      * 0410 - COMPLETAR LA TRANSFERENCIA (bloqueo de fondos en
+      *   adelante)
+      *   Comun a la solicitud interactiva/batch normal (0400, con
+      *   WS-CUENTA-ORIGEN/DESTINO ya poblados por 1000/2000) y a la
+      *   ejecucion de una retencion ya aprobada por el supervisor
+      *   (0296-RECLAMAR-APROBADA-DUE, que repite 1000/2000 antes de
+      *   llamar aqui porque el saldo pudo cambiar desde que la
+      *   transaccion quedo retenida).
+      *================================================================
+      *================================================================
+      * 0410 - COMPLETAR LA TRANSFERENCIA
+      *   ON-US se confirma de una vez (8750) y liquida en el mismo
+      *   paso, porque las dos cuentas viven en CUENTAS.dat. Interbanco
+      *   solo se envia (8700): la orden queda ENVIADA y el bloqueo
+      *   ACTIVO hasta que llegue su confirmacion asincrona por
+      *   CNF-CONFIRMACION, que es quien realmente descuenta, registra
+      *   el movimiento/asiento/comprobante y cierra la auditoria (o
+      *   libera los fondos si el banco destino rechaza/no responde).
+      *================================================================
+       0410-COMPLETAR-TRANSFERENCIA.
            PERFORM 8000-BLOQUEAR-FONDOS
            PERFORM 8500-CREAR-ORDEN-TRANSFERENCIA
-           PERFORM 8700-SIMULAR-ENVIO-BANCO-DESTINO
 
-           PERFORM 9100-DESCUENTO-FINAL
-           PERFORM 9200-REGISTRAR-MOVIMIENTO
-           PERFORM 9300-GENERAR-COMPROBANTE
-           PERFORM 9400-REGISTRAR-AUDITORIA-EXITO
+           IF ES-TRANSF-ON-US
+               PERFORM 8750-CONFIRMAR-ON-US
+               PERFORM 9100-DESCUENTO-FINAL
+               PERFORM 9200-REGISTRAR-MOVIMIENTO
+               PERFORM 9210-CONTABILIZAR-ASIENTO
+               PERFORM 9250-ACREDITAR-CUENTA-DESTINO
+               PERFORM 9300-GENERAR-COMPROBANTE
+               PERFORM 9400-REGISTRAR-AUDITORIA-EXITO
+           ELSE
+               PERFORM 8700-SIMULAR-ENVIO-BANCO-DESTINO
+               PERFORM 9450-REGISTRAR-AUDITORIA-ENVIADA
+           END-IF.
 
-           PERFORM 9900-CERRAR-ARCHIVOS
-           STOP RUN.
+      *================================================================
+      * 0180 - SELECCIONAR MODO DE OPERACION
+      *================================================================
+       0180-SELECCIONAR-MODO.
+           DISPLAY ' '
+           DISPLAY '  Modo de operacion (I)nteractivo, (B)atch, '
+               '(P)rogramadas, (R)ecurrentes o (A)probadas por '
+               'supervisor del dia: '
+               WITH NO ADVANCING
+           ACCEPT WS-MODO
+
+           IF NOT MODO-BATCH AND NOT MODO-PROGRAMADAS
+               AND NOT MODO-RECURRENTES AND NOT MODO-APROBADAS
+               MOVE 'I' TO WS-MODO
+           END-IF.
+
+      *================================================================
+      * 0190 - CAPTURAR IDENTIDAD DEL OPERADOR
+      *   Pide una sola vez por corrida el codigo de cajero/usuario y
+      *   el terminal desde el que se esta operando, para que quede
+      *   registrado el operador real en ORDENES.dat/AUDITORIA.dat en
+      *   vez de un valor fijo. Solo se llama en modo interactivo y
+      *   modo batch (0000-INICIO); los modos programadas/recurrentes
+      *   son corridas desatendidas y el modo aprobadas reclama el
+      *   operador original que ya quedo guardado en REG-RETENIDA.
+      *================================================================
+       0190-CAPTURAR-IDENTIDAD-OPERADOR.
+           DISPLAY ' '
+           DISPLAY '  Codigo de cajero/usuario: '
+               WITH NO ADVANCING
+           ACCEPT WS-COD-OPERADOR
+
+           DISPLAY '  Terminal/caja: '
+               WITH NO ADVANCING
+           ACCEPT WS-TERMINAL-OPERADOR
+
+           IF WS-COD-OPERADOR = SPACES
+               MOVE 'CAJERO_001' TO WS-COD-OPERADOR
+           END-IF
+
+           IF WS-TERMINAL-OPERADOR = SPACES
+               MOVE 'CAJA_05' TO WS-TERMINAL-OPERADOR
+           END-IF.
+
+      *================================================================
+      * 0250 - PROCESAR SOLICITUDES EN LOTE
+      *   Lee ARCHIVO-SOLICITUDES (mismos campos que WS-SOLICITUD) y
+      *   corre cada renglon por 0400-PROCESAR-TRANSFERENCIA, generando
+      *   un comprobante y un registro de auditoria por linea. Si el
+      *   punto de control de una corrida anterior quedo en INCOMPLETO,
+      *   los renglones ya procesados se saltan (se leen pero no se
+      *   liquidan de nuevo) y el lote continua desde el siguiente.
+      *================================================================
+       0250-PROCESAR-LOTE.
+           PERFORM 0252-VERIFICAR-PUNTO-CONTROL
+
+           OPEN INPUT ARCHIVO-SOLICITUDES
+           MOVE WS-STAT-SOLIC TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-SOLICITUDES' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           MOVE 'N' TO WS-EOF-SOLIC
+           MOVE 0 TO WS-CONTADOR
+
+           PERFORM UNTIL WS-EOF-SOLIC = 'S'
+               READ ARCHIVO-SOLICITUDES
+                   AT END MOVE 'S' TO WS-EOF-SOLIC
+                   NOT AT END
+                       ADD 1 TO WS-CONTADOR
+                       IF WS-CONTADOR > WS-NUM-REGISTRO-INICIO
+                           PERFORM 0270-CARGAR-SOLICITUD-LOTE
+                           PERFORM 0400-PROCESAR-TRANSFERENCIA
+                           PERFORM 0255-ESCRIBIR-PUNTO-CONTROL
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-SOLICITUDES
+
+           MOVE SPACES TO WS-LOTE-CTL
+           MOVE WS-CONTADOR TO LC-NUM-REGISTRO OF WS-LOTE-CTL
+           MOVE WS-FECHA-STR TO LC-FEC-LOTE OF WS-LOTE-CTL
+           MOVE WS-HORA-STR TO LC-HOR-LOTE OF WS-LOTE-CTL
+           MOVE 'COMPLETO' TO LC-EST-LOTE OF WS-LOTE-CTL
+           PERFORM 0257-GRABAR-PUNTO-CONTROL.
+
+      *================================================================
+      * 0252 - VERIFICAR PUNTO DE CONTROL DE UN LOTE ANTERIOR
+      *   Si el ultimo lote quedo en INCOMPLETO (se cayo a mitad de
+      *   camino), retoma el numero de registro donde se quedo para
+      *   que 0250-PROCESAR-LOTE no vuelva a liquidar lo ya hecho.
+      *================================================================
+       0252-VERIFICAR-PUNTO-CONTROL.
+           MOVE 0 TO WS-NUM-REGISTRO-INICIO
+
+           OPEN INPUT ARCHIVO-LOTE-CTL
+           IF WS-STAT-LOTECTL = '00'
+               READ ARCHIVO-LOTE-CTL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF LC-EST-LOTE OF REG-LOTE-CTL = 'INCOMPLETO'
+                           MOVE LC-NUM-REGISTRO OF REG-LOTE-CTL
+                               TO WS-NUM-REGISTRO-INICIO
+                           DISPLAY '  Lote anterior incompleto: '
+                               'reanudando desde el registro '
+                               WS-NUM-REGISTRO-INICIO
+                       END-IF
+               END-READ
+               CLOSE ARCHIVO-LOTE-CTL
+           END-IF.
+
+      *================================================================
+      * 0255 - ACTUALIZAR PUNTO DE CONTROL DURANTE EL LOTE
+      *   Cada 25 renglones liquidados con exito, deja constancia en
+      *   ARCHIVO-LOTE-CTL de hasta donde va el lote (INCOMPLETO),
+      *   para que un reinicio despues de una caida no tenga que volver
+      *   a correr todo desde el principio.
+      *================================================================
+       0255-ESCRIBIR-PUNTO-CONTROL.
+           IF FUNCTION MOD(WS-CONTADOR, 25) = 0
+               MOVE SPACES TO WS-LOTE-CTL
+               MOVE WS-CONTADOR TO LC-NUM-REGISTRO OF WS-LOTE-CTL
+               MOVE WS-FECHA-STR TO LC-FEC-LOTE OF WS-LOTE-CTL
+               MOVE WS-HORA-STR TO LC-HOR-LOTE OF WS-LOTE-CTL
+               MOVE 'INCOMPLETO' TO LC-EST-LOTE OF WS-LOTE-CTL
+               PERFORM 0257-GRABAR-PUNTO-CONTROL
+           END-IF.
+
+      *================================================================
+      * 0257 - GRABAR EL RENGLON DE PUNTO DE CONTROL
+      *   ARCHIVO-LOTE-CTL es de un solo renglon: como LINE SEQUENTIAL
+      *   no admite REWRITE, se reabre en OUTPUT (lo trunca) y se
+      *   vuelve a escribir completo cada vez que cambia.
+      *================================================================
+       0257-GRABAR-PUNTO-CONTROL.
+           OPEN OUTPUT ARCHIVO-LOTE-CTL
+           MOVE WS-STAT-LOTECTL TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-LOTE-CTL' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           WRITE REG-LOTE-CTL FROM WS-LOTE-CTL
+           MOVE WS-STAT-LOTECTL TO WS-CHK-ESTADO
+           MOVE 'ESCRIBIR ARCHIVO-LOTE-CTL' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           CLOSE ARCHIVO-LOTE-CTL.
+
+      *================================================================
+      * 0270 - CARGAR UN RENGLON DEL LOTE EN WS-SOLICITUD
+      *================================================================
+       0270-CARGAR-SOLICITUD-LOTE.
+           MOVE SB-COD-CTA-ORIGEN TO SOL-COD-CTA-ORIGEN
+           MOVE SB-COD-BCO-DEST   TO SOL-COD-BCO-DEST
+           MOVE SB-COD-CTA-DEST   TO SOL-COD-CTA-DEST
+           MOVE SB-MONTO          TO SOL-MONTO
+           MOVE SB-TIP-MONEDA     TO SOL-TIP-MONEDA
+           MOVE SB-CONCEPTO       TO SOL-CONCEPTO
+           MOVE SB-FEC-VALOR      TO SOL-FEC-VALOR
+           MOVE WS-COD-OPERADOR      TO SOL-COD-USUARIO
+           MOVE WS-TERMINAL-OPERADOR TO SOL-TERMINAL
+
+           IF SOL-TIP-MONEDA NOT = MON-USD
+               AND SOL-TIP-MONEDA NOT = MON-EUR
+               MOVE MON-COP TO SOL-TIP-MONEDA
+           END-IF
+
+           IF SOL-FEC-VALOR = SPACES
+               MOVE WS-FECHA-STR TO SOL-FEC-VALOR
+           END-IF.
+
+      *================================================================
+      * 0260 - PROCESAR TRANSFERENCIAS PROGRAMADAS DEL DIA
+      *   Corrida diaria (por lo general de madrugada) que reclama, de
+      *   a una, las ordenes en EST-PROGRAMADA cuya OT-FEC-VALOR ya se
+      *   cumplio y las corre por la misma tuberia de 0400 en adelante
+      *   (0900...8000...9400), generando una orden/bloqueo/movimiento/
+      *   comprobante/auditoria nuevos, igual que si el cajero la
+      *   hubiera digitado hoy mismo.
+      *================================================================
+       0260-PROCESAR-PROGRAMADAS.
+           DISPLAY ' '
+           DISPLAY '  Procesando transferencias programadas vencidas...'
+
+           MOVE 'N' TO WS-FIN-PROGRAMADAS
+           PERFORM UNTIL FIN-PROGRAMADAS
+               PERFORM 0265-RECLAMAR-PROGRAMADA-DUE
+               IF WS-PROGRAMADA-HALLADA = 'S'
+                   OPEN EXTEND ARCHIVO-ORDENES
+                   MOVE WS-STAT-ORDENES TO WS-CHK-ESTADO
+                   MOVE 'ABRIR ARCHIVO-ORDENES' TO WS-CHK-DESCRIPCION
+                   PERFORM 9950-VERIFICAR-ESTADO-IO
+                   PERFORM 0400-PROCESAR-TRANSFERENCIA
+                   CLOSE ARCHIVO-ORDENES
+               ELSE
+                   MOVE 'S' TO WS-FIN-PROGRAMADAS
+               END-IF
+           END-PERFORM
+
+           DISPLAY '  Fin de transferencias programadas del dia.'.
+
+      *================================================================
+      * 0265 - RECLAMAR LA SIGUIENTE ORDEN PROGRAMADA VENCIDA
+      *   Escanea ARCHIVO-ORDENES abierto I-O (mismo enfoque que ya usa
+      *   REV-ORDEN.cbl para marcar una orden REVERSADA) buscando la
+      *   primera en EST-PROGRAMADA con OT-FEC-VALOR <= hoy, la marca
+      *   como reclamada (EST-ENVIADA, para que no la vuelva a tomar
+      *   otra corrida) y arma WS-SOLICITUD con sus datos para que
+      *   0400-PROCESAR-TRANSFERENCIA la procese como una transferencia
+      *   nueva.
+      *================================================================
+       0265-RECLAMAR-PROGRAMADA-DUE.
+           MOVE 'N' TO WS-PROGRAMADA-HALLADA
+           MOVE 'N' TO WS-EOF-ORDENES-LOCAL
+
+           OPEN I-O ARCHIVO-ORDENES
+           MOVE WS-STAT-ORDENES TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-ORDENES' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           PERFORM UNTIL WS-EOF-ORDENES-LOCAL = 'S'
+               READ ARCHIVO-ORDENES
+                   AT END MOVE 'S' TO WS-EOF-ORDENES-LOCAL
+                   NOT AT END
+                       IF OT-EST-ORDEN OF REG-ORDEN = EST-PROGRAMADA
+                               AND OT-FEC-VALOR OF REG-ORDEN
+                                   <= WS-FECHA-STR
+                           MOVE 'S' TO WS-PROGRAMADA-HALLADA
+                           MOVE 'S' TO WS-EOF-ORDENES-LOCAL
+
+                           MOVE OT-COD-CTA-ORIGEN OF REG-ORDEN
+                               TO SOL-COD-CTA-ORIGEN
+                           MOVE OT-COD-BCO-DEST OF REG-ORDEN
+                               TO SOL-COD-BCO-DEST
+                           MOVE OT-COD-CTA-DEST OF REG-ORDEN
+                               TO SOL-COD-CTA-DEST
+                           MOVE OT-MTO-TRANSF OF REG-ORDEN TO SOL-MONTO
+                           MOVE OT-TIP-MONEDA OF REG-ORDEN
+                               TO SOL-TIP-MONEDA
+                           MOVE OT-DES-CONCEPTO OF REG-ORDEN
+                               TO SOL-CONCEPTO
+                           MOVE WS-FECHA-STR TO SOL-FEC-VALOR
+                           MOVE 'BATCH_PROG' TO SOL-COD-USUARIO
+                           MOVE 'PROGRAMADAS' TO SOL-TERMINAL
+
+                           MOVE EST-ENVIADA TO OT-EST-ORDEN OF REG-ORDEN
+                           REWRITE REG-ORDEN
+                           MOVE WS-STAT-ORDENES TO WS-CHK-ESTADO
+                           MOVE 'REESCRIBIR ARCHIVO-ORDENES'
+                               TO WS-CHK-DESCRIPCION
+                           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+                           DISPLAY '  Reclamada orden programada: '
+                               OT-NUM-ORDEN OF REG-ORDEN
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-ORDENES.
+
+      *================================================================
+      * 0280 - PROCESAR ORDENES RECURRENTES VENCIDAS
+      *   Corrida diaria que reclama, de a una, las instrucciones
+      *   permanentes de ARCHIVO-RECURRENTES cuya RC-FEC-PROX-EJEC ya
+      *   se cumplio y las corre por la misma tuberia de 0400 en
+      *   adelante, igual que 0260 con las transferencias programadas.
+      *================================================================
+       0280-PROCESAR-RECURRENTES.
+           DISPLAY ' '
+           DISPLAY '  Procesando ordenes recurrentes vencidas...'
+
+           MOVE 'N' TO WS-FIN-RECURRENTES
+           PERFORM UNTIL FIN-RECURRENTES
+               PERFORM 0285-RECLAMAR-RECURRENTE-DUE
+               IF WS-RECURRENTE-HALLADA = 'S'
+                   OPEN EXTEND ARCHIVO-ORDENES
+                   MOVE WS-STAT-ORDENES TO WS-CHK-ESTADO
+                   MOVE 'ABRIR ARCHIVO-ORDENES' TO WS-CHK-DESCRIPCION
+                   PERFORM 9950-VERIFICAR-ESTADO-IO
+                   PERFORM 0400-PROCESAR-TRANSFERENCIA
+                   CLOSE ARCHIVO-ORDENES
+               ELSE
+                   MOVE 'S' TO WS-FIN-RECURRENTES
+               END-IF
+           END-PERFORM
+
+           DISPLAY '  Fin de ordenes recurrentes del dia.'.
+
+      *================================================================
+      * 0285 - RECLAMAR LA SIGUIENTE ORDEN RECURRENTE VENCIDA
+      *   Escanea ARCHIVO-RECURRENTES abierto I-O buscando la primera
+      *   activa con RC-FEC-PROX-EJEC <= hoy, arma WS-SOLICITUD con sus
+      *   datos y, a diferencia de una orden programada de una sola
+      *   vez, no se apaga: se le calcula la siguiente fecha de
+      *   ejecucion (0290) y se reescribe para el proximo ciclo.
+      *================================================================
+       0285-RECLAMAR-RECURRENTE-DUE.
+           MOVE 'N' TO WS-RECURRENTE-HALLADA
+           MOVE 'N' TO WS-EOF-RECURRENTES-LOCAL
+
+           OPEN I-O ARCHIVO-RECURRENTES
+           MOVE WS-STAT-RECURRENTES TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-RECURRENTES' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           PERFORM UNTIL WS-EOF-RECURRENTES-LOCAL = 'S'
+               READ ARCHIVO-RECURRENTES
+                   AT END MOVE 'S' TO WS-EOF-RECURRENTES-LOCAL
+                   NOT AT END
+                       IF RC-MCA-ACTIVA OF REG-RECURRENTE = FLAG-SI
+                               AND RC-FEC-PROX-EJEC OF REG-RECURRENTE
+                                   <= WS-FECHA-STR
+                           MOVE 'S' TO WS-RECURRENTE-HALLADA
+                           MOVE 'S' TO WS-EOF-RECURRENTES-LOCAL
+
+                           MOVE RC-COD-CTA-ORIGEN OF REG-RECURRENTE
+                               TO SOL-COD-CTA-ORIGEN
+                           MOVE RC-COD-BCO-DEST OF REG-RECURRENTE
+                               TO SOL-COD-BCO-DEST
+                           MOVE RC-COD-CTA-DEST OF REG-RECURRENTE
+                               TO SOL-COD-CTA-DEST
+                           MOVE RC-MONTO OF REG-RECURRENTE TO SOL-MONTO
+                           MOVE RC-TIP-MONEDA OF REG-RECURRENTE
+                               TO SOL-TIP-MONEDA
+                           MOVE RC-CONCEPTO OF REG-RECURRENTE
+                               TO SOL-CONCEPTO
+                           MOVE WS-FECHA-STR TO SOL-FEC-VALOR
+                           MOVE 'BATCH_RECUR' TO SOL-COD-USUARIO
+                           MOVE 'RECURRENTES' TO SOL-TERMINAL
+
+                           PERFORM 0290-CALCULAR-PROXIMA-EJECUCION
+
+                           REWRITE REG-RECURRENTE
+                           MOVE WS-STAT-RECURRENTES TO WS-CHK-ESTADO
+                           MOVE 'REESCRIBIR ARCHIVO-RECURRENTES'
+                               TO WS-CHK-DESCRIPCION
+                           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+                           DISPLAY '  Reclamada orden recurrente: '
+                               RC-COD-RECURRENTE OF REG-RECURRENTE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-RECURRENTES.
+
+      *================================================================
+      * 0290 - CALCULAR LA PROXIMA FECHA DE EJECUCION
+      *   Suma a RC-FEC-PROX-EJEC (renglon actual de REG-RECURRENTE,
+      *   ya reclamado por 0285) los dias que corresponden segun
+      *   RC-FRECUENCIA, usando el calendario de FUNCTION INTEGER-OF-
+      *   DATE/DATE-OF-INTEGER para que los cambios de mes/anio queden
+      *   bien resueltos.
+      *================================================================
+       0290-CALCULAR-PROXIMA-EJECUCION.
+           MOVE RC-FEC-PROX-EJEC OF REG-RECURRENTE (1:4)
+               TO WS-FEC-YYYYMMDD (1:4)
+           MOVE RC-FEC-PROX-EJEC OF REG-RECURRENTE (6:2)
+               TO WS-FEC-YYYYMMDD (5:2)
+           MOVE RC-FEC-PROX-EJEC OF REG-RECURRENTE (9:2)
+               TO WS-FEC-YYYYMMDD (7:2)
+
+           EVALUATE TRUE
+               WHEN FREC-SEMANAL OF REG-RECURRENTE
+                   MOVE 7 TO WS-INCREMENTO-DIAS
+               WHEN FREC-QUINCENAL OF REG-RECURRENTE
+                   MOVE 15 TO WS-INCREMENTO-DIAS
+               WHEN OTHER
+                   MOVE 30 TO WS-INCREMENTO-DIAS
+           END-EVALUATE
+
+           COMPUTE WS-FEC-INTEGER =
+               FUNCTION INTEGER-OF-DATE (WS-FEC-YYYYMMDD)
+           COMPUTE WS-FEC-NUEVA-INT =
+               WS-FEC-INTEGER + WS-INCREMENTO-DIAS
+           COMPUTE WS-FEC-NUEVA-YMD =
+               FUNCTION DATE-OF-INTEGER (WS-FEC-NUEVA-INT)
+
+           STRING WS-FEC-NUEVA-YMD (1:4) '-' WS-FEC-NUEVA-YMD (5:2) '-'
+               WS-FEC-NUEVA-YMD (7:2)
+               DELIMITED SIZE INTO RC-FEC-PROX-EJEC OF REG-RECURRENTE.
+
+      *================================================================
+      * 0295 - PROCESAR RETENCIONES APROBADAS POR EL SUPERVISOR
+      *   Corrida que reclama, de a una, las retenciones que
+      *   SUP-RETENIDAS.cbl dejo en RT-ESTADO = APROBADA y las corre
+      *   por 0410-COMPLETAR-TRANSFERENCIA (bloqueo de fondos en
+      *   adelante); el monto, la comision y el total ya se calcularon
+      *   cuando la transaccion se retuvo, asi que no se repite 3000 en
+      *   adelante.
+      *================================================================
+       0295-PROCESAR-APROBADAS.
+           DISPLAY ' '
+           DISPLAY '  Procesando retenciones aprobadas por '
+               'supervisor...'
+
+           MOVE 'N' TO WS-FIN-APROBADAS
+           PERFORM UNTIL FIN-APROBADAS
+               PERFORM 0296-RECLAMAR-APROBADA-DUE
+               IF WS-APROBADA-HALLADA = 'S'
+                   MOVE 0 TO WS-COD-RESULTADO
+                   PERFORM 0100-OBTENER-FECHA-HORA
+                   MOVE WS-HORA-STR TO WS-HORA-INICIO-TRANS
+                   PERFORM 1000-VALIDAR-CUENTA-ORIGEN
+                   IF WS-COD-RESULTADO = 0
+                       PERFORM 2000-VALIDAR-CUENTA-DESTINO
+                   END-IF
+
+                   IF WS-COD-RESULTADO NOT = 0
+                       PERFORM 9000-ERROR-SALIDA
+                   ELSE
+                       PERFORM 3500-CONVERTIR-MONEDA
+                       OPEN EXTEND ARCHIVO-ORDENES
+                       MOVE WS-STAT-ORDENES TO WS-CHK-ESTADO
+                       MOVE 'ABRIR ARCHIVO-ORDENES'
+                           TO WS-CHK-DESCRIPCION
+                       PERFORM 9950-VERIFICAR-ESTADO-IO
+                       PERFORM 0410-COMPLETAR-TRANSFERENCIA
+                       CLOSE ARCHIVO-ORDENES
+                   END-IF
+               ELSE
+                   MOVE 'S' TO WS-FIN-APROBADAS
+               END-IF
+           END-PERFORM
+
+           DISPLAY '  Fin de retenciones aprobadas del dia.'.
+
+      *================================================================
+      * 0296 - RECLAMAR LA SIGUIENTE RETENCION APROBADA
+      *   Mismo enfoque de 0265/0285: abre ARCHIVO-RETENIDAS I-O,
+      *   busca la primera RET-APROBADA, arma WS-SOLICITUD (con la
+      *   comision/total ya calculados al momento de la retencion) y
+      *   la marca RET-EJECUTADA para que no se vuelva a reclamar.
+      *   SOL-MONTO/SOL-TIP-MONEDA quedan en la moneda original de la
+      *   solicitud; 0295-PROCESAR-APROBADAS vuelve a llamar
+      *   3500-CONVERTIR-MONEDA con esos valores para refrescar
+      *   WS-MONTO-COP antes de acreditar/contabilizar, ya que
+      *   RETENIDAS.cpy no guarda un equivalente en COP.
+      *================================================================
+       0296-RECLAMAR-APROBADA-DUE.
+           MOVE 'N' TO WS-APROBADA-HALLADA
+           MOVE 'N' TO WS-EOF-RETENIDAS-LOCAL
+
+           OPEN I-O ARCHIVO-RETENIDAS
+           MOVE WS-STAT-RETENIDAS TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-RETENIDAS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           PERFORM UNTIL WS-EOF-RETENIDAS-LOCAL = 'S'
+               READ ARCHIVO-RETENIDAS
+                   AT END MOVE 'S' TO WS-EOF-RETENIDAS-LOCAL
+                   NOT AT END
+                       IF RET-APROBADA OF REG-RETENIDA
+                           MOVE 'S' TO WS-APROBADA-HALLADA
+                           MOVE 'S' TO WS-EOF-RETENIDAS-LOCAL
+
+                           MOVE RT-COD-CTA-ORIGEN OF REG-RETENIDA
+                               TO SOL-COD-CTA-ORIGEN
+                           MOVE RT-COD-BCO-DEST OF REG-RETENIDA
+                               TO SOL-COD-BCO-DEST
+                           MOVE RT-COD-CTA-DEST OF REG-RETENIDA
+                               TO SOL-COD-CTA-DEST
+                           MOVE RT-MONTO OF REG-RETENIDA TO SOL-MONTO
+                           MOVE RT-TIP-MONEDA OF REG-RETENIDA
+                               TO SOL-TIP-MONEDA
+                           MOVE RT-CONCEPTO OF REG-RETENIDA
+                               TO SOL-CONCEPTO
+                           MOVE RT-COD-USUARIO OF REG-RETENIDA
+                               TO SOL-COD-USUARIO
+                           MOVE RT-TERMINAL OF REG-RETENIDA
+                               TO SOL-TERMINAL
+                           MOVE WS-FECHA-STR TO SOL-FEC-VALOR
+                           MOVE RT-MTO-COMISION OF REG-RETENIDA
+                               TO WS-COMISION
+                           MOVE RT-MTO-TOTAL OF REG-RETENIDA
+                               TO WS-MONTO-TOTAL
+
+                           MOVE 'EJECUTADA '
+                               TO RT-ESTADO OF REG-RETENIDA
+                           REWRITE REG-RETENIDA
+                           MOVE WS-STAT-RETENIDAS TO WS-CHK-ESTADO
+                           MOVE 'REESCRIBIR ARCHIVO-RETENIDAS'
+                               TO WS-CHK-DESCRIPCION
+                           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+                           DISPLAY '  Reclamada retencion aprobada: '
+                               RT-COD-RETENIDA OF REG-RETENIDA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-RETENIDAS.
 
       *================================================================
       * 0100 - OBTENER FECHA Y HORA DEL SISTEMA
@@ -291,7 +1160,10 @@
                DELIMITED SIZE INTO WS-FECHA-STR
 
            STRING WS-HH ':' WS-MM ':' WS-SS
-               DELIMITED SIZE INTO WS-HORA-STR.
+               DELIMITED SIZE INTO WS-HORA-STR
+
+           STRING WS-ANO WS-MES WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-COMPACTA.
 
       *================================================================
       * 0200 - CAPTURAR SOLICITUD DE TRANSFERENCIA
@@ -299,12 +1171,19 @@
        0200-CAPTURAR-SOLICITUD.
            DISPLAY ' '
            DISPLAY '  -- DATOS DE LA TRANSFERENCIA --'
+           DISPLAY '  (ingrese FIN en la cuenta origen para cerrar la '
+               'sesion)'
            DISPLAY ' '
 
            DISPLAY '  Cuenta origen  (Ej: 001-002-0000123456-0): '
                WITH NO ADVANCING
            ACCEPT SOL-COD-CTA-ORIGEN
 
+           IF SOL-COD-CTA-ORIGEN = 'FIN'
+               MOVE 'S' TO WS-FIN-SESION
+               EXIT PARAGRAPH
+           END-IF
+
            DISPLAY '  Banco destino  (Ej: 002): '
                WITH NO ADVANCING
            ACCEPT SOL-COD-BCO-DEST
@@ -317,51 +1196,353 @@
                WITH NO ADVANCING
            ACCEPT SOL-MONTO
 
+           DISPLAY '  Moneda (COP/USD/EUR, enter = COP): '
+               WITH NO ADVANCING
+           ACCEPT SOL-TIP-MONEDA
+
+           IF SOL-TIP-MONEDA NOT = MON-USD
+               AND SOL-TIP-MONEDA NOT = MON-EUR
+               MOVE MON-COP TO SOL-TIP-MONEDA
+           END-IF
+
            DISPLAY '  Concepto (Ej: Pago de servicios): '
                WITH NO ADVANCING
            ACCEPT SOL-CONCEPTO
 
-           MOVE 'CAJERO_001'  TO SOL-COD-USUARIO
-           MOVE 'CAJA_05'     TO SOL-TERMINAL.
+           DISPLAY '  Fecha valor (YYYY-MM-DD, enter = hoy): '
+               WITH NO ADVANCING
+           ACCEPT SOL-FEC-VALOR
+
+           IF SOL-FEC-VALOR = SPACES
+               MOVE WS-FECHA-STR TO SOL-FEC-VALOR
+           END-IF
+
+           MOVE WS-COD-OPERADOR      TO SOL-COD-USUARIO
+           MOVE WS-TERMINAL-OPERADOR TO SOL-TERMINAL.
 
       *================================================================
       * 0300 - ABRIR ARCHIVOS
       *================================================================
+      *   ARCHIVO-CUENTAS no se abre aqui: 1000/2000/9100 lo abren y
+      *   cierran cada uno por su cuenta, igual que ya hacia 2000, para
+      *   que cada busqueda/actualizacion quede autocontenida dentro de
+      *   una misma transferencia (necesario desde que hay mas de una
+      *   transferencia por corrida). ARCHIVO-COMISIONES tampoco: por
+      *   la misma razon, 4000-CALCULAR-COMISION lo abre y cierra cada
+      *   vez que tasa una transferencia, en vez de dejarlo abierto una
+      *   sola vez y releer siempre desde la posicion donde quedo la
+      *   corrida anterior.
        0300-ABRIR-ARCHIVOS.
-           OPEN INPUT  ARCHIVO-CUENTAS
-           OPEN INPUT  ARCHIVO-LIMITES
-           OPEN INPUT  ARCHIVO-COMISIONES
-           OPEN EXTEND ARCHIVO-ORDENES
+           IF NOT MODO-PROGRAMADAS AND NOT MODO-RECURRENTES
+               OPEN EXTEND ARCHIVO-ORDENES
+               MOVE WS-STAT-ORDENES TO WS-CHK-ESTADO
+               MOVE 'ABRIR ARCHIVO-ORDENES' TO WS-CHK-DESCRIPCION
+               PERFORM 9950-VERIFICAR-ESTADO-IO
+           END-IF
+
+           IF NOT MODO-APROBADAS
+               OPEN EXTEND ARCHIVO-RETENIDAS
+               MOVE WS-STAT-RETENIDAS TO WS-CHK-ESTADO
+               MOVE 'ABRIR ARCHIVO-RETENIDAS' TO WS-CHK-DESCRIPCION
+               PERFORM 9950-VERIFICAR-ESTADO-IO
+           END-IF
+
            OPEN EXTEND ARCHIVO-BLOQUEOS
+           MOVE WS-STAT-BLOQUEOS TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-BLOQUEOS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
            OPEN EXTEND ARCHIVO-MOVIMIENTOS
-           OPEN EXTEND ARCHIVO-AUDITORIA.
+           MOVE WS-STAT-MOVIM TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-MOVIMIENTOS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           OPEN EXTEND ARCHIVO-AUDITORIA
+           MOVE WS-STAT-AUDIT TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-AUDITORIA' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           OPEN EXTEND ARCHIVO-COMPROBANTES
+           MOVE WS-STAT-COMPROB TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-COMPROBANTES' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           OPEN EXTEND ARCHIVO-ASIENTOS
+           MOVE WS-STAT-ASIENTOS TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-ASIENTOS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           OPEN I-O ARCHIVO-SECUENCIA
+           IF WS-STAT-SECUENCIA = '35'
+               OPEN OUTPUT ARCHIVO-SECUENCIA
+               CLOSE ARCHIVO-SECUENCIA
+               OPEN I-O ARCHIVO-SECUENCIA
+           END-IF
+           MOVE WS-STAT-SECUENCIA TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-SECUENCIA' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO.
 
       *================================================================
-      * 1000 - VALIDAR CUENTA ORIGEN
+      * 0150 - OBTENER SIGUIENTE CONSECUTIVO DIARIO
+      *   Recibe el tipo en WS-SEC-TIPO (TRF/BLQ/MOV/AUD/ASI) y devuelve
+      *   el consecutivo del día en WS-SEC-VALOR, dejando actualizado
+      *   el renglón correspondiente en ARCHIVO-SECUENCIA.
       *================================================================
-       1000-VALIDAR-CUENTA-ORIGEN.
-           DISPLAY ' '
-           DISPLAY '  [1/8] Validando cuenta origen...'
+       0150-SIGUIENTE-SECUENCIA.
+           MOVE WS-FECHA-COMPACTA TO SC-FECHA
+           MOVE WS-SEC-TIPO       TO SC-TIPO
+
+           READ ARCHIVO-SECUENCIA
+               INVALID KEY
+                   MOVE 1 TO SC-ULTIMO-NUM
+                   WRITE REG-SECUENCIA
+               NOT INVALID KEY
+                   ADD 1 TO SC-ULTIMO-NUM
+                   REWRITE REG-SECUENCIA
+           END-READ
+
+           MOVE SC-ULTIMO-NUM TO WS-SEC-VALOR.
+
+      *================================================================
+      * 0900 - VALIDAR BANCO DESTINO CONTRA EL DIRECTORIO DE BANCOS
+      *   Se corre antes de tocar cuentas: si SOL-COD-BCO-DEST no es
+      *   un participante activo de la red ACH, no tiene caso seguir
+      *   validando la cuenta destino ni mucho menos bloquear fondos.
+      *================================================================
+       0900-VALIDAR-BANCO-DESTINO.
+           DISPLAY '  [1/9] Validando banco destino...'
 
            MOVE 'N' TO WS-ENCONTRADO
            MOVE 'N' TO WS-EOF-CUENTAS
 
+           OPEN INPUT ARCHIVO-BANCOS
+           MOVE WS-STAT-BANCOS TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-BANCOS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
            PERFORM UNTIL WS-EOF-CUENTAS = 'S'
-               READ ARCHIVO-CUENTAS
+               READ ARCHIVO-BANCOS
                    AT END MOVE 'S' TO WS-EOF-CUENTAS
                    NOT AT END
-                       IF CC-COD-CUENTA = SOL-COD-CTA-ORIGEN
+                       IF BN-COD-BANCO = SOL-COD-BCO-DEST
                            MOVE 'S' TO WS-ENCONTRADO
-                           MOVE REG-CUENTA TO WS-CUENTA-ORIGEN
                            MOVE 'S' TO WS-EOF-CUENTAS
                        END-IF
                END-READ
            END-PERFORM
 
+           CLOSE ARCHIVO-BANCOS
+
+           IF WS-ENCONTRADO = 'N'
+               DISPLAY '      ERROR: Banco destino no esta registrado '
+                   'en el directorio.'
+               MOVE COD-BCO-INVALIDO TO WS-COD-RESULTADO
+               EXIT PARAGRAPH
+           END-IF
+
+           IF BN-MCA-ACTIVA NOT = 'S'
+               DISPLAY '      ERROR: Banco destino esta inactivo en '
+                   'la red ACH.'
+               MOVE COD-BCO-INVALIDO TO WS-COD-RESULTADO
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY '      OK - Banco: ' BN-NOM-BANCO.
+
+      *================================================================
+      * 0940 - VALIDAR CORTE DE ACH PARA ENVIO EL MISMO DIA
+      *   Las transferencias ON-US no tocan la red ACH (8750 las
+      *   confirma de una vez, sin enviar nada), asi que el corte solo
+      *   aplica a interbancarias. Si SOL-FEC-VALOR sigue siendo hoy
+      *   (el cliente no pidio ya una fecha futura) y la hora actual ya
+      *   paso LIM-HORA-CORTE-ACH, se recorre SOL-FEC-VALOR al
+      *   siguiente dia habil; el IF que sigue a esta llamada en 0400
+      *   (SOL-FEC-VALOR > WS-FECHA-STR) la desvia entonces por
+      *   0950-PROGRAMAR-TRANSFERENCIA igual que cualquier otra
+      *   transferencia con fecha de valor futura, sin simular envio ni
+      *   confirmacion hoy.
+      *================================================================
+       0940-VALIDAR-CORTE-ACH.
+           IF NOT ES-TRANSF-ON-US
+                   AND SOL-FEC-VALOR = WS-FECHA-STR
+                   AND WS-HORA-STR >= LIM-HORA-CORTE-ACH
+               DISPLAY '  [!] Fuera del horario de corte ACH ('
+                   LIM-HORA-CORTE-ACH '); se programa para el '
+                   'siguiente dia habil.'
+               PERFORM 0945-CALCULAR-SIGUIENTE-DIA-HABIL
+           END-IF.
+
+      *================================================================
+      * 0945 - CALCULAR EL SIGUIENTE DIA HABIL A PARTIR DE HOY
+      *   Avanza de a un dia calendario desde WS-FECHA-COMPACTA hasta
+      *   caer en un dia que no sea sabado ni domingo, y deja el
+      *   resultado en SOL-FEC-VALOR (formato YYYY-MM-DD).
+      *================================================================
+       0945-CALCULAR-SIGUIENTE-DIA-HABIL.
+           COMPUTE WS-ANCLA-LUNES =
+               FUNCTION INTEGER-OF-DATE (20010101)
+
+           MOVE WS-FECHA-COMPACTA TO WS-FEC-YYYYMMDD
+           COMPUTE WS-FEC-NUEVA-INT =
+               FUNCTION INTEGER-OF-DATE (WS-FEC-YYYYMMDD) + 1
+
+           COMPUTE WS-DESPLAZAMIENTO-DIA =
+               FUNCTION MOD (WS-FEC-NUEVA-INT - WS-ANCLA-LUNES, 7)
+
+           PERFORM UNTIL WS-DESPLAZAMIENTO-DIA < 5
+               COMPUTE WS-FEC-NUEVA-INT = WS-FEC-NUEVA-INT + 1
+               COMPUTE WS-DESPLAZAMIENTO-DIA =
+                   FUNCTION MOD (WS-FEC-NUEVA-INT - WS-ANCLA-LUNES, 7)
+           END-PERFORM
+
+           MOVE FUNCTION DATE-OF-INTEGER (WS-FEC-NUEVA-INT)
+               TO WS-FEC-NUEVA-YMD
+
+           STRING WS-FEC-NUEVA-YMD (1:4) '-' WS-FEC-NUEVA-YMD (5:2) '-'
+               WS-FEC-NUEVA-YMD (7:2)
+               DELIMITED SIZE INTO SOL-FEC-VALOR
+
+           DISPLAY '      Nueva fecha de valor: ' SOL-FEC-VALOR.
+
+      *================================================================
+      * 0950 - PROGRAMAR TRANSFERENCIA A FUTURO
+      *   Se llama desde 0400 cuando SOL-FEC-VALOR es posterior a hoy:
+      *   la cuenta origen/destino/monto ya se validaron y el monto ya
+      *   esta convertido y con comision calculada, pero no se tocan
+      *   fondos (fondos/limites/fraude quedan para el dia en que la
+      *   orden se reclame en 0265) ni se contacta al banco destino.
+      *   Se genera el numero de orden y se graba de una vez en
+      *   ARCHIVO-ORDENES con OT-EST-ORDEN = EST-PROGRAMADA y
+      *   OT-MCA-BLOQUEADA = FLAG-NO, para que 0260/0265 la encuentren
+      *   el dia que corresponda.
+      *================================================================
+       0950-PROGRAMAR-TRANSFERENCIA.
+           DISPLAY ' '
+           DISPLAY '  Transferencia programada para: ' SOL-FEC-VALOR
+
+           MOVE 'TRF' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'TRF' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-ORDEN
+
+           MOVE WS-NUM-ORDEN TO OT-NUM-ORDEN OF WS-ORDEN-NUEVA
+           MOVE WS-FECHA-STR TO OT-FEC-CREACION OF WS-ORDEN-NUEVA
+           MOVE WS-HORA-STR TO OT-HOA-CREACION OF WS-ORDEN-NUEVA
+           MOVE CC-COD-BANCO OF WS-CUENTA-ORIGEN
+               TO OT-COD-BCO-ORIGEN OF WS-ORDEN-NUEVA
+           MOVE CC-COD-SUCURSAL OF WS-CUENTA-ORIGEN
+               TO OT-COD-SUCURSAL-ORIGEN OF WS-ORDEN-NUEVA
+           MOVE SOL-COD-CTA-ORIGEN
+               TO OT-COD-CTA-ORIGEN OF WS-ORDEN-NUEVA
+           MOVE CC-NOM-CLIENTE OF WS-CUENTA-ORIGEN
+               TO OT-NOM-CLI-ORIGEN OF WS-ORDEN-NUEVA
+           MOVE SOL-COD-BCO-DEST TO OT-COD-BCO-DEST OF WS-ORDEN-NUEVA
+           MOVE SOL-COD-CTA-DEST TO OT-COD-CTA-DEST OF WS-ORDEN-NUEVA
+           MOVE CC-NOM-CLIENTE OF WS-CUENTA-DESTINO
+               TO OT-NOM-CLI-DEST OF WS-ORDEN-NUEVA
+           MOVE SOL-MONTO TO OT-MTO-TRANSF OF WS-ORDEN-NUEVA
+           MOVE WS-COMISION TO OT-MTO-COMISION OF WS-ORDEN-NUEVA
+           MOVE WS-MONTO-TOTAL TO OT-MTO-TOTAL OF WS-ORDEN-NUEVA
+           MOVE SOL-TIP-MONEDA TO OT-TIP-MONEDA OF WS-ORDEN-NUEVA
+           MOVE SOL-CONCEPTO TO OT-DES-CONCEPTO OF WS-ORDEN-NUEVA
+           MOVE EST-PROGRAMADA TO OT-EST-ORDEN OF WS-ORDEN-NUEVA
+           MOVE SPACES TO OT-FEC-ENVIO OF WS-ORDEN-NUEVA
+           MOVE SPACES TO OT-FEC-CONFIRMAC OF WS-ORDEN-NUEVA
+           MOVE FLAG-NO TO OT-MCA-BLOQUEADA OF WS-ORDEN-NUEVA
+           MOVE SOL-FEC-VALOR TO OT-FEC-VALOR OF WS-ORDEN-NUEVA
+
+           PERFORM 8600-GRABAR-ORDEN
+
+           MOVE 'AUD' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'AUD' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-AUDIT
+
+           MOVE WS-NUM-AUDIT TO AT-NUM-AUDITORIA OF WS-AUDIT-NUEVO
+           MOVE WS-NUM-ORDEN TO AT-NUM-ORDEN OF WS-AUDIT-NUEVO
+           MOVE WS-FECHA-STR TO AT-FEC-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-INICIO OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-FIN OF WS-AUDIT-NUEVO
+           MOVE 'TRANSFERENCIA_ACH'
+               TO AT-TIP-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE SOL-COD-USUARIO TO AT-COD-USUARIO OF WS-AUDIT-NUEVO
+           MOVE SOL-TERMINAL TO AT-TERMINAL OF WS-AUDIT-NUEVO
+           MOVE 'PROGRAMADA' TO AT-ESTADO-FINAL OF WS-AUDIT-NUEVO
+           MOVE WS-MONTO-TOTAL TO AT-MTO-PROCESADO OF WS-AUDIT-NUEVO
+           MOVE 'Transferencia programada, pendiente de fecha valor'
+               TO AT-OBSERVACION OF WS-AUDIT-NUEVO
+
+           WRITE REG-AUDITORIA FROM WS-AUDIT-NUEVO
+           MOVE WS-STAT-AUDIT TO WS-CHK-ESTADO
+           MOVE 'ESCRIBIR ARCHIVO-AUDITORIA' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO.
+
+      *================================================================
+      * 0975 - RETENER LA SOLICITUD PARA REVISION DE SUPERVISOR
+      *   Se llama desde 0400 cuando 7000-VALIDAR-FRAUDE marca la
+      *   solicitud como sospechosa: guarda en ARCHIVO-RETENIDAS todo lo
+      *   que 0400 ya trae calculado (monto convertido, comision, total)
+      *   mas la razon de la alerta, en RT-ESTADO = RET-PENDIENTE, para
+      *   que SUP-RETENIDAS.cbl la liste y un supervisor decida. No se
+      *   bloquean fondos ni se crea orden; eso queda para cuando la
+      *   retencion sea aprobada y reclamada por 0296.
+      *================================================================
+       0975-RETENER-PARA-SUPERVISOR.
+           MOVE 'RET' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'RET' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-RETENIDA
+
+           MOVE WS-NUM-RETENIDA TO RT-COD-RETENIDA OF WS-RETENIDA-NUEVA
+           MOVE WS-FECHA-STR TO RT-FEC-CREACION OF WS-RETENIDA-NUEVA
+           MOVE WS-HORA-STR TO RT-HOA-CREACION OF WS-RETENIDA-NUEVA
+           MOVE SOL-COD-CTA-ORIGEN
+               TO RT-COD-CTA-ORIGEN OF WS-RETENIDA-NUEVA
+           MOVE SOL-COD-BCO-DEST TO RT-COD-BCO-DEST OF WS-RETENIDA-NUEVA
+           MOVE SOL-COD-CTA-DEST TO RT-COD-CTA-DEST OF WS-RETENIDA-NUEVA
+           MOVE SOL-MONTO TO RT-MONTO OF WS-RETENIDA-NUEVA
+           MOVE SOL-TIP-MONEDA TO RT-TIP-MONEDA OF WS-RETENIDA-NUEVA
+           MOVE SOL-CONCEPTO TO RT-CONCEPTO OF WS-RETENIDA-NUEVA
+           MOVE SOL-COD-USUARIO TO RT-COD-USUARIO OF WS-RETENIDA-NUEVA
+           MOVE SOL-TERMINAL TO RT-TERMINAL OF WS-RETENIDA-NUEVA
+           MOVE WS-COMISION TO RT-MTO-COMISION OF WS-RETENIDA-NUEVA
+           MOVE WS-MONTO-TOTAL TO RT-MTO-TOTAL OF WS-RETENIDA-NUEVA
+           MOVE WS-RAZON-FRAUDE TO RT-RAZON-FRAUDE OF WS-RETENIDA-NUEVA
+           MOVE 'PENDIENTE ' TO RT-ESTADO OF WS-RETENIDA-NUEVA
+
+           WRITE REG-RETENIDA FROM WS-RETENIDA-NUEVA
+           MOVE WS-STAT-RETENIDAS TO WS-CHK-ESTADO
+           MOVE 'ESCRIBIR ARCHIVO-RETENIDAS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO.
+
+      *================================================================
+      * 1000 - VALIDAR CUENTA ORIGEN
+      *================================================================
+       1000-VALIDAR-CUENTA-ORIGEN.
+           DISPLAY ' '
+           DISPLAY '  [2/9] Validando cuenta origen...'
+
+           OPEN INPUT ARCHIVO-CUENTAS
+           MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-CUENTAS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           MOVE 'N' TO WS-ENCONTRADO
+           MOVE SOL-COD-CTA-ORIGEN TO CC-COD-CUENTA OF REG-CUENTA
+
+           READ ARCHIVO-CUENTAS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-ENCONTRADO
+                   MOVE REG-CUENTA TO WS-CUENTA-ORIGEN
+           END-READ
+
            CLOSE ARCHIVO-CUENTAS
 
            IF WS-ENCONTRADO = 'N'
-               DISPLAY '      ERROR: Cuenta origen no existe en el sistema.'
+               DISPLAY '      ERROR: Cuenta origen no existe en el '
+                   'sistema.'
                MOVE COD-CTA-ORIGEN TO WS-COD-RESULTADO
                EXIT PARAGRAPH
            END-IF
@@ -373,7 +1554,8 @@
            END-IF
 
            IF CC-MCA-CONGELADA OF WS-CUENTA-ORIGEN = 'S'
-               DISPLAY '      ERROR: Cuenta origen congelada (bloqueada).'
+               DISPLAY '      ERROR: Cuenta origen congelada '
+                   '(bloqueada).'
                MOVE COD-CTA-ORIGEN TO WS-COD-RESULTADO
                EXIT PARAGRAPH
            END-IF
@@ -385,23 +1567,23 @@
       * 2000 - VALIDAR CUENTA DESTINO
       *================================================================
        2000-VALIDAR-CUENTA-DESTINO.
-           DISPLAY '  [2/8] Validando cuenta destino...'
+           DISPLAY '  [3/9] Validando cuenta destino...'
 
            OPEN INPUT ARCHIVO-CUENTAS
+           MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-CUENTAS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
            MOVE 'N' TO WS-ENCONTRADO
-           MOVE 'N' TO WS-EOF-CUENTAS
+           MOVE SOL-COD-CTA-DEST TO CC-COD-CUENTA OF REG-CUENTA
 
-           PERFORM UNTIL WS-EOF-CUENTAS = 'S'
-               READ ARCHIVO-CUENTAS
-                   AT END MOVE 'S' TO WS-EOF-CUENTAS
-                   NOT AT END
-                       IF CC-COD-CUENTA = SOL-COD-CTA-DEST
-                           MOVE 'S' TO WS-ENCONTRADO
-                           MOVE REG-CUENTA TO WS-CUENTA-DESTINO
-                           MOVE 'S' TO WS-EOF-CUENTAS
-                       END-IF
-               END-READ
-           END-PERFORM
+           READ ARCHIVO-CUENTAS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-ENCONTRADO
+                   MOVE REG-CUENTA TO WS-CUENTA-DESTINO
+           END-READ
 
            CLOSE ARCHIVO-CUENTAS
 
@@ -418,13 +1600,20 @@
            END-IF
 
            DISPLAY '      OK - Beneficiario: '
-               CC-NOM-CLIENTE OF WS-CUENTA-DESTINO.
+               CC-NOM-CLIENTE OF WS-CUENTA-DESTINO
+
+           IF SOL-COD-BCO-DEST = COD-BANCO-PROPIO
+               MOVE 'S' TO WS-MCA-ON-US
+               DISPLAY '      Transferencia ON-US (mismo banco).'
+           ELSE
+               MOVE 'N' TO WS-MCA-ON-US
+           END-IF.
 
       *================================================================
       * 3000 - VALIDAR MONTO
       *================================================================
        3000-VALIDAR-MONTO.
-           DISPLAY '  [3/8] Validando monto...'
+           DISPLAY '  [4/9] Validando monto...'
 
            IF SOL-MONTO <= 0
                DISPLAY '      ERROR: El monto debe ser mayor a cero.'
@@ -433,14 +1622,17 @@
            END-IF
 
            IF SOL-MONTO > LIM-MONTO-MAX
-               DISPLAY '      ERROR: Monto supera el maximo legal ($999.999.999).'
+               DISPLAY '      ERROR: Monto supera el maximo legal '
+                   '($999.999.999).'
                MOVE COD-MONTO-INV TO WS-COD-RESULTADO
                EXIT PARAGRAPH
            END-IF
 
-           COMPUTE WS-MULTIP-100 = FUNCTION INTEGER(SOL-MONTO / 100) * 100
+           COMPUTE WS-MULTIP-100 =
+               FUNCTION INTEGER(SOL-MONTO / 100) * 100
            IF WS-MULTIP-100 NOT = SOL-MONTO
-               DISPLAY '      ERROR: El monto debe ser multiplo de 100 (sin centavos).'
+               DISPLAY '      ERROR: El monto debe ser multiplo de 100 '
+                   '(sin centavos).'
                MOVE COD-MONTO-INV TO WS-COD-RESULTADO
                EXIT PARAGRAPH
            END-IF
@@ -449,52 +1641,205 @@
            DISPLAY '      OK - Monto: $' WS-DISP-MONTO.
 
       *================================================================
-      * 4000 - CALCULAR COMISION
+      * 3500 - CONVERTIR A MONEDA DE LA CUENTA ORIGEN
+      *   CUENTAS.dat no distingue moneda por cuenta (todo saldo esta
+      *   en COP), asi que aqui se convierte SOL-MONTO a su equivalente
+      *   en COP antes de comisiones/fondos/limites/fraude. OT-TIP-
+      *   MONEDA (8500) sigue guardando la moneda que pidio el
+      *   operador; solo el debito real a la cuenta viaja en COP.
       *================================================================
-       4000-CALCULAR-COMISION.
-           MOVE 0 TO WS-COMISION
+       3500-CONVERTIR-MONEDA.
+           EVALUATE SOL-TIP-MONEDA
+               WHEN MON-USD
+                   MOVE TC-USD TO WS-TASA-CAMBIO
+               WHEN MON-EUR
+                   MOVE TC-EUR TO WS-TASA-CAMBIO
+               WHEN OTHER
+                   MOVE TC-COP TO WS-TASA-CAMBIO
+           END-EVALUATE
+
+           COMPUTE WS-MONTO-COP ROUNDED = SOL-MONTO * WS-TASA-CAMBIO
+
+           IF WS-TASA-CAMBIO NOT = TC-COP
+               MOVE WS-MONTO-COP TO WS-DISP-TOTAL
+               DISPLAY '      Tasa aplicada  : 1 ' SOL-TIP-MONEDA ' = $'
+                   WS-TASA-CAMBIO ' COP'
+               DISPLAY '      Equivalente COP: $' WS-DISP-TOTAL
+           END-IF.
+
+      *================================================================
+      * 3700 - VALIDAR AUTENTICACION REFORZADA (STEP-UP)
+      *   Para montos por encima del umbral (mitad del LC-LIMITE-
+      *   DIARIO del cliente, o LIM-MONTO-STEP-UP si no tiene limite
+      *   configurado) se exige un segundo factor antes de seguir con
+      *   comisiones/fondos/limites/fraude. El codigo de un solo uso
+      *   se genera y se muestra aqui mismo porque el sistema no tiene
+      *   una pasarela real de SMS/push a la que enviarlo.
+      *   0400-PROCESAR-TRANSFERENCIA tambien es el pipeline de los
+      *   modos batch/programadas/recurrentes, corridas desatendidas
+      *   sin un cliente frente a una terminal para recibir y digitar
+      *   el codigo; en esos modos la solicitud ya fue autorizada por
+      *   quien armo el archivo/la orden recurrente, asi que el
+      *   desafio de segundo factor se omite en vez de quedar
+      *   esperando por siempre una ACCEPT que nadie va a contestar.
+      *================================================================
+       3700-VALIDAR-AUTENTICACION-REFORZADA.
+           IF NOT MODO-INTERACTIVO
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LIM-MONTO-STEP-UP TO WS-MTO-UMBRAL-2FA
+
            MOVE 'N' TO WS-ENCONTRADO
-           MOVE 'N' TO WS-EOF-CUENTAS
+           MOVE 'N' TO WS-EOF-LIMITE-2FA
+           OPEN INPUT ARCHIVO-LIMITES
+           MOVE WS-STAT-LIMITES TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-LIMITES' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
 
-           PERFORM UNTIL WS-EOF-CUENTAS = 'S'
-               READ ARCHIVO-COMISIONES
-                   AT END MOVE 'S' TO WS-EOF-CUENTAS
+           PERFORM UNTIL WS-EOF-LIMITE-2FA = 'S'
+               READ ARCHIVO-LIMITES
+                   AT END MOVE 'S' TO WS-EOF-LIMITE-2FA
                    NOT AT END
-                       EVALUATE TRUE
-                           WHEN SOL-MONTO >= CP-RANGO-DESDE AND
-                                (CP-RANGO-HASTA = 0 OR
-                                 SOL-MONTO <= CP-RANGO-HASTA)
-                               MOVE CP-MTO-COMISION TO WS-COMISION
-                               MOVE 'S' TO WS-ENCONTRADO
-                               MOVE 'S' TO WS-EOF-CUENTAS
-                       END-EVALUATE
+                       IF LC-COD-CLIENTE OF REG-LIMITE =
+                               CC-COD-CLIENTE OF WS-CUENTA-ORIGEN
+                           COMPUTE WS-MTO-UMBRAL-2FA =
+                               LC-LIMITE-DIARIO OF REG-LIMITE / 2
+                           MOVE 'S' TO WS-ENCONTRADO
+                           MOVE 'S' TO WS-EOF-LIMITE-2FA
+                       END-IF
                END-READ
            END-PERFORM
+           CLOSE ARCHIVO-LIMITES
+
+           IF WS-MONTO-COP <= WS-MTO-UMBRAL-2FA
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY '  [!] Transferencia por encima del umbral de '
+               'autenticacion reforzada.'
+
+           COMPUTE WS-COD-OTP = FUNCTION RANDOM * 900000 + 100000
+           DISPLAY '      [DEMO] Codigo de un solo uso enviado al '
+               'cliente: ' WS-COD-OTP
+
+           MOVE 0 TO WS-INTENTOS-OTP
+           MOVE COD-AUTENTICACION TO WS-COD-RESULTADO
+
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-COD-OTP-INGRESADO = WS-COD-OTP
+                       OR WS-INTENTOS-OTP >= 3
+               DISPLAY '      Ingrese el codigo de confirmacion: '
+                   WITH NO ADVANCING
+               ACCEPT WS-COD-OTP-INGRESADO
+               ADD 1 TO WS-INTENTOS-OTP
+           END-PERFORM
 
-           CLOSE ARCHIVO-COMISIONES
+           IF WS-COD-OTP-INGRESADO = WS-COD-OTP
+               DISPLAY '      OK - Autenticacion reforzada aprobada.'
+               MOVE 0 TO WS-COD-RESULTADO
+           ELSE
+               DISPLAY '      ERROR: Codigo de confirmacion incorrecto '
+                   'tras ' WS-INTENTOS-OTP ' intento(s).'
+           END-IF.
+
+      *================================================================
+      * 4000 - CALCULAR COMISION
+      *================================================================
+       4000-CALCULAR-COMISION.
+           MOVE 0 TO WS-COMISION
 
-           COMPUTE WS-MONTO-TOTAL = SOL-MONTO + WS-COMISION
+           IF ES-TRANSF-ON-US
+               DISPLAY '  [COM] Transferencia on-us: comision '
+                   'exonerada.'
+           ELSE
+               MOVE 'N' TO WS-ENCONTRADO
+               MOVE 'N' TO WS-EOF-CUENTAS
+
+               OPEN INPUT ARCHIVO-COMISIONES
+               MOVE WS-STAT-COMISION TO WS-CHK-ESTADO
+               MOVE 'ABRIR ARCHIVO-COMISIONES' TO WS-CHK-DESCRIPCION
+               PERFORM 9950-VERIFICAR-ESTADO-IO
+
+               PERFORM UNTIL WS-EOF-CUENTAS = 'S'
+                   READ ARCHIVO-COMISIONES
+                       AT END MOVE 'S' TO WS-EOF-CUENTAS
+                       NOT AT END
+                           EVALUATE TRUE
+                               WHEN WS-MONTO-COP >= CP-RANGO-DESDE OF
+                                       REG-COMISION-PARAM AND
+                                    (CP-RANGO-HASTA OF
+                                         REG-COMISION-PARAM = 0
+                                     OR WS-MONTO-COP <= CP-RANGO-HASTA
+                                         OF REG-COMISION-PARAM)
+                                    AND WS-FECHA-STR >= CP-VIGENTE-DESDE
+                                         OF REG-COMISION-PARAM
+                                    AND WS-FECHA-STR <= CP-VIGENTE-HASTA
+                                         OF REG-COMISION-PARAM
+                                   IF CP-POR-COMISION OF
+                                           REG-COMISION-PARAM NOT = 0
+                                       COMPUTE WS-COMISION ROUNDED =
+                                           WS-MONTO-COP *
+                                           CP-POR-COMISION OF
+                                               REG-COMISION-PARAM / 100
+                                   ELSE
+                                       MOVE CP-MTO-COMISION OF
+                                           REG-COMISION-PARAM
+                                           TO WS-COMISION
+                                   END-IF
+                                   MOVE 'S' TO WS-ENCONTRADO
+                                   MOVE 'S' TO WS-EOF-CUENTAS
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+
+               CLOSE ARCHIVO-COMISIONES
+           END-IF
+
+           COMPUTE WS-MONTO-TOTAL = WS-MONTO-COP + WS-COMISION
 
            MOVE WS-COMISION   TO WS-DISP-COMISION
-           MOVE SOL-MONTO     TO WS-DISP-MONTO
+           MOVE WS-MONTO-COP  TO WS-DISP-MONTO
            MOVE WS-MONTO-TOTAL TO WS-DISP-TOTAL
            DISPLAY '  [COM] Comision calculada: $' WS-DISP-COMISION
-           DISPLAY '        Total a descontar:  $' WS-DISP-TOTAL.
+           DISPLAY '        Total a descontar:  $' WS-DISP-TOTAL ' COP'.
 
       *================================================================
       * 5000 - VALIDAR FONDOS DISPONIBLES
+      *   Ahorros mantiene el tope estricto de siempre. Corriente
+      *   puede descubrirse hasta CC-LIM-SOBREGIRO (cupo aprobado);
+      *   CC-SAL-DISPONIBLE puede quedar en negativo cuando se usa ese
+      *   cupo, lo que 8000/9100 ya manejan bien al ser campos con
+      *   signo.
       *================================================================
        5000-VALIDAR-FONDOS.
-           DISPLAY '  [4/8] Validando fondos disponibles...'
+           DISPLAY '  [5/9] Validando fondos disponibles...'
 
            MOVE CC-SAL-DISPONIBLE OF WS-CUENTA-ORIGEN TO WS-DISP-SAL-ANT
            DISPLAY '      Saldo disponible: $' WS-DISP-SAL-ANT
 
-           IF CC-SAL-DISPONIBLE OF WS-CUENTA-ORIGEN < WS-MONTO-TOTAL
-               DISPLAY '      ERROR: Fondos insuficientes.'
-               DISPLAY '             Necesita: $' WS-DISP-TOTAL
-               MOVE COD-FONDOS-INS TO WS-COD-RESULTADO
-               EXIT PARAGRAPH
+           IF CC-TIP-CUENTA OF WS-CUENTA-ORIGEN = 'C'
+               IF (CC-SAL-DISPONIBLE OF WS-CUENTA-ORIGEN +
+                       CC-LIM-SOBREGIRO OF WS-CUENTA-ORIGEN)
+                       < WS-MONTO-TOTAL
+                   DISPLAY '      ERROR: Fondos insuficientes '
+                       '(incluye cupo de sobregiro).'
+                   DISPLAY '             Necesita: $' WS-DISP-TOTAL
+                   MOVE COD-FONDOS-INS TO WS-COD-RESULTADO
+                   EXIT PARAGRAPH
+               END-IF
+               IF CC-SAL-DISPONIBLE OF WS-CUENTA-ORIGEN < WS-MONTO-TOTAL
+                   DISPLAY '      AVISO: La transferencia usa cupo '
+                       'de sobregiro aprobado.'
+               END-IF
+           ELSE
+               IF CC-SAL-DISPONIBLE OF WS-CUENTA-ORIGEN < WS-MONTO-TOTAL
+                   DISPLAY '      ERROR: Fondos insuficientes.'
+                   DISPLAY '             Necesita: $' WS-DISP-TOTAL
+                   MOVE COD-FONDOS-INS TO WS-COD-RESULTADO
+                   EXIT PARAGRAPH
+               END-IF
            END-IF
 
            DISPLAY '      OK - Fondos suficientes.'.
@@ -503,7 +1848,12 @@
       * 6000 - VALIDAR LIMITES DIARIOS
       *================================================================
        6000-VALIDAR-LIMITES.
-           DISPLAY '  [5/8] Validando limites diarios...'
+           DISPLAY '  [6/9] Validando limites diario y mensual...'
+
+           OPEN I-O ARCHIVO-LIMITES
+           MOVE WS-STAT-LIMITES TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-LIMITES' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
 
            MOVE 'N' TO WS-ENCONTRADO
            MOVE 'N' TO WS-EOF-CUENTAS
@@ -512,7 +1862,8 @@
                READ ARCHIVO-LIMITES
                    AT END MOVE 'S' TO WS-EOF-CUENTAS
                    NOT AT END
-                       IF LC-COD-CLIENTE = CC-COD-CLIENTE OF WS-CUENTA-ORIGEN
+                       IF LC-COD-CLIENTE OF REG-LIMITE =
+                               CC-COD-CLIENTE OF WS-CUENTA-ORIGEN
                            MOVE 'S' TO WS-ENCONTRADO
                            MOVE REG-LIMITE TO WS-LIMITE-CLIENTE
                            MOVE 'S' TO WS-EOF-CUENTAS
@@ -520,62 +1871,252 @@
                END-READ
            END-PERFORM
 
-           CLOSE ARCHIVO-LIMITES
-
            IF WS-ENCONTRADO = 'N'
-               DISPLAY '      AVISO: Sin limite configurado, se permite.'
+               CLOSE ARCHIVO-LIMITES
+               DISPLAY '      AVISO: Sin limite configurado, se '
+                   'permite.'
                EXIT PARAGRAPH
            END-IF
 
-           IF (LC-LIM-DIA-USADO OF WS-LIMITE-CLIENTE + SOL-MONTO)
+           IF (LC-LIM-DIA-USADO OF WS-LIMITE-CLIENTE + WS-MONTO-COP)
                > LC-LIMITE-DIARIO OF WS-LIMITE-CLIENTE
-               DISPLAY '      ERROR: Supera el limite diario del cliente.'
+               CLOSE ARCHIVO-LIMITES
+               DISPLAY '      ERROR: Supera el limite diario del '
+                   'cliente.'
                MOVE COD-LIMITE-DIA TO WS-COD-RESULTADO
                EXIT PARAGRAPH
            END-IF
 
-           DISPLAY '      OK - Dentro del limite diario permitido.'.
+           IF (LC-LIM-MES-USADO OF WS-LIMITE-CLIENTE + WS-MONTO-COP)
+               > LC-LIMITE-MENSUAL OF WS-LIMITE-CLIENTE
+               CLOSE ARCHIVO-LIMITES
+               DISPLAY '      ERROR: Supera el limite mensual del '
+                   'cliente.'
+               MOVE COD-LIMITE-MES TO WS-COD-RESULTADO
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD WS-MONTO-COP TO LC-LIM-DIA-USADO OF WS-LIMITE-CLIENTE
+           ADD WS-MONTO-COP TO LC-LIM-MES-USADO OF WS-LIMITE-CLIENTE
+           MOVE WS-FECHA-STR TO LC-FEC-ACTUALIZAC OF WS-LIMITE-CLIENTE
+
+           REWRITE REG-LIMITE FROM WS-LIMITE-CLIENTE
+           MOVE WS-STAT-LIMITES TO WS-CHK-ESTADO
+           MOVE 'REESCRIBIR ARCHIVO-LIMITES' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           CLOSE ARCHIVO-LIMITES
+
+           DISPLAY '      OK - Dentro de los limites diario y '
+               'mensual.'.
 
       *================================================================
       * 7000 - VALIDAR FRAUDE
       *================================================================
        7000-VALIDAR-FRAUDE.
-           DISPLAY '  [6/8] Analizando fraude...'
+           DISPLAY '  [7/9] Analizando fraude...'
            MOVE 'N' TO WS-ES-SOSPECHOSA
+           MOVE SPACES TO WS-RAZON-FRAUDE
+
+           PERFORM 7100-CALCULAR-PROMEDIO-CLIENTE
 
-           IF WS-HH >= 23 OR WS-HH < 6
-               DISPLAY '      [!] Alerta: Transferencia en horario nocturno.'
+           IF WS-MONTO-COP > (WS-PROMEDIO-CLI * 10)
+               DISPLAY '      [!] FRAUDE: Monto extremo (10x el '
+                   'promedio del cliente); se rechaza de plano.'
+               MOVE COD-FRAUDE TO WS-COD-RESULTADO
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-HORA-STR >= LIM-HORA-NOCT-INI
+                   OR WS-HORA-STR < LIM-HORA-NOCT-FIN
+               DISPLAY '      [!] Alerta: Transferencia en horario '
+                   'nocturno.'
                MOVE 'S' TO WS-ES-SOSPECHOSA
+               MOVE 'Transferencia en horario nocturno'
+                   TO WS-RAZON-FRAUDE
            END-IF
 
-           MOVE 500000 TO WS-PROMEDIO-CLI
-           IF SOL-MONTO > (WS-PROMEDIO-CLI * 3)
-               DISPLAY '      [!] Alerta: Monto inusualmente alto (3x promedio).'
+           IF WS-MONTO-COP > (WS-PROMEDIO-CLI * 3)
+               DISPLAY '      [!] Alerta: Monto inusualmente alto '
+                   '(3x promedio del cliente).'
                MOVE 'S' TO WS-ES-SOSPECHOSA
+               IF WS-RAZON-FRAUDE = SPACES
+                   MOVE 'Monto inusualmente alto (3x promedio)'
+                       TO WS-RAZON-FRAUDE
+               ELSE
+                   MOVE 'Horario nocturno y monto inusualmente alto'
+                       TO WS-RAZON-FRAUDE
+               END-IF
            END-IF
 
            IF WS-ES-SOSPECHOSA = 'N'
                DISPLAY '      OK - Sin indicios de fraude.'
            END-IF.
 
+      *================================================================
+      * 7100 - CALCULAR PROMEDIO DE MOVIMIENTOS DEL CLIENTE
+      *   Promedia las MOV-SALIDA de la cuenta origen en MOVIMIENTOS.dat
+      *   dentro de los ultimos WS-DIAS-PROMEDIO-FRAUDE dias. Si el
+      *   cliente no tiene historial en la ventana, se usa un umbral
+      *   base conservador en vez de dejar el promedio en cero (lo que
+      *   marcaria cualquier monto como "infinitas veces el promedio").
+      *   ARCHIVO-MOVIMIENTOS esta abierto EXTEND para todo el proceso,
+      *   asi que se cierra y se reabre INPUT solo para este recorrido.
+      *================================================================
+       7100-CALCULAR-PROMEDIO-CLIENTE.
+           MOVE WS-FECHA-COMPACTA TO WS-FECHA-HOY-NUM
+
+           COMPUTE WS-FECHA-CORTE-FRAUDE-NUM =
+               FUNCTION INTEGER-OF-DATE(WS-FECHA-HOY-NUM)
+               - WS-DIAS-PROMEDIO-FRAUDE
+
+           MOVE FUNCTION DATE-OF-INTEGER(WS-FECHA-CORTE-FRAUDE-NUM)
+               TO WS-FECHA-CORTE-FRAUDE-NUM
+
+           STRING WS-FECHA-CORTE-FRAUDE-NUM(1:4) '-'
+                  WS-FECHA-CORTE-FRAUDE-NUM(5:2) '-'
+                  WS-FECHA-CORTE-FRAUDE-NUM(7:2)
+               DELIMITED SIZE INTO WS-FECHA-CORTE-FRAUDE
+
+           MOVE 0 TO WS-SUMA-MOVS-CLIENTE
+           MOVE 0 TO WS-CONT-MOVS-CLIENTE
+
+           CLOSE ARCHIVO-MOVIMIENTOS
+           OPEN INPUT ARCHIVO-MOVIMIENTOS
+           MOVE 'N' TO WS-EOF-MOVIM-LOCAL
+
+           PERFORM UNTIL WS-EOF-MOVIM-LOCAL = 'S'
+               READ ARCHIVO-MOVIMIENTOS
+                   AT END MOVE 'S' TO WS-EOF-MOVIM-LOCAL
+                   NOT AT END
+                       IF MC-COD-CUENTA OF REG-MOVIMIENTO
+                               = SOL-COD-CTA-ORIGEN
+                           AND MC-TIP-MOVIMIENTO OF REG-MOVIMIENTO
+                               = MOV-SALIDA
+                           AND MC-FEC-MOVIMIENTO OF REG-MOVIMIENTO
+                               >= WS-FECHA-CORTE-FRAUDE
+                           COMPUTE WS-ABS-MTO-MOVIMIENTO =
+                               MC-MTO-MOVIMIENTO OF REG-MOVIMIENTO * -1
+                           ADD WS-ABS-MTO-MOVIMIENTO
+                               TO WS-SUMA-MOVS-CLIENTE
+                           ADD 1 TO WS-CONT-MOVS-CLIENTE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-MOVIMIENTOS
+           OPEN EXTEND ARCHIVO-MOVIMIENTOS
+
+           IF WS-CONT-MOVS-CLIENTE > 0
+               COMPUTE WS-PROMEDIO-CLI ROUNDED =
+                   WS-SUMA-MOVS-CLIENTE / WS-CONT-MOVS-CLIENTE
+           ELSE
+               MOVE 500000 TO WS-PROMEDIO-CLI
+               DISPLAY '      AVISO: Cliente sin historial en los '
+                   'ultimos ' WS-DIAS-PROMEDIO-FRAUDE ' dias, se usa '
+                   'umbral base.'
+           END-IF.
+
+      *================================================================
+      * 7500 - VALIDAR TRANSFERENCIA DUPLICADA
+      *   Recorre ARCHIVO-ORDENES (mismo enfoque de cerrar/reabrir que
+      *   usa 7100) buscando una orden con las mismas cuentas origen y
+      *   destino y el mismo monto, creada hoy dentro de los ultimos
+      *   WS-MIN-VENTANA-DUPLICADO minutos. Se corre antes de crear la
+      *   orden nueva en 8500, asi que no hay riesgo de que la
+      *   transferencia en curso se empate consigo misma. Si encuentra
+      *   coincidencia, marca la transaccion como sospechosa igual que
+      *   7000-VALIDAR-FRAUDE, para que quede retenida para revision de
+      *   supervisor en vez de bloquear fondos dos veces.
+      *================================================================
+       7500-VALIDAR-DUPLICADO.
+           COMPUTE WS-SEG-ACTUAL-DUP =
+               (WS-HH * 3600) + (WS-MM * 60) + WS-SS
+
+           MOVE 'N' TO WS-HAY-DUPLICADO
+           MOVE 'N' TO WS-EOF-ORDEN-DUP
+
+           CLOSE ARCHIVO-ORDENES
+           OPEN INPUT ARCHIVO-ORDENES
+
+           PERFORM UNTIL WS-EOF-ORDEN-DUP = 'S'
+               READ ARCHIVO-ORDENES
+                   AT END MOVE 'S' TO WS-EOF-ORDEN-DUP
+                   NOT AT END
+                       IF OT-COD-CTA-ORIGEN OF REG-ORDEN
+                               = SOL-COD-CTA-ORIGEN
+                           AND OT-COD-CTA-DEST OF REG-ORDEN
+                               = SOL-COD-CTA-DEST
+                           AND OT-MTO-TRANSF OF REG-ORDEN = SOL-MONTO
+                           AND OT-FEC-CREACION OF REG-ORDEN
+                               = WS-FECHA-STR
+                           MOVE OT-HOA-CREACION OF REG-ORDEN (1:2)
+                               TO WS-HH-ORDEN-DUP
+                           MOVE OT-HOA-CREACION OF REG-ORDEN (4:2)
+                               TO WS-MM-ORDEN-DUP
+                           MOVE OT-HOA-CREACION OF REG-ORDEN (7:2)
+                               TO WS-SS-ORDEN-DUP
+                           COMPUTE WS-SEG-ORDEN-DUP =
+                               (WS-HH-ORDEN-DUP * 3600)
+                               + (WS-MM-ORDEN-DUP * 60)
+                               + WS-SS-ORDEN-DUP
+                           COMPUTE WS-DIF-SEG-DUP =
+                               WS-SEG-ACTUAL-DUP - WS-SEG-ORDEN-DUP
+                           IF WS-DIF-SEG-DUP >= 0
+                               AND WS-DIF-SEG-DUP <=
+                                   (WS-MIN-VENTANA-DUPLICADO * 60)
+                               MOVE 'S' TO WS-HAY-DUPLICADO
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-ORDENES
+           OPEN EXTEND ARCHIVO-ORDENES
+
+           IF HAY-DUPLICADO
+               DISPLAY '      [!] Alerta: Posible transferencia '
+                   'duplicada (mismas cuentas y monto en los '
+                   'ultimos ' WS-MIN-VENTANA-DUPLICADO ' minutos).'
+               IF WS-RAZON-FRAUDE = SPACES
+                   MOVE 'Posible transferencia duplicada'
+                       TO WS-RAZON-FRAUDE
+               ELSE
+                   MOVE 'Multiples alertas: ver detalle en pantalla'
+                       TO WS-RAZON-FRAUDE
+               END-IF
+               MOVE 'S' TO WS-ES-SOSPECHOSA
+           END-IF.
+
       *================================================================
       * 8000 - BLOQUEAR FONDOS
+      *   El numero de orden se genera aqui (no en 8500) porque el
+      *   propio bloqueo ya necesita referenciarlo en BT-NUM-ORDEN. El
+      *   renglon de BLOQUEOS no se graba todavia: se graba en 8100 ya
+      *   con su estado final (EJECUTADO o LIBERADO), una vez que
+      *   8700 conoce la respuesta del banco destino.
       *================================================================
        8000-BLOQUEAR-FONDOS.
-           DISPLAY '  [7/8] Bloqueando fondos...'
+           DISPLAY '  [8/9] Bloqueando fondos...'
 
-           STRING 'BLQ' WS-ANO WS-MES WS-DIA '00001'
-               DELIMITED SIZE INTO WS-NUM-BLOQUEO
+           MOVE 'TRF' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'TRF' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-ORDEN
 
-           MOVE WS-NUM-BLOQUEO TO BT-NUM-BLOQUEO
-           MOVE SOL-COD-CTA-ORIGEN TO BT-COD-CUENTA
-           MOVE WS-NUM-ORDEN TO BT-NUM-ORDEN
-           MOVE WS-MONTO-TOTAL TO BT-MTO-BLOQUEADO
-           MOVE WS-FECHA-STR TO BT-FEC-BLOQUEO
-           MOVE WS-HORA-STR TO BT-HOA-BLOQUEO
-           MOVE BLQ-ACTIVO TO BT-EST-BLOQUEO
+           MOVE 'BLQ' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'BLQ' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-BLOQUEO
 
-           WRITE REG-BLOQUEO FROM WS-BLOQUEO-NUEVO
+           MOVE WS-NUM-BLOQUEO TO BT-NUM-BLOQUEO OF WS-BLOQUEO-NUEVO
+           MOVE SOL-COD-CTA-ORIGEN
+               TO BT-COD-CUENTA OF WS-BLOQUEO-NUEVO
+           MOVE WS-NUM-ORDEN TO BT-NUM-ORDEN OF WS-BLOQUEO-NUEVO
+           MOVE WS-MONTO-TOTAL
+               TO BT-MTO-BLOQUEADO OF WS-BLOQUEO-NUEVO
+           MOVE WS-FECHA-STR TO BT-FEC-BLOQUEO OF WS-BLOQUEO-NUEVO
+           MOVE WS-HORA-STR TO BT-HOA-BLOQUEO OF WS-BLOQUEO-NUEVO
 
            SUBTRACT WS-MONTO-TOTAL FROM
                CC-SAL-DISPONIBLE OF WS-CUENTA-ORIGEN
@@ -585,79 +2126,327 @@
            MOVE WS-MONTO-TOTAL TO WS-DISP-TOTAL
            DISPLAY '      OK - Fondos bloqueados: $' WS-DISP-TOTAL.
 
+      *================================================================
+      * 8100 - GRABAR RENGLON DE BLOQUEOS (con el estado ya definido
+      *   por 8700: EJECUTADO si el banco acepto, LIBERADO si no)
+      *================================================================
+       8100-GRABAR-BLOQUEO.
+           WRITE REG-BLOQUEO FROM WS-BLOQUEO-NUEVO
+           MOVE WS-STAT-BLOQUEOS TO WS-CHK-ESTADO
+           MOVE 'ESCRIBIR ARCHIVO-BLOQUEOS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO.
+
       *================================================================
       * 8500 - CREAR ORDEN DE TRANSFERENCIA
+      *   Arma el renglon en memoria con OT-EST-ORDEN en PENDIENTE; el
+      *   estado final y la grabacion quedan para 8700/8600, una vez
+      *   que se conoce la respuesta del banco destino.
       *================================================================
        8500-CREAR-ORDEN-TRANSFERENCIA.
-           DISPLAY '  [8/8] Creando orden de transferencia...'
-
-           STRING 'TRF' WS-ANO WS-MES WS-DIA '00001'
-               DELIMITED SIZE INTO WS-NUM-ORDEN
-
-           MOVE WS-NUM-ORDEN TO OT-NUM-ORDEN
-           MOVE WS-FECHA-STR TO OT-FEC-CREACION
-           MOVE WS-HORA-STR TO OT-HOA-CREACION
-           MOVE '001' TO OT-COD-BCO-ORIGEN
-           MOVE SOL-COD-CTA-ORIGEN TO OT-COD-CTA-ORIGEN
-           MOVE CC-NOM-CLIENTE OF WS-CUENTA-ORIGEN TO OT-NOM-CLI-ORIGEN
-           MOVE SOL-COD-BCO-DEST TO OT-COD-BCO-DEST
-           MOVE SOL-COD-CTA-DEST TO OT-COD-CTA-DEST
-           MOVE CC-NOM-CLIENTE OF WS-CUENTA-DESTINO TO OT-NOM-CLI-DEST
-           MOVE SOL-MONTO TO OT-MTO-TRANSF
-           MOVE WS-COMISION TO OT-MTO-COMISION
-           MOVE WS-MONTO-TOTAL TO OT-MTO-TOTAL
-           MOVE MON-COP TO OT-TIP-MONEDA
-           MOVE SOL-CONCEPTO TO OT-DES-CONCEPTO
-           MOVE EST-PENDIENTE TO OT-EST-ORDEN
-           MOVE SPACES TO OT-FEC-ENVIO
-           MOVE SPACES TO OT-FEC-CONFIRMAC
-           MOVE FLAG-SI TO OT-MCA-BLOQUEADA
+           DISPLAY '  [9/9] Creando orden de transferencia...'
+
+           MOVE WS-NUM-ORDEN TO OT-NUM-ORDEN OF WS-ORDEN-NUEVA
+           MOVE WS-FECHA-STR TO OT-FEC-CREACION OF WS-ORDEN-NUEVA
+           MOVE WS-HORA-STR TO OT-HOA-CREACION OF WS-ORDEN-NUEVA
+           MOVE CC-COD-BANCO OF WS-CUENTA-ORIGEN
+               TO OT-COD-BCO-ORIGEN OF WS-ORDEN-NUEVA
+           MOVE CC-COD-SUCURSAL OF WS-CUENTA-ORIGEN
+               TO OT-COD-SUCURSAL-ORIGEN OF WS-ORDEN-NUEVA
+           MOVE SOL-COD-CTA-ORIGEN
+               TO OT-COD-CTA-ORIGEN OF WS-ORDEN-NUEVA
+           MOVE CC-NOM-CLIENTE OF WS-CUENTA-ORIGEN
+               TO OT-NOM-CLI-ORIGEN OF WS-ORDEN-NUEVA
+           MOVE SOL-COD-BCO-DEST TO OT-COD-BCO-DEST OF WS-ORDEN-NUEVA
+           MOVE SOL-COD-CTA-DEST TO OT-COD-CTA-DEST OF WS-ORDEN-NUEVA
+           MOVE CC-NOM-CLIENTE OF WS-CUENTA-DESTINO
+               TO OT-NOM-CLI-DEST OF WS-ORDEN-NUEVA
+      *    OT-MTO-TRANSF queda en la moneda solicitada (OT-TIP-MONEDA);
+      *    OT-MTO-COMISION/OT-MTO-TOTAL siempre quedan en COP porque es
+      *    lo que realmente se descuenta de la cuenta origen (ver 3500,
+      *    CUENTAS.dat no tiene moneda por cuenta).
+           MOVE SOL-MONTO TO OT-MTO-TRANSF OF WS-ORDEN-NUEVA
+           MOVE WS-COMISION TO OT-MTO-COMISION OF WS-ORDEN-NUEVA
+           MOVE WS-MONTO-TOTAL TO OT-MTO-TOTAL OF WS-ORDEN-NUEVA
+           MOVE SOL-TIP-MONEDA TO OT-TIP-MONEDA OF WS-ORDEN-NUEVA
+           MOVE SOL-CONCEPTO TO OT-DES-CONCEPTO OF WS-ORDEN-NUEVA
+           MOVE EST-PENDIENTE TO OT-EST-ORDEN OF WS-ORDEN-NUEVA
+           MOVE SPACES TO OT-FEC-ENVIO OF WS-ORDEN-NUEVA
+           MOVE SPACES TO OT-FEC-CONFIRMAC OF WS-ORDEN-NUEVA
+           MOVE FLAG-SI TO OT-MCA-BLOQUEADA OF WS-ORDEN-NUEVA
+           MOVE WS-FECHA-STR TO OT-FEC-VALOR OF WS-ORDEN-NUEVA.
 
+      *================================================================
+      * 8600 - GRABAR ORDEN DE TRANSFERENCIA (ya con estado final)
+      *================================================================
+       8600-GRABAR-ORDEN.
            WRITE REG-ORDEN FROM WS-ORDEN-NUEVA
+           MOVE WS-STAT-ORDENES TO WS-CHK-ESTADO
+           MOVE 'ESCRIBIR ARCHIVO-ORDENES' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
 
            DISPLAY '      OK - Orden creada: ' WS-NUM-ORDEN.
 
       *================================================================
-      * 8700 - SIMULAR ENVIO A BANCO DESTINO Y CONFIRMACION
+      * 8700 - ENVIAR LA ORDEN AL BANCO DESTINO
+      *   Interbanco no confirma en linea: la orden queda ENVIADA y el
+      *   bloqueo ACTIVO (los fondos siguen reservados, no descontados)
+      *   hasta que el banco destino avise si acepto o rechazo, aviso
+      *   que llega despues por el buzon CONFIRMACION.cpy y se procesa
+      *   con el programa CNF-CONFIRMACION. Si esa confirmacion nunca
+      *   llega, LIB-BLOQUEOS libera el bloqueo vencido igual que hoy.
       *================================================================
        8700-SIMULAR-ENVIO-BANCO-DESTINO.
            DISPLAY ' '
            DISPLAY '  -- COMUNICACION CON BANCO DESTINO --'
-           DISPLAY '  Enviando solicitud a banco ' SOL-COD-BCO-DEST ' ...'
-           DISPLAY '  Banco destino procesando...'
-           DISPLAY '  Confirmacion recibida: ACEPTADA'
+           DISPLAY '  Enviando solicitud a banco ' SOL-COD-BCO-DEST
+               ' ...'
+           DISPLAY '  Solicitud enviada; queda pendiente de '
+               'confirmacion asincrona del banco destino.'
+
+           MOVE WS-FECHA-STR TO OT-FEC-ENVIO OF WS-ORDEN-NUEVA
+           MOVE SPACES TO OT-FEC-CONFIRMAC OF WS-ORDEN-NUEVA
+           MOVE EST-ENVIADA TO OT-EST-ORDEN OF WS-ORDEN-NUEVA
+           MOVE BLQ-ACTIVO TO BT-EST-BLOQUEO OF WS-BLOQUEO-NUEVO
+
+           PERFORM 8100-GRABAR-BLOQUEO
+           PERFORM 8600-GRABAR-ORDEN.
+
+      *================================================================
+      * 8750 - CONFIRMAR TRANSFERENCIA ON-US
+      *   Cuando SOL-COD-BCO-DEST es nuestro propio banco no hay nada
+      *   que enviar: las dos cuentas viven en CUENTAS.dat, asi que la
+      *   orden se confirma de una vez, sin esperar aviso del banco
+      *   destino como en 8700.
+      *================================================================
+       8750-CONFIRMAR-ON-US.
+           DISPLAY ' '
+           DISPLAY '  -- TRANSFERENCIA ON-US (' NOM-BANCO-PROPIO ') --'
+           DISPLAY '  Cuenta destino es propia: acreditando de '
+               'inmediato.'
 
            MOVE WS-FECHA-STR TO OT-FEC-ENVIO OF WS-ORDEN-NUEVA
            MOVE WS-FECHA-STR TO OT-FEC-CONFIRMAC OF WS-ORDEN-NUEVA
-           MOVE EST-CONFIRMADA TO OT-EST-ORDEN OF WS-ORDEN-NUEVA.
+           MOVE EST-CONFIRMADA TO OT-EST-ORDEN OF WS-ORDEN-NUEVA
+           MOVE BLQ-EJECUTADO TO BT-EST-BLOQUEO OF WS-BLOQUEO-NUEVO
+
+           PERFORM 8100-GRABAR-BLOQUEO
+           PERFORM 8600-GRABAR-ORDEN.
 
       *================================================================
       * 9100 - DESCUENTO FINAL (se hace real el débito)
+      *   Ademas de actualizar el saldo en memoria, deja el debito
+      *   persistido en CUENTAS.dat (9120-GRABAR-CUENTA-ORIGEN hace la
+      *   lectura por clave CC-COD-CUENTA y REWRITE sobre ese registro)
+      *   y estampa CC-FEC-ULT-TRANS con la fecha de la transferencia.
       *================================================================
        9100-DESCUENTO-FINAL.
            SUBTRACT WS-MONTO-TOTAL FROM
                CC-SAL-TOTAL OF WS-CUENTA-ORIGEN
-           MOVE 0 TO CC-SAL-BLOQUEADO OF WS-CUENTA-ORIGEN.
+           SUBTRACT WS-MONTO-TOTAL FROM
+               CC-SAL-BLOQUEADO OF WS-CUENTA-ORIGEN
+           MOVE WS-FECHA-STR TO CC-FEC-ULT-TRANS OF WS-CUENTA-ORIGEN
+
+           PERFORM 9120-GRABAR-CUENTA-ORIGEN.
+
+      *================================================================
+      * 9120 - PERSISTIR EL SALDO ACTUALIZADO DE LA CUENTA ORIGEN
+      *================================================================
+       9120-GRABAR-CUENTA-ORIGEN.
+           OPEN I-O ARCHIVO-CUENTAS
+           MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-CUENTAS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           MOVE 'N' TO WS-ENCONTRADO
+           MOVE SOL-COD-CTA-ORIGEN TO CC-COD-CUENTA OF REG-CUENTA
+
+           READ ARCHIVO-CUENTAS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-ENCONTRADO
+                   REWRITE REG-CUENTA FROM WS-CUENTA-ORIGEN
+                   MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+                   MOVE 'REESCRIBIR ARCHIVO-CUENTAS'
+                       TO WS-CHK-DESCRIPCION
+                   PERFORM 9950-VERIFICAR-ESTADO-IO
+           END-READ
+
+           CLOSE ARCHIVO-CUENTAS.
 
       *================================================================
       * 9200 - REGISTRAR MOVIMIENTO CONTABLE
       *================================================================
        9200-REGISTRAR-MOVIMIENTO.
-           STRING 'MOV' WS-ANO WS-MES WS-DIA '00001'
+           MOVE 'MOV' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'MOV' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
                DELIMITED SIZE INTO WS-NUM-MOVIM
 
-           MOVE WS-NUM-MOVIM TO MC-NUM-MOVIMIENTO
-           MOVE SOL-COD-CTA-ORIGEN TO MC-COD-CUENTA
-           MOVE WS-FECHA-STR TO MC-FEC-MOVIMIENTO
-           MOVE WS-HORA-STR TO MC-HOA-MOVIMIENTO
-           MOVE MOV-SALIDA TO MC-TIP-MOVIMIENTO
-           COMPUTE MC-MTO-MOVIMIENTO = WS-MONTO-TOTAL * -1
-           MOVE CC-SAL-DISPONIBLE OF WS-CUENTA-ORIGEN TO MC-SAL-ANTERIOR
-           COMPUTE MC-SAL-POSTERIOR = MC-SAL-ANTERIOR - WS-MONTO-TOTAL
-           MOVE SOL-CONCEPTO TO MC-DES-DETALLE
-           MOVE WS-NUM-ORDEN TO MC-NUM-ORDEN
+           MOVE WS-NUM-MOVIM TO MC-NUM-MOVIMIENTO OF WS-MOVIM-NUEVO
+           MOVE SOL-COD-CTA-ORIGEN TO MC-COD-CUENTA OF WS-MOVIM-NUEVO
+           MOVE WS-FECHA-STR
+               TO MC-FEC-MOVIMIENTO OF WS-MOVIM-NUEVO
+           MOVE WS-HORA-STR TO MC-HOA-MOVIMIENTO OF WS-MOVIM-NUEVO
+           MOVE MOV-SALIDA TO MC-TIP-MOVIMIENTO OF WS-MOVIM-NUEVO
+           COMPUTE MC-MTO-MOVIMIENTO OF WS-MOVIM-NUEVO =
+               WS-MONTO-TOTAL * -1
+           MOVE CC-SAL-DISPONIBLE OF WS-CUENTA-ORIGEN
+               TO MC-SAL-ANTERIOR OF WS-MOVIM-NUEVO
+           COMPUTE MC-SAL-POSTERIOR OF WS-MOVIM-NUEVO =
+               MC-SAL-ANTERIOR OF WS-MOVIM-NUEVO - WS-MONTO-TOTAL
+           MOVE SOL-CONCEPTO TO MC-DES-DETALLE OF WS-MOVIM-NUEVO
+           MOVE WS-NUM-ORDEN TO MC-NUM-ORDEN OF WS-MOVIM-NUEVO
+
+           WRITE REG-MOVIMIENTO FROM WS-MOVIM-NUEVO
+           MOVE WS-STAT-MOVIM TO WS-CHK-ESTADO
+           MOVE 'ESCRIBIR ARCHIVO-MOVIMIENTOS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO.
+
+      *================================================================
+      * 9210 - CONTABILIZAR ASIENTO DE PARTIDA DOBLE
+      *   Libro mayor de la transferencia: se debita el pasivo con el
+      *   cliente ordenante por WS-MONTO-TOTAL (fondos + comision) y se
+      *   acredita, por el lado contrario, el pasivo del cliente
+      *   beneficiario si la transferencia es ON-US, o la cuenta de
+      *   fondos en transito interbancario si el destino es otro banco;
+      *   la comision, si la hubo, se acredita aparte como ingreso del
+      *   banco. Los debitos y creditos de cada asiento siempre suman
+      *   lo mismo (WS-MONTO-TOTAL).
+      *================================================================
+       9210-CONTABILIZAR-ASIENTO.
+           MOVE 'ASI' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'ASI' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-ASIENTO
+
+           MOVE GL-PASIVO-CLIENTES
+               TO AC-COD-CTA-CONTABLE OF WS-ASIENTO-NUEVO
+           MOVE GL-NOM-PASIVO-CLIENTES
+               TO AC-NOM-CTA-CONTABLE OF WS-ASIENTO-NUEVO
+           MOVE 'D' TO AC-TIP-MOVIMIENTO OF WS-ASIENTO-NUEVO
+           MOVE WS-MONTO-TOTAL TO AC-MTO-ASIENTO OF WS-ASIENTO-NUEVO
+           MOVE 'Cargo a cuenta del cliente ordenante'
+               TO AC-DES-CONCEPTO OF WS-ASIENTO-NUEVO
+           PERFORM 9215-ESCRIBIR-ASIENTO
+
+           IF ES-TRANSF-ON-US
+               MOVE GL-PASIVO-CLIENTES
+                   TO AC-COD-CTA-CONTABLE OF WS-ASIENTO-NUEVO
+               MOVE GL-NOM-PASIVO-CLIENTES
+                   TO AC-NOM-CTA-CONTABLE OF WS-ASIENTO-NUEVO
+               MOVE 'Abono a cuenta del cliente beneficiario'
+                   TO AC-DES-CONCEPTO OF WS-ASIENTO-NUEVO
+           ELSE
+               MOVE GL-CLEARING-INTERBANC
+                   TO AC-COD-CTA-CONTABLE OF WS-ASIENTO-NUEVO
+               MOVE GL-NOM-CLEARING-INTERBANC
+                   TO AC-NOM-CTA-CONTABLE OF WS-ASIENTO-NUEVO
+               MOVE 'Fondos en transito hacia el banco destino'
+                   TO AC-DES-CONCEPTO OF WS-ASIENTO-NUEVO
+           END-IF
+           MOVE 'C' TO AC-TIP-MOVIMIENTO OF WS-ASIENTO-NUEVO
+           MOVE WS-MONTO-COP TO AC-MTO-ASIENTO OF WS-ASIENTO-NUEVO
+           PERFORM 9215-ESCRIBIR-ASIENTO
+
+           IF WS-COMISION > 0
+               MOVE GL-INGRESO-COMISION
+                   TO AC-COD-CTA-CONTABLE OF WS-ASIENTO-NUEVO
+               MOVE GL-NOM-INGRESO-COMISION
+                   TO AC-NOM-CTA-CONTABLE OF WS-ASIENTO-NUEVO
+               MOVE 'C' TO AC-TIP-MOVIMIENTO OF WS-ASIENTO-NUEVO
+               MOVE WS-COMISION TO AC-MTO-ASIENTO OF WS-ASIENTO-NUEVO
+               MOVE 'Ingreso por comision de la transferencia'
+                   TO AC-DES-CONCEPTO OF WS-ASIENTO-NUEVO
+               PERFORM 9215-ESCRIBIR-ASIENTO
+           END-IF.
+
+      *================================================================
+      * 9215 - ESCRIBIR UNA PATA DEL ASIENTO CONTABLE
+      *   Completa los campos comunes a toda pata del asiento actual
+      *   (numero de asiento, orden, fecha y hora) y graba el renglon;
+      *   el llamador ya dejo en WS-ASIENTO-NUEVO la cuenta contable,
+      *   el tipo D/C, el monto y el concepto propios de esa pata.
+      *================================================================
+       9215-ESCRIBIR-ASIENTO.
+           MOVE WS-NUM-ASIENTO TO AC-NUM-ASIENTO OF WS-ASIENTO-NUEVO
+           MOVE WS-NUM-ORDEN TO AC-NUM-ORDEN OF WS-ASIENTO-NUEVO
+           MOVE WS-FECHA-STR TO AC-FEC-ASIENTO OF WS-ASIENTO-NUEVO
+           MOVE WS-HORA-STR TO AC-HOA-ASIENTO OF WS-ASIENTO-NUEVO
+
+           WRITE REG-ASIENTO FROM WS-ASIENTO-NUEVO
+           MOVE WS-STAT-ASIENTOS TO WS-CHK-ESTADO
+           MOVE 'ESCRIBIR ARCHIVO-ASIENTOS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO.
+
+      *================================================================
+      * 9250 - ACREDITAR CUENTA DESTINO (transferencias ON-US)
+      *   Abona a la cuenta destino el equivalente en COP de lo
+      *   transferido (WS-MONTO-COP, sin comision: la comision es
+      *   ingreso del banco, no viaja al beneficiario), persiste el
+      *   saldo y deja su propio renglon de MOVIMIENTOS.dat.
+      *================================================================
+       9250-ACREDITAR-CUENTA-DESTINO.
+           MOVE CC-SAL-DISPONIBLE OF WS-CUENTA-DESTINO
+               TO WS-SAL-ANT-DESTINO
+           ADD WS-MONTO-COP TO CC-SAL-DISPONIBLE OF WS-CUENTA-DESTINO
+           ADD WS-MONTO-COP TO CC-SAL-TOTAL OF WS-CUENTA-DESTINO
+           MOVE WS-FECHA-STR TO CC-FEC-ULT-TRANS OF WS-CUENTA-DESTINO
+
+           PERFORM 9260-GRABAR-CUENTA-DESTINO
+           PERFORM 9270-REGISTRAR-MOVIMIENTO-DESTINO.
+
+      *================================================================
+      * 9260 - PERSISTIR EL SALDO ACTUALIZADO DE LA CUENTA DESTINO
+      *================================================================
+       9260-GRABAR-CUENTA-DESTINO.
+           OPEN I-O ARCHIVO-CUENTAS
+           MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-CUENTAS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           MOVE 'N' TO WS-ENCONTRADO
+           MOVE SOL-COD-CTA-DEST TO CC-COD-CUENTA OF REG-CUENTA
+
+           READ ARCHIVO-CUENTAS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-ENCONTRADO
+                   REWRITE REG-CUENTA FROM WS-CUENTA-DESTINO
+                   MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+                   MOVE 'REESCRIBIR ARCHIVO-CUENTAS'
+                       TO WS-CHK-DESCRIPCION
+                   PERFORM 9950-VERIFICAR-ESTADO-IO
+           END-READ
+
+           CLOSE ARCHIVO-CUENTAS.
+
+      *================================================================
+      * 9270 - REGISTRAR MOVIMIENTO CONTABLE DE LA CUENTA DESTINO
+      *================================================================
+       9270-REGISTRAR-MOVIMIENTO-DESTINO.
+           MOVE 'MOV' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'MOV' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-MOVIM
 
-           WRITE REG-MOVIMIENTO FROM WS-MOVIM-NUEVO.
+           MOVE WS-NUM-MOVIM TO MC-NUM-MOVIMIENTO OF WS-MOVIM-NUEVO
+           MOVE SOL-COD-CTA-DEST TO MC-COD-CUENTA OF WS-MOVIM-NUEVO
+           MOVE WS-FECHA-STR TO MC-FEC-MOVIMIENTO OF WS-MOVIM-NUEVO
+           MOVE WS-HORA-STR TO MC-HOA-MOVIMIENTO OF WS-MOVIM-NUEVO
+           MOVE MOV-DEPOSITO TO MC-TIP-MOVIMIENTO OF WS-MOVIM-NUEVO
+           MOVE WS-MONTO-COP TO MC-MTO-MOVIMIENTO OF WS-MOVIM-NUEVO
+           MOVE WS-SAL-ANT-DESTINO TO MC-SAL-ANTERIOR OF WS-MOVIM-NUEVO
+           COMPUTE MC-SAL-POSTERIOR OF WS-MOVIM-NUEVO =
+               WS-SAL-ANT-DESTINO + WS-MONTO-COP
+           MOVE SOL-CONCEPTO TO MC-DES-DETALLE OF WS-MOVIM-NUEVO
+           MOVE WS-NUM-ORDEN TO MC-NUM-ORDEN OF WS-MOVIM-NUEVO
+
+           WRITE REG-MOVIMIENTO FROM WS-MOVIM-NUEVO
+           MOVE WS-STAT-MOVIM TO WS-CHK-ESTADO
+           MOVE 'ESCRIBIR ARCHIVO-MOVIMIENTOS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO.
 
       *================================================================
       * 9300 - GENERAR COMPROBANTE EN PANTALLA
@@ -685,60 +2474,153 @@
            DISPLAY '    Cuenta    : ' SOL-COD-CTA-ORIGEN
            DISPLAY ' '
            DISPLAY '  BENEFICIARIO:'
-           DISPLAY '    Titular   : ' CC-NOM-CLIENTE OF WS-CUENTA-DESTINO
+           DISPLAY '    Titular   : '
+               CC-NOM-CLIENTE OF WS-CUENTA-DESTINO
            DISPLAY '    Banco     : Banco ' SOL-COD-BCO-DEST
            DISPLAY '    Cuenta    : ' SOL-COD-CTA-DEST
            DISPLAY ' '
            DISPLAY '  MOVIMIENTO:'
-           DISPLAY '    Transferencia : $' WS-DISP-MONTO
-           DISPLAY '    Comision      : $' WS-DISP-COMISION
-           DISPLAY '    Total debitado: $' WS-DISP-TOTAL
+           DISPLAY '    Transferencia : $' WS-DISP-MONTO ' '
+               SOL-TIP-MONEDA
+           DISPLAY '    Comision      : $' WS-DISP-COMISION ' COP'
+           DISPLAY '    Total debitado: $' WS-DISP-TOTAL ' COP'
            DISPLAY ' '
            DISPLAY '  Concepto    : ' SOL-CONCEPTO
-           DISPLAY WS-LINEA.
+           DISPLAY WS-LINEA
+
+           PERFORM 9310-GRABAR-COMPROBANTE.
+
+      *================================================================
+      * 9310 - PERSISTIR EL COMPROBANTE EN ARCHIVO-COMPROBANTES
+      *   Misma informacion que 9300 muestra por consola, para poder
+      *   reimprimirla o entregarla al cliente sin rehacer la
+      *   transferencia.
+      *================================================================
+       9310-GRABAR-COMPROBANTE.
+           MOVE WS-NUM-ORDEN TO CB-NUM-ORDEN OF WS-COMPROBANTE-NUEVO
+           MOVE WS-FECHA-STR TO CB-FEC-EMISION OF WS-COMPROBANTE-NUEVO
+           MOVE WS-HORA-STR  TO CB-HOA-EMISION OF WS-COMPROBANTE-NUEVO
+           MOVE CC-NOM-CLIENTE OF WS-CUENTA-ORIGEN
+               TO CB-NOM-CLI-ORIGEN OF WS-COMPROBANTE-NUEVO
+           MOVE SOL-COD-CTA-ORIGEN
+               TO CB-COD-CTA-ORIGEN OF WS-COMPROBANTE-NUEVO
+           MOVE CC-NOM-CLIENTE OF WS-CUENTA-DESTINO
+               TO CB-NOM-CLI-DEST OF WS-COMPROBANTE-NUEVO
+           MOVE SOL-COD-BCO-DEST
+               TO CB-COD-BCO-DEST OF WS-COMPROBANTE-NUEVO
+           MOVE SOL-COD-CTA-DEST
+               TO CB-COD-CTA-DEST OF WS-COMPROBANTE-NUEVO
+           MOVE SOL-MONTO    TO CB-MTO-TRANSF OF WS-COMPROBANTE-NUEVO
+           MOVE SOL-TIP-MONEDA
+               TO CB-TIP-MONEDA OF WS-COMPROBANTE-NUEVO
+           MOVE WS-COMISION  TO CB-MTO-COMISION OF WS-COMPROBANTE-NUEVO
+           MOVE WS-MONTO-TOTAL
+               TO CB-MTO-TOTAL OF WS-COMPROBANTE-NUEVO
+           MOVE SOL-CONCEPTO
+               TO CB-DES-CONCEPTO OF WS-COMPROBANTE-NUEVO
+
+           WRITE REG-COMPROBANTE FROM WS-COMPROBANTE-NUEVO
+           MOVE WS-STAT-COMPROB TO WS-CHK-ESTADO
+           MOVE 'ESCRIBIR ARCHIVO-COMPROBANTES' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO.
 
       *================================================================
       * 9400 - REGISTRAR EN AUDITORIA (EXITOSA)
       *================================================================
        9400-REGISTRAR-AUDITORIA-EXITO.
-           STRING 'AUD' WS-ANO WS-MES WS-DIA '00001'
+           MOVE 'AUD' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'AUD' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-AUDIT
+
+           PERFORM 0100-OBTENER-FECHA-HORA
+
+           MOVE WS-NUM-AUDIT TO AT-NUM-AUDITORIA OF WS-AUDIT-NUEVO
+           MOVE WS-NUM-ORDEN TO AT-NUM-ORDEN OF WS-AUDIT-NUEVO
+           MOVE WS-FECHA-STR TO AT-FEC-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-INICIO-TRANS TO AT-HOA-INICIO OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-FIN OF WS-AUDIT-NUEVO
+           MOVE 'TRANSFERENCIA_ACH'
+               TO AT-TIP-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE SOL-COD-USUARIO TO AT-COD-USUARIO OF WS-AUDIT-NUEVO
+           MOVE SOL-TERMINAL TO AT-TERMINAL OF WS-AUDIT-NUEVO
+           MOVE 'EXITOSA' TO AT-ESTADO-FINAL OF WS-AUDIT-NUEVO
+           MOVE WS-MONTO-TOTAL TO AT-MTO-PROCESADO OF WS-AUDIT-NUEVO
+           MOVE 'Transferencia completada sin incidencias'
+               TO AT-OBSERVACION OF WS-AUDIT-NUEVO
+
+           WRITE REG-AUDITORIA FROM WS-AUDIT-NUEVO
+           MOVE WS-STAT-AUDIT TO WS-CHK-ESTADO
+           MOVE 'ESCRIBIR ARCHIVO-AUDITORIA' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO.
+
+      *================================================================
+      * 9450 - REGISTRAR EN AUDITORIA (ENVIADA, PENDIENTE DE
+      *   CONFIRMACION)
+      *   Deja constancia de que la orden salio hacia el banco destino
+      *   pero todavia no se liquida ni se sabe si el banco la va a
+      *   aceptar; CNF-CONFIRMACION registra el cierre definitivo
+      *   (EXITOSA o el rechazo) cuando llegue la confirmacion.
+      *================================================================
+       9450-REGISTRAR-AUDITORIA-ENVIADA.
+           MOVE 'AUD' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'AUD' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
                DELIMITED SIZE INTO WS-NUM-AUDIT
 
-           MOVE WS-NUM-AUDIT TO AT-NUM-AUDITORIA
-           MOVE WS-NUM-ORDEN TO AT-NUM-ORDEN
-           MOVE WS-FECHA-STR TO AT-FEC-TRANSAC
-           MOVE WS-HORA-STR TO AT-HOA-INICIO
-           MOVE WS-HORA-STR TO AT-HOA-FIN
-           MOVE 'TRANSFERENCIA_ACH' TO AT-TIP-TRANSAC
-           MOVE SOL-COD-USUARIO TO AT-COD-USUARIO
-           MOVE SOL-TERMINAL TO AT-TERMINAL
-           MOVE 'EXITOSA' TO AT-ESTADO-FINAL
-           MOVE WS-MONTO-TOTAL TO AT-MTO-PROCESADO
-           MOVE 'Transferencia completada sin incidencias' TO AT-OBSERVACION
+           PERFORM 0100-OBTENER-FECHA-HORA
 
-           WRITE REG-AUDITORIA FROM WS-AUDIT-NUEVO.
+           MOVE WS-NUM-AUDIT TO AT-NUM-AUDITORIA OF WS-AUDIT-NUEVO
+           MOVE WS-NUM-ORDEN TO AT-NUM-ORDEN OF WS-AUDIT-NUEVO
+           MOVE WS-FECHA-STR TO AT-FEC-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-INICIO-TRANS TO AT-HOA-INICIO OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-FIN OF WS-AUDIT-NUEVO
+           MOVE 'TRANSFERENCIA_ACH'
+               TO AT-TIP-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE SOL-COD-USUARIO TO AT-COD-USUARIO OF WS-AUDIT-NUEVO
+           MOVE SOL-TERMINAL TO AT-TERMINAL OF WS-AUDIT-NUEVO
+           MOVE 'ENVIADA' TO AT-ESTADO-FINAL OF WS-AUDIT-NUEVO
+           MOVE WS-MONTO-TOTAL TO AT-MTO-PROCESADO OF WS-AUDIT-NUEVO
+           MOVE 'Enviada al banco destino, pendiente de confirmacion'
+               TO AT-OBSERVACION OF WS-AUDIT-NUEVO
+
+           WRITE REG-AUDITORIA FROM WS-AUDIT-NUEVO
+           MOVE WS-STAT-AUDIT TO WS-CHK-ESTADO
+           MOVE 'ESCRIBIR ARCHIVO-AUDITORIA' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO.
 
       *================================================================
-      * 9500 - REGISTRAR AUDITORIA (RECHAZO POR FRAUDE)
+      * 9500 - REGISTRAR AUDITORIA DE UN RECHAZO
+      *   Sirve tanto para el aviso de fraude (7000/0400) como para
+      *   cualquier rechazo de validacion (9000). El que llama deja
+      *   armados WS-AUDIT-ESTADO y WS-AUDIT-OBSERVAC antes de invocar
+      *   este parrafo.
       *================================================================
        9500-REGISTRAR-AUDITORIA-RECHAZO.
-           STRING 'AUD' WS-ANO WS-MES WS-DIA '00002'
+           MOVE 'AUD' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'AUD' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
                DELIMITED SIZE INTO WS-NUM-AUDIT
 
-           MOVE WS-NUM-AUDIT TO AT-NUM-AUDITORIA
-           MOVE SPACES TO AT-NUM-ORDEN
-           MOVE WS-FECHA-STR TO AT-FEC-TRANSAC
-           MOVE WS-HORA-STR TO AT-HOA-INICIO
-           MOVE WS-HORA-STR TO AT-HOA-FIN
-           MOVE 'TRANSFERENCIA_ACH' TO AT-TIP-TRANSAC
-           MOVE SOL-COD-USUARIO TO AT-COD-USUARIO
-           MOVE SOL-TERMINAL TO AT-TERMINAL
-           MOVE 'SOSPECHOSA' TO AT-ESTADO-FINAL
-           MOVE SOL-MONTO TO AT-MTO-PROCESADO
-           MOVE 'Transaccion marcada para revision por fraude' TO
-               AT-OBSERVACION
+           PERFORM 0100-OBTENER-FECHA-HORA
 
-           WRITE REG-AUDITORIA FROM WS-AUDIT-NUEVO.
+           MOVE WS-NUM-AUDIT TO AT-NUM-AUDITORIA OF WS-AUDIT-NUEVO
+           MOVE SPACES TO AT-NUM-ORDEN OF WS-AUDIT-NUEVO
+           MOVE WS-FECHA-STR TO AT-FEC-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-INICIO-TRANS TO AT-HOA-INICIO OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-FIN OF WS-AUDIT-NUEVO
+           MOVE 'TRANSFERENCIA_ACH'
+               TO AT-TIP-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE SOL-COD-USUARIO TO AT-COD-USUARIO OF WS-AUDIT-NUEVO
+           MOVE SOL-TERMINAL TO AT-TERMINAL OF WS-AUDIT-NUEVO
+           MOVE WS-AUDIT-ESTADO TO AT-ESTADO-FINAL OF WS-AUDIT-NUEVO
+           MOVE SOL-MONTO TO AT-MTO-PROCESADO OF WS-AUDIT-NUEVO
+           MOVE WS-AUDIT-OBSERVAC TO AT-OBSERVACION OF WS-AUDIT-NUEVO
+
+           WRITE REG-AUDITORIA FROM WS-AUDIT-NUEVO
+           MOVE WS-STAT-AUDIT TO WS-CHK-ESTADO
+           MOVE 'ESCRIBIR ARCHIVO-AUDITORIA' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO.
 
       *================================================================
       * 9000 - SALIDA POR ERROR (antes de bloquear fondos)
@@ -747,27 +2629,87 @@
            DISPLAY ' '
            DISPLAY '  *** TRANSFERENCIA RECHAZADA ***'
            EVALUATE WS-COD-RESULTADO
+               WHEN COD-BCO-INVALIDO
+                   DISPLAY '  Razon: Banco destino no es un '
+                       'participante activo de la red ACH.'
+                   MOVE 'Banco destino invalido o inactivo'
+                       TO WS-AUDIT-OBSERVAC
                WHEN COD-CTA-ORIGEN
                    DISPLAY '  Razon: Cuenta origen invalida o inactiva.'
+                   MOVE 'Cuenta origen invalida o inactiva'
+                       TO WS-AUDIT-OBSERVAC
                WHEN COD-CTA-DESTINO
-                   DISPLAY '  Razon: Cuenta destino no encontrada o cerrada.'
+                   DISPLAY '  Razon: Cuenta destino no encontrada o '
+                       'cerrada.'
+                   MOVE 'Cuenta destino no encontrada o cerrada'
+                       TO WS-AUDIT-OBSERVAC
                WHEN COD-MONTO-INV
                    DISPLAY '  Razon: Monto invalido.'
+                   MOVE 'Monto invalido' TO WS-AUDIT-OBSERVAC
                WHEN COD-FONDOS-INS
                    DISPLAY '  Razon: Fondos insuficientes.'
+                   MOVE 'Fondos insuficientes' TO WS-AUDIT-OBSERVAC
                WHEN COD-LIMITE-DIA
                    DISPLAY '  Razon: Supera el limite diario permitido.'
+                   MOVE 'Supera el limite diario del cliente'
+                       TO WS-AUDIT-OBSERVAC
+               WHEN COD-LIMITE-MES
+                   DISPLAY '  Razon: Supera el limite mensual '
+                       'permitido.'
+                   MOVE 'Supera el limite mensual del cliente'
+                       TO WS-AUDIT-OBSERVAC
+               WHEN COD-FRAUDE
+                   DISPLAY '  Razon: Patron de fraude confirmado, '
+                       'rechazo definitivo.'
+                   MOVE 'Fraude confirmado: monto extremo'
+                       TO WS-AUDIT-OBSERVAC
+               WHEN COD-AUTENTICACION
+                   DISPLAY '  Razon: No se aprobo la autenticacion '
+                       'reforzada (codigo de confirmacion).'
+                   MOVE 'Autenticacion reforzada fallida'
+                       TO WS-AUDIT-OBSERVAC
                WHEN OTHER
-                   DISPLAY '  Razon: Error de sistema (cod: ' WS-COD-RESULTADO ').'
+                   DISPLAY '  Razon: Error de sistema (cod: '
+                       WS-COD-RESULTADO ').'
+                   MOVE 'Error de sistema durante la validacion'
+                       TO WS-AUDIT-OBSERVAC
            END-EVALUATE
            DISPLAY '  Ningún saldo fue modificado.'
-           PERFORM 9900-CERRAR-ARCHIVOS.
+
+           MOVE 'RECHAZADA' TO WS-AUDIT-ESTADO
+           PERFORM 9500-REGISTRAR-AUDITORIA-RECHAZO.
 
       *================================================================
       * 9900 - CERRAR ARCHIVOS
       *================================================================
        9900-CERRAR-ARCHIVOS.
-           CLOSE ARCHIVO-ORDENES
+           IF NOT MODO-PROGRAMADAS AND NOT MODO-RECURRENTES
+               CLOSE ARCHIVO-ORDENES
+           END-IF
+           IF NOT MODO-APROBADAS
+               CLOSE ARCHIVO-RETENIDAS
+           END-IF
            CLOSE ARCHIVO-BLOQUEOS
            CLOSE ARCHIVO-MOVIMIENTOS
-           CLOSE ARCHIVO-AUDITORIA.
+           CLOSE ARCHIVO-AUDITORIA
+           CLOSE ARCHIVO-COMPROBANTES
+           CLOSE ARCHIVO-ASIENTOS
+           CLOSE ARCHIVO-SECUENCIA.
+
+      *================================================================
+      * 9950 - VERIFICAR ESTADO DE UNA OPERACION DE E/S
+      *   Chequeo generico de FILE STATUS. El que llama deja armados
+      *   WS-CHK-ESTADO (el WS-STAT-* del archivo) y
+      *   WS-CHK-DESCRIPCION antes de invocar este parrafo. '00' es
+      *   exitoso; cualquier otro codigo es un error fatal de E/S que
+      *   detiene la corrida (no es un rechazo de negocio, es una
+      *   falla del sistema de archivos).
+      *================================================================
+       9950-VERIFICAR-ESTADO-IO.
+           IF WS-CHK-ESTADO NOT = '00'
+               DISPLAY ' '
+               DISPLAY '  *** ERROR FATAL DE E/S ***'
+               DISPLAY '  Operacion : ' WS-CHK-DESCRIPCION
+               DISPLAY '  Codigo    : ' WS-CHK-ESTADO
+               STOP RUN
+           END-IF.
