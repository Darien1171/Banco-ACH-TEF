@@ -0,0 +1,24 @@
+      *================================================================
+      * CONFIRMACION.cpy - Estructura de registro CONFIRMACIONES_BANCO
+      *   Buzon de confirmaciones asincronas que llegan del banco
+      *   destino para una orden que MAIN-ACH ya envio (OT-EST-ORDEN =
+      *   EST-ENVIADA, ver 8700-SIMULAR-ENVIO-BANCO-DESTINO). Un
+      *   renglon por confirmacion recibida; CNF-CONFIRMACION lee este
+      *   archivo y liquida o libera la orden correspondiente.
+      *================================================================
+
+       01 REG-CONFIRMACION.
+          05 CF-NUM-ORDEN       PIC X(20).
+             *> Debe coincidir con OT-NUM-ORDEN/BT-NUM-ORDEN.
+          05 CF-COD-RESULTADO   PIC X(1).
+             88 CF-RES-ACEPTADA    VALUE 'A'.
+             88 CF-RES-RECHAZADA   VALUE 'R'.
+             88 CF-RES-TIMEOUT     VALUE 'T'.
+          05 CF-FEC-CONFIRMAC   PIC X(10).
+             *> YYYY-MM-DD
+          05 CF-HOA-CONFIRMAC   PIC X(8).
+             *> HH:MM:SS
+          05 CF-DES-MOTIVO      PIC X(100).
+             *> Motivo informado por el banco destino cuando
+             *> CF-COD-RESULTADO es R o T; en blanco si es A.
+          05 FILLER             PIC X(9).
