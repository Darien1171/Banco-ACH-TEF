@@ -0,0 +1,235 @@
+      *================================================================
+      * RPT-EXTRACTO.cbl - Extracto de Cuenta para el Cliente
+      * Proyecto 1: Sistema Interbancario Bancario
+      *
+      * MOVIMIENTOS.dat es un archivo operativo, no algo que se le
+      * pueda entregar a un cliente que pregunta "muestreme mis
+      * movimientos de julio". Este programa pide una CC-COD-CUENTA y
+      * un rango de fechas, recorre MOVIMIENTOS.dat en el orden en que
+      * quedo escrito (ya es cronologico, un renglon por movimiento en
+      * el momento en que ocurrio) filtrando por MC-COD-CUENTA y
+      * MC-FEC-MOVIMIENTO dentro del rango, e imprime un extracto con
+      * saldo anterior, cada movimiento y saldo final, tal como lo
+      * veria el cliente en un estado de cuenta impreso.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPT-EXTRACTO.
+       AUTHOR. DARIEN.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARCHIVO-CUENTAS
+               ASSIGN TO 'data/CUENTAS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-COD-CUENTA
+               FILE STATUS IS WS-STAT-CUENTAS.
+
+           SELECT ARCHIVO-MOVIMIENTOS
+               ASSIGN TO 'data/MOVIMIENTOS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-MOVIM.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCHIVO-CUENTAS.
+       COPY 'copybooks/CUENTAS.cpy'.
+
+       FD ARCHIVO-MOVIMIENTOS.
+       COPY 'copybooks/MOVIMIENTOS.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'copybooks/CONSTANTES.cpy'.
+
+       01 WS-FILE-STATUS.
+          05 WS-STAT-CUENTAS      PIC X(2).
+          05 WS-STAT-MOVIM        PIC X(2).
+
+       01 WS-CRITERIOS.
+          05 WS-COD-CTA-BUSCADA   PIC X(20).
+          05 WS-FEC-DESDE         PIC X(10).
+          05 WS-FEC-HASTA         PIC X(10).
+
+       01 WS-AUX.
+          05 WS-EOF-MOVIM         PIC X VALUE 'N'.
+          05 WS-ENCONTRADO        PIC X VALUE 'N'.
+             88 CUENTA-ENCONTRADA    VALUE 'S'.
+          05 WS-HAY-MOVIMIENTOS   PIC X VALUE 'N'.
+             88 HAY-MOVIMIENTOS      VALUE 'S'.
+          05 WS-FIN-CONSULTA      PIC X VALUE 'N'.
+             88 FIN-CONSULTAS        VALUE 'S'.
+          05 WS-OPCION-CONTINUA   PIC X(1).
+
+       01 WS-CONTADORES.
+          05 WS-CANT-MOVIMIENTOS  PIC 9(5).
+          05 WS-TOTAL-DEBITOS     PIC S9(13)V99.
+          05 WS-TOTAL-CREDITOS    PIC S9(13)V99.
+
+       01 WS-DISP-MONTO            PIC -ZZ.ZZZ.ZZZ.ZZZ,99.
+
+       01 WS-LINEA PIC X(66)
+           VALUE '=================================================='.
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * 0000 - MAINLINE
+      *================================================================
+       0000-INICIO.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  EXTRACTO DE CUENTA PARA EL CLIENTE'
+           DISPLAY WS-LINEA
+
+           MOVE 'N' TO WS-FIN-CONSULTA
+           PERFORM UNTIL FIN-CONSULTAS
+               PERFORM 0200-CAPTURAR-CRITERIOS
+               PERFORM 0300-VALIDAR-CUENTA
+               IF CUENTA-ENCONTRADA
+                   PERFORM 1000-GENERAR-EXTRACTO
+               END-IF
+
+               DISPLAY ' '
+               DISPLAY '  Otra consulta? (S/N): ' WITH NO ADVANCING
+               ACCEPT WS-OPCION-CONTINUA
+               IF WS-OPCION-CONTINUA NOT = 'S' AND
+                       WS-OPCION-CONTINUA NOT = 's'
+                   MOVE 'S' TO WS-FIN-CONSULTA
+               END-IF
+           END-PERFORM
+
+           DISPLAY ' '
+           DISPLAY '  Fin de la consulta.'
+           STOP RUN.
+
+      *================================================================
+      * 0200 - CAPTURAR CRITERIOS DE BUSQUEDA
+      *================================================================
+       0200-CAPTURAR-CRITERIOS.
+           DISPLAY ' '
+           DISPLAY '  Codigo de cuenta (Ej: 001-002-0000123456-0): '
+               WITH NO ADVANCING
+           ACCEPT WS-COD-CTA-BUSCADA
+
+           DISPLAY '  Fecha desde (YYYY-MM-DD): ' WITH NO ADVANCING
+           ACCEPT WS-FEC-DESDE
+
+           DISPLAY '  Fecha hasta (YYYY-MM-DD): ' WITH NO ADVANCING
+           ACCEPT WS-FEC-HASTA.
+
+      *================================================================
+      * 0300 - VALIDAR QUE LA CUENTA EXISTA
+      *================================================================
+       0300-VALIDAR-CUENTA.
+           MOVE 'N' TO WS-ENCONTRADO
+           MOVE WS-COD-CTA-BUSCADA TO CC-COD-CUENTA
+
+           OPEN INPUT ARCHIVO-CUENTAS
+           READ ARCHIVO-CUENTAS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-ENCONTRADO
+           END-READ
+           CLOSE ARCHIVO-CUENTAS
+
+           IF NOT CUENTA-ENCONTRADA
+               DISPLAY '  ERROR: No existe una cuenta con ese codigo.'
+           END-IF.
+
+      *================================================================
+      * 1000 - GENERAR EL EXTRACTO
+      *   Recorre ARCHIVO-MOVIMIENTOS una sola vez de principio a fin.
+      *   Como cada renglon ya trae MC-SAL-ANTERIOR/MC-SAL-POSTERIOR
+      *   (el saldo justo antes y despues de ese movimiento), el saldo
+      *   inicial del extracto es el MC-SAL-ANTERIOR del primer
+      *   movimiento que cae en el rango, y el saldo final es el
+      *   MC-SAL-POSTERIOR del ultimo.
+      *================================================================
+       1000-GENERAR-EXTRACTO.
+           MOVE 'N' TO WS-EOF-MOVIM
+           MOVE 'N' TO WS-HAY-MOVIMIENTOS
+           MOVE 0 TO WS-CANT-MOVIMIENTOS
+           MOVE 0 TO WS-TOTAL-DEBITOS
+           MOVE 0 TO WS-TOTAL-CREDITOS
+
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  Cuenta  : ' CC-COD-CUENTA
+           DISPLAY '  Cliente : ' CC-NOM-CLIENTE
+           DISPLAY '  Periodo : ' WS-FEC-DESDE ' a ' WS-FEC-HASTA
+           DISPLAY WS-LINEA
+
+           OPEN INPUT ARCHIVO-MOVIMIENTOS
+           IF WS-STAT-MOVIM NOT = '00'
+               DISPLAY '  ERROR ABRIENDO MOVIMIENTOS.dat: '
+                   WS-STAT-MOVIM
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF-MOVIM = 'S'
+               READ ARCHIVO-MOVIMIENTOS
+                   AT END MOVE 'S' TO WS-EOF-MOVIM
+                   NOT AT END
+                       IF MC-COD-CUENTA = WS-COD-CTA-BUSCADA
+                           AND MC-FEC-MOVIMIENTO >= WS-FEC-DESDE
+                           AND MC-FEC-MOVIMIENTO <= WS-FEC-HASTA
+                           PERFORM 1100-IMPRIMIR-MOVIMIENTO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-MOVIMIENTOS
+
+           IF NOT HAY-MOVIMIENTOS
+               DISPLAY '  No hay movimientos en el rango solicitado.'
+           ELSE
+               DISPLAY WS-LINEA
+               MOVE WS-TOTAL-DEBITOS TO WS-DISP-MONTO
+               DISPLAY '  Total debitos   : $' WS-DISP-MONTO
+               MOVE WS-TOTAL-CREDITOS TO WS-DISP-MONTO
+               DISPLAY '  Total creditos  : $' WS-DISP-MONTO
+               DISPLAY '  Movimientos     : ' WS-CANT-MOVIMIENTOS
+           END-IF
+           DISPLAY WS-LINEA.
+
+      *================================================================
+      * 1100 - IMPRIMIR UN RENGLON DEL EXTRACTO
+      *================================================================
+       1100-IMPRIMIR-MOVIMIENTO.
+           IF NOT HAY-MOVIMIENTOS
+               MOVE 'S' TO WS-HAY-MOVIMIENTOS
+               MOVE MC-SAL-ANTERIOR TO WS-DISP-MONTO
+               DISPLAY '  Saldo inicial: $' WS-DISP-MONTO
+               DISPLAY ' '
+           END-IF
+
+           ADD 1 TO WS-CANT-MOVIMIENTOS
+
+           IF MC-MTO-MOVIMIENTO < 0
+               ADD MC-MTO-MOVIMIENTO TO WS-TOTAL-DEBITOS
+           ELSE
+               ADD MC-MTO-MOVIMIENTO TO WS-TOTAL-CREDITOS
+           END-IF
+
+           MOVE MC-MTO-MOVIMIENTO TO WS-DISP-MONTO
+           DISPLAY '  ' MC-FEC-MOVIMIENTO ' ' MC-HOA-MOVIMIENTO
+               ' ' MC-TIP-MOVIMIENTO
+           DISPLAY '      ' MC-DES-DETALLE
+           DISPLAY '      Monto: $' WS-DISP-MONTO
+
+           MOVE MC-SAL-POSTERIOR TO WS-DISP-MONTO
+           DISPLAY '      Saldo despues del movimiento: $'
+               WS-DISP-MONTO
+           DISPLAY ' '.
