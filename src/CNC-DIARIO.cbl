@@ -0,0 +1,216 @@
+      *================================================================
+      * CNC-DIARIO.cbl - Conciliacion Diaria de Ordenes Confirmadas
+      * Proyecto 1: Sistema Interbancario Bancario
+      *
+      * Job de cierre de dia. Recorre ORDENES.dat buscando renglones en
+      * estado CONFIRMADA y, para cada uno, verifica que existan sus
+      * dos registros de respaldo obligatorios:
+      *
+      *   - Un MC-NUM-ORDEN en MOVIMIENTOS.dat que ampare el descuento
+      *     (lo que 9200-REGISTRAR-MOVIMIENTO deberia haber escrito)
+      *   - Un BT-NUM-ORDEN en BLOQUEOS.dat en estado EJECUTADO (lo que
+      *     LIB-BLOQUEOS o el propio MAIN-ACH deberian haber dejado)
+      *
+      * Si MAIN-ACH murio entre 8500-CREAR-ORDEN y 9200-REGISTRAR-
+      * MOVIMIENTO, o un bloqueo se quedo sin cerrar, hoy nada lo
+      * detecta. Este programa no corrige nada: solo imprime un
+      * reporte de excepciones para que operaciones investigue cada
+      * orden que quedo con un rastro incompleto.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNC-DIARIO.
+       AUTHOR. DARIEN.
+       DATE-WRITTEN. 2026-03-12.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARCHIVO-ORDENES
+               ASSIGN TO 'data/ORDENES.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-ORDENES.
+
+           SELECT ARCHIVO-MOVIMIENTOS
+               ASSIGN TO 'data/MOVIMIENTOS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-MOVIM.
+
+           SELECT ARCHIVO-BLOQUEOS
+               ASSIGN TO 'data/BLOQUEOS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-BLOQUEOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCHIVO-ORDENES.
+       COPY 'copybooks/ORDENES.cpy'.
+
+       FD ARCHIVO-MOVIMIENTOS.
+       COPY 'copybooks/MOVIMIENTOS.cpy'.
+
+       FD ARCHIVO-BLOQUEOS.
+       COPY 'copybooks/BLOQUEOS.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'copybooks/CONSTANTES.cpy'.
+
+      *----------------------------------------------------------------
+      * Estados de archivo
+      *----------------------------------------------------------------
+       01 WS-FILE-STATUS.
+          05 WS-STAT-ORDENES      PIC X(2).
+          05 WS-STAT-MOVIM        PIC X(2).
+          05 WS-STAT-BLOQUEOS     PIC X(2).
+
+      *----------------------------------------------------------------
+      * Auxiliares de la orden que se esta conciliando
+      *----------------------------------------------------------------
+       01 WS-AUX.
+          05 WS-EOF-ORDENES       PIC X VALUE 'N'.
+             88 FIN-ORDENES          VALUE 'S'.
+          05 WS-EOF-LOCAL         PIC X VALUE 'N'.
+          05 WS-NUM-ORDEN-BUSCADA PIC X(20).
+          05 WS-MOVIM-HALLADO     PIC X VALUE 'N'.
+             88 MOVIM-HALLADO        VALUE 'S'.
+          05 WS-BLOQUEO-HALLADO   PIC X VALUE 'N'.
+             88 BLOQUEO-HALLADO      VALUE 'S'.
+
+      *----------------------------------------------------------------
+      * Contadores del resumen final
+      *----------------------------------------------------------------
+       01 WS-CONTADORES.
+          05 WS-TOTAL-LEIDAS      PIC 9(7) VALUE 0.
+          05 WS-TOTAL-CONFIRMADAS PIC 9(7) VALUE 0.
+          05 WS-TOTAL-OK          PIC 9(7) VALUE 0.
+          05 WS-TOTAL-EXCEPCIONES PIC 9(7) VALUE 0.
+
+       01 WS-LINEA PIC X(50)
+           VALUE '=================================================='.
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * 0000 - MAINLINE
+      *================================================================
+       0000-INICIO.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  CONCILIACION DIARIA DE ORDENES - BANCO ACH/TEF'
+           DISPLAY WS-LINEA
+
+           OPEN INPUT ARCHIVO-ORDENES
+
+           PERFORM UNTIL FIN-ORDENES
+               READ ARCHIVO-ORDENES
+                   AT END MOVE 'S' TO WS-EOF-ORDENES
+                   NOT AT END
+                       PERFORM 2000-PROCESAR-ORDEN
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-ORDENES
+
+           PERFORM 9800-MOSTRAR-RESUMEN
+           STOP RUN.
+
+      *================================================================
+      * 2000 - PROCESAR UN RENGLON DE ORDENES.dat
+      *   Solo interesan las ordenes CONFIRMADA: son las unicas que
+      *   debieron dejar movimiento y bloqueo cerrados a su paso por
+      *   MAIN-ACH.
+      *================================================================
+       2000-PROCESAR-ORDEN.
+           ADD 1 TO WS-TOTAL-LEIDAS
+
+           IF OT-EST-ORDEN = EST-CONFIRMADA
+               ADD 1 TO WS-TOTAL-CONFIRMADAS
+               MOVE OT-NUM-ORDEN TO WS-NUM-ORDEN-BUSCADA
+
+               PERFORM 3000-BUSCAR-MOVIMIENTO
+               PERFORM 4000-BUSCAR-BLOQUEO-EJECUTADO
+
+               IF MOVIM-HALLADO AND BLOQUEO-HALLADO
+                   ADD 1 TO WS-TOTAL-OK
+               ELSE
+                   ADD 1 TO WS-TOTAL-EXCEPCIONES
+                   PERFORM 5000-REPORTAR-EXCEPCION
+               END-IF
+           END-IF.
+
+      *================================================================
+      * 3000 - BUSCAR EL MOVIMIENTO ASOCIADO A LA ORDEN
+      *================================================================
+       3000-BUSCAR-MOVIMIENTO.
+           MOVE 'N' TO WS-MOVIM-HALLADO
+           MOVE 'N' TO WS-EOF-LOCAL
+
+           OPEN INPUT ARCHIVO-MOVIMIENTOS
+           PERFORM UNTIL WS-EOF-LOCAL = 'S'
+               READ ARCHIVO-MOVIMIENTOS
+                   AT END MOVE 'S' TO WS-EOF-LOCAL
+                   NOT AT END
+                       IF MC-NUM-ORDEN = WS-NUM-ORDEN-BUSCADA
+                           MOVE 'S' TO WS-MOVIM-HALLADO
+                           MOVE 'S' TO WS-EOF-LOCAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ARCHIVO-MOVIMIENTOS.
+
+      *================================================================
+      * 4000 - BUSCAR EL BLOQUEO EJECUTADO ASOCIADO A LA ORDEN
+      *================================================================
+       4000-BUSCAR-BLOQUEO-EJECUTADO.
+           MOVE 'N' TO WS-BLOQUEO-HALLADO
+           MOVE 'N' TO WS-EOF-LOCAL
+
+           OPEN INPUT ARCHIVO-BLOQUEOS
+           PERFORM UNTIL WS-EOF-LOCAL = 'S'
+               READ ARCHIVO-BLOQUEOS
+                   AT END MOVE 'S' TO WS-EOF-LOCAL
+                   NOT AT END
+                       IF BT-NUM-ORDEN = WS-NUM-ORDEN-BUSCADA
+                               AND BT-EST-BLOQUEO = BLQ-EJECUTADO
+                           MOVE 'S' TO WS-BLOQUEO-HALLADO
+                           MOVE 'S' TO WS-EOF-LOCAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ARCHIVO-BLOQUEOS.
+
+      *================================================================
+      * 5000 - IMPRIMIR RENGLON DE EXCEPCION
+      *================================================================
+       5000-REPORTAR-EXCEPCION.
+           DISPLAY '  EXCEPCION - Orden ' WS-NUM-ORDEN-BUSCADA
+               ' (CONFIRMADA) con rastro incompleto:'
+           IF NOT MOVIM-HALLADO
+               DISPLAY '      - Falta movimiento en MOVIMIENTOS.dat'
+           END-IF
+           IF NOT BLOQUEO-HALLADO
+               DISPLAY '      - Falta bloqueo EJECUTADO en BLOQUEOS.dat'
+           END-IF.
+
+      *================================================================
+      * 9800 - MOSTRAR RESUMEN DE LA CORRIDA
+      *================================================================
+       9800-MOSTRAR-RESUMEN.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  RESUMEN'
+           DISPLAY '  Ordenes leidas       : ' WS-TOTAL-LEIDAS
+           DISPLAY '  Ordenes CONFIRMADA   : ' WS-TOTAL-CONFIRMADAS
+           DISPLAY '  Rastro completo (OK) : ' WS-TOTAL-OK
+           DISPLAY '  Excepciones          : ' WS-TOTAL-EXCEPCIONES
+           DISPLAY WS-LINEA.
