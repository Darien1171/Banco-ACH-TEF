@@ -0,0 +1,21 @@
+      *================================================================
+      * LOTECTL.cpy - Estructura de registro PUNTO_CONTROL_LOTE
+      *   Un solo renglon que registra el avance de la corrida de lote
+      *   mas reciente (0250-PROCESAR-LOTE en MAIN-ACH), para que un
+      *   lote interrumpido por una caida se pueda reanudar desde el
+      *   ultimo registro confirmado en vez de volver a procesar desde
+      *   el principio y arriesgarse a liquidar dos veces una misma
+      *   transferencia.
+      *================================================================
+
+       01 REG-LOTE-CTL.
+          05 LC-NUM-REGISTRO   PIC 9(6).
+             *> Ultimo renglon de ARCHIVO-SOLICITUDES ya procesado.
+          05 LC-FEC-LOTE       PIC X(10).
+             *> YYYY-MM-DD
+          05 LC-HOR-LOTE       PIC X(8).
+             *> HH:MM:SS
+          05 LC-EST-LOTE       PIC X(10).
+             *> INCOMPLETO mientras el lote sigue corriendo;
+             *> COMPLETO cuando termino sin interrupciones.
+          05 FILLER            PIC X(10).
