@@ -0,0 +1,380 @@
+      *================================================================
+      * ARC-HISTORICO.cbl - Archivo de Retencion Historica de
+      * ORDENES, MOVIMIENTOS y AUDITORIA
+      * Proyecto 1: Sistema Interbancario Bancario
+      *
+      * Job periodico de fin de mes. ARCHIVO-ORDENES,
+      * ARCHIVO-MOVIMIENTOS y ARCHIVO-AUDITORIA son OPEN EXTEND de solo
+      * agregar en MAIN-ACH,
+      * asi que crecen sin limite mientras el banco opera. Este programa
+      * saca de cada uno los renglones anteriores a un plazo de
+      * retencion configurable (WS-DIAS-RETENCION), por
+      * OT-FEC-CREACION, MC-FEC-MOVIMIENTO o AT-FEC-TRANSAC segun el
+      * archivo, y los agrega a un archivo historico aparte; los
+      * renglones dentro del plazo se quedan en el archivo vivo. Como
+      * los tres son LINE SEQUENTIAL no se puede sacar un renglon de en
+      * medio con REWRITE, asi que cada archivo se reescribe por
+      * completo via un archivo temporal: se separan los renglones
+      * vivos/historicos en una primera pasada y luego el temporal con
+      * los renglones vivos se copia de vuelta sobre el archivo
+      * original.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARC-HISTORICO.
+       AUTHOR. DARIEN.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARCHIVO-ORDENES
+               ASSIGN TO 'data/ORDENES.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-ORDENES.
+
+           SELECT ARCHIVO-ORDENES-HIST
+               ASSIGN TO 'data/ORDENES_HIST.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-ORDENES-HIST.
+
+           SELECT ARCHIVO-ORDENES-TEMP
+               ASSIGN TO 'data/ORDENES.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-ORDENES-TEMP.
+
+           SELECT ARCHIVO-MOVIMIENTOS
+               ASSIGN TO 'data/MOVIMIENTOS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-MOVS.
+
+           SELECT ARCHIVO-MOVIMIENTOS-HIST
+               ASSIGN TO 'data/MOVIMIENTOS_HIST.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-MOVS-HIST.
+
+           SELECT ARCHIVO-MOVIMIENTOS-TEMP
+               ASSIGN TO 'data/MOVIMIENTOS.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-MOVS-TEMP.
+
+           SELECT ARCHIVO-AUDITORIA
+               ASSIGN TO 'data/AUDITORIA.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-AUDIT.
+
+           SELECT ARCHIVO-AUDITORIA-HIST
+               ASSIGN TO 'data/AUDITORIA_HIST.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-AUDIT-HIST.
+
+           SELECT ARCHIVO-AUDITORIA-TEMP
+               ASSIGN TO 'data/AUDITORIA.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-AUDIT-TEMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCHIVO-ORDENES.
+       COPY 'copybooks/ORDENES.cpy'.
+
+       FD ARCHIVO-ORDENES-HIST.
+       COPY 'copybooks/ORDENES.cpy' REPLACING REG-ORDEN BY
+           REG-ORDEN-HIST.
+
+       FD ARCHIVO-ORDENES-TEMP.
+       COPY 'copybooks/ORDENES.cpy' REPLACING REG-ORDEN BY
+           REG-ORDEN-TEMP.
+
+       FD ARCHIVO-MOVIMIENTOS.
+       COPY 'copybooks/MOVIMIENTOS.cpy'.
+
+       FD ARCHIVO-MOVIMIENTOS-HIST.
+       COPY 'copybooks/MOVIMIENTOS.cpy' REPLACING REG-MOVIMIENTO BY
+           REG-MOVIMIENTO-HIST.
+
+       FD ARCHIVO-MOVIMIENTOS-TEMP.
+       COPY 'copybooks/MOVIMIENTOS.cpy' REPLACING REG-MOVIMIENTO BY
+           REG-MOVIMIENTO-TEMP.
+
+       FD ARCHIVO-AUDITORIA.
+       COPY 'copybooks/AUDITORIA.cpy'.
+
+       FD ARCHIVO-AUDITORIA-HIST.
+       COPY 'copybooks/AUDITORIA.cpy' REPLACING REG-AUDITORIA BY
+           REG-AUDITORIA-HIST.
+
+       FD ARCHIVO-AUDITORIA-TEMP.
+       COPY 'copybooks/AUDITORIA.cpy' REPLACING REG-AUDITORIA BY
+           REG-AUDITORIA-TEMP.
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'copybooks/CONSTANTES.cpy'.
+
+      *----------------------------------------------------------------
+      * Estados de archivo
+      *----------------------------------------------------------------
+       01 WS-FILE-STATUS.
+          05 WS-STAT-ORDENES          PIC X(2).
+          05 WS-STAT-ORDENES-HIST     PIC X(2).
+          05 WS-STAT-ORDENES-TEMP     PIC X(2).
+          05 WS-STAT-MOVS             PIC X(2).
+          05 WS-STAT-MOVS-HIST        PIC X(2).
+          05 WS-STAT-MOVS-TEMP        PIC X(2).
+          05 WS-STAT-AUDIT            PIC X(2).
+          05 WS-STAT-AUDIT-HIST       PIC X(2).
+          05 WS-STAT-AUDIT-TEMP       PIC X(2).
+
+      *----------------------------------------------------------------
+      * Plazo de retencion (dias) y fecha de corte
+      *----------------------------------------------------------------
+       01 WS-PARAMETROS.
+          05 WS-DIAS-RETENCION    PIC 9(5) VALUE 365.
+
+       01 WS-FECHA-HOY             PIC 9(8).
+       01 WS-FECHA-CORTE-NUM       PIC 9(8).
+       01 WS-FECHA-CORTE           PIC X(10).
+
+      *----------------------------------------------------------------
+      * Auxiliares
+      *----------------------------------------------------------------
+       01 WS-AUX.
+          05 WS-EOF-ARCHIVO       PIC X VALUE 'N'.
+             88 FIN-ARCHIVO          VALUE 'S'.
+
+      *----------------------------------------------------------------
+      * Contadores del resumen final
+      *----------------------------------------------------------------
+       01 WS-CONTADORES.
+          05 WS-TOTAL-ORD-LEIDOS  PIC 9(7) VALUE 0.
+          05 WS-TOTAL-ORD-ARCH    PIC 9(7) VALUE 0.
+          05 WS-TOTAL-MOV-LEIDOS  PIC 9(7) VALUE 0.
+          05 WS-TOTAL-MOV-ARCH    PIC 9(7) VALUE 0.
+          05 WS-TOTAL-AUD-LEIDOS  PIC 9(7) VALUE 0.
+          05 WS-TOTAL-AUD-ARCH    PIC 9(7) VALUE 0.
+
+       01 WS-LINEA PIC X(50)
+           VALUE '=================================================='.
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * 0000 - MAINLINE
+      *================================================================
+       0000-INICIO.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  ARCHIVO HISTORICO - BANCO ACH/TEF'
+           DISPLAY WS-LINEA
+
+           PERFORM 0100-OBTENER-FECHA-CORTE
+           PERFORM 1000-ARCHIVAR-ORDENES
+           PERFORM 2000-ARCHIVAR-MOVIMIENTOS
+           PERFORM 3000-ARCHIVAR-AUDITORIA
+           PERFORM 9800-MOSTRAR-RESUMEN
+           STOP RUN.
+
+      *================================================================
+      * 0100 - CALCULAR FECHA DE CORTE (HOY - WS-DIAS-RETENCION)
+      *================================================================
+       0100-OBTENER-FECHA-CORTE.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           COMPUTE WS-FECHA-CORTE-NUM =
+               FUNCTION INTEGER-OF-DATE(WS-FECHA-HOY)
+               - WS-DIAS-RETENCION
+
+           MOVE FUNCTION DATE-OF-INTEGER(WS-FECHA-CORTE-NUM)
+               TO WS-FECHA-CORTE-NUM
+
+           STRING WS-FECHA-CORTE-NUM(1:4) '-'
+                  WS-FECHA-CORTE-NUM(5:2) '-'
+                  WS-FECHA-CORTE-NUM(7:2)
+               DELIMITED SIZE INTO WS-FECHA-CORTE
+
+           DISPLAY '  Plazo de retencion: ' WS-DIAS-RETENCION ' dia(s)'
+           DISPLAY '  Se archivan renglones anteriores a: '
+               WS-FECHA-CORTE.
+
+      *================================================================
+      * 1000 - ARCHIVAR ORDENES_TRANSFERENCIA
+      *   Primera pasada: separa ORDENES.dat en historico (por
+      *   OT-FEC-CREACION anterior al corte) y temporal (el resto).
+      *   Segunda pasada: el temporal se copia de vuelta sobre
+      *   ORDENES.dat, que queda solo con los renglones vigentes.
+      *================================================================
+       1000-ARCHIVAR-ORDENES.
+           OPEN INPUT ARCHIVO-ORDENES
+           OPEN EXTEND ARCHIVO-ORDENES-HIST
+           IF WS-STAT-ORDENES-HIST = '35'
+               OPEN OUTPUT ARCHIVO-ORDENES-HIST
+               CLOSE ARCHIVO-ORDENES-HIST
+               OPEN EXTEND ARCHIVO-ORDENES-HIST
+           END-IF
+           OPEN OUTPUT ARCHIVO-ORDENES-TEMP
+
+           MOVE 'N' TO WS-EOF-ARCHIVO
+           PERFORM UNTIL FIN-ARCHIVO
+               READ ARCHIVO-ORDENES
+                   AT END MOVE 'S' TO WS-EOF-ARCHIVO
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-ORD-LEIDOS
+                       IF OT-FEC-CREACION OF REG-ORDEN < WS-FECHA-CORTE
+                           ADD 1 TO WS-TOTAL-ORD-ARCH
+                           WRITE REG-ORDEN-HIST FROM REG-ORDEN
+                       ELSE
+                           WRITE REG-ORDEN-TEMP FROM REG-ORDEN
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-ORDENES
+           CLOSE ARCHIVO-ORDENES-HIST
+           CLOSE ARCHIVO-ORDENES-TEMP
+
+           OPEN INPUT ARCHIVO-ORDENES-TEMP
+           OPEN OUTPUT ARCHIVO-ORDENES
+
+           MOVE 'N' TO WS-EOF-ARCHIVO
+           PERFORM UNTIL FIN-ARCHIVO
+               READ ARCHIVO-ORDENES-TEMP
+                   AT END MOVE 'S' TO WS-EOF-ARCHIVO
+                   NOT AT END
+                       WRITE REG-ORDEN FROM REG-ORDEN-TEMP
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-ORDENES-TEMP
+           CLOSE ARCHIVO-ORDENES.
+
+      *================================================================
+      * 2000 - ARCHIVAR MOVIMIENTOS_CUENTAS
+      *   Mismo esquema de dos pasadas que 1000, por MC-FEC-MOVIMIENTO.
+      *================================================================
+       2000-ARCHIVAR-MOVIMIENTOS.
+           OPEN INPUT ARCHIVO-MOVIMIENTOS
+           OPEN EXTEND ARCHIVO-MOVIMIENTOS-HIST
+           IF WS-STAT-MOVS-HIST = '35'
+               OPEN OUTPUT ARCHIVO-MOVIMIENTOS-HIST
+               CLOSE ARCHIVO-MOVIMIENTOS-HIST
+               OPEN EXTEND ARCHIVO-MOVIMIENTOS-HIST
+           END-IF
+           OPEN OUTPUT ARCHIVO-MOVIMIENTOS-TEMP
+
+           MOVE 'N' TO WS-EOF-ARCHIVO
+           PERFORM UNTIL FIN-ARCHIVO
+               READ ARCHIVO-MOVIMIENTOS
+                   AT END MOVE 'S' TO WS-EOF-ARCHIVO
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-MOV-LEIDOS
+                       IF MC-FEC-MOVIMIENTO OF REG-MOVIMIENTO
+                               < WS-FECHA-CORTE
+                           ADD 1 TO WS-TOTAL-MOV-ARCH
+                           WRITE REG-MOVIMIENTO-HIST FROM
+                               REG-MOVIMIENTO
+                       ELSE
+                           WRITE REG-MOVIMIENTO-TEMP FROM
+                               REG-MOVIMIENTO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-MOVIMIENTOS
+           CLOSE ARCHIVO-MOVIMIENTOS-HIST
+           CLOSE ARCHIVO-MOVIMIENTOS-TEMP
+
+           OPEN INPUT ARCHIVO-MOVIMIENTOS-TEMP
+           OPEN OUTPUT ARCHIVO-MOVIMIENTOS
+
+           MOVE 'N' TO WS-EOF-ARCHIVO
+           PERFORM UNTIL FIN-ARCHIVO
+               READ ARCHIVO-MOVIMIENTOS-TEMP
+                   AT END MOVE 'S' TO WS-EOF-ARCHIVO
+                   NOT AT END
+                       WRITE REG-MOVIMIENTO FROM REG-MOVIMIENTO-TEMP
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-MOVIMIENTOS-TEMP
+           CLOSE ARCHIVO-MOVIMIENTOS.
+
+      *================================================================
+      * 3000 - ARCHIVAR AUDITORIA_TRANSACCIONES
+      *   Mismo esquema de dos pasadas que 1000/2000, por
+      *   AT-FEC-TRANSAC.
+      *================================================================
+       3000-ARCHIVAR-AUDITORIA.
+           OPEN INPUT ARCHIVO-AUDITORIA
+           OPEN EXTEND ARCHIVO-AUDITORIA-HIST
+           IF WS-STAT-AUDIT-HIST = '35'
+               OPEN OUTPUT ARCHIVO-AUDITORIA-HIST
+               CLOSE ARCHIVO-AUDITORIA-HIST
+               OPEN EXTEND ARCHIVO-AUDITORIA-HIST
+           END-IF
+           OPEN OUTPUT ARCHIVO-AUDITORIA-TEMP
+
+           MOVE 'N' TO WS-EOF-ARCHIVO
+           PERFORM UNTIL FIN-ARCHIVO
+               READ ARCHIVO-AUDITORIA
+                   AT END MOVE 'S' TO WS-EOF-ARCHIVO
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-AUD-LEIDOS
+                       IF AT-FEC-TRANSAC OF REG-AUDITORIA
+                               < WS-FECHA-CORTE
+                           ADD 1 TO WS-TOTAL-AUD-ARCH
+                           WRITE REG-AUDITORIA-HIST FROM REG-AUDITORIA
+                       ELSE
+                           WRITE REG-AUDITORIA-TEMP FROM REG-AUDITORIA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-AUDITORIA
+           CLOSE ARCHIVO-AUDITORIA-HIST
+           CLOSE ARCHIVO-AUDITORIA-TEMP
+
+           OPEN INPUT ARCHIVO-AUDITORIA-TEMP
+           OPEN OUTPUT ARCHIVO-AUDITORIA
+
+           MOVE 'N' TO WS-EOF-ARCHIVO
+           PERFORM UNTIL FIN-ARCHIVO
+               READ ARCHIVO-AUDITORIA-TEMP
+                   AT END MOVE 'S' TO WS-EOF-ARCHIVO
+                   NOT AT END
+                       WRITE REG-AUDITORIA FROM REG-AUDITORIA-TEMP
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-AUDITORIA-TEMP
+           CLOSE ARCHIVO-AUDITORIA.
+
+      *================================================================
+      * 9800 - MOSTRAR RESUMEN DE LA CORRIDA
+      *================================================================
+       9800-MOSTRAR-RESUMEN.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  RESUMEN'
+           DISPLAY '  ORDENES     leidas/archivadas: '
+               WS-TOTAL-ORD-LEIDOS '/' WS-TOTAL-ORD-ARCH
+           DISPLAY '  MOVIMIENTOS leidos/archivados : '
+               WS-TOTAL-MOV-LEIDOS '/' WS-TOTAL-MOV-ARCH
+           DISPLAY '  AUDITORIA   leida/archivada   : '
+               WS-TOTAL-AUD-LEIDOS '/' WS-TOTAL-AUD-ARCH
+           DISPLAY WS-LINEA.
