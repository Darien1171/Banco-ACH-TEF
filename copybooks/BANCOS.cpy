@@ -0,0 +1,15 @@
+      *================================================================
+      * BANCOS.cpy - Estructura de registro DIRECTORIO_BANCOS
+      *   Tabla de bancos participantes en la red ACH/TEF. Antes de
+      *   tramitar cualquier transferencia se valida que SOL-COD-BCO-
+      *   DEST exista aqui y este activo.
+      *================================================================
+
+       01 REG-BANCO.
+          05 BN-COD-BANCO       PIC X(3).
+          05 BN-NOM-BANCO       PIC X(30).
+          05 BN-MCA-ACTIVA      PIC X(1).
+             *> S=Activo N=Inactivo
+          05 BN-COD-RUTA        PIC X(15).
+             *> Codigo de ruteo/enrutamiento ACH del banco
+          05 FILLER             PIC X(11).
