@@ -0,0 +1,348 @@
+      *================================================================
+      * LIB-BLOQUEOS.cbl - Liberador de Bloqueos Vencidos
+      * Proyecto 1: Sistema Interbancario Bancario
+      *
+      * Job nocturno de barrido. Recorre BLOQUEOS.dat buscando
+      * renglones en estado ACTIVO cuya fecha de bloqueo ya paso el
+      * plazo de vencimiento configurado (WS-DIAS-VENCIMIENTO), cruza
+      * cada uno contra ORDENES.dat para saber si la orden asociada
+      * llego a CONFIRMADA, y cierra el bloqueo:
+      *
+      *   - Orden CONFIRMADA  -> bloqueo pasa a EJECUTADO, se completa
+      *                          el descuento (equivalente a lo que
+      *                          9100-DESCUENTO-FINAL hace en MAIN-ACH)
+      *   - Orden sin confirmar
+      *     (o inexistente)   -> bloqueo pasa a LIBERADO, se restaura
+      *                          el monto retenido a CC-SAL-DISPONIBLE
+      *
+      * Cuando la orden asociada sigue en EST-ENVIADA (el banco destino
+      * nunca contesto dentro del plazo), 3000-BUSCAR-ORDEN la deja
+      * estampada en EST-TIMEOUT antes de liberar el bloqueo, para que
+      * CNF-CONFIRMACION.cbl ya no la encuentre si la confirmacion del
+      * banco destino llega tarde y no vuelva a descontar una cuenta
+      * que este job ya liquido.
+      *
+      * Sin este job, una corrida de MAIN-ACH que muere entre
+      * 8000-BLOQUEAR-FONDOS y 9100-DESCUENTO-FINAL deja el saldo del
+      * cliente retenido en CC-SAL-BLOQUEADO para siempre.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIB-BLOQUEOS.
+       AUTHOR. DARIEN.
+       DATE-WRITTEN. 2026-03-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARCHIVO-BLOQUEOS
+               ASSIGN TO 'data/BLOQUEOS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-BLOQUEOS.
+
+           SELECT ARCHIVO-ORDENES
+               ASSIGN TO 'data/ORDENES.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-ORDENES.
+
+           SELECT ARCHIVO-CUENTAS
+               ASSIGN TO 'data/CUENTAS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-COD-CUENTA
+               FILE STATUS IS WS-STAT-CUENTAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCHIVO-BLOQUEOS.
+       COPY 'copybooks/BLOQUEOS.cpy'.
+
+       FD ARCHIVO-ORDENES.
+       COPY 'copybooks/ORDENES.cpy'.
+
+       FD ARCHIVO-CUENTAS.
+       COPY 'copybooks/CUENTAS.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'copybooks/CONSTANTES.cpy'.
+
+      *----------------------------------------------------------------
+      * Estados de archivo
+      *----------------------------------------------------------------
+       01 WS-FILE-STATUS.
+          05 WS-STAT-BLOQUEOS     PIC X(2).
+          05 WS-STAT-ORDENES      PIC X(2).
+          05 WS-STAT-CUENTAS      PIC X(2).
+
+      *----------------------------------------------------------------
+      * Chequeo generico de estado de E/S: el que llama deja armados
+      * WS-CHK-ESTADO/WS-CHK-DESCRIPCION antes de invocar
+      * 9950-VERIFICAR-ESTADO-IO (igual que en MAIN-ACH).
+      *----------------------------------------------------------------
+       01 WS-CHK-IO.
+          05 WS-CHK-ESTADO        PIC X(2).
+          05 WS-CHK-DESCRIPCION   PIC X(40).
+
+      *----------------------------------------------------------------
+      * Parametro de edad de vencimiento (dias) y fecha de corte
+      *----------------------------------------------------------------
+       01 WS-PARAMETROS.
+          05 WS-DIAS-VENCIMIENTO  PIC 9(3) VALUE 1.
+
+       01 WS-FECHA-HOY             PIC 9(8).
+       01 WS-FECHA-CORTE-NUM       PIC 9(8).
+       01 WS-FECHA-CORTE           PIC X(10).
+
+      *----------------------------------------------------------------
+      * Auxiliares del bloqueo que se esta procesando
+      *----------------------------------------------------------------
+       01 WS-AUX.
+          05 WS-EOF-BLOQUEOS      PIC X VALUE 'N'.
+             88 FIN-BLOQUEOS         VALUE 'S'.
+          05 WS-EOF-ORDENES-LOCAL  PIC X VALUE 'N'.
+          05 WS-ORDEN-ENCONTRADA   PIC X VALUE 'N'.
+             88 ORDEN-ENCONTRADA     VALUE 'S'.
+          05 WS-CUENTA-ENCONTRADA  PIC X VALUE 'N'.
+             88 CUENTA-ENCONTRADA    VALUE 'S'.
+          05 WS-EST-ORDEN-HALLADA  PIC X(22).
+          05 WS-NUM-ORDEN-BUSCADA  PIC X(20).
+          05 WS-CTA-BUSCADA        PIC X(20).
+          05 WS-MTO-A-LIBERAR      PIC S9(13)V99.
+          05 WS-NUEVO-EST-BLOQUEO  PIC X(10).
+
+      *----------------------------------------------------------------
+      * Contadores del resumen final
+      *----------------------------------------------------------------
+       01 WS-CONTADORES.
+          05 WS-TOTAL-LEIDOS      PIC 9(7) VALUE 0.
+          05 WS-TOTAL-VENCIDOS    PIC 9(7) VALUE 0.
+          05 WS-TOTAL-EJECUTADOS  PIC 9(7) VALUE 0.
+          05 WS-TOTAL-LIBERADOS   PIC 9(7) VALUE 0.
+
+       01 WS-LINEA PIC X(50)
+           VALUE '=================================================='.
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * 0000 - MAINLINE
+      *================================================================
+       0000-INICIO.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  LIBERADOR DE BLOQUEOS VENCIDOS - BANCO ACH/TEF'
+           DISPLAY WS-LINEA
+
+           PERFORM 0100-OBTENER-FECHA-CORTE
+           PERFORM 0300-ABRIR-ARCHIVOS
+
+           MOVE 'N' TO WS-EOF-BLOQUEOS
+           PERFORM UNTIL FIN-BLOQUEOS
+               READ ARCHIVO-BLOQUEOS
+                   AT END MOVE 'S' TO WS-EOF-BLOQUEOS
+                   NOT AT END
+                       PERFORM 2000-PROCESAR-BLOQUEO
+               END-READ
+           END-PERFORM
+
+           PERFORM 9900-CERRAR-ARCHIVOS
+           PERFORM 9800-MOSTRAR-RESUMEN
+           STOP RUN.
+
+      *================================================================
+      * 0100 - CALCULAR FECHA DE CORTE (HOY - WS-DIAS-VENCIMIENTO)
+      *================================================================
+       0100-OBTENER-FECHA-CORTE.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+           COMPUTE WS-FECHA-CORTE-NUM =
+               FUNCTION INTEGER-OF-DATE(WS-FECHA-HOY)
+               - WS-DIAS-VENCIMIENTO
+
+           MOVE FUNCTION DATE-OF-INTEGER(WS-FECHA-CORTE-NUM)
+               TO WS-FECHA-CORTE-NUM
+
+           STRING WS-FECHA-CORTE-NUM(1:4) '-'
+                  WS-FECHA-CORTE-NUM(5:2) '-'
+                  WS-FECHA-CORTE-NUM(7:2)
+               DELIMITED SIZE INTO WS-FECHA-CORTE
+
+           DISPLAY '  Plazo de vencimiento: ' WS-DIAS-VENCIMIENTO
+               ' dia(s)'
+           DISPLAY '  Se liberan bloqueos ACTIVO anteriores a: '
+               WS-FECHA-CORTE.
+
+      *================================================================
+      * 0300 - ABRIR ARCHIVOS
+      *   BLOQUEOS se abre I-O para poder reescribir el estado del
+      *   renglon leido; ORDENES y CUENTAS se abren/cierran I-O por
+      *   bloqueo (ORDENES tambien puede necesitar REWRITE, ver 3000),
+      *   igual que las busquedas de MAIN-ACH.
+      *================================================================
+       0300-ABRIR-ARCHIVOS.
+           OPEN I-O ARCHIVO-BLOQUEOS.
+
+      *================================================================
+      * 2000 - PROCESAR UN RENGLON DE BLOQUEOS.dat
+      *================================================================
+       2000-PROCESAR-BLOQUEO.
+           ADD 1 TO WS-TOTAL-LEIDOS
+
+           IF BT-EST-BLOQUEO = BLQ-ACTIVO
+                   AND BT-FEC-BLOQUEO < WS-FECHA-CORTE
+               ADD 1 TO WS-TOTAL-VENCIDOS
+
+               MOVE BT-NUM-ORDEN TO WS-NUM-ORDEN-BUSCADA
+               PERFORM 3000-BUSCAR-ORDEN
+               PERFORM 4000-DETERMINAR-NUEVO-ESTADO
+
+               MOVE WS-NUEVO-EST-BLOQUEO TO BT-EST-BLOQUEO
+               REWRITE REG-BLOQUEO
+
+               MOVE BT-COD-CUENTA   TO WS-CTA-BUSCADA
+               MOVE BT-MTO-BLOQUEADO TO WS-MTO-A-LIBERAR
+               PERFORM 5000-LIQUIDAR-SALDO-CUENTA
+
+               IF WS-NUEVO-EST-BLOQUEO = BLQ-EJECUTADO
+                   ADD 1 TO WS-TOTAL-EJECUTADOS
+                   DISPLAY '  Bloqueo ' BT-NUM-BLOQUEO
+                       ' -> EJECUTADO (orden confirmada)'
+               ELSE
+                   ADD 1 TO WS-TOTAL-LIBERADOS
+                   DISPLAY '  Bloqueo ' BT-NUM-BLOQUEO
+                       ' -> LIBERADO (orden sin confirmar)'
+               END-IF
+           END-IF.
+
+      *================================================================
+      * 3000 - BUSCAR LA ORDEN ASOCIADA AL BLOQUEO
+      *   Se abre I-O (no INPUT) porque, si la orden todavia esta en
+      *   EST-ENVIADA, aqui mismo se reescribe a EST-TIMEOUT: de lo
+      *   contrario CNF-CONFIRMACION.cbl seguiria viendola como
+      *   pendiente y, si la confirmacion del banco destino llegara
+      *   despues de este barrido, volveria a descontar una cuenta
+      *   cuyo bloqueo este job ya liquido.
+      *================================================================
+       3000-BUSCAR-ORDEN.
+           MOVE 'N' TO WS-ORDEN-ENCONTRADA
+           MOVE SPACES TO WS-EST-ORDEN-HALLADA
+
+           OPEN I-O ARCHIVO-ORDENES
+           MOVE 'N' TO WS-EOF-ORDENES-LOCAL
+
+           PERFORM UNTIL WS-EOF-ORDENES-LOCAL = 'S'
+               READ ARCHIVO-ORDENES
+                   AT END MOVE 'S' TO WS-EOF-ORDENES-LOCAL
+                   NOT AT END
+                       IF OT-NUM-ORDEN = WS-NUM-ORDEN-BUSCADA
+                           MOVE 'S' TO WS-ORDEN-ENCONTRADA
+                           MOVE OT-EST-ORDEN TO WS-EST-ORDEN-HALLADA
+                           IF OT-EST-ORDEN = EST-ENVIADA
+                               MOVE EST-TIMEOUT TO OT-EST-ORDEN
+                               REWRITE REG-ORDEN
+                           END-IF
+                           MOVE 'S' TO WS-EOF-ORDENES-LOCAL
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-ORDENES.
+
+      *================================================================
+      * 4000 - DECIDIR EL NUEVO ESTADO DEL BLOQUEO
+      *================================================================
+       4000-DETERMINAR-NUEVO-ESTADO.
+           IF ORDEN-ENCONTRADA
+                   AND WS-EST-ORDEN-HALLADA = EST-CONFIRMADA
+               MOVE BLQ-EJECUTADO TO WS-NUEVO-EST-BLOQUEO
+           ELSE
+               MOVE BLQ-LIBERADO TO WS-NUEVO-EST-BLOQUEO
+           END-IF.
+
+      *================================================================
+      * 5000 - LIQUIDAR EL SALDO DE LA CUENTA DEL BLOQUEO
+      *   EJECUTADO: la orden ya fue confirmada por el banco destino;
+      *              se completa el debito (igual que 9100 en
+      *              MAIN-ACH) y se limpia el saldo bloqueado.
+      *   LIBERADO:  la orden nunca se confirmo; se devuelve el monto
+      *              retenido a CC-SAL-DISPONIBLE.
+      *================================================================
+       5000-LIQUIDAR-SALDO-CUENTA.
+           MOVE 'N' TO WS-CUENTA-ENCONTRADA
+
+           OPEN I-O ARCHIVO-CUENTAS
+           MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-CUENTAS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           MOVE WS-CTA-BUSCADA TO CC-COD-CUENTA
+
+           READ ARCHIVO-CUENTAS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CUENTA-ENCONTRADA
+
+                   IF WS-NUEVO-EST-BLOQUEO = BLQ-EJECUTADO
+                       SUBTRACT WS-MTO-A-LIBERAR FROM CC-SAL-TOTAL
+                   ELSE
+                       ADD WS-MTO-A-LIBERAR TO CC-SAL-DISPONIBLE
+                   END-IF
+                   SUBTRACT WS-MTO-A-LIBERAR FROM CC-SAL-BLOQUEADO
+
+                   REWRITE REG-CUENTA
+                   MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+                   MOVE 'REESCRIBIR CUENTA (LIQUIDAR BLOQUEO)'
+                       TO WS-CHK-DESCRIPCION
+                   PERFORM 9950-VERIFICAR-ESTADO-IO
+           END-READ
+
+           CLOSE ARCHIVO-CUENTAS.
+
+      *================================================================
+      * 9800 - MOSTRAR RESUMEN DE LA CORRIDA
+      *================================================================
+       9800-MOSTRAR-RESUMEN.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  RESUMEN'
+           DISPLAY '  Renglones leidos     : ' WS-TOTAL-LEIDOS
+           DISPLAY '  Bloqueos vencidos     : ' WS-TOTAL-VENCIDOS
+           DISPLAY '  Pasados a EJECUTADO   : ' WS-TOTAL-EJECUTADOS
+           DISPLAY '  Pasados a LIBERADO    : ' WS-TOTAL-LIBERADOS
+           DISPLAY WS-LINEA.
+
+      *================================================================
+      * 9900 - CERRAR ARCHIVOS
+      *================================================================
+       9900-CERRAR-ARCHIVOS.
+           CLOSE ARCHIVO-BLOQUEOS.
+
+      *================================================================
+      * 9950 - VERIFICAR ESTADO DE UNA OPERACION DE E/S
+      *   Chequeo generico de FILE STATUS, igual que 9950-VERIFICAR-
+      *   ESTADO-IO en MAIN-ACH. El que llama deja armados
+      *   WS-CHK-ESTADO (el WS-STAT-* del archivo) y
+      *   WS-CHK-DESCRIPCION antes de invocar este parrafo. '00' es
+      *   exitoso; cualquier otro codigo es un error fatal de E/S que
+      *   detiene la corrida, para no dejar un bloqueo marcado
+      *   EJECUTADO/LIBERADO sin que el saldo de la cuenta realmente
+      *   se haya movido.
+      *================================================================
+       9950-VERIFICAR-ESTADO-IO.
+           IF WS-CHK-ESTADO NOT = '00'
+               DISPLAY ' '
+               DISPLAY '  *** ERROR FATAL DE E/S ***'
+               DISPLAY '  Operacion : ' WS-CHK-DESCRIPCION
+               DISPLAY '  Codigo    : ' WS-CHK-ESTADO
+               STOP RUN
+           END-IF.
