@@ -0,0 +1,341 @@
+      *================================================================
+      * MNT-CUENTA.cbl - Congelar/Descongelar y Activar/Desactivar
+      * una Cuenta
+      * Proyecto 1: Sistema Interbancario Bancario
+      *
+      * CC-MCA-ACTIVA y CC-MCA-CONGELADA en CUENTAS.cpy ya las leen
+      * 1000-VALIDAR-CUENTA-ORIGEN y 2000-VALIDAR-CUENTA-DESTINO en
+      * MAIN-ACH para rechazar transferencias, pero nada en el sistema
+      * las pone en un valor distinto al de creacion de la cuenta -
+      * no hay forma de congelar una cuenta bajo investigacion,
+      * descongelarla una vez aclarado el caso, o desactivar/reactivar
+      * una cuenta cerrada, salvo editando CUENTAS.dat a mano. Este
+      * programa busca una REG-CUENTA por CC-COD-CUENTA y voltea la
+      * marca que el operador elija, exigiendo un codigo de
+      * autorizacion y una razon antes de aplicar el cambio, y deja
+      * constancia en AUDITORIA.dat de quien lo autorizo y por que.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MNT-CUENTA.
+       AUTHOR. DARIEN.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARCHIVO-CUENTAS
+               ASSIGN TO 'data/CUENTAS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-COD-CUENTA
+               FILE STATUS IS WS-STAT-CUENTAS.
+
+           SELECT ARCHIVO-AUDITORIA
+               ASSIGN TO 'data/AUDITORIA.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-AUDIT.
+
+           SELECT ARCHIVO-SECUENCIA
+               ASSIGN TO 'data/SECUENCIA.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-CLAVE
+               FILE STATUS IS WS-STAT-SECUENCIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCHIVO-CUENTAS.
+       COPY 'copybooks/CUENTAS.cpy'.
+
+       FD ARCHIVO-AUDITORIA.
+       COPY 'copybooks/AUDITORIA.cpy'.
+
+       FD ARCHIVO-SECUENCIA.
+       COPY 'copybooks/SECUENCIA.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'copybooks/CONSTANTES.cpy'.
+
+       COPY 'copybooks/AUDITORIA.cpy'
+           REPLACING REG-AUDITORIA BY WS-AUDIT-NUEVO.
+
+      *----------------------------------------------------------------
+      * Estados de archivo
+      *----------------------------------------------------------------
+       01 WS-FILE-STATUS.
+          05 WS-STAT-CUENTAS      PIC X(2).
+          05 WS-STAT-AUDIT        PIC X(2).
+          05 WS-STAT-SECUENCIA    PIC X(2).
+
+      *----------------------------------------------------------------
+      * Fecha y hora del sistema
+      *----------------------------------------------------------------
+       01 WS-FECHA-HOY.
+          05 WS-ANO               PIC 9(4).
+          05 WS-MES                PIC 9(2).
+          05 WS-DIA                PIC 9(2).
+       01 WS-HORA-ACTUAL.
+          05 WS-HH                 PIC 9(2).
+          05 WS-MM                 PIC 9(2).
+          05 WS-SS                 PIC 9(2).
+          05 WS-CC                 PIC 9(2).
+
+       01 WS-FECHA-STR             PIC X(10).
+       01 WS-HORA-STR              PIC X(8).
+       01 WS-FECHA-COMPACTA        PIC X(8).
+
+      *----------------------------------------------------------------
+      * Consecutivo diario de auditoria
+      *----------------------------------------------------------------
+       01 WS-SEC-TIPO              PIC X(3).
+       01 WS-SEC-VALOR             PIC 9(5).
+       01 WS-NUM-AUDIT             PIC X(20).
+
+      *----------------------------------------------------------------
+      * Opcion elegida por el operador
+      *----------------------------------------------------------------
+       01 WS-OPCION                PIC X(1).
+          88 OPCION-CONGELAR          VALUE '1'.
+          88 OPCION-DESCONGELAR       VALUE '2'.
+          88 OPCION-DESACTIVAR        VALUE '3'.
+          88 OPCION-ACTIVAR           VALUE '4'.
+          88 OPCION-CANCELAR          VALUE '5'.
+
+      *----------------------------------------------------------------
+      * Datos capturados
+      *----------------------------------------------------------------
+       01 WS-COD-CTA-BUSCADA       PIC X(20).
+       01 WS-COD-AUTORIZA          PIC X(10).
+       01 WS-MOTIVO-AUTORIZA       PIC X(100).
+       01 WS-ESTADO-FINAL-AUD      PIC X(20).
+
+      *----------------------------------------------------------------
+      * Auxiliares
+      *----------------------------------------------------------------
+       01 WS-AUX.
+          05 WS-CUENTA-ENCONTRADA  PIC X VALUE 'N'.
+             88 CUENTA-ENCONTRADA     VALUE 'S'.
+
+       01 WS-DISP-MONTO PIC ZZ.ZZZ.ZZZ.ZZZ,99.
+
+       01 WS-LINEA PIC X(50)
+           VALUE '=================================================='.
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * 0000 - MAINLINE
+      *================================================================
+       0000-INICIO.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  MANTENIMIENTO DE ESTADO DE CUENTA'
+           DISPLAY WS-LINEA
+
+           PERFORM 0100-OBTENER-FECHA-HORA
+           PERFORM 0300-ABRIR-ARCHIVOS
+           PERFORM 1000-BUSCAR-CUENTA
+
+           IF NOT CUENTA-ENCONTRADA
+               DISPLAY ' '
+               DISPLAY '  ERROR: No existe una cuenta con ese codigo.'
+           ELSE
+               PERFORM 1100-MOSTRAR-CUENTA
+               PERFORM 2000-CAPTURAR-OPCION
+
+               IF WS-OPCION < '1' OR WS-OPCION > '5'
+                   DISPLAY ' '
+                   DISPLAY '  ERROR: Opcion invalida, no se aplico '
+                       'ningun cambio.'
+               ELSE
+                   IF NOT OPCION-CANCELAR
+                       PERFORM 2100-CAPTURAR-AUTORIZACION
+
+                       IF WS-COD-AUTORIZA = SPACES
+                           DISPLAY ' '
+                           DISPLAY '  ERROR: Se requiere codigo de '
+                               'supervisor que autorice el cambio; no '
+                               'se aplico ningun cambio.'
+                       ELSE
+                           PERFORM 3000-APLICAR-CAMBIO
+                           PERFORM 9100-REGISTRAR-AUDITORIA
+                           DISPLAY ' '
+                           DISPLAY '  Cuenta ' WS-COD-CTA-BUSCADA
+                               ' actualizada.'
+                       END-IF
+                   ELSE
+                       DISPLAY ' '
+                       DISPLAY '  Sin cambios.'
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM 9900-CERRAR-ARCHIVOS
+           STOP RUN.
+
+      *================================================================
+      * 0100 - OBTENER FECHA Y HORA DEL SISTEMA
+      *================================================================
+       0100-OBTENER-FECHA-HORA.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-ACTUAL FROM TIME
+
+           STRING WS-ANO '-' WS-MES '-' WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-STR
+           STRING WS-HH ':' WS-MM ':' WS-SS
+               DELIMITED SIZE INTO WS-HORA-STR
+           STRING WS-ANO WS-MES WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-COMPACTA.
+
+      *================================================================
+      * 0150 - OBTENER SIGUIENTE CONSECUTIVO DIARIO
+      *================================================================
+       0150-SIGUIENTE-SECUENCIA.
+           MOVE WS-FECHA-COMPACTA TO SC-FECHA
+           MOVE WS-SEC-TIPO TO SC-TIPO
+
+           READ ARCHIVO-SECUENCIA
+               INVALID KEY
+                   MOVE 1 TO SC-ULTIMO-NUM
+                   WRITE REG-SECUENCIA
+               NOT INVALID KEY
+                   ADD 1 TO SC-ULTIMO-NUM
+                   REWRITE REG-SECUENCIA
+           END-READ
+
+           MOVE SC-ULTIMO-NUM TO WS-SEC-VALOR.
+
+      *================================================================
+      * 0300 - ABRIR ARCHIVOS
+      *   CUENTAS se abre I-O para poder reescribir la marca una vez
+      *   localizada la cuenta.
+      *================================================================
+       0300-ABRIR-ARCHIVOS.
+           OPEN I-O ARCHIVO-CUENTAS
+
+           OPEN EXTEND ARCHIVO-AUDITORIA
+
+           OPEN I-O ARCHIVO-SECUENCIA
+           IF WS-STAT-SECUENCIA = '35'
+               OPEN OUTPUT ARCHIVO-SECUENCIA
+               CLOSE ARCHIVO-SECUENCIA
+               OPEN I-O ARCHIVO-SECUENCIA
+           END-IF.
+
+      *================================================================
+      * 1000 - BUSCAR LA CUENTA
+      *   Deja ARCHIVO-CUENTAS posicionado en el renglon encontrado
+      *   para que 3000-APLICAR-CAMBIO pueda hacer REWRITE.
+      *================================================================
+       1000-BUSCAR-CUENTA.
+           DISPLAY ' '
+           DISPLAY '  Codigo de cuenta: ' WITH NO ADVANCING
+           ACCEPT WS-COD-CTA-BUSCADA
+
+           MOVE 'N' TO WS-CUENTA-ENCONTRADA
+           MOVE WS-COD-CTA-BUSCADA TO CC-COD-CUENTA
+
+           READ ARCHIVO-CUENTAS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CUENTA-ENCONTRADA
+           END-READ.
+
+      *================================================================
+      * 1100 - MOSTRAR EL ESTADO ACTUAL DE LA CUENTA
+      *================================================================
+       1100-MOSTRAR-CUENTA.
+           DISPLAY ' '
+           DISPLAY '  Cuenta        : ' CC-COD-CUENTA
+           DISPLAY '  Cliente       : ' CC-NOM-CLIENTE
+           DISPLAY '  Cuenta activa   : ' CC-MCA-ACTIVA
+           DISPLAY '  Cuenta congelada: ' CC-MCA-CONGELADA.
+
+      *================================================================
+      * 2000 - CAPTURAR LA OPCION DEL OPERADOR
+      *================================================================
+       2000-CAPTURAR-OPCION.
+           DISPLAY ' '
+           DISPLAY '  1. Congelar cuenta'
+           DISPLAY '  2. Descongelar cuenta'
+           DISPLAY '  3. Desactivar cuenta'
+           DISPLAY '  4. Activar cuenta'
+           DISPLAY '  5. Cancelar, sin cambios'
+           DISPLAY '  Opcion: ' WITH NO ADVANCING
+           ACCEPT WS-OPCION.
+
+      *================================================================
+      * 2100 - CAPTURAR LA AUTORIZACION DEL CAMBIO
+      *================================================================
+       2100-CAPTURAR-AUTORIZACION.
+           DISPLAY '  Codigo del supervisor que autoriza: '
+               WITH NO ADVANCING
+           ACCEPT WS-COD-AUTORIZA
+           DISPLAY '  Razon del cambio: ' WITH NO ADVANCING
+           ACCEPT WS-MOTIVO-AUTORIZA.
+
+      *================================================================
+      * 3000 - APLICAR EL CAMBIO ELEGIDO Y REESCRIBIR LA CUENTA
+      *================================================================
+       3000-APLICAR-CAMBIO.
+           EVALUATE TRUE
+               WHEN OPCION-CONGELAR
+                   MOVE 'S' TO CC-MCA-CONGELADA
+                   MOVE 'CUENTA_CONGELADA' TO WS-ESTADO-FINAL-AUD
+               WHEN OPCION-DESCONGELAR
+                   MOVE 'N' TO CC-MCA-CONGELADA
+                   MOVE 'CUENTA_DESCONGELADA' TO WS-ESTADO-FINAL-AUD
+               WHEN OPCION-DESACTIVAR
+                   MOVE 'N' TO CC-MCA-ACTIVA
+                   MOVE 'CUENTA_DESACTIVADA' TO WS-ESTADO-FINAL-AUD
+               WHEN OPCION-ACTIVAR
+                   MOVE 'S' TO CC-MCA-ACTIVA
+                   MOVE 'CUENTA_ACTIVADA' TO WS-ESTADO-FINAL-AUD
+           END-EVALUATE
+
+           REWRITE REG-CUENTA.
+
+      *================================================================
+      * 9100 - REGISTRAR EL CAMBIO EN AUDITORIA
+      *================================================================
+       9100-REGISTRAR-AUDITORIA.
+           MOVE 'AUD' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'AUD' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-AUDIT
+
+           MOVE WS-NUM-AUDIT TO AT-NUM-AUDITORIA OF WS-AUDIT-NUEVO
+           MOVE SPACES TO AT-NUM-ORDEN OF WS-AUDIT-NUEVO
+           MOVE WS-FECHA-STR TO AT-FEC-TRANSAC OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-INICIO OF WS-AUDIT-NUEVO
+           MOVE WS-HORA-STR TO AT-HOA-FIN OF WS-AUDIT-NUEVO
+           MOVE 'MANTENIMIENTO_CUENTA' TO AT-TIP-TRANSAC
+               OF WS-AUDIT-NUEVO
+           MOVE WS-COD-AUTORIZA TO AT-COD-USUARIO OF WS-AUDIT-NUEVO
+           MOVE 'MNT_CUENTA' TO AT-TERMINAL OF WS-AUDIT-NUEVO
+           MOVE WS-ESTADO-FINAL-AUD TO AT-ESTADO-FINAL
+               OF WS-AUDIT-NUEVO
+           MOVE ZERO TO AT-MTO-PROCESADO OF WS-AUDIT-NUEVO
+
+           STRING 'Cuenta ' WS-COD-CTA-BUSCADA ': ' WS-MOTIVO-AUTORIZA
+               DELIMITED SIZE INTO AT-OBSERVACION OF WS-AUDIT-NUEVO
+
+           WRITE REG-AUDITORIA FROM WS-AUDIT-NUEVO.
+
+      *================================================================
+      * 9900 - CERRAR ARCHIVOS
+      *================================================================
+       9900-CERRAR-ARCHIVOS.
+           CLOSE ARCHIVO-CUENTAS
+           CLOSE ARCHIVO-AUDITORIA
+           CLOSE ARCHIVO-SECUENCIA.
