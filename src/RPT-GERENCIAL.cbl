@@ -0,0 +1,345 @@
+      *================================================================
+      * RPT-GERENCIAL.cbl - Reporte Gerencial de Volumen ACH Diario
+      * Proyecto 1: Sistema Interbancario Bancario
+      *
+      * Hoy la unica manera de ver que hizo el sistema en un dia es
+      * leer ORDENES.dat o AUDITORIA.dat renglon por renglon. Este
+      * programa pide la fecha del reporte y arma, en una sola corrida,
+      * el resumen que un supervisor pide todos los dias: cantidad y
+      * valor total de ordenes creadas, el desglose de AUDITORIA.dat
+      * por AT-ESTADO-FINAL (EXITOSA/SOSPECHOSA/RECHAZADA/ENVIADA/
+      * PROGRAMADA), la comision cobrada en las ordenes que llegaron a
+      * confirmarse, y el volumen por banco destino. El desglose por
+      * banco reutiliza la misma tecnica de GEN-LIQUIDACION: un barrido
+      * completo de ORDENES.dat por cada banco activo de BANCOS.dat, en
+      * vez de armar una tabla en memoria. OT-MTO-TRANSF queda en la
+      * moneda original de cada orden, asi que tanto el total del dia
+      * como el desglose por banco pasan cada monto a COP con
+      * 9700-CONVERTIR-MONTO-COP (misma TASAS-CAMBIO que
+      * GEN-LIQUIDACION) antes de acumularlo.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPT-GERENCIAL.
+       AUTHOR. DARIEN.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARCHIVO-BANCOS
+               ASSIGN TO 'data/BANCOS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-BANCOS.
+
+           SELECT ARCHIVO-ORDENES
+               ASSIGN TO 'data/ORDENES.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-ORDENES.
+
+           SELECT ARCHIVO-AUDITORIA
+               ASSIGN TO 'data/AUDITORIA.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCHIVO-BANCOS.
+       COPY 'copybooks/BANCOS.cpy'.
+
+       FD ARCHIVO-ORDENES.
+       COPY 'copybooks/ORDENES.cpy'.
+
+       FD ARCHIVO-AUDITORIA.
+       COPY 'copybooks/AUDITORIA.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'copybooks/CONSTANTES.cpy'.
+
+       01 WS-FILE-STATUS.
+          05 WS-STAT-BANCOS       PIC X(2).
+          05 WS-STAT-ORDENES      PIC X(2).
+          05 WS-STAT-AUDITORIA    PIC X(2).
+
+       01 WS-CRITERIOS.
+          05 WS-FEC-REPORTE       PIC X(10).
+
+       01 WS-AUX.
+          05 WS-EOF-ORDENES       PIC X VALUE 'N'.
+             88 FIN-ORDENES          VALUE 'S'.
+          05 WS-EOF-AUDITORIA     PIC X VALUE 'N'.
+             88 FIN-AUDITORIA        VALUE 'S'.
+          05 WS-EOF-BANCOS        PIC X VALUE 'N'.
+             88 FIN-BANCOS           VALUE 'S'.
+          05 WS-HAY-ORD-BANCO     PIC X VALUE 'N'.
+             88 HAY-ORDENES-BANCO    VALUE 'S'.
+
+       01 WS-CONTADORES-ORDENES.
+          05 WS-TOTAL-ORDENES     PIC 9(7)      VALUE ZERO.
+          05 WS-TOTAL-VALOR       PIC S9(13)V99 VALUE ZERO.
+          05 WS-TOTAL-COMISION    PIC S9(13)V99 VALUE ZERO.
+
+       01 WS-TASA-CAMBIO          PIC 9(7).
+       01 WS-MTO-TRANSF-COP       PIC 9(15)V99.
+
+       01 WS-CONTADORES-AUDITORIA.
+          05 WS-CANT-EXITOSA      PIC 9(7) VALUE ZERO.
+          05 WS-CANT-SOSPECHOSA   PIC 9(7) VALUE ZERO.
+          05 WS-CANT-RECHAZADA    PIC 9(7) VALUE ZERO.
+          05 WS-CANT-ENVIADA      PIC 9(7) VALUE ZERO.
+          05 WS-CANT-PROGRAMADA   PIC 9(7) VALUE ZERO.
+          05 WS-CANT-OTRAS        PIC 9(7) VALUE ZERO.
+
+       01 WS-CONTADORES-BANCO.
+          05 WS-CANT-ORD-BANCO    PIC 9(7)      VALUE ZERO.
+          05 WS-VALOR-ORD-BANCO   PIC S9(13)V99 VALUE ZERO.
+
+       01 WS-DISP-MONTO           PIC -ZZ.ZZZ.ZZZ.ZZZ,99.
+
+       01 WS-LINEA PIC X(60)
+           VALUE '=================================================='.
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * 0000 - MAINLINE
+      *================================================================
+       0000-INICIO.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  REPORTE GERENCIAL DE VOLUMEN ACH DIARIO'
+           DISPLAY WS-LINEA
+
+           PERFORM 0200-CAPTURAR-FECHA
+           PERFORM 1000-PROCESAR-ORDENES
+           PERFORM 2000-PROCESAR-AUDITORIA
+           PERFORM 3000-PROCESAR-BANCOS
+           PERFORM 9800-MOSTRAR-RESUMEN
+
+           STOP RUN.
+
+      *================================================================
+      * 0200 - CAPTURAR LA FECHA DEL REPORTE
+      *================================================================
+       0200-CAPTURAR-FECHA.
+           DISPLAY ' '
+           DISPLAY '  Fecha del reporte (YYYY-MM-DD): '
+               WITH NO ADVANCING
+           ACCEPT WS-FEC-REPORTE.
+
+      *================================================================
+      * 1000 - PROCESAR ORDENES.dat
+      *   Cantidad y valor de las ordenes creadas ese dia, mas la
+      *   comision de las que llegaron a EST-CONFIRMADA (la unica que
+      *   de verdad quedo contabilizada, ver 9210-CONTABILIZAR-ASIENTO
+      *   en MAIN-ACH y CNF-CONFIRMACION).
+      *================================================================
+       1000-PROCESAR-ORDENES.
+           OPEN INPUT ARCHIVO-ORDENES
+           IF WS-STAT-ORDENES NOT = '00'
+               DISPLAY '  ERROR ABRIENDO ORDENES.dat: ' WS-STAT-ORDENES
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-EOF-ORDENES
+           PERFORM UNTIL FIN-ORDENES
+               READ ARCHIVO-ORDENES
+                   AT END MOVE 'S' TO WS-EOF-ORDENES
+                   NOT AT END
+                       IF OT-FEC-CREACION = WS-FEC-REPORTE
+                           PERFORM 1100-ACUMULAR-ORDEN
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-ORDENES.
+
+      *================================================================
+      * 1100 - ACUMULAR UNA ORDEN DEL DIA
+      *   OT-MTO-TRANSF queda en la moneda original de la orden
+      *   (OT-TIP-MONEDA), asi que hay que pasarla a COP con
+      *   9700-CONVERTIR-MONTO-COP antes de sumarla al total del dia;
+      *   de lo contrario un dia con ordenes en varias monedas mezcla
+      *   COP con USD/EUR como si fueran la misma unidad.
+      *================================================================
+       1100-ACUMULAR-ORDEN.
+           ADD 1 TO WS-TOTAL-ORDENES
+
+           PERFORM 9700-CONVERTIR-MONTO-COP
+           ADD WS-MTO-TRANSF-COP TO WS-TOTAL-VALOR
+
+           IF OT-EST-ORDEN = EST-CONFIRMADA
+               ADD OT-MTO-COMISION TO WS-TOTAL-COMISION
+           END-IF.
+
+      *================================================================
+      * 2000 - PROCESAR AUDITORIA.dat
+      *   Solo interesan los renglones de transferencia/confirmacion
+      *   ACH; AUDITORIA.dat tambien recibe renglones de mantenimiento
+      *   de cuentas y limites (MNT-CUENTA, MNT-LIMITES) que no son
+      *   volumen ACH del dia.
+      *================================================================
+       2000-PROCESAR-AUDITORIA.
+           OPEN INPUT ARCHIVO-AUDITORIA
+           IF WS-STAT-AUDITORIA NOT = '00'
+               DISPLAY '  ERROR ABRIENDO AUDITORIA.dat: '
+                   WS-STAT-AUDITORIA
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-EOF-AUDITORIA
+           PERFORM UNTIL FIN-AUDITORIA
+               READ ARCHIVO-AUDITORIA
+                   AT END MOVE 'S' TO WS-EOF-AUDITORIA
+                   NOT AT END
+                       IF AT-FEC-TRANSAC = WS-FEC-REPORTE
+                               AND (AT-TIP-TRANSAC = 'TRANSFERENCIA_ACH'
+                               OR AT-TIP-TRANSAC = 'CONFIRMACION_ACH')
+                           PERFORM 2100-CLASIFICAR-AUDITORIA
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-AUDITORIA.
+
+      *================================================================
+      * 2100 - CLASIFICAR UN RENGLON DE AUDITORIA POR SU ESTADO FINAL
+      *================================================================
+       2100-CLASIFICAR-AUDITORIA.
+           EVALUATE AT-ESTADO-FINAL
+               WHEN 'EXITOSA'
+                   ADD 1 TO WS-CANT-EXITOSA
+               WHEN 'SOSPECHOSA'
+                   ADD 1 TO WS-CANT-SOSPECHOSA
+               WHEN 'RECHAZADA'
+                   ADD 1 TO WS-CANT-RECHAZADA
+               WHEN 'ENVIADA'
+                   ADD 1 TO WS-CANT-ENVIADA
+               WHEN 'PROGRAMADA'
+                   ADD 1 TO WS-CANT-PROGRAMADA
+               WHEN OTHER
+                   ADD 1 TO WS-CANT-OTRAS
+           END-EVALUATE.
+
+      *================================================================
+      * 3000 - DESGLOSE POR BANCO DESTINO
+      *   Un barrido completo de ORDENES.dat por cada banco activo de
+      *   BANCOS.dat, igual que 2100-PROCESAR-LOTE-BANCO en
+      *   GEN-LIQUIDACION.
+      *================================================================
+       3000-PROCESAR-BANCOS.
+           OPEN INPUT ARCHIVO-BANCOS
+           IF WS-STAT-BANCOS NOT = '00'
+               DISPLAY '  ERROR ABRIENDO BANCOS.dat: ' WS-STAT-BANCOS
+               STOP RUN
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  VOLUMEN POR BANCO DESTINO'
+           DISPLAY WS-LINEA
+
+           MOVE 'N' TO WS-EOF-BANCOS
+           PERFORM UNTIL FIN-BANCOS
+               READ ARCHIVO-BANCOS
+                   AT END MOVE 'S' TO WS-EOF-BANCOS
+                   NOT AT END
+                       IF BN-MCA-ACTIVA = FLAG-SI
+                           PERFORM 3100-PROCESAR-BANCO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-BANCOS.
+
+      *================================================================
+      * 3100 - ACUMULAR EL VOLUMEN DE UN BANCO DESTINO
+      *================================================================
+       3100-PROCESAR-BANCO.
+           MOVE ZERO TO WS-CANT-ORD-BANCO
+           MOVE ZERO TO WS-VALOR-ORD-BANCO
+           MOVE 'N' TO WS-HAY-ORD-BANCO
+
+           OPEN INPUT ARCHIVO-ORDENES
+           IF WS-STAT-ORDENES NOT = '00'
+               DISPLAY '  ERROR ABRIENDO ORDENES.dat: ' WS-STAT-ORDENES
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-EOF-ORDENES
+           PERFORM UNTIL FIN-ORDENES
+               READ ARCHIVO-ORDENES
+                   AT END MOVE 'S' TO WS-EOF-ORDENES
+                   NOT AT END
+                       IF OT-COD-BCO-DEST = BN-COD-BANCO
+                               AND OT-FEC-CREACION = WS-FEC-REPORTE
+                           MOVE 'S' TO WS-HAY-ORD-BANCO
+                           ADD 1 TO WS-CANT-ORD-BANCO
+                           PERFORM 9700-CONVERTIR-MONTO-COP
+                           ADD WS-MTO-TRANSF-COP TO WS-VALOR-ORD-BANCO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-ORDENES
+
+           IF HAY-ORDENES-BANCO
+               MOVE WS-VALOR-ORD-BANCO TO WS-DISP-MONTO
+               DISPLAY '  ' BN-COD-BANCO ' ' BN-NOM-BANCO
+               DISPLAY '      Ordenes: ' WS-CANT-ORD-BANCO
+                   '   Valor: $' WS-DISP-MONTO
+           END-IF.
+
+      *================================================================
+      * 9700 - CONVERTIR OT-MTO-TRANSF A SU EQUIVALENTE EN COP
+      *   Misma tabla TASAS-CAMBIO y tecnica que 2350-CONVERTIR-MONTO-
+      *   COP en GEN-LIQUIDACION y 3500-CONVERTIR-MONEDA en MAIN-ACH.
+      *================================================================
+       9700-CONVERTIR-MONTO-COP.
+           EVALUATE OT-TIP-MONEDA
+               WHEN MON-USD
+                   MOVE TC-USD TO WS-TASA-CAMBIO
+               WHEN MON-EUR
+                   MOVE TC-EUR TO WS-TASA-CAMBIO
+               WHEN OTHER
+                   MOVE TC-COP TO WS-TASA-CAMBIO
+           END-EVALUATE
+
+           COMPUTE WS-MTO-TRANSF-COP ROUNDED =
+               OT-MTO-TRANSF * WS-TASA-CAMBIO.
+
+      *================================================================
+      * 9800 - MOSTRAR EL RESUMEN GERENCIAL
+      *================================================================
+       9800-MOSTRAR-RESUMEN.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  RESUMEN DEL DIA ' WS-FEC-REPORTE
+           DISPLAY WS-LINEA
+           DISPLAY '  Ordenes creadas      : ' WS-TOTAL-ORDENES
+
+           MOVE WS-TOTAL-VALOR TO WS-DISP-MONTO
+           DISPLAY '  Valor total          : $' WS-DISP-MONTO
+
+           MOVE WS-TOTAL-COMISION TO WS-DISP-MONTO
+           DISPLAY '  Comision cobrada     : $' WS-DISP-MONTO
+
+           DISPLAY ' '
+           DISPLAY '  Por estado final (auditoria):'
+           DISPLAY '      EXITOSA          : ' WS-CANT-EXITOSA
+           DISPLAY '      SOSPECHOSA       : ' WS-CANT-SOSPECHOSA
+           DISPLAY '      RECHAZADA        : ' WS-CANT-RECHAZADA
+           DISPLAY '      ENVIADA          : ' WS-CANT-ENVIADA
+           DISPLAY '      PROGRAMADA       : ' WS-CANT-PROGRAMADA
+           DISPLAY '      OTRAS            : ' WS-CANT-OTRAS
+           DISPLAY WS-LINEA.
