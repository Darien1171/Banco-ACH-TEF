@@ -0,0 +1,630 @@
+      *================================================================
+      * REV-ORDEN.cbl - Reverso de una Orden de Transferencia
+      * Proyecto 1: Sistema Interbancario Bancario
+      *
+      * Programa interactivo de uso ocasional: el operador entrega el
+      * OT-NUM-ORDEN de una transferencia ya CONFIRMADA (por reclamo
+      * del cliente o aviso posterior del banco destino de que la
+      * cuenta estaba cerrada) y el programa:
+      *
+      *   - vuelve a acreditar CC-SAL-TOTAL/CC-SAL-DISPONIBLE de la
+      *     cuenta origen por el monto total que se habia descontado
+      *     (OT-MTO-TOTAL, igual a lo que 9100-DESCUENTO-FINAL restó
+      *     en MAIN-ACH);
+      *   - graba un REG-MOVIMIENTO con MC-TIP-MOVIMIENTO = MOV-REVERSO
+      *     referenciando el mismo OT-NUM-ORDEN, con monto positivo;
+      *   - contabiliza el asiento de partida doble que deshace el que
+      *     dejo MAIN-ACH (o CNF-CONFIRMACION) al liquidar la orden;
+      *   - deja la orden en un nuevo estado EST-REVERSADA para que no
+      *     se pueda reversar dos veces;
+      *   - exige codigo de supervisor que autorice el reverso y deja
+      *     el renglon correspondiente en AUDITORIA.dat, igual que
+      *     MNT-LIMITES/MNT-CUENTA/SUP-RETENIDAS con cualquier cambio
+      *     que mueva dinero.
+      *
+      * Solo aplica a ordenes CONFIRMADA; una orden RECHAZADA o
+      * TIMEOUT nunca llego a descontarse de la cuenta origen, asi
+      * que no hay nada que reversar en esos estados.
+      *================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REV-ORDEN.
+       AUTHOR. DARIEN.
+       DATE-WRITTEN. 2026-03-10.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARCHIVO-ORDENES
+               ASSIGN TO 'data/ORDENES.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-ORDENES.
+
+           SELECT ARCHIVO-CUENTAS
+               ASSIGN TO 'data/CUENTAS.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-COD-CUENTA
+               FILE STATUS IS WS-STAT-CUENTAS.
+
+           SELECT ARCHIVO-MOVIMIENTOS
+               ASSIGN TO 'data/MOVIMIENTOS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-MOVIM.
+
+           SELECT ARCHIVO-SECUENCIA
+               ASSIGN TO 'data/SECUENCIA.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-CLAVE
+               FILE STATUS IS WS-STAT-SECUENCIA.
+
+           SELECT ARCHIVO-ASIENTOS
+               ASSIGN TO 'data/ASIENTOS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-ASIENTOS.
+
+           SELECT ARCHIVO-AUDITORIA
+               ASSIGN TO 'data/AUDITORIA.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCHIVO-ORDENES.
+       COPY 'copybooks/ORDENES.cpy'.
+
+       FD ARCHIVO-CUENTAS.
+       COPY 'copybooks/CUENTAS.cpy'.
+
+       FD ARCHIVO-MOVIMIENTOS.
+       COPY 'copybooks/MOVIMIENTOS.cpy'.
+
+       FD ARCHIVO-SECUENCIA.
+       COPY 'copybooks/SECUENCIA.cpy'.
+
+       FD ARCHIVO-ASIENTOS.
+       COPY 'copybooks/ASIENTOS.cpy'.
+
+       FD ARCHIVO-AUDITORIA.
+       COPY 'copybooks/AUDITORIA.cpy'.
+
+       WORKING-STORAGE SECTION.
+
+       COPY 'copybooks/CONSTANTES.cpy'.
+
+       COPY 'copybooks/MOVIMIENTOS.cpy'
+           REPLACING REG-MOVIMIENTO BY WS-MOVIM-REVERSO.
+
+       COPY 'copybooks/ASIENTOS.cpy'
+           REPLACING REG-ASIENTO BY WS-ASIENTO-REVERSO.
+
+       COPY 'copybooks/AUDITORIA.cpy'
+           REPLACING REG-AUDITORIA BY WS-AUDIT-REVERSO.
+
+      *----------------------------------------------------------------
+      * Estados de archivo
+      *----------------------------------------------------------------
+       01 WS-FILE-STATUS.
+          05 WS-STAT-ORDENES      PIC X(2).
+          05 WS-STAT-CUENTAS      PIC X(2).
+          05 WS-STAT-MOVIM        PIC X(2).
+          05 WS-STAT-SECUENCIA    PIC X(2).
+          05 WS-STAT-ASIENTOS     PIC X(2).
+          05 WS-STAT-AUDIT        PIC X(2).
+
+      *----------------------------------------------------------------
+      * Chequeo generico de estado de E/S: el que llama deja armados
+      * WS-CHK-ESTADO/WS-CHK-DESCRIPCION antes de invocar
+      * 9950-VERIFICAR-ESTADO-IO (igual que en MAIN-ACH).
+      *----------------------------------------------------------------
+       01 WS-CHK-IO.
+          05 WS-CHK-ESTADO        PIC X(2).
+          05 WS-CHK-DESCRIPCION   PIC X(40).
+
+      *----------------------------------------------------------------
+      * Fecha y hora del sistema
+      *----------------------------------------------------------------
+       01 WS-FECHA-HOY.
+          05 WS-ANO               PIC 9(4).
+          05 WS-MES               PIC 9(2).
+          05 WS-DIA                PIC 9(2).
+       01 WS-HORA-ACTUAL.
+          05 WS-HH                PIC 9(2).
+          05 WS-MM                 PIC 9(2).
+          05 WS-SS                 PIC 9(2).
+          05 WS-CC                 PIC 9(2).
+
+       01 WS-FECHA-STR             PIC X(10).
+       01 WS-HORA-STR              PIC X(8).
+       01 WS-FECHA-COMPACTA        PIC X(8).
+
+      *----------------------------------------------------------------
+      * Consecutivo diario de movimientos
+      *----------------------------------------------------------------
+       01 WS-SEC-TIPO              PIC X(3).
+       01 WS-SEC-VALOR             PIC 9(5).
+       01 WS-NUM-MOVIM             PIC X(20).
+       01 WS-NUM-ASIENTO           PIC X(20).
+       01 WS-NUM-AUDIT             PIC X(20).
+
+      *----------------------------------------------------------------
+      * Datos capturados y auxiliares de la busqueda
+      *----------------------------------------------------------------
+       01 WS-DATOS-CAPTURADOS.
+          05 WS-ORDEN-BUSCADA      PIC X(20).
+          05 WS-MOTIVO-REVERSO     PIC X(100).
+          05 WS-COD-AUTORIZA       PIC X(10).
+
+       01 WS-AUX.
+          05 WS-EOF-ORDENES        PIC X VALUE 'N'.
+          05 WS-EOF-CUENTAS        PIC X VALUE 'N'.
+          05 WS-ORDEN-ENCONTRADA   PIC X VALUE 'N'.
+             88 ORDEN-ENCONTRADA      VALUE 'S'.
+          05 WS-CUENTA-ENCONTRADA  PIC X VALUE 'N'.
+             88 CUENTA-ENCONTRADA     VALUE 'S'.
+          05 WS-CUENTA-DEST-ENCONTRADA PIC X VALUE 'N'.
+             88 CUENTA-DEST-ENCONTRADA    VALUE 'S'.
+          05 WS-ORDEN-REVERSABLE   PIC X VALUE 'N'.
+             88 ORDEN-REVERSABLE      VALUE 'S'.
+          05 WS-ES-ON-US           PIC X VALUE 'N'.
+             88 ES-ON-US               VALUE 'S'.
+
+      *----------------------------------------------------------------
+      * Saldos "antes" capturados para el registro de movimientos, y
+      * el monto que se habia acreditado a la cuenta destino en una
+      * transferencia on-us (OT-MTO-TOTAL menos la comision, igual que
+      * WS-MONTO-COP en 9250-ACREDITAR-CUENTA-DESTINO de MAIN-ACH).
+      *----------------------------------------------------------------
+       01 WS-SAL-ANT-ORIGEN        PIC S9(13)V99.
+       01 WS-SAL-ANT-DESTINO       PIC S9(13)V99.
+       01 WS-MTO-CREDITO-DESTINO   PIC S9(13)V99.
+
+      *----------------------------------------------------------------
+      * OT-MTO-TOTAL menos comision, para deshacer la pata del asiento
+      * original que no fue el cargo al cliente ordenante (igual que
+      * WS-MTO-COP en CNF-CONFIRMACION.cbl).
+      *----------------------------------------------------------------
+       01 WS-MTO-COP               PIC S9(13)V99.
+
+       01 WS-DISP-MONTO            PIC ZZ.ZZZ.ZZZ.ZZZ,99.
+
+       01 WS-LINEA PIC X(50)
+           VALUE '=================================================='.
+
+       PROCEDURE DIVISION.
+
+      *================================================================
+      * 0000 - MAINLINE
+      *================================================================
+       0000-INICIO.
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  REVERSO DE ORDEN DE TRANSFERENCIA - BANCO ACH/TEF'
+           DISPLAY WS-LINEA
+
+           PERFORM 0100-OBTENER-FECHA-HORA
+           PERFORM 0200-CAPTURAR-DATOS
+           PERFORM 0300-ABRIR-ARCHIVOS
+
+           PERFORM 1000-BUSCAR-ORDEN
+
+           IF NOT ORDEN-ENCONTRADA
+               DISPLAY '  ERROR: No existe una orden con ese numero.'
+           ELSE
+               PERFORM 2000-VALIDAR-ORDEN
+               IF ORDEN-REVERSABLE AND WS-COD-AUTORIZA = SPACES
+                   DISPLAY ' '
+                   DISPLAY '  ERROR: Se requiere codigo de supervisor '
+                       'que autorice el reverso; no se aplico ningun '
+                       'cambio.'
+               ELSE
+                   IF ORDEN-REVERSABLE
+                       PERFORM 3000-ACREDITAR-CUENTA-ORIGEN
+                       PERFORM 4000-REGISTRAR-MOVIMIENTO-REVERSO
+                       IF ES-ON-US
+                           PERFORM 3500-DEBITAR-CUENTA-DESTINO
+                           PERFORM
+                               4500-REGISTRAR-MOVIMIENTO-REVERSO-DEST
+                       END-IF
+                       PERFORM 4700-CONTABILIZAR-REVERSO-ASIENTO
+                       PERFORM 5000-ACTUALIZAR-ORDEN
+                       PERFORM 5100-REGISTRAR-AUDITORIA-REVERSO
+                       PERFORM 9800-MOSTRAR-RESUMEN
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM 9900-CERRAR-ARCHIVOS
+           STOP RUN.
+
+      *================================================================
+      * 0100 - OBTENER FECHA Y HORA DEL SISTEMA
+      *================================================================
+       0100-OBTENER-FECHA-HORA.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-ACTUAL FROM TIME
+
+           STRING WS-ANO '-' WS-MES '-' WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-STR
+           STRING WS-HH ':' WS-MM ':' WS-SS
+               DELIMITED SIZE INTO WS-HORA-STR
+           STRING WS-ANO WS-MES WS-DIA
+               DELIMITED SIZE INTO WS-FECHA-COMPACTA.
+
+      *================================================================
+      * 0200 - CAPTURAR NUMERO DE ORDEN Y MOTIVO DEL REVERSO
+      *================================================================
+       0200-CAPTURAR-DATOS.
+           DISPLAY ' '
+           DISPLAY '  Numero de orden a reversar: ' WITH NO ADVANCING
+           ACCEPT WS-ORDEN-BUSCADA
+
+           DISPLAY '  Motivo del reverso: ' WITH NO ADVANCING
+           ACCEPT WS-MOTIVO-REVERSO
+
+           DISPLAY '  Codigo del supervisor que autoriza: '
+               WITH NO ADVANCING
+           ACCEPT WS-COD-AUTORIZA.
+
+      *================================================================
+      * 0300 - ABRIR ARCHIVOS
+      *   ORDENES se abre I-O para poder reescribir el estado una vez
+      *   localizada la orden; CUENTAS se abre por bloqueo dentro de
+      *   3000, igual que las busquedas de MAIN-ACH. ASIENTOS y
+      *   AUDITORIA se abren EXTEND y quedan abiertos toda la corrida,
+      *   igual que en MAIN-ACH/CNF-CONFIRMACION.
+      *================================================================
+       0300-ABRIR-ARCHIVOS.
+           OPEN I-O ARCHIVO-ORDENES
+
+           OPEN EXTEND ARCHIVO-MOVIMIENTOS
+           OPEN EXTEND ARCHIVO-ASIENTOS
+           OPEN EXTEND ARCHIVO-AUDITORIA
+
+           OPEN I-O ARCHIVO-SECUENCIA
+           IF WS-STAT-SECUENCIA = '35'
+               OPEN OUTPUT ARCHIVO-SECUENCIA
+               CLOSE ARCHIVO-SECUENCIA
+               OPEN I-O ARCHIVO-SECUENCIA
+           END-IF.
+
+      *================================================================
+      * 1000 - BUSCAR LA ORDEN A REVERSAR
+      *   Deja ARCHIVO-ORDENES posicionado en el renglon encontrado
+      *   para que 5000-ACTUALIZAR-ORDEN pueda hacer REWRITE.
+      *================================================================
+       1000-BUSCAR-ORDEN.
+           MOVE 'N' TO WS-EOF-ORDENES
+           MOVE 'N' TO WS-ORDEN-ENCONTRADA
+
+           PERFORM UNTIL WS-EOF-ORDENES = 'S'
+               READ ARCHIVO-ORDENES
+                   AT END MOVE 'S' TO WS-EOF-ORDENES
+                   NOT AT END
+                       IF OT-NUM-ORDEN = WS-ORDEN-BUSCADA
+                           MOVE 'S' TO WS-ORDEN-ENCONTRADA
+                           MOVE 'S' TO WS-EOF-ORDENES
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *================================================================
+      * 2000 - VALIDAR QUE LA ORDEN SE PUEDA REVERSAR
+      *   Solo una orden CONFIRMADA (ya descontada) tiene algo que
+      *   reversar; una ya reversada no se vuelve a procesar.
+      *================================================================
+       2000-VALIDAR-ORDEN.
+           MOVE 'N' TO WS-ORDEN-REVERSABLE
+           MOVE 'N' TO WS-ES-ON-US
+
+           IF OT-EST-ORDEN NOT = EST-CONFIRMADA
+               DISPLAY '  ERROR: La orden esta en estado "'
+                   OT-EST-ORDEN '", no se puede reversar.'
+               DISPLAY '  Solo se reversan ordenes CONFIRMADA.'
+           ELSE
+               MOVE 'S' TO WS-ORDEN-REVERSABLE
+               IF OT-COD-BCO-DEST = COD-BANCO-PROPIO
+                   MOVE 'S' TO WS-ES-ON-US
+               END-IF
+           END-IF.
+
+      *================================================================
+      * 3000 - ACREDITAR LA CUENTA ORIGEN
+      *================================================================
+       3000-ACREDITAR-CUENTA-ORIGEN.
+           MOVE 'N' TO WS-CUENTA-ENCONTRADA
+
+           OPEN I-O ARCHIVO-CUENTAS
+           MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-CUENTAS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           MOVE OT-COD-CTA-ORIGEN TO CC-COD-CUENTA
+
+           READ ARCHIVO-CUENTAS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CUENTA-ENCONTRADA
+                   MOVE CC-SAL-DISPONIBLE TO WS-SAL-ANT-ORIGEN
+                   ADD OT-MTO-TOTAL TO CC-SAL-TOTAL
+                   ADD OT-MTO-TOTAL TO CC-SAL-DISPONIBLE
+                   REWRITE REG-CUENTA
+                   MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+                   MOVE 'REESCRIBIR CUENTA ORIGEN (REVERSO)'
+                       TO WS-CHK-DESCRIPCION
+                   PERFORM 9950-VERIFICAR-ESTADO-IO
+           END-READ
+
+           CLOSE ARCHIVO-CUENTAS
+
+           IF WS-CUENTA-ENCONTRADA = 'N'
+               DISPLAY '  AVISO: Cuenta origen ' OT-COD-CTA-ORIGEN
+                   ' no encontrada; no se pudo acreditar.'
+           END-IF.
+
+      *================================================================
+      * 3500 - DEBITAR LA CUENTA DESTINO (SOLO TRANSFERENCIAS ON-US)
+      *   Una orden on-us acredito la cuenta destino de una vez, dentro
+      *   de la misma corrida de MAIN-ACH (9250-ACREDITAR-CUENTA-DESTINO),
+      *   por OT-MTO-TOTAL menos la comision (igual que WS-MONTO-COP
+      *   alla). Reversar la orden sin deshacer ese abono duplicaria
+      *   los fondos, asi que aqui se descuenta lo mismo de la cuenta
+      *   destino.
+      *================================================================
+       3500-DEBITAR-CUENTA-DESTINO.
+           MOVE 'N' TO WS-CUENTA-DEST-ENCONTRADA
+           COMPUTE WS-MTO-CREDITO-DESTINO =
+               OT-MTO-TOTAL - OT-MTO-COMISION
+
+           OPEN I-O ARCHIVO-CUENTAS
+           MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+           MOVE 'ABRIR ARCHIVO-CUENTAS' TO WS-CHK-DESCRIPCION
+           PERFORM 9950-VERIFICAR-ESTADO-IO
+
+           MOVE OT-COD-CTA-DEST TO CC-COD-CUENTA
+
+           READ ARCHIVO-CUENTAS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CUENTA-DEST-ENCONTRADA
+                   MOVE CC-SAL-DISPONIBLE TO WS-SAL-ANT-DESTINO
+                   SUBTRACT WS-MTO-CREDITO-DESTINO FROM CC-SAL-TOTAL
+                   SUBTRACT WS-MTO-CREDITO-DESTINO
+                       FROM CC-SAL-DISPONIBLE
+                   REWRITE REG-CUENTA
+                   MOVE WS-STAT-CUENTAS TO WS-CHK-ESTADO
+                   MOVE 'REESCRIBIR CUENTA DESTINO (REVERSO)'
+                       TO WS-CHK-DESCRIPCION
+                   PERFORM 9950-VERIFICAR-ESTADO-IO
+           END-READ
+
+           CLOSE ARCHIVO-CUENTAS
+
+           IF WS-CUENTA-DEST-ENCONTRADA = 'N'
+               DISPLAY '  AVISO: Cuenta destino ' OT-COD-CTA-DEST
+                   ' no encontrada; no se pudo debitar.'
+           END-IF.
+
+      *================================================================
+      * 4000 - REGISTRAR EL MOVIMIENTO DE REVERSO
+      *================================================================
+       4000-REGISTRAR-MOVIMIENTO-REVERSO.
+           MOVE 'MOV' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'MOV' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-MOVIM
+
+           MOVE WS-NUM-MOVIM TO MC-NUM-MOVIMIENTO OF WS-MOVIM-REVERSO
+           MOVE OT-COD-CTA-ORIGEN TO MC-COD-CUENTA OF WS-MOVIM-REVERSO
+           MOVE WS-FECHA-STR TO MC-FEC-MOVIMIENTO OF WS-MOVIM-REVERSO
+           MOVE WS-HORA-STR TO MC-HOA-MOVIMIENTO OF WS-MOVIM-REVERSO
+           MOVE MOV-REVERSO TO MC-TIP-MOVIMIENTO OF WS-MOVIM-REVERSO
+           MOVE OT-MTO-TOTAL TO MC-MTO-MOVIMIENTO OF WS-MOVIM-REVERSO
+           MOVE WS-SAL-ANT-ORIGEN TO MC-SAL-ANTERIOR OF WS-MOVIM-REVERSO
+           COMPUTE MC-SAL-POSTERIOR OF WS-MOVIM-REVERSO =
+               WS-SAL-ANT-ORIGEN + OT-MTO-TOTAL
+           MOVE WS-MOTIVO-REVERSO TO MC-DES-DETALLE OF WS-MOVIM-REVERSO
+           MOVE OT-NUM-ORDEN TO MC-NUM-ORDEN OF WS-MOVIM-REVERSO
+
+           WRITE REG-MOVIMIENTO FROM WS-MOVIM-REVERSO.
+
+      *================================================================
+      * 4500 - REGISTRAR EL MOVIMIENTO DE REVERSO EN LA CUENTA DESTINO
+      *   (solo transferencias on-us; ver 3500-DEBITAR-CUENTA-DESTINO)
+      *================================================================
+       4500-REGISTRAR-MOVIMIENTO-REVERSO-DEST.
+           MOVE 'MOV' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'MOV' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-MOVIM
+
+           MOVE WS-NUM-MOVIM TO MC-NUM-MOVIMIENTO OF WS-MOVIM-REVERSO
+           MOVE OT-COD-CTA-DEST TO MC-COD-CUENTA OF WS-MOVIM-REVERSO
+           MOVE WS-FECHA-STR TO MC-FEC-MOVIMIENTO OF WS-MOVIM-REVERSO
+           MOVE WS-HORA-STR TO MC-HOA-MOVIMIENTO OF WS-MOVIM-REVERSO
+           MOVE MOV-REVERSO TO MC-TIP-MOVIMIENTO OF WS-MOVIM-REVERSO
+           COMPUTE MC-MTO-MOVIMIENTO OF WS-MOVIM-REVERSO =
+               WS-MTO-CREDITO-DESTINO * -1
+           MOVE WS-SAL-ANT-DESTINO
+               TO MC-SAL-ANTERIOR OF WS-MOVIM-REVERSO
+           COMPUTE MC-SAL-POSTERIOR OF WS-MOVIM-REVERSO =
+               WS-SAL-ANT-DESTINO - WS-MTO-CREDITO-DESTINO
+           MOVE WS-MOTIVO-REVERSO TO MC-DES-DETALLE OF WS-MOVIM-REVERSO
+           MOVE OT-NUM-ORDEN TO MC-NUM-ORDEN OF WS-MOVIM-REVERSO
+
+           WRITE REG-MOVIMIENTO FROM WS-MOVIM-REVERSO.
+
+      *================================================================
+      * 4700 - CONTABILIZAR EL ASIENTO DE REVERSO
+      *   Deshace el asiento de partida doble que dejo MAIN-ACH (o
+      *   CNF-CONFIRMACION, si la orden era interbancaria) al liquidar
+      *   la orden: se acredita de vuelta el pasivo del cliente
+      *   ordenante y se debita, del otro lado, la cuenta que se habia
+      *   acreditado entonces (el pasivo del cliente beneficiario si
+      *   fue on-us, o el clearing interbancario si no), mas la
+      *   comision como reverso del ingreso del banco cuando la hubo.
+      *================================================================
+       4700-CONTABILIZAR-REVERSO-ASIENTO.
+           COMPUTE WS-MTO-COP = OT-MTO-TOTAL - OT-MTO-COMISION
+
+           MOVE 'ASI' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'ASI' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-ASIENTO
+
+           MOVE GL-PASIVO-CLIENTES
+               TO AC-COD-CTA-CONTABLE OF WS-ASIENTO-REVERSO
+           MOVE GL-NOM-PASIVO-CLIENTES
+               TO AC-NOM-CTA-CONTABLE OF WS-ASIENTO-REVERSO
+           MOVE 'C' TO AC-TIP-MOVIMIENTO OF WS-ASIENTO-REVERSO
+           MOVE OT-MTO-TOTAL TO AC-MTO-ASIENTO OF WS-ASIENTO-REVERSO
+           MOVE 'Reverso: abono a cuenta del cliente ordenante'
+               TO AC-DES-CONCEPTO OF WS-ASIENTO-REVERSO
+           PERFORM 4750-ESCRIBIR-ASIENTO-REVERSO
+
+           IF ES-ON-US
+               MOVE GL-PASIVO-CLIENTES
+                   TO AC-COD-CTA-CONTABLE OF WS-ASIENTO-REVERSO
+               MOVE GL-NOM-PASIVO-CLIENTES
+                   TO AC-NOM-CTA-CONTABLE OF WS-ASIENTO-REVERSO
+               MOVE 'Reverso: cargo a cuenta del cliente beneficiario'
+                   TO AC-DES-CONCEPTO OF WS-ASIENTO-REVERSO
+           ELSE
+               MOVE GL-CLEARING-INTERBANC
+                   TO AC-COD-CTA-CONTABLE OF WS-ASIENTO-REVERSO
+               MOVE GL-NOM-CLEARING-INTERBANC
+                   TO AC-NOM-CTA-CONTABLE OF WS-ASIENTO-REVERSO
+               MOVE 'Reverso: fondos que ya no viajan al banco destino'
+                   TO AC-DES-CONCEPTO OF WS-ASIENTO-REVERSO
+           END-IF
+           MOVE 'D' TO AC-TIP-MOVIMIENTO OF WS-ASIENTO-REVERSO
+           MOVE WS-MTO-COP TO AC-MTO-ASIENTO OF WS-ASIENTO-REVERSO
+           PERFORM 4750-ESCRIBIR-ASIENTO-REVERSO
+
+           IF OT-MTO-COMISION > 0
+               MOVE GL-INGRESO-COMISION
+                   TO AC-COD-CTA-CONTABLE OF WS-ASIENTO-REVERSO
+               MOVE GL-NOM-INGRESO-COMISION
+                   TO AC-NOM-CTA-CONTABLE OF WS-ASIENTO-REVERSO
+               MOVE 'D' TO AC-TIP-MOVIMIENTO OF WS-ASIENTO-REVERSO
+               MOVE OT-MTO-COMISION
+                   TO AC-MTO-ASIENTO OF WS-ASIENTO-REVERSO
+               MOVE 'Reverso: comision de la transferencia'
+                   TO AC-DES-CONCEPTO OF WS-ASIENTO-REVERSO
+               PERFORM 4750-ESCRIBIR-ASIENTO-REVERSO
+           END-IF.
+
+      *================================================================
+      * 4750 - ESCRIBIR UNA PATA DEL ASIENTO DE REVERSO
+      *================================================================
+       4750-ESCRIBIR-ASIENTO-REVERSO.
+           MOVE WS-NUM-ASIENTO TO AC-NUM-ASIENTO OF WS-ASIENTO-REVERSO
+           MOVE OT-NUM-ORDEN TO AC-NUM-ORDEN OF WS-ASIENTO-REVERSO
+           MOVE WS-FECHA-STR TO AC-FEC-ASIENTO OF WS-ASIENTO-REVERSO
+           MOVE WS-HORA-STR TO AC-HOA-ASIENTO OF WS-ASIENTO-REVERSO
+
+           WRITE REG-ASIENTO FROM WS-ASIENTO-REVERSO.
+
+      *================================================================
+      * 5000 - ACTUALIZAR LA ORDEN A REVERSADA
+      *================================================================
+       5000-ACTUALIZAR-ORDEN.
+           MOVE EST-REVERSADA TO OT-EST-ORDEN
+           REWRITE REG-ORDEN.
+
+      *================================================================
+      * 5100 - REGISTRAR EL REVERSO EN AUDITORIA
+      *================================================================
+       5100-REGISTRAR-AUDITORIA-REVERSO.
+           MOVE 'AUD' TO WS-SEC-TIPO
+           PERFORM 0150-SIGUIENTE-SECUENCIA
+           STRING 'AUD' WS-ANO WS-MES WS-DIA WS-SEC-VALOR
+               DELIMITED SIZE INTO WS-NUM-AUDIT
+
+           MOVE WS-NUM-AUDIT TO AT-NUM-AUDITORIA OF WS-AUDIT-REVERSO
+           MOVE OT-NUM-ORDEN TO AT-NUM-ORDEN OF WS-AUDIT-REVERSO
+           MOVE WS-FECHA-STR TO AT-FEC-TRANSAC OF WS-AUDIT-REVERSO
+           MOVE WS-HORA-STR TO AT-HOA-INICIO OF WS-AUDIT-REVERSO
+           MOVE WS-HORA-STR TO AT-HOA-FIN OF WS-AUDIT-REVERSO
+           MOVE 'REVERSO_ORDEN' TO AT-TIP-TRANSAC OF WS-AUDIT-REVERSO
+           MOVE WS-COD-AUTORIZA TO AT-COD-USUARIO OF WS-AUDIT-REVERSO
+           MOVE 'REV_ORDEN' TO AT-TERMINAL OF WS-AUDIT-REVERSO
+           MOVE 'ORDEN_REVERSADA' TO AT-ESTADO-FINAL OF WS-AUDIT-REVERSO
+           MOVE OT-MTO-TOTAL TO AT-MTO-PROCESADO OF WS-AUDIT-REVERSO
+           MOVE WS-MOTIVO-REVERSO TO AT-OBSERVACION OF WS-AUDIT-REVERSO
+
+           WRITE REG-AUDITORIA FROM WS-AUDIT-REVERSO.
+
+      *================================================================
+      * 0150 - OBTENER SIGUIENTE CONSECUTIVO DIARIO
+      *================================================================
+       0150-SIGUIENTE-SECUENCIA.
+           MOVE WS-FECHA-COMPACTA TO SC-FECHA
+           MOVE WS-SEC-TIPO       TO SC-TIPO
+
+           READ ARCHIVO-SECUENCIA
+               INVALID KEY
+                   MOVE 1 TO SC-ULTIMO-NUM
+                   WRITE REG-SECUENCIA
+               NOT INVALID KEY
+                   ADD 1 TO SC-ULTIMO-NUM
+                   REWRITE REG-SECUENCIA
+           END-READ
+
+           MOVE SC-ULTIMO-NUM TO WS-SEC-VALOR.
+
+      *================================================================
+      * 9800 - MOSTRAR RESUMEN DEL REVERSO
+      *================================================================
+       9800-MOSTRAR-RESUMEN.
+           MOVE OT-MTO-TOTAL TO WS-DISP-MONTO
+           DISPLAY ' '
+           DISPLAY WS-LINEA
+           DISPLAY '  REVERSO COMPLETADO'
+           DISPLAY '  Orden        : ' OT-NUM-ORDEN
+           DISPLAY '  Cuenta origen: ' OT-COD-CTA-ORIGEN
+           DISPLAY '  Monto acreditado: $' WS-DISP-MONTO
+           DISPLAY '  Nuevo estado : ' OT-EST-ORDEN
+           DISPLAY WS-LINEA.
+
+      *================================================================
+      * 9900 - CERRAR ARCHIVOS
+      *================================================================
+       9900-CERRAR-ARCHIVOS.
+           CLOSE ARCHIVO-ORDENES
+           CLOSE ARCHIVO-MOVIMIENTOS
+           CLOSE ARCHIVO-ASIENTOS
+           CLOSE ARCHIVO-AUDITORIA
+           CLOSE ARCHIVO-SECUENCIA.
+
+      *================================================================
+      * 9950 - VERIFICAR ESTADO DE UNA OPERACION DE E/S
+      *   Chequeo generico de FILE STATUS, igual que 9950-VERIFICAR-
+      *   ESTADO-IO en MAIN-ACH. El que llama deja armados
+      *   WS-CHK-ESTADO (el WS-STAT-* del archivo) y
+      *   WS-CHK-DESCRIPCION antes de invocar este parrafo. '00' es
+      *   exitoso; cualquier otro codigo es un error fatal de E/S que
+      *   detiene la corrida, para no dejar una reversion a medias
+      *   sobre las cuentas de origen/destino.
+      *================================================================
+       9950-VERIFICAR-ESTADO-IO.
+           IF WS-CHK-ESTADO NOT = '00'
+               DISPLAY ' '
+               DISPLAY '  *** ERROR FATAL DE E/S ***'
+               DISPLAY '  Operacion : ' WS-CHK-DESCRIPCION
+               DISPLAY '  Codigo    : ' WS-CHK-ESTADO
+               STOP RUN
+           END-IF.
