@@ -0,0 +1,15 @@
+      *================================================================
+      * SOLICITUD.cpy - Estructura de registro SOLICITUDES_LOTE
+      * Un renglón por transferencia a procesar en modo batch,
+      * mismos campos que WS-SOLICITUD en MAIN-ACH.
+      *================================================================
+
+       01 REG-SOLICITUD-LOTE.
+          05 SB-COD-CTA-ORIGEN    PIC X(20).
+          05 SB-COD-BCO-DEST      PIC X(3).
+          05 SB-COD-CTA-DEST      PIC X(20).
+          05 SB-MONTO             PIC S9(13)V99.
+          05 SB-TIP-MONEDA        PIC X(3).
+          05 SB-CONCEPTO          PIC X(100).
+          05 SB-FEC-VALOR         PIC X(10).
+             *> YYYY-MM-DD; en blanco = ejecutar de inmediato (hoy).
