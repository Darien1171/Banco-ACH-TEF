@@ -1,6 +1,6 @@
       *================================================================
       * CUENTAS.cpy - Estructura de registro CUENTAS_CLIENTES
-      * Longitud fija del registro: 220 bytes
+      * Longitud fija del registro: 223 bytes
       *================================================================
 
        01 REG-CUENTA.
@@ -23,4 +23,11 @@
              *> YYYY-MM-DD
           05 CC-COD-BANCO       PIC X(3).
              *> 001=Banco A, 002=Banco B, etc.
-          05 FILLER             PIC X(7).
+          05 CC-LIM-SOBREGIRO   PIC S9(13)V99.
+             *> Cupo aprobado de sobregiro (solo CC-TIP-CUENTA = C)
+          05 CC-COD-SUCURSAL    PIC X(4).
+             *> Sucursal/oficina donde esta radicada la cuenta dentro
+             *> del banco (CC-COD-BANCO); permite reportar volumen por
+             *> sucursal en bancos con varias oficinas bajo un mismo
+             *> codigo de banco. Espacios = sucursal no informada.
+          05 FILLER             PIC X(3).
